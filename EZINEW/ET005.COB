@@ -1,166 +1,300 @@
-IDENTIFICATION DIVISION.
-*
-*******************************************************************************
-*                                                                             *
-*   Program ID   : EZITRAK005                                                 *
-*   Program Name : Person Details Table                                       *
-*   Summary      : On startup the search parameters screen is displayed. When *
-*                  parameters are entered, the program searches the           *
-*                  PROBLEM_DETAILS table in the EZITRAK database and          *
-*                  displays the problem browse screen with the found problem  *
-*                  details.                                                   *
-*                                                                             *
-*   SCREENS USED : EZITRAK051                                                 *
-*                : EZITRAK052                                                 *
-*                                                                             *
-*   TABLES  USED : PERSON_DETAILS       (Input-Output                         *
-*                                                                             *
-*******************************************************************************
-*
-/
-PROGRAM-ID. EZITRAK005.
-ENVIRONMENT DIVISION.
-* DATE-WRITTEN. 16-02-92
-* AUTHOR. JOHN
-CONFIGURATION SECTION.
-    SOURCE-COMPUTER. VAX-8650.
-    OBJECT-COMPUTER. VAX-8650.
-/
-DATA DIVISION.
-/
-WORKING-STORAGE SECTION.
-    copy "EZITRAK_CDD.EZITRAK031_REC"  from dictionary.
-    copy "EZITRAK_CDD.EZITRAK032_REC"  from dictionary.
-    copy "EZITRAK_CDD.EZITRAK031_REC"  from dictionary
-          replacing EZITRAK031_REC BY OLD-EZITRAK031-REC.
-
-    copy "EZITRAK_CDD.PERSON_DETAILS_REC"       from dictionary.
-/
- 01  SESSION-ID                                  PIC X(16) GLOBAL.
- 01  DEVICE-NAME                                 PIC X(9)  VALUE "SYS$INPUT".
- 01  FORM-FILE                                   PIC X(10) VALUE
-                                                    "EZITRAK051".
- 01  FORMS-STATUS                                PIC S9(9) COMP GLOBAL.
- 01  SINGLE_REC_COUNT                            PIC S9(5) COMP VALUE 1 GLOBAL.
- 01  NO-TIMEOUT                                  PIC S9(9) COMP VALUE 0 GLOBAL.
- 01  ORIGINAL_REQ                                PIC S9(9) COMP VALUE 0 GLOBAL.
- 01  NO-OPTIONS                                  PIC S9(9) COMP VALUE 0 GLOBAL.
- 01  NO-SHAD                                     PIC S9(9) COMP VALUE 0 GLOBAL.
-
- 01  SEND_REC_NAME                               PIC X(14).
- 01  RECE-REC-NAME                               PIC X(14).
-
- 01  HEADER_REC_NAME                             PIC X(14) VALUE
-                                                    "EZITRAK031_REC".
-
- 01  MAIN_REC_NAME                               PIC X(14) VALUE
-                                                    "EZITRAK032_REC".
-
- 01  INP_CTL_STRING                              PIC X(25) GLOBAL.
- 01  OUT_CTL_STRING                              PIC X(25) GLOBAL.
- 01  INP_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
- 01  OUT_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
-/
- 01  TMP-FLAG                                    PIC X.
- 01  STAGE-OF-PROCESSING                         PIC 99.
- 01  PERSON-FOUND-FLAG                           PIC X.
- 01  PROB-NUMBER-SCREEN-LITERAL                  PIC X(14) VALUE "EZITRAK031_REQ".
- 01  PROB-CREATE-MOD-SCREEN-LITERAL              PIC X(14) VALUE "EZITRAK032_REQ".
- 01  PROB-NUMBER-RECORD-LITERAL                  PIC X(14) VALUE "EZITRAK031_REC".
- 01  PROB-CREATE-MOD-RECORD-LITERAL              PIC X(14) VALUE "EZITRAK032_REC".
-
- 01  ERR_RET                                     PIC S9(9) COMP.
- 01  ERR_SUB                                     PIC  9(9) COMP.
- 01  ERR_FLAGS                                   PIC  9(9) COMP.
- 01  ERR_LENGTH                                  PIC  9(9) COMP.
- 01  ERR_BUFFER                                  PIC  X(80).
- 01  SS$_NORMAL                                  PIC S9(9) COMP
-     VALUE IS EXTERNAL SS$_NORMAL.
-
- 01  JPI_USERNAME                                PIC S9(9) COMP VALUE 514.
-
- 01  FORMS$AR_FORM_TABLE                         PIC S9(9) COMP
-                                            VALUE EXTERNAL FORMS$AR_FORM_TABLE.
-
- 01  CURRENT_USER_ID                             PIC X(8).
- 01  CURRENT_DATE_BIN                            PIC S9(11)V9(7) COMP.
- 01  SAVED_PROBLEM_TMSTAMP                       PIC S9(11)V9(7) COMP.
- 01  TRANSACTION_BEGUN_FLAG                      PIC X.
-
- 01  SUB1                                        PIC S9(4) COMP.
- 01  SUB1_MAX                                    PIC S9(4) COMP VALUE 20.
-*
-* ************ TEMP ITEM -- REMOVE AFTER PROG IS OK ***************
- 01  TEMP-COUNTER                                PIC S9(9) COMP.
-/
-PROCEDURE DIVISION.
-MAIN-PARA.
-    PERFORM 1000-INITIALISATION.
-
-*    PERFORM DISTRIBUTOR-PARA UNTIL STAGE-OF-PROCESSING = 99.
-
-    PERFORM 8000-FINALISATION.
-
-    GO TO 9900-EXIT.
-*
-DISTRIBUTOR-PARA.
-    IF STAGE-OF-PROCESSING = 10
-        PERFORM 2000-PERSON_HEADER-SCREEN.
-
-    ADD 1 TO TEMP-COUNTER.
-    IF TEMP-COUNTER > 10
-        DISPLAY "TEMP COUNTER EXCEEDED"
-        GO TO 9900-EXIT.
-*
-1000-INITIALISATION.
-    MOVE 10      TO STAGE-OF-PROCESSING.
-    MOVE ZERO    TO TEMP-COUNTER.
-    MOVE "N"     TO TRANSACTION_BEGUN_FLAG.   
-
-    PERFORM 1100-FORM-INIT.
-*
-1100-FORM-INIT.
-    CALL "FORMS$ENABLE"
-    USING
-      BY VALUE       FORMS$AR_FORM_TABLE
-      BY DESCRIPTOR  DEVICE_NAME
-      BY DESCRIPTOR  SESSION_ID
-      BY DESCRIPTOR  FORM-FILE,
-    GIVING           FORMS-STATUS.
-
-    IF FORMS-STATUS IS FAILURE 
-        PERFORM 8200-FORMS-ERROR
-        GO TO   9900-EXIT
-    END-IF.
-/
-2000-PERSON-HEADER-SCREEN.
-/
-8000-FINALISATION.
-    CALL            "FORMS$DISABLE"
-    USING
-      BY DESCRIPTOR  SESSION_ID,
-    GIVING           FORMS-STATUS.
-     
-    IF FORMS-STATUS IS FAILURE 
-        PERFORM 8200-FORMS-ERROR
-        GO TO   9900-EXIT
-    END-IF.
-*
-8200-FORMS-ERROR.
-    CALL "LIB$SIGNAL" USING BY VALUE FORMS_STATUS.
-*
-8600-GET-TIME.
-    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
-*
-8700-GET-USER.
-    CALL "LIB$GETJPI" USING BY REFERENCE JPI_USERNAME
-                             OMITTED
-                             OMITTED
-                             OMITTED
-                             BY DESCRIPTOR CURRENT_USER_ID.
-*
-9900-EXIT.
-
-    STOP RUN.
-*
-* **************** END OF SOURCE EZITRAK005 ****************
+IDENTIFICATION DIVISION.
+*
+*******************************************************************************
+*                                                                             *
+*   Program ID   : EZITRAK005                                                 *
+*   Program Name : Person Details Table                                       *
+*   Summary      : On startup the search parameters screen is displayed. When *
+*                  parameters are entered, EZITRAK0052 is called to fetch     *
+*                  the matching PERSON_DETAILS rows into the person list      *
+*                  screen (EZITRAK052). Insert/modify/delete lines entered on *
+*                  the list screen are applied by calling EZITRAK0053, which  *
+*                  does its own transaction start/commit against              *
+*                  PERSON_DETAILS.                                            *
+*                                                                             *
+*   SCREENS USED : EZITRAK051                                                 *
+*                : EZITRAK052                                                 *
+*                                                                             *
+*   TABLES  USED : PERSON_DETAILS       (Input-Output)                        *
+*                  (via CALLed subprograms EZITRAK0052/EZITRAK0053)           *
+*                                                                             *
+*******************************************************************************
+*
+/
+PROGRAM-ID. EZITRAK005.
+ENVIRONMENT DIVISION.
+* DATE-WRITTEN. 16-02-92
+* AUTHOR. JOHN
+CONFIGURATION SECTION.
+    SOURCE-COMPUTER. VAX-8650.
+    OBJECT-COMPUTER. VAX-8650.
+/
+DATA DIVISION.
+/
+WORKING-STORAGE SECTION.
+    copy "EZITRAK_CDD.EZITRAK051_REC"  from dictionary.
+    copy "EZITRAK_CDD.EZITRAK052_REC"  from dictionary.
+    copy "EZITRAK_CDD.EZITRAK051_REC"  from dictionary
+          replacing EZITRAK051_REC BY OLD-EZITRAK051-REC.
+
+    copy "EZITRAK_CDD.PERSON_DETAILS_REC"       from dictionary.
+/
+ 01  SESSION-ID                                  PIC X(16) GLOBAL.
+ 01  DEVICE-NAME                                 PIC X(9)  VALUE "SYS$INPUT".
+ 01  FORM-FILE                                   PIC X(10) VALUE
+                                                    "EZITRAK051".
+ 01  FORMS-STATUS                                PIC S9(9) COMP GLOBAL.
+ 01  SINGLE_REC_COUNT                            PIC S9(5) COMP VALUE 1 GLOBAL.
+ 01  NO-TIMEOUT                                  PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  ORIGINAL_REQ                                PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  NO-OPTIONS                                  PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  NO-SHAD                                     PIC S9(9) COMP VALUE 0 GLOBAL.
+
+ 01  SEND_REC_NAME                               PIC X(14).
+ 01  RECE-REC-NAME                               PIC X(14).
+
+ 01  HEADER_REC_NAME                             PIC X(14) VALUE
+                                                    "EZITRAK051_REC".
+
+ 01  MAIN_REC_NAME                               PIC X(14) VALUE
+                                                    "EZITRAK052_REC".
+
+ 01  INP_CTL_STRING                              PIC X(25) GLOBAL.
+ 01  OUT_CTL_STRING                              PIC X(25) GLOBAL.
+ 01  INP_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
+ 01  OUT_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
+/
+ 01  TMP-FLAG                                    PIC X.
+ 01  STAGE-OF-PROCESSING                         PIC 99.
+
+ 01  ERR_RET                                     PIC S9(9) COMP.
+ 01  ERR_SUB                                     PIC  9(9) COMP.
+ 01  ERR_FLAGS                                   PIC  9(9) COMP.
+ 01  ERR_LENGTH                                  PIC  9(9) COMP.
+ 01  ERR_BUFFER                                  PIC  X(80).
+ 01  SS$_NORMAL                                  PIC S9(9) COMP
+     VALUE IS EXTERNAL SS$_NORMAL.
+
+ 01  JPI_USERNAME                                PIC S9(9) COMP VALUE 514.
+
+ 01  FORMS$AR_FORM_TABLE                         PIC S9(9) COMP
+                                            VALUE EXTERNAL FORMS$AR_FORM_TABLE.
+
+ 01  CURRENT_USER_ID                             PIC X(8).
+ 01  CURRENT_DATE_BIN                            PIC S9(11)V9(7) COMP.
+ 01  TRANSACTION_BEGUN_FLAG                      PIC X.
+
+ 01  EXIT_STATUS                                 PIC S9(9) COMP.
+
+ 01  SUB1                                        PIC S9(4) COMP.
+ 01  SUB1_MAX                                    PIC S9(4) COMP VALUE 20.
+*
+* ************ TEMP ITEM -- REMOVE AFTER PROG IS OK ***************
+ 01  TEMP-COUNTER                                PIC S9(9) COMP.
+ 01  PREVIOUS-STAGE-OF-PROCESSING                PIC 99 VALUE ZERO.
+/
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM 1000-INITIALISATION.
+
+    PERFORM DISTRIBUTOR-PARA UNTIL STAGE-OF-PROCESSING = 99.
+
+    PERFORM 8000-FINALISATION.
+
+    GO TO 9900-EXIT.
+*
+DISTRIBUTOR-PARA.
+    IF STAGE-OF-PROCESSING = 10
+        PERFORM 2000-PERSON-HEADER-SCREEN.
+
+    IF STAGE-OF-PROCESSING = 15
+        PERFORM 3000-GET-PERSON-RECORDS.
+
+    IF STAGE-OF-PROCESSING = 30
+        PERFORM 4000-PERSON-LIST-SCREEN.
+
+    IF STAGE-OF-PROCESSING = 35
+        PERFORM 5000-UPDATE-PERSON-RECORDS.
+
+    IF STAGE-OF-PROCESSING = PREVIOUS-STAGE-OF-PROCESSING
+        ADD 1 TO TEMP-COUNTER
+    ELSE
+        MOVE ZERO TO TEMP-COUNTER
+        MOVE STAGE-OF-PROCESSING TO PREVIOUS-STAGE-OF-PROCESSING
+    END-IF.
+
+    IF TEMP-COUNTER > 10
+        DISPLAY "TEMP COUNTER EXCEEDED"
+        GO TO 9900-EXIT.
+
+*
+1000-INITIALISATION.
+    MOVE 10      TO STAGE-OF-PROCESSING.
+    MOVE ZERO    TO TEMP-COUNTER.
+    MOVE ZERO    TO PREVIOUS-STAGE-OF-PROCESSING.
+    MOVE "N"     TO TRANSACTION_BEGUN_FLAG.   
+
+    PERFORM 1100-FORM-INIT.
+*
+1100-FORM-INIT.
+    CALL "FORMS$ENABLE"
+    USING
+      BY VALUE       FORMS$AR_FORM_TABLE
+      BY DESCRIPTOR  DEVICE_NAME
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  FORM-FILE,
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS IS FAILURE 
+        PERFORM 8200-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+/
+2000-PERSON-HEADER-SCREEN.
+    INITIALIZE EZITRAK051-REC.
+    MOVE EZITRAK051-REC                 TO OLD-EZITRAK051-REC.
+
+    MOVE SPACE TO KEY_PRESSED OF EZITRAK051_REC.
+    PERFORM 8100-REQUEST-01.
+    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK051_REC.
+
+    EVALUATE KEY_PRESSED OF EZITRAK051_REC
+    WHEN "E"
+        MOVE 99 TO STAGE-OF-PROCESSING
+    WHEN OTHER
+        IF EZITRAK051_REC = OLD_EZITRAK051_REC
+            MOVE "MUST ENTER PARAMETERS"
+              TO ERROR_MESSAGE OF EZITRAK051_REC
+            MOVE 10 TO STAGE-OF-PROCESSING
+        ELSE
+            MOVE 15 TO STAGE-OF-PROCESSING
+        END-IF
+    END-EVALUATE.
+/
+3000-GET-PERSON-RECORDS.
+    INITIALIZE EZITRAK052-REC.
+
+    CALL "EZITRAK0052" USING EZITRAK051_REC, EZITRAK052_REC
+                       GIVING EXIT_STATUS.
+
+    IF EXIT_STATUS NOT = ZERO
+        MOVE "ERROR RETRIEVING PERSON RECORDS"
+          TO ERROR_MESSAGE OF EZITRAK051_REC
+        MOVE 10 TO STAGE-OF-PROCESSING
+    ELSE
+        MOVE 30 TO STAGE-OF-PROCESSING
+    END-IF.
+/
+4000-PERSON-LIST-SCREEN.
+    MOVE SPACE TO KEY_PRESSED OF EZITRAK052_REC.
+    PERFORM 8100-REQUEST-02.
+    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK052_REC.
+
+    EVALUATE KEY_PRESSED OF EZITRAK052_REC
+    WHEN "E"
+        MOVE 99 TO STAGE-OF-PROCESSING
+    WHEN "B"
+        MOVE 10 TO STAGE-OF-PROCESSING
+    WHEN OTHER
+        MOVE 35 TO STAGE-OF-PROCESSING
+    END-EVALUATE.
+/
+5000-UPDATE-PERSON-RECORDS.
+    CALL "EZITRAK0053" USING EZITRAK052_REC
+                       GIVING EXIT_STATUS.
+
+    IF EXIT_STATUS NOT = ZERO
+        MOVE 30 TO STAGE-OF-PROCESSING
+    ELSE
+        MOVE "PERSON RECORDS UPDATED"
+          TO ERROR_MESSAGE OF EZITRAK051_REC
+        MOVE 10 TO STAGE-OF-PROCESSING
+    END-IF.
+/
+8000-FINALISATION.
+    CALL            "FORMS$DISABLE"
+    USING
+      BY DESCRIPTOR  SESSION_ID,
+    GIVING           FORMS-STATUS.
+     
+    IF FORMS-STATUS IS FAILURE 
+        PERFORM 8200-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+*
+8200-FORMS-ERROR.
+    CALL "LIB$SIGNAL" USING BY VALUE FORMS_STATUS.
+*
+8600-GET-TIME.
+    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
+*
+8700-GET-USER.
+    CALL "LIB$GETJPI" USING BY REFERENCE JPI_USERNAME
+                             OMITTED
+                             OMITTED
+                             OMITTED
+                             BY DESCRIPTOR CURRENT_USER_ID.
+*
+8100-REQUEST-01.
+    MOVE HEADER_REC_NAME TO SEND_REC_NAME.
+    MOVE HEADER_REC_NAME TO RECE_REC_NAME.
+
+    CALL "FORMS$TRANSCEIVE"
+    USING
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  SEND_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  RECE_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  INP_CTL_STRING
+      BY REFERENCE   INP_CTL_COUNT
+      BY DESCRIPTOR  OUT_CTL_STRING
+      BY REFERENCE   OUT_CTL_COUNT
+      BY VALUE       NO_TIMEOUT
+                     ORIGINAL_REQ
+                     NO_OPTIONS
+      BY DESCRIPTOR  EZITRAK051_REC
+      BY VALUE       NO_SHAD
+      BY DESCRIPTOR  EZITRAK051_REC
+      BY VALUE       NO_SHAD
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS IS FAILURE
+        PERFORM 8200-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+/
+8100-REQUEST-02.
+    MOVE MAIN_REC_NAME TO SEND_REC_NAME.
+    MOVE MAIN_REC_NAME TO RECE_REC_NAME.
+
+    CALL "FORMS$TRANSCEIVE"
+    USING
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  SEND_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  RECE_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  INP_CTL_STRING
+      BY REFERENCE   INP_CTL_COUNT
+      BY DESCRIPTOR  OUT_CTL_STRING
+      BY REFERENCE   OUT_CTL_COUNT
+      BY VALUE       NO_TIMEOUT
+                     ORIGINAL_REQ
+                     NO_OPTIONS
+      BY DESCRIPTOR  EZITRAK052_REC
+      BY VALUE       NO_SHAD
+      BY DESCRIPTOR  EZITRAK052_REC
+      BY VALUE       NO_SHAD
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS IS FAILURE
+        PERFORM 8200-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+*
+9900-EXIT.
+
+    STOP RUN.
+*
+* **************** END OF SOURCE EZITRAK005 ****************
