@@ -0,0 +1,581 @@
+IDENTIFICATION DIVISION.
+*
+*******************************************************************************
+*                                                                             *
+*   Program ID   : EZITRAK012                                                 *
+*   Program Name : Closed Problem Archive/Purge Batch Job                     *
+*   Summary      : Batch job - finds every PROBLEM_DETAILS row with          *
+*                  PROBLEM_STATUS = "C" whose SOLVED_DATE is older than a    *
+*                  cutoff (ARCHIVE-CUTOFF-DAYS, an ACCEPT ... FROM           *
+*                  SYS$COMMAND parameter so it can be set per run from the   *
+*                  DCL command procedure that submits this job, defaulting   *
+*                  to DEFAULT-CUTOFF-DAYS when omitted or non-numeric),      *
+*                  copies each one (and its PROBLEM_SOLUTION_DETAILS lines)  *
+*                  into ARCHIVED_PROBLEM_DETAILS / ARCHIVED_PROBLEM_         *
+*                  SOLUTION_DETAILS - the same archive tables EZITRAK001's   *
+*                  6800-DELETE-PROB-RECORD already archives a single         *
+*                  problem into on interactive delete - and then removes    *
+*                  the row from both live tables. Runs in two passes: a     *
+*                  read-only pass finds every candidate PROBLEM_NUMBER,     *
+*                  then each candidate is archived and deleted under its    *
+*                  own short read/write transaction, so this job never      *
+*                  holds one long-running transaction against the live      *
+*                  tables while it works through the candidate list.        *
+*                                                                             *
+*   TABLES  USED : PROBLEM_DETAILS               (Update)                    *
+*                  PROBLEM_SOLUTION_DETAILS      (Update)                    *
+*                  ARCHIVED_PROBLEM_DETAILS      (Output)                    *
+*                  ARCHIVED_PROBLEM_SOLUTION_DETAILS (Output)                *
+*                                                                             *
+*   NOTE         : ET_OC8_PROBLEM_DETAILS / ET_FC8_PROBLEM_DETAILS /        *
+*                  ET_CC8_PROBLEM_DETAILS are new cursor subprograms that   *
+*                  need to be generated in the CDD/SQL module - the next    *
+*                  free number in the OCn/FCn/CCn family (OC1-OC4, OC6 and  *
+*                  OC7 are already in use by EZITRAK003/009) - taking       *
+*                  ARCHIVE-CUTOFF-BIN as a bind parameter and returning     *
+*                  PROBLEM_NUMBER for every row WHERE PROBLEM_STATUS = 'C'  *
+*                  AND SOLVED_DATE <> 0 AND SOLVED_DATE < :ARCHIVE-CUTOFF-  *
+*                  BIN. ET_DR_PROBLEM_SOLUTION_DETAILS is likewise a new    *
+*                  keyed delete (PROBLEM_NUMBER + LINE_NUMBER) - note that  *
+*                  EZITRAK001's interactive delete archives solution lines  *
+*                  but never actually deletes them from the live           *
+*                  PROBLEM_SOLUTION_DETAILS table, leaving them orphaned;   *
+*                  this batch job deletes them from both live tables so    *
+*                  archived-and-purged problems don't leave orphaned        *
+*                  solution rows behind. Fixing EZITRAK001's own delete to  *
+*                  do the same is outside this job's scope.                 *
+*                                                                             *
+*   NOTE         : ENTRY_TYPE PIC X(1) is a new column on both             *
+*                  PROBLEM_SOLUTION_DETAILS and ARCHIVED_PROBLEM_SOLUTION_   *
+*                  DETAILS (see EZITRAK004/EZITRAK001) - carried through    *
+*                  unchanged into the archive row by 7660_ARCHIVE_          *
+*                  SOLUTION_LINE below so the internal/customer flag        *
+*                  survives archiving.                                      *
+*                                                                             *
+*******************************************************************************
+*
+/
+PROGRAM-ID. EZITRAK012.
+ENVIRONMENT DIVISION.
+* DATE-WRITTEN. 09-08-26
+* AUTHOR. JOHN
+CONFIGURATION SECTION.
+    SOURCE-COMPUTER. VAX-8650.
+    OBJECT-COMPUTER. VAX-8650.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARCHIVE-REPORT-FILE ASSIGN TO "SYS$PRINT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+/
+DATA DIVISION.
+FILE SECTION.
+FD  ARCHIVE-REPORT-FILE
+    LABEL RECORDS ARE STANDARD.
+01  ARCHIVE-REPORT-LINE                            PIC X(132).
+/
+WORKING-STORAGE SECTION.
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC"                    from dictionary.
+    copy "EZITRAK_CDD.PROBLEM_SOLUTION_DETAILS_REC"           from dictionary.
+    copy "EZITRAK_CDD.ARCHIVED_PROBLEM_DETAILS_REC"           from dictionary.
+    copy "EZITRAK_CDD.ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC"  from dictionary.
+/
+ 01  SQLCA.
+     03  SQLCAID                                 PIC X(8) VALUE "SQLCA   ".
+     03  SQLCABC                                 PIC S9(9) COMP  VALUE 128.
+     03  SQLCODE                                 PIC S9(9) COMP.
+         88  SQL_SUCCESS                         VALUE 0.
+         88  SQL_NOT_FOUND                       VALUE 100.
+         88  SQL_DUPLICATE_IDX                   VALUE -803.
+         88  SQL_LOCKED_RECORD                   VALUE -1003.
+     03  SQLERRML                                PIC S9(4) COMP VALUE 0.
+     03  SQLERRMC                                PIC X(70).
+     03  SQLERRD                                 PIC S9(9) COMP OCCURS 6.
+     03  SQLWARN                                 PIC X(8).
+     03  SQLEXT                                  PIC X(8).
+
+ 01 Rdb$MESSAGE_VECTOR EXTERNAL GLOBAL.
+     03 Rdb$LU_NUM_ARGUMENTS                     PIC S9(9) COMP.
+     03 Rdb$LU_STATUS                            PIC S9(9) COMP.
+     03 Rdb$ALU_ARGUMENTS                        OCCURS 18.
+         05 Rdb$LU_ARGUMENTS                     PIC S9(9) COMP.
+
+ 01  ERR_RET                                     PIC S9(9) COMP.
+ 01  ERR_SUB                                     PIC  9(9) COMP.
+ 01  ERR_FLAGS                                   PIC  9(9) COMP.
+ 01  ERR_LENGTH                                  PIC  9(9) COMP.
+ 01  ERR_BUFFER                                  PIC  X(80).
+
+ 01  TRANSACTION_BEGUN_FLAG                      PIC X.
+ 01  TMP_FLAG                                    PIC X.
+
+ 01  CURRENT_DATE_BIN                            PIC S9(11)V9(7) COMP.
+ 01  ONE-DAY-BIN                                 PIC S9(11)V9(7) COMP
+                                                    VALUE 864000000000.
+ 01  CURRENT_USER_ID                             PIC X(8).
+ 01  JPI_USERNAME                                PIC S9(9) COMP VALUE 514.
+
+ 01  LOCK-RETRY-COUNT                            PIC S9(4) COMP.
+ 01  LOCK-RETRY-MAX                              PIC S9(4) COMP VALUE 3.
+ 01  LOCK-RETRY-WAIT-SECS                        COMP-1     VALUE 1.0.
+
+ 01  WS-CUTOFF-DAYS-TEXT                         PIC X(4).
+ 01  WS-CUTOFF-DAYS-NUM REDEFINES WS-CUTOFF-DAYS-TEXT PIC 9(4).
+ 01  ARCHIVE-CUTOFF-DAYS                         PIC S9(9) COMP.
+ 01  DEFAULT-CUTOFF-DAYS                         PIC S9(9) COMP VALUE 730.
+ 01  ARCHIVE-CUTOFF-BIN                          PIC S9(11)V9(7) COMP.
+ 01  WS-CUTOFF-SPAN-BIN                          PIC S9(11)V9(7) COMP.
+
+ 01  SUB1                                        PIC S9(9) COMP.
+ 01  ARCHIVE-CANDIDATE-COUNT                     PIC S9(9) COMP VALUE 0.
+ 01  ARCHIVE-CANDIDATE-MAX                       PIC S9(9) COMP VALUE 2000.
+ 01  ARCHIVE-TRUNC-FLAG                          PIC X VALUE "N".
+
+ 01  ARCHIVE-CANDIDATE-TABLE.
+     05  ARCHIVE-CANDIDATE-ENTRY OCCURS 2000 TIMES.
+         10  ACT-PROBLEM-NUMBER                  PIC S9(9) COMP.
+
+ 01  ARCHIVED-COUNT                              PIC S9(9) COMP VALUE 0.
+ 01  SKIPPED-COUNT                               PIC S9(9) COMP VALUE 0.
+
+ 01  WS-DETAIL-LINE.
+     05  FILLER                                  PIC X(2)  VALUE SPACES.
+     05  WD-PROBLEM-NUMBER                       PIC ZZZZZZZZ9.
+     05  FILLER                                  PIC X(4)  VALUE SPACES.
+     05  FILLER                                  PIC X(9)  VALUE "ARCHIVED".
+
+ 01  WS-TOTALS-LINE.
+     05  FILLER                                  PIC X(20) VALUE
+                                                    "CANDIDATES FOUND = ".
+     05  WT-CANDIDATE-COUNT                      PIC ZZZZZZZZ9.
+ 01  WS-ARCHIVED-LINE.
+     05  FILLER                                  PIC X(20) VALUE
+                                                    "RECORDS ARCHIVED = ".
+     05  WT-ARCHIVED-COUNT                       PIC ZZZZZZZZ9.
+ 01  WS-SKIPPED-LINE.
+     05  FILLER                                  PIC X(20) VALUE
+                                                    "RECORDS SKIPPED  = ".
+     05  WT-SKIPPED-COUNT                        PIC ZZZZZZZZ9.
+/
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM 1000-INITIALISATION.
+
+    PERFORM 3000-FIND-CANDIDATE-PROBLEMS.
+
+    PERFORM 4000-ARCHIVE-AND-DELETE-CANDIDATES.
+
+    PERFORM 6100-PRINT-TOTALS.
+
+    PERFORM 8000-FINALISATION.
+
+    GO TO 9900-EXIT.
+*
+1000-INITIALISATION.
+    MOVE ZERO TO SQLCODE.
+    MOVE "N"  TO TRANSACTION_BEGUN_FLAG.
+    MOVE ZERO TO ARCHIVE-CANDIDATE-COUNT.
+    MOVE "N"  TO ARCHIVE-TRUNC-FLAG.
+    MOVE ZERO TO ARCHIVED-COUNT.
+    MOVE ZERO TO SKIPPED-COUNT.
+
+    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
+
+    MOVE SPACES TO WS-CUTOFF-DAYS-TEXT.
+    ACCEPT WS-CUTOFF-DAYS-TEXT FROM SYS$COMMAND.
+
+    IF WS-CUTOFF-DAYS-TEXT IS NUMERIC AND WS-CUTOFF-DAYS-NUM > ZERO
+        MOVE WS-CUTOFF-DAYS-NUM TO ARCHIVE-CUTOFF-DAYS
+    ELSE
+        MOVE DEFAULT-CUTOFF-DAYS TO ARCHIVE-CUTOFF-DAYS
+    END-IF.
+
+    MOVE ONE-DAY-BIN TO WS-CUTOFF-SPAN-BIN.
+    MULTIPLY ARCHIVE-CUTOFF-DAYS BY WS-CUTOFF-SPAN-BIN.
+    SUBTRACT WS-CUTOFF-SPAN-BIN FROM CURRENT_DATE_BIN GIVING ARCHIVE-CUTOFF-BIN.
+
+    OPEN OUTPUT ARCHIVE-REPORT-FILE.
+/
+3000-FIND-CANDIDATE-PROBLEMS.
+    PERFORM 7000-START_TRAN_RO.
+
+    CALL "ET_OC8_PROBLEM_DETAILS" USING SQLCA
+                                 ARCHIVE-CUTOFF-BIN
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_OC8 CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    PERFORM 3100-FETCH-ONE-CANDIDATE UNTIL NOT SQL_SUCCESS.
+
+    CALL "ET_CC8_PROBLEM_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_CC8 CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    PERFORM 7800_CMT_TRAN.
+*
+3100-FETCH-ONE-CANDIDATE.
+    CALL "ET_FC8_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        PERFORM 3200-STORE-CANDIDATE
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_FC8 CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+*
+3200-STORE-CANDIDATE.
+    IF ARCHIVE-CANDIDATE-COUNT < ARCHIVE-CANDIDATE-MAX
+        ADD 1 TO ARCHIVE-CANDIDATE-COUNT
+        MOVE PROBLEM_NUMBER OF PROBLEM_DETAILS_REC
+          TO ACT-PROBLEM-NUMBER (ARCHIVE-CANDIDATE-COUNT)
+    ELSE
+        IF ARCHIVE-TRUNC-FLAG = "N"
+            DISPLAY "MORE THAN " ARCHIVE-CANDIDATE-MAX
+                    " CANDIDATES FOUND - RUN AGAIN TO ARCHIVE THE REST"
+                    WITH CONVERSION
+            MOVE "Y" TO ARCHIVE-TRUNC-FLAG
+        END-IF
+    END-IF.
+/
+4000-ARCHIVE-AND-DELETE-CANDIDATES.
+    PERFORM 4100-ARCHIVE-ONE-CANDIDATE THRU 4100-ARCHIVE-ONE-CANDIDATE-EXIT
+                                  VARYING SUB1 FROM 1 BY 1
+                                  UNTIL SUB1 > ARCHIVE-CANDIDATE-COUNT.
+*
+4100-ARCHIVE-ONE-CANDIDATE.
+    MOVE ACT-PROBLEM-NUMBER (SUB1) TO PROBLEM_NUMBER OF PROBLEM_DETAILS_REC.
+
+    PERFORM 7100-START_TRAN_RW.
+
+    PERFORM 7400-PROBLEM_SS.
+
+    IF TMP_FLAG = "Y"
+        IF PROBLEM_STATUS OF PROBLEM_DETAILS_REC = "C"
+           AND SOLVED_DATE OF PROBLEM_DETAILS_REC NOT = ZERO
+           AND SOLVED_DATE OF PROBLEM_DETAILS_REC < ARCHIVE-CUTOFF-BIN
+            PERFORM 7650-ARCHIVE-PROBLEM-RECORD
+            PERFORM 7700-DELETE-PROBLEM-RECORD
+            ADD 1 TO ARCHIVED-COUNT
+            PERFORM 6000-PRINT-DETAIL-LINE
+        ELSE
+            ADD 1 TO SKIPPED-COUNT
+        END-IF
+    ELSE
+        ADD 1 TO SKIPPED-COUNT
+    END-IF.
+
+    PERFORM 7800_CMT_TRAN.
+*
+4100-ARCHIVE-ONE-CANDIDATE-EXIT.
+    EXIT.
+/
+6000-PRINT-DETAIL-LINE.
+    MOVE SPACES TO WS-DETAIL-LINE.
+    MOVE PROBLEM_NUMBER OF PROBLEM_DETAILS_REC TO WD-PROBLEM-NUMBER.
+    MOVE WS-DETAIL-LINE                        TO ARCHIVE-REPORT-LINE.
+    WRITE ARCHIVE-REPORT-LINE.
+*
+6100-PRINT-TOTALS.
+    MOVE SPACES TO ARCHIVE-REPORT-LINE.
+    WRITE ARCHIVE-REPORT-LINE.
+
+    MOVE ARCHIVE-CANDIDATE-COUNT TO WT-CANDIDATE-COUNT.
+    MOVE WS-TOTALS-LINE          TO ARCHIVE-REPORT-LINE.
+    WRITE ARCHIVE-REPORT-LINE.
+
+    MOVE ARCHIVED-COUNT          TO WT-ARCHIVED-COUNT.
+    MOVE WS-ARCHIVED-LINE        TO ARCHIVE-REPORT-LINE.
+    WRITE ARCHIVE-REPORT-LINE.
+
+    MOVE SKIPPED-COUNT           TO WT-SKIPPED-COUNT.
+    MOVE WS-SKIPPED-LINE         TO ARCHIVE-REPORT-LINE.
+    WRITE ARCHIVE-REPORT-LINE.
+/
+7000-START_TRAN_RO.
+    CALL "ET_ST_RO_PROBLEM" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+    WHEN OTHER
+        DISPLAY "ST_RO NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+*
+7100-START_TRAN_RW.
+    MOVE -1003 TO SQLCODE.
+
+    PERFORM 7110-CALL-ST-RW-PROBLEM VARYING LOCK-RETRY-COUNT FROM 1 BY 1
+                          UNTIL NOT SQL_LOCKED_RECORD
+                             OR LOCK-RETRY-COUNT > LOCK-RETRY-MAX.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+    WHEN SQL_LOCKED_RECORD
+        DISPLAY "PROBLEM " PROBLEM_NUMBER OF PROBLEM_DETAILS_REC
+                " LOCKED - SKIPPED THIS RUN" WITH CONVERSION
+        ADD 1 TO SKIPPED-COUNT
+        GO TO 4100-ARCHIVE-ONE-CANDIDATE-EXIT
+    WHEN OTHER
+        DISPLAY "ST_RW NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+*
+7110-CALL-ST-RW-PROBLEM.
+    IF LOCK-RETRY-COUNT > 1
+        CALL "LIB$WAIT" USING BY REFERENCE LOCK-RETRY-WAIT-SECS
+    END-IF.
+
+    CALL "ET_ST_RW_PROBLEM" USING SQLCA.
+/
+7400-PROBLEM_SS.
+    CALL "ET_SS_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 SITE_ID              OF PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+                                 RECORDING_PERSON_ID  OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+                                 PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+                                 OTHER_SYSTEM_CODE    OF PROBLEM_DETAILS_REC
+                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
+                                 PROGRESS_DESC        OF PROBLEM_DETAILS_REC
+                                 SOLVED_DATE          OF PROBLEM_DETAILS_REC
+                                 REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
+                                 REC_USER             OF PROBLEM_DETAILS_REC
+                                 REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TMP_FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO TMP_FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_SS CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+/
+7650-ARCHIVE-PROBLEM-RECORD.
+    MOVE CORRESPONDING
+       PROBLEM_DETAILS_REC TO ARCHIVED_PROBLEM_DETAILS_REC.
+
+    PERFORM 8600-GET-TIME.
+    MOVE CURRENT_DATE_BIN TO ARCHIVED_TMSTAMP OF ARCHIVED_PROBLEM_DETAILS_REC.
+
+    PERFORM 8700-GET-USER.
+    MOVE CURRENT_USER_ID TO ARCHIVED_USER     OF ARCHIVED_PROBLEM_DETAILS_REC.
+
+    CALL "ET_IR_ARCHIVED_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 SITE_ID              OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 RECORDING_PERSON_ID  OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 PERSON_REDIRECTED_ID OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 OTHER_SYSTEM_CODE    OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 EST_TO_COMPLETE_DAYS OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 PROGRESS_DESC        OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 SOLVED_DATE          OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 REF_PROBLEM_NUMBER   OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 ARCHIVED_USER        OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 ARCHIVED_TMSTAMP     OF ARCHIVED_PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF ARCH_PROBLEM_IR CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    MOVE PROBLEM_NUMBER OF PROBLEM_DETAILS_REC
+      TO PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    CALL "ET_OC_PROBLEM_SOLUTION_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_SOL_OC CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    PERFORM 7660_ARCHIVE_SOLUTION_LINE UNTIL NOT SQL_SUCCESS.
+
+    CALL "ET_CC_PROBLEM_SOLUTION_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+*
+7660_ARCHIVE_SOLUTION_LINE.
+    CALL "ET_FC_PROBLEM_SOLUTION_DETAILS" USING SQLCA
+                                 LINE_NUMBER          OF PROBLEM_SOLUTION_DETAILS_REC
+                                 SOLUTION_DESC        OF PROBLEM_SOLUTION_DETAILS_REC
+                                 ENTRY_TYPE           OF PROBLEM_SOLUTION_DETAILS_REC
+                                 REC_USER             OF PROBLEM_SOLUTION_DETAILS_REC
+                                 REC_TMSTAMP          OF PROBLEM_SOLUTION_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC
+          TO PROBLEM_NUMBER OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+        MOVE LINE_NUMBER    OF PROBLEM_SOLUTION_DETAILS_REC
+          TO LINE_NUMBER    OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+        MOVE SOLUTION_DESC  OF PROBLEM_SOLUTION_DETAILS_REC
+          TO SOLUTION_DESC  OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+        MOVE ENTRY_TYPE     OF PROBLEM_SOLUTION_DETAILS_REC
+          TO ENTRY_TYPE     OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+        MOVE REC_USER       OF PROBLEM_SOLUTION_DETAILS_REC
+          TO REC_USER       OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+        MOVE REC_TMSTAMP    OF PROBLEM_SOLUTION_DETAILS_REC
+          TO REC_TMSTAMP    OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+
+        CALL "ET_IR_ARCHIVED_PROBLEM_SOLUTION_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER   OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+                                 LINE_NUMBER      OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+                                 SOLUTION_DESC    OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+                                 ENTRY_TYPE       OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+                                 REC_USER         OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+                                 REC_TMSTAMP      OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+        END-CALL
+
+        EVALUATE TRUE
+        WHEN SQL_SUCCESS
+            CONTINUE
+        WHEN OTHER
+            DISPLAY "ERROR OF ARCH_PROBLEM_SOL_IR CODE=" SQLCODE WITH CONVERSION
+            GO TO 9900-EXIT
+        END-EVALUATE
+
+        CALL "ET_DR_PROBLEM_SOLUTION_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC
+                                 LINE_NUMBER    OF PROBLEM_SOLUTION_DETAILS_REC
+        END-CALL
+
+        EVALUATE TRUE
+        WHEN SQL_SUCCESS
+            CONTINUE
+        WHEN OTHER
+            DISPLAY "ERROR OF PROBLEM_SOL_DR CODE=" SQLCODE WITH CONVERSION
+            GO TO 9900-EXIT
+        END-EVALUATE
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF FC CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+/
+7700-DELETE-PROBLEM-RECORD.
+    CALL "ET_DR_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_DR CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+/
+7800_CMT_TRAN.
+    CALL "ET_CMT_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "CMT_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+*
+7900-RLB_TRAN.
+    CALL "ET_RLB_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "RLB_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+8600-GET-TIME.
+    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
+*
+8700-GET-USER.
+    CALL "LIB$GETJPI" USING BY REFERENCE JPI_USERNAME
+                             OMITTED
+                             OMITTED
+                             OMITTED
+                             BY DESCRIPTOR CURRENT_USER_ID.
+/
+8000-FINALISATION.
+    CLOSE ARCHIVE-REPORT-FILE.
+*
+9900-EXIT.
+    IF NOT SQL_SUCCESS
+        MOVE 15 TO ERR_FLAGS
+        PERFORM 9910_ERROR VARYING ERR_SUB FROM 1 BY 1
+                           UNTIL ERR_SUB > Rdb$LU_NUM_ARGUMENTS.
+
+    IF TRANSACTION_BEGUN_FLAG = "Y"
+        PERFORM 7900-RLB_TRAN.
+
+    STOP RUN.
+*
+9910_ERROR.
+        call "sys$getmsg" using
+                                 by value      Rdb$LU_ARGUMENTS(ERR_SUB)
+                                 by reference  err_length
+                                 by descriptor err_buffer
+                                 by value      err_flags
+                                 omitted
+                          GIVING               ERR_RET.
+
+         DISPLAY ERR_BUFFER.
+*
+* **************** END OF SOURCE EZITRAK012 ****************
