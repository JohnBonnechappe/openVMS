@@ -0,0 +1,596 @@
+IDENTIFICATION DIVISION.
+*
+*******************************************************************************
+*                                                                             *
+*   Program ID   : EZITRAK013                                                 *
+*   Program Name : Site-Down Cross-Application Mass-Update Batch Job          *
+*   Summary      : Batch job - when one site outage is knocking out several  *
+*                  applications at once, operators were having to open each  *
+*                  ticket by hand in EZITRAK001 to link it to a master        *
+*                  incident and repeat the same PROGRESS_DESC note on every   *
+*                  one. This job takes a SITE_ID, a look-back window (in     *
+*                  hours) and the PROBLEM_NUMBER of a master incident record *
+*                  (created the normal way in EZITRAK001 ahead of time) plus *
+*                  one PROGRESS_DESC line, all as SYS$COMMAND parameters,    *
+*                  and finds every still-open (PROBLEM_STATUS = "O")         *
+*                  PROBLEM_DETAILS row at that SITE_ID - across every        *
+*                  APPLICATION_ID, not just one - reported within the       *
+*                  window. REF_PROBLEM_NUMBER is set to the master incident *
+*                  number and PROGRESS_DESC is set to the supplied text on   *
+*                  every matching row, and a PROBLEM_HISTORY line is        *
+*                  recorded for each one, the same as an interactive        *
+*                  EZITRAK004 update would. Runs in two passes, the same     *
+*                  shape as EZITRAK012's archive job: a read-only pass       *
+*                  finds every candidate PROBLEM_NUMBER, then each           *
+*                  candidate is updated under its own short read/write      *
+*                  transaction so this job never holds one long-running     *
+*                  transaction against the live table while it works        *
+*                  through the site.                                        *
+*                                                                             *
+*   TABLES  USED : PROBLEM_DETAILS      (Update)                             *
+*                  PROBLEM_HISTORY      (Output)                             *
+*                                                                             *
+*   NOTE         : ET_OC10_PROBLEM_DETAILS / ET_FC10_PROBLEM_DETAILS /       *
+*                  ET_CC10_PROBLEM_DETAILS are new cursor subprograms that   *
+*                  need to be generated in the CDD/SQL module - the next     *
+*                  free number in the OCn/FCn/CCn family (OC1-OC4, OC6 and   *
+*                  OC7 are already in use by EZITRAK003/009, OC8 by          *
+*                  EZITRAK012 and OC9 by EZITRAK001) - taking SITE_ID and    *
+*                  WINDOW-START-BIN as bind parameters and returning         *
+*                  PROBLEM_NUMBER for every row WHERE SITE_ID = :SITE_ID     *
+*                  AND PROBLEM_STATUS = 'O' AND CONTACT_DATE >=              *
+*                  :WINDOW-START-BIN - PROBLEM_STATUS is hardcoded in the    *
+*                  cursor's WHERE clause rather than bound, since this job   *
+*                  only ever looks for still-open problems. Deliberately     *
+*                  NOT keyed on APPLICATION_ID, since the whole point of     *
+*                  this job is to catch a site-down outage across every      *
+*                  application at that site.                                *
+*                                                                             *
+*   NOTE         : This job does not attempt row locking beyond the normal   *
+*                  ET_ST_RW_PROBLEM retry-with-backoff already used          *
+*                  everywhere else in this system (7100-START_TRAN_RW        *
+*                  below) - a candidate still locked by an operator after    *
+*                  LOCK-RETRY-MAX attempts is skipped and reported so the    *
+*                  run can be repeated, the same way EZITRAK012 skips a      *
+*                  locked archive candidate rather than blocking the whole   *
+*                  batch.                                                    *
+*                                                                             *
+*   NOTE         : This job does not validate that MASTER-PROBLEM-NUMBER's   *
+*                  own APPLICATION_ID/SITE_ID makes sense as a "master       *
+*                  incident" beyond confirming the row exists - it is        *
+*                  simply an ordinary PROBLEM_DETAILS row the operator       *
+*                  creates first through EZITRAK001 and then quotes here,    *
+*                  the same way REF_PROBLEM_NUMBER already links any two     *
+*                  ordinary problems together interactively.                 *
+*                                                                             *
+*******************************************************************************
+*
+/
+PROGRAM-ID. EZITRAK013.
+ENVIRONMENT DIVISION.
+* DATE-WRITTEN. 09-08-26
+* AUTHOR. JOHN
+CONFIGURATION SECTION.
+    SOURCE-COMPUTER. VAX-8650.
+    OBJECT-COMPUTER. VAX-8650.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MASS-UPDATE-REPORT-FILE ASSIGN TO "SYS$PRINT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+/
+DATA DIVISION.
+FILE SECTION.
+FD  MASS-UPDATE-REPORT-FILE
+    LABEL RECORDS ARE STANDARD.
+01  MASS-UPDATE-REPORT-LINE                        PIC X(132).
+/
+WORKING-STORAGE SECTION.
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC"      from dictionary.
+    copy "EZITRAK_CDD.PROBLEM_HISTORY_REC"      from dictionary.
+
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC" from dictionary
+          replacing PROBLEM_DETAILS_REC BY MASTER-PROBLEM-DETAILS-REC.
+/
+ 01  SQLCA.
+     03  SQLCAID                                 PIC X(8) VALUE "SQLCA   ".
+     03  SQLCABC                                 PIC S9(9) COMP  VALUE 128.
+     03  SQLCODE                                 PIC S9(9) COMP.
+         88  SQL_SUCCESS                         VALUE 0.
+         88  SQL_NOT_FOUND                       VALUE 100.
+         88  SQL_DUPLICATE_IDX                   VALUE -803.
+         88  SQL_LOCKED_RECORD                   VALUE -1003.
+     03  SQLERRML                                PIC S9(4) COMP VALUE 0.
+     03  SQLERRMC                                PIC X(70).
+     03  SQLERRD                                 PIC S9(9) COMP OCCURS 6.
+     03  SQLWARN                                 PIC X(8).
+     03  SQLEXT                                  PIC X(8).
+
+ 01 Rdb$MESSAGE_VECTOR EXTERNAL GLOBAL.
+     03 Rdb$LU_NUM_ARGUMENTS                     PIC S9(9) COMP.
+     03 Rdb$LU_STATUS                            PIC S9(9) COMP.
+     03 Rdb$ALU_ARGUMENTS                        OCCURS 18.
+         05 Rdb$LU_ARGUMENTS                     PIC S9(9) COMP.
+
+ 01  ERR_RET                                     PIC S9(9) COMP.
+ 01  ERR_SUB                                     PIC  9(9) COMP.
+ 01  ERR_FLAGS                                   PIC  9(9) COMP.
+ 01  ERR_LENGTH                                  PIC  9(9) COMP.
+ 01  ERR_BUFFER                                  PIC  X(80).
+
+ 01  TRANSACTION_BEGUN_FLAG                      PIC X.
+ 01  TMP_FLAG                                    PIC X.
+ 01  MASTER-FOUND-FLAG                           PIC X.
+
+ 01  CURRENT_DATE_BIN                            PIC S9(11)V9(7) COMP.
+ 01  ONE-DAY-BIN                                 PIC S9(11)V9(7) COMP
+                                                    VALUE 864000000000.
+ 01  ONE-HOUR-BIN                                PIC S9(11)V9(7) COMP
+                                                    VALUE 36000000000.
+ 01  CURRENT_USER_ID                             PIC X(8).
+ 01  JPI_USERNAME                                PIC S9(9) COMP VALUE 514.
+
+ 01  LOCK-RETRY-COUNT                            PIC S9(4) COMP.
+ 01  LOCK-RETRY-MAX                              PIC S9(4) COMP VALUE 3.
+ 01  LOCK-RETRY-WAIT-SECS                        COMP-1     VALUE 1.0.
+
+ 01  WS-SITE-ID-PARAM                            PIC X(10).
+ 01  WS-WINDOW-HOURS-TEXT                        PIC X(4).
+ 01  WS-WINDOW-HOURS-NUM REDEFINES WS-WINDOW-HOURS-TEXT PIC 9(4).
+ 01  WINDOW-HOURS                                PIC S9(9) COMP.
+ 01  DEFAULT-WINDOW-HOURS                        PIC S9(9) COMP VALUE 4.
+ 01  WINDOW-SPAN-BIN                             PIC S9(11)V9(7) COMP.
+ 01  WINDOW-START-BIN                            PIC S9(11)V9(7) COMP.
+
+ 01  WS-MASTER-PROBLEM-TEXT                      PIC X(9).
+ 01  WS-MASTER-PROBLEM-NUM REDEFINES WS-MASTER-PROBLEM-TEXT PIC 9(9).
+ 01  MASTER-PROBLEM-NUMBER                       PIC S9(9) COMP.
+
+ 01  WS-PROGRESS-DESC-PARAM                      PIC X(60).
+
+ 01  SUB1                                        PIC S9(9) COMP.
+ 01  UPDATE-CANDIDATE-COUNT                      PIC S9(9) COMP VALUE 0.
+ 01  UPDATE-CANDIDATE-MAX                        PIC S9(9) COMP VALUE 2000.
+ 01  UPDATE-TRUNC-FLAG                           PIC X VALUE "N".
+
+ 01  UPDATE-CANDIDATE-TABLE.
+     05  UCT-PROBLEM-NUMBER OCCURS 2000 TIMES    PIC S9(9) COMP.
+
+ 01  UPDATED-COUNT                               PIC S9(9) COMP VALUE 0.
+ 01  SKIPPED-COUNT                               PIC S9(9) COMP VALUE 0.
+
+ 01  WS-DETAIL-LINE.
+     05  FILLER                                  PIC X(2)  VALUE SPACES.
+     05  WD-PROBLEM-NUMBER                       PIC ZZZZZZZZ9.
+     05  FILLER                                  PIC X(4)  VALUE SPACES.
+     05  FILLER                                  PIC X(7)  VALUE "UPDATED".
+
+ 01  WS-TOTALS-LINE.
+     05  FILLER                                  PIC X(20) VALUE
+                                                    "CANDIDATES FOUND = ".
+     05  WT-CANDIDATE-COUNT                      PIC ZZZZZZZZ9.
+ 01  WS-UPDATED-LINE.
+     05  FILLER                                  PIC X(20) VALUE
+                                                    "RECORDS UPDATED  = ".
+     05  WT-UPDATED-COUNT                        PIC ZZZZZZZZ9.
+ 01  WS-SKIPPED-LINE.
+     05  FILLER                                  PIC X(20) VALUE
+                                                    "RECORDS SKIPPED  = ".
+     05  WT-SKIPPED-COUNT                        PIC ZZZZZZZZ9.
+/
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM 1000-INITIALISATION.
+
+    PERFORM 2000-VALIDATE-MASTER-PROBLEM.
+
+    IF MASTER-FOUND-FLAG = "Y"
+        PERFORM 3000-FIND-CANDIDATE-PROBLEMS
+        PERFORM 4000-UPDATE-CANDIDATES
+    END-IF.
+
+    PERFORM 6100-PRINT-TOTALS.
+
+    PERFORM 8000-FINALISATION.
+
+    GO TO 9900-EXIT.
+*
+1000-INITIALISATION.
+    MOVE ZERO TO SQLCODE.
+    MOVE "N"  TO TRANSACTION_BEGUN_FLAG.
+    MOVE ZERO TO UPDATE-CANDIDATE-COUNT.
+    MOVE "N"  TO UPDATE-TRUNC-FLAG.
+    MOVE ZERO TO UPDATED-COUNT.
+    MOVE ZERO TO SKIPPED-COUNT.
+
+    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
+
+    MOVE SPACES TO WS-SITE-ID-PARAM.
+    ACCEPT WS-SITE-ID-PARAM FROM SYS$COMMAND.
+
+    MOVE SPACES TO WS-WINDOW-HOURS-TEXT.
+    ACCEPT WS-WINDOW-HOURS-TEXT FROM SYS$COMMAND.
+
+    MOVE SPACES TO WS-MASTER-PROBLEM-TEXT.
+    ACCEPT WS-MASTER-PROBLEM-TEXT FROM SYS$COMMAND.
+
+    MOVE SPACES TO WS-PROGRESS-DESC-PARAM.
+    ACCEPT WS-PROGRESS-DESC-PARAM FROM SYS$COMMAND.
+
+    IF WS-WINDOW-HOURS-TEXT IS NUMERIC AND WS-WINDOW-HOURS-NUM > ZERO
+        MOVE WS-WINDOW-HOURS-NUM TO WINDOW-HOURS
+    ELSE
+        MOVE DEFAULT-WINDOW-HOURS TO WINDOW-HOURS
+    END-IF.
+
+    MOVE ONE-HOUR-BIN TO WINDOW-SPAN-BIN.
+    MULTIPLY WINDOW-HOURS BY WINDOW-SPAN-BIN.
+    SUBTRACT WINDOW-SPAN-BIN FROM CURRENT_DATE_BIN GIVING WINDOW-START-BIN.
+
+    MOVE WS-MASTER-PROBLEM-NUM TO MASTER-PROBLEM-NUMBER.
+
+    OPEN OUTPUT MASS-UPDATE-REPORT-FILE.
+*
+2000-VALIDATE-MASTER-PROBLEM.
+    PERFORM 7000-START_TRAN_RO.
+
+    MOVE MASTER-PROBLEM-NUMBER
+      TO PROBLEM_NUMBER OF MASTER-PROBLEM-DETAILS-REC.
+
+    CALL "ET_SS_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF MASTER-PROBLEM-DETAILS-REC
+                                 PROBLEM_STATUS       OF MASTER-PROBLEM-DETAILS-REC
+                                 PRIORITY_ID          OF MASTER-PROBLEM-DETAILS-REC
+                                 APPLICATION_ID       OF MASTER-PROBLEM-DETAILS-REC
+                                 SITE_ID              OF MASTER-PROBLEM-DETAILS-REC
+                                 PROBLEM_DESC         OF MASTER-PROBLEM-DETAILS-REC
+                                 RECORDING_PERSON_ID  OF MASTER-PROBLEM-DETAILS-REC
+                                 CONTACT_DATE         OF MASTER-PROBLEM-DETAILS-REC
+                                 CONTACT_PERSON_ID    OF MASTER-PROBLEM-DETAILS-REC
+                                 CONTACT_DEVICE       OF MASTER-PROBLEM-DETAILS-REC
+                                 PERSON_ASSIGNED_ID   OF MASTER-PROBLEM-DETAILS-REC
+                                 PERSON_REDIRECTED_ID OF MASTER-PROBLEM-DETAILS-REC
+                                 OTHER_SYSTEM_CODE    OF MASTER-PROBLEM-DETAILS-REC
+                                 EST_TO_COMPLETE_DAYS OF MASTER-PROBLEM-DETAILS-REC
+                                 PROGRESS_DESC        OF MASTER-PROBLEM-DETAILS-REC
+                                 SOLVED_DATE          OF MASTER-PROBLEM-DETAILS-REC
+                                 REF_PROBLEM_NUMBER   OF MASTER-PROBLEM-DETAILS-REC
+                                 REC_USER             OF MASTER-PROBLEM-DETAILS-REC
+                                 REC_TMSTAMP          OF MASTER-PROBLEM-DETAILS-REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO MASTER-FOUND-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO MASTER-FOUND-FLAG
+        DISPLAY "MASTER PROBLEM " MASTER-PROBLEM-NUMBER
+                " NOT ON FILE - RUN ABANDONED" WITH CONVERSION
+    WHEN OTHER
+        DISPLAY "ERROR ON MASTER_SS CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    PERFORM 7800_CMT_TRAN.
+*
+3000-FIND-CANDIDATE-PROBLEMS.
+    PERFORM 7000-START_TRAN_RO.
+
+    CALL "ET_OC10_PROBLEM_DETAILS" USING SQLCA
+                                 WS-SITE-ID-PARAM
+                                 WINDOW-START-BIN
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_OC10 CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    PERFORM 3100-FETCH-ONE-CANDIDATE UNTIL NOT SQL_SUCCESS.
+
+    CALL "ET_CC10_PROBLEM_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_CC10 CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    PERFORM 7800_CMT_TRAN.
+*
+3100-FETCH-ONE-CANDIDATE.
+    CALL "ET_FC10_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        IF PROBLEM_NUMBER OF PROBLEM_DETAILS_REC NOT = MASTER-PROBLEM-NUMBER
+            PERFORM 3200-STORE-CANDIDATE
+        END-IF
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_FC10 CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+*
+3200-STORE-CANDIDATE.
+    IF UPDATE-CANDIDATE-COUNT < UPDATE-CANDIDATE-MAX
+        ADD 1 TO UPDATE-CANDIDATE-COUNT
+        MOVE PROBLEM_NUMBER OF PROBLEM_DETAILS_REC
+          TO UCT-PROBLEM-NUMBER (UPDATE-CANDIDATE-COUNT)
+    ELSE
+        IF UPDATE-TRUNC-FLAG = "N"
+            DISPLAY "MORE THAN " UPDATE-CANDIDATE-MAX
+                    " CANDIDATES FOUND - RUN AGAIN TO UPDATE THE REST"
+                    WITH CONVERSION
+            MOVE "Y" TO UPDATE-TRUNC-FLAG
+        END-IF
+    END-IF.
+/
+4000-UPDATE-CANDIDATES.
+    PERFORM 4100-UPDATE-ONE-CANDIDATE THRU 4100-UPDATE-ONE-CANDIDATE-EXIT
+                                  VARYING SUB1 FROM 1 BY 1
+                                  UNTIL SUB1 > UPDATE-CANDIDATE-COUNT.
+*
+4100-UPDATE-ONE-CANDIDATE.
+    MOVE UCT-PROBLEM-NUMBER (SUB1) TO PROBLEM_NUMBER OF PROBLEM_DETAILS_REC.
+
+    PERFORM 7100-START_TRAN_RW.
+
+    PERFORM 7400-PROBLEM_SS.
+
+    IF TMP_FLAG = "Y"
+        IF PROBLEM_STATUS OF PROBLEM_DETAILS_REC = "O"
+            PERFORM 7300-REWRITE-PROBLEM-RECORD
+            IF TMP_FLAG = "Y"
+                ADD 1 TO UPDATED-COUNT
+                PERFORM 6000-PRINT-DETAIL-LINE
+            ELSE
+                ADD 1 TO SKIPPED-COUNT
+            END-IF
+        ELSE
+            ADD 1 TO SKIPPED-COUNT
+        END-IF
+    ELSE
+        ADD 1 TO SKIPPED-COUNT
+    END-IF.
+
+    PERFORM 7800_CMT_TRAN.
+*
+4100-UPDATE-ONE-CANDIDATE-EXIT.
+    EXIT.
+*
+6000-PRINT-DETAIL-LINE.
+    MOVE SPACES TO WS-DETAIL-LINE.
+    MOVE PROBLEM_NUMBER OF PROBLEM_DETAILS_REC TO WD-PROBLEM-NUMBER.
+    MOVE WS-DETAIL-LINE                        TO MASS-UPDATE-REPORT-LINE.
+    WRITE MASS-UPDATE-REPORT-LINE.
+*
+6100-PRINT-TOTALS.
+    MOVE SPACES TO MASS-UPDATE-REPORT-LINE.
+    WRITE MASS-UPDATE-REPORT-LINE.
+
+    MOVE UPDATE-CANDIDATE-COUNT  TO WT-CANDIDATE-COUNT.
+    MOVE WS-TOTALS-LINE          TO MASS-UPDATE-REPORT-LINE.
+    WRITE MASS-UPDATE-REPORT-LINE.
+
+    MOVE UPDATED-COUNT           TO WT-UPDATED-COUNT.
+    MOVE WS-UPDATED-LINE         TO MASS-UPDATE-REPORT-LINE.
+    WRITE MASS-UPDATE-REPORT-LINE.
+
+    MOVE SKIPPED-COUNT           TO WT-SKIPPED-COUNT.
+    MOVE WS-SKIPPED-LINE         TO MASS-UPDATE-REPORT-LINE.
+    WRITE MASS-UPDATE-REPORT-LINE.
+/
+7000-START_TRAN_RO.
+    CALL "ET_ST_RO_PROBLEM" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+    WHEN OTHER
+        DISPLAY "ST_RO NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+*
+7100-START_TRAN_RW.
+    MOVE -1003 TO SQLCODE.
+
+    PERFORM 7110-CALL-ST-RW-PROBLEM VARYING LOCK-RETRY-COUNT FROM 1 BY 1
+                          UNTIL NOT SQL_LOCKED_RECORD
+                             OR LOCK-RETRY-COUNT > LOCK-RETRY-MAX.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+    WHEN SQL_LOCKED_RECORD
+        DISPLAY "PROBLEM " PROBLEM_NUMBER OF PROBLEM_DETAILS_REC
+                " LOCKED - SKIPPED THIS RUN" WITH CONVERSION
+        ADD 1 TO SKIPPED-COUNT
+        GO TO 4100-UPDATE-ONE-CANDIDATE-EXIT
+    WHEN OTHER
+        DISPLAY "ST_RW NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+*
+7110-CALL-ST-RW-PROBLEM.
+    IF LOCK-RETRY-COUNT > 1
+        CALL "LIB$WAIT" USING BY REFERENCE LOCK-RETRY-WAIT-SECS
+    END-IF.
+
+    CALL "ET_ST_RW_PROBLEM" USING SQLCA.
+*
+7300-REWRITE-PROBLEM-RECORD.
+    MOVE MASTER-PROBLEM-NUMBER TO REF_PROBLEM_NUMBER OF PROBLEM_DETAILS_REC.
+    MOVE WS-PROGRESS-DESC-PARAM TO PROGRESS_DESC     OF PROBLEM_DETAILS_REC.
+
+    PERFORM 8600-GET-TIME.
+    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PROBLEM_DETAILS_REC.
+
+    PERFORM 8700-GET-USER.
+    MOVE CURRENT_USER_ID TO REC_USER     OF PROBLEM_DETAILS_REC.
+
+    CALL "ET_UR_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 SITE_ID              OF PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+                                 RECORDING_PERSON_ID  OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+                                 PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+                                 OTHER_SYSTEM_CODE    OF PROBLEM_DETAILS_REC
+                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
+                                 PROGRESS_DESC        OF PROBLEM_DETAILS_REC
+                                 SOLVED_DATE          OF PROBLEM_DETAILS_REC
+                                 REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
+                                 REC_USER             OF PROBLEM_DETAILS_REC
+                                 REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TMP_FLAG
+        PERFORM 7250-RECORD-PROBLEM-HISTORY
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO TMP_FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_UR CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+*
+7250-RECORD-PROBLEM-HISTORY.
+    MOVE PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+      TO PROBLEM_NUMBER       OF PROBLEM_HISTORY_REC.
+    MOVE PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+      TO PROBLEM_STATUS       OF PROBLEM_HISTORY_REC.
+    MOVE PRIORITY_ID          OF PROBLEM_DETAILS_REC
+      TO PRIORITY_ID          OF PROBLEM_HISTORY_REC.
+    MOVE PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+      TO PERSON_ASSIGNED_ID   OF PROBLEM_HISTORY_REC.
+    MOVE PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+      TO PERSON_REDIRECTED_ID OF PROBLEM_HISTORY_REC.
+    MOVE REC_USER             OF PROBLEM_DETAILS_REC
+      TO REC_USER             OF PROBLEM_HISTORY_REC.
+    MOVE REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+      TO REC_TMSTAMP          OF PROBLEM_HISTORY_REC.
+
+    CALL "ET_IR_PROBLEM_HISTORY" USING SQLCA
+                                PROBLEM_NUMBER       OF PROBLEM_HISTORY_REC
+                                REC_TMSTAMP          OF PROBLEM_HISTORY_REC
+                                PROBLEM_STATUS       OF PROBLEM_HISTORY_REC
+                                PRIORITY_ID          OF PROBLEM_HISTORY_REC
+                                PERSON_ASSIGNED_ID   OF PROBLEM_HISTORY_REC
+                                PERSON_REDIRECTED_ID OF PROBLEM_HISTORY_REC
+                                REC_USER             OF PROBLEM_HISTORY_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF HISTORY_IR CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+*
+7400-PROBLEM_SS.
+    CALL "ET_SS_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 SITE_ID              OF PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+                                 RECORDING_PERSON_ID  OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+                                 PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+                                 OTHER_SYSTEM_CODE    OF PROBLEM_DETAILS_REC
+                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
+                                 PROGRESS_DESC        OF PROBLEM_DETAILS_REC
+                                 SOLVED_DATE          OF PROBLEM_DETAILS_REC
+                                 REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
+                                 REC_USER             OF PROBLEM_DETAILS_REC
+                                 REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TMP_FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO TMP_FLAG
+    WHEN OTHER
+        DISPLAY "SS PROBLEM NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+*
+7800_CMT_TRAN.
+    CALL "ET_CMT_TRN" USING SQLCA.
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "CMT_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+*
+7900_RLB_TRAN.
+    CALL "ET_RLB_TRN" USING SQLCA.
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "RLB_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+*
+8000-FINALISATION.
+    CLOSE MASS-UPDATE-REPORT-FILE.
+*
+8600-GET-TIME.
+    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
+*
+8700-GET-USER.
+     CALL "LIB$GETJPI" USING BY REFERENCE JPI_USERNAME
+                             OMITTED
+                             OMITTED
+                             OMITTED
+                             BY DESCRIPTOR CURRENT_USER_ID.
+*
+9900-EXIT.
+    IF NOT SQL_SUCCESS
+        MOVE 15 TO ERR_FLAGS
+        PERFORM 9910_ERROR VARYING ERR_SUB FROM 1 BY 1
+                           UNTIL ERR_SUB > Rdb$LU_NUM_ARGUMENTS.
+
+    IF TRANSACTION_BEGUN_FLAG = "Y"
+        PERFORM 7900_RLB_TRAN.
+
+    STOP RUN.
+*
+9910_ERROR.
+        call "sys$getmsg" using
+                                 by value      Rdb$LU_ARGUMENTS(ERR_SUB)
+                                 by reference  err_length
+                                 by descriptor err_buffer
+                                 by value      err_flags
+                                 omitted
+                          GIVING               ERR_RET.
+
+         DISPLAY ERR_BUFFER.
+*
+* **************** END OF SOURCE EZITRAK013 ****************
