@@ -15,6 +15,15 @@ IDENTIFICATION DIVISION.
 *                                                                             *
 *   TABLES  USED : PERSON_DETAILS       (Input-Output                         *
 *                                                                             *
+*   NOTE         : PERSON_DETAILS needs a new PERSON_EMAIL PIC X(40) column  *
+*                  alongside PERSON_DESC/PERSON_PHONE, and EZITRAK052_REC    *
+*                  needs a matching PERSON_EMAIL field, so a contact's email *
+*                  address can be maintained the same way their phone number *
+*                  is now. 3150_FETCH/7700_SETUP_REC below move it the same  *
+*                  way they already move PERSON_PHONE. A DBA/CDD maintainer  *
+*                  needs to add the column and regenerate ET_FC_PERSON_DETAILS*
+*                  to match.                                                 *
+*                                                                             *
 *******************************************************************************
 *
 /
@@ -145,6 +154,7 @@ MAIN-PARA.
                                  PERSON_ID       OF PERSON_DETAILS_REC
                                  PERSON_DESC     OF PERSON_DETAILS_REC
                                  PERSON_PHONE    OF PERSON_DETAILS_REC
+                                 PERSON_EMAIL    OF PERSON_DETAILS_REC
                                  REC_USER        OF PERSON_DETAILS_REC
                                  REC_TMSTAMP     OF PERSON_DETAILS_REC
     END-CALL.
@@ -179,6 +189,8 @@ MAIN-PARA.
           TO PERSON_DESC         OF EZITRAK052_REC (SUB1).
         MOVE PERSON_PHONE        OF PERSON_DETAILS_REC
           TO PERSON_PHONE        OF EZITRAK052_REC (SUB1).
+        MOVE PERSON_EMAIL        OF PERSON_DETAILS_REC
+          TO PERSON_EMAIL        OF EZITRAK052_REC (SUB1).
 /
 7800-CMT_TRAN.
     CALL "ET_CMT_TRN" USING SQLCA.
