@@ -15,6 +15,30 @@ IDENTIFICATION DIVISION.
 *                                                                             *
 *   TABLES  USED : PERSON_DETAILS       (Input-Output                         *
 *                                                                             *
+*   NOTE         : PERSON_DETAILS needs a new PERSON_EMAIL PIC X(40) column  *
+*                  alongside PERSON_DESC/PERSON_PHONE, and EZITRAK052_REC    *
+*                  needs a matching PERSON_EMAIL field (see ET0052.COB's     *
+*                  header NOTE). 6552_INSERT_PERSON_DESC/                    *
+*                  6556_UPDATE_PERSON_DESC/7500_SELECT_PERSON_DESC below     *
+*                  move it the same way they already move PERSON_PHONE. A   *
+*                  DBA/CDD maintainer needs to add the column and regenerate*
+*                  ET_IR_PERSON_DETAILS/ET_UR_PERSON_DETAILS/                *
+*                  ET_SS_PERSON_DETAILS to match.                            *
+*                                                                             *
+*   NOTE         : 6550_UPDATE_PERSON_DESC's "D" leg now runs a new          *
+*                  6553_CHECK_PERSON_REFERENCED before the delete, calling a *
+*                  new single-select, ET_SS_PROBLEM_BY_PERSON, that looks    *
+*                  for any PROBLEM_DETAILS row with this PERSON_ID as its    *
+*                  CONTACT_PERSON_ID, PERSON_ASSIGNED_ID,                    *
+*                  PERSON_REDIRECTED_ID or RECORDING_PERSON_ID and returns   *
+*                  the first PROBLEM_NUMBER it finds. If one is found the    *
+*                  delete is refused ("CANNOT DELETE - PERSON REFERENCED BY  *
+*                  PROBLEM NBR=") rather than orphaning that problem's       *
+*                  person references - there is no override, matching this  *
+*                  program's existing all-or-nothing per-line delete. A     *
+*                  DBA/CDD maintainer needs to generate                      *
+*                  ET_SS_PROBLEM_BY_PERSON against PROBLEM_DETAILS.          *
+*                                                                             *
 *******************************************************************************
 *
 /
@@ -33,10 +57,16 @@ WORKING-STORAGE SECTION.
           replacing EZITRAK051_REC BY OLD-EZITRAK051-REC.
 
     copy "EZITRAK_CDD.PERSON_DETAILS_REC"       from dictionary.
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC"      from dictionary.
 /
  01  TMP-FLAG                                    PIC X.
  01  STAGE-OF-PROCESSING                         PIC 99.
  01  PERSON-FOUND-FLAG                           PIC X.
+ 01  PERSON-REFERENCED-FLAG                      PIC X.
+
+ 01  WS_ERROR_MESSAGE.
+     03  WS_ERROR_MESSAGE_TXT                    PIC X(48).
+     03  WS_ERROR_MESSAGE_NBR                    PIC Z(3)9.
 
  01  SQLCA.
      03  SQLCAID                                 PIC X(8) VALUE "SQLCA   ".
@@ -122,7 +152,19 @@ MAIN-PARA.
     WHEN "D"
         PERFORM 7500_SELECT_PERSON_DESC
         IF TMP_FLAG = "Y"
-            PERFORM 6554_DELETE_PERSON_DESC
+            PERFORM 6553_CHECK_PERSON_REFERENCED
+            IF PERSON-REFERENCED-FLAG = "Y"
+                MOVE 31  TO STAGE-OF-PROCESSING
+                MOVE "N" TO TMP_FLAG
+                MOVE "CANNOT DELETE - PERSON REFERENCED BY PROBLEM NBR= "
+                  TO WS_ERROR_MESSAGE_TXT
+                MOVE PROBLEM_NUMBER OF PROBLEM_DETAILS_REC
+                  TO WS_ERROR_MESSAGE_NBR
+                MOVE WS_ERROR_MESSAGE
+                  TO ERROR_MESSAGE OF EZITRAK052_REC
+            ELSE
+                PERFORM 6554_DELETE_PERSON_DESC
+            END-IF
         END-IF
     WHEN "M"
         PERFORM 7500_SELECT_PERSON_DESC
@@ -143,6 +185,9 @@ MAIN-PARA.
     MOVE PERSON_PHONE  OF EZITRAK052-REC ( SUB1 )
       TO PERSON_PHONE  OF PERSON_DETAILS_REC.
 
+    MOVE PERSON_EMAIL  OF EZITRAK052-REC ( SUB1 )
+      TO PERSON_EMAIL  OF PERSON_DETAILS_REC.
+
     PERFORM 8600-GET-TIME.
     MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PERSON_DETAILS_REC.
 
@@ -153,6 +198,7 @@ MAIN-PARA.
                                 PERSON_ID        OF PERSON_DETAILS_REC
                                 PERSON_DESC      OF PERSON_DETAILS_REC
                                 PERSON_PHONE     OF PERSON_DETAILS_REC
+                                PERSON_EMAIL     OF PERSON_DETAILS_REC
                                 REC_USER         OF PERSON_DETAILS_REC
                                 REC_TMSTAMP      OF PERSON_DETAILS_REC.
 
@@ -169,6 +215,25 @@ MAIN-PARA.
         GO TO 9900_EXIT
     END-EVALUATE.
 *
+6553_CHECK_PERSON_REFERENCED.
+    MOVE PERSON_ID OF EZITRAK052-REC ( SUB1 )
+      TO PERSON_ID OF PROBLEM_DETAILS_REC.
+
+    CALL "ET_SS_PROBLEM_BY_PERSON" USING SQLCA
+                                PERSON_ID          OF PROBLEM_DETAILS_REC
+                                PROBLEM_NUMBER     OF PROBLEM_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO PERSON-REFERENCED-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO PERSON-REFERENCED-FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_BY_PERSON_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE 100  TO EXIT_STATUS
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
 6554_DELETE_PERSON_DESC.
     MOVE PERSON_ID OF EZITRAK052-REC ( SUB1 )
       TO PERSON_ID OF PERSON_DETAILS_REC.
@@ -205,6 +270,9 @@ MAIN-PARA.
     MOVE PERSON_PHONE  OF EZITRAK052-REC ( SUB1 )
       TO PERSON_PHONE  OF PERSON_DETAILS_REC.
 
+    MOVE PERSON_EMAIL  OF EZITRAK052-REC ( SUB1 )
+      TO PERSON_EMAIL  OF PERSON_DETAILS_REC.
+
     PERFORM 8600-GET-TIME.
     MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PERSON_DETAILS_REC.
 
@@ -215,6 +283,7 @@ MAIN-PARA.
                                 PERSON_ID        OF PERSON_DETAILS_REC
                                 PERSON_DESC      OF PERSON_DETAILS_REC
                                 PERSON_PHONE     OF PERSON_DETAILS_REC
+                                PERSON_EMAIL     OF PERSON_DETAILS_REC
                                 REC_USER         OF PERSON_DETAILS_REC
                                 REC_TMSTAMP      OF PERSON_DETAILS_REC.
 
@@ -276,6 +345,7 @@ MAIN-PARA.
                                 PERSON_ID        OF PERSON_DETAILS_REC
                                 PERSON_PHONE     OF PERSON_DETAILS_REC
                                 PERSON_DESC      OF PERSON_DETAILS_REC
+                                PERSON_EMAIL     OF PERSON_DETAILS_REC
                                 REC_USER         OF PERSON_DETAILS_REC
                                 REC_TMSTAMP      OF PERSON_DETAILS_REC.
 
