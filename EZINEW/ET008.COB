@@ -0,0 +1,357 @@
+IDENTIFICATION DIVISION.
+*
+*******************************************************************************
+*                                                                             *
+*   Program ID   : EZITRAK008                                                 *
+*   Program Name : Aging / Overdue Problem Report                             *
+*   Summary      : Batch report - scans every open PROBLEM_DETAILS row       *
+*                  (PROBLEM_STATUS not "C"), computes a due date from        *
+*                  CONTACT_DATE + EST_TO_COMPLETE_DAYS, and prints every     *
+*                  problem already past due to SYS$PRINT, grouped by        *
+*                  PRIORITY_ID and PERSON_ASSIGNED_ID and sorted within     *
+*                  each group by days overdue (most overdue first).         *
+*                                                                             *
+*   TABLES  USED : PROBLEM_DETAILS      (Input)                              *
+*                                                                             *
+*   NOTE         : ET_OC_PROBLEM_DETAILS / ET_FC_PROBLEM_DETAILS /          *
+*                  ET_CC_PROBLEM_DETAILS are new cursor subprograms that    *
+*                  need to be generated in the CDD/SQL module - open/fetch/ *
+*                  close a cursor over every PROBLEM_DETAILS row WHERE      *
+*                  PROBLEM_STATUS <> 'C', returning PROBLEM_NUMBER,         *
+*                  PRIORITY_ID, PERSON_ASSIGNED_ID, CONTACT_DATE and        *
+*                  EST_TO_COMPLETE_DAYS - mirroring the existing unnumbered *
+*                  ET_OC/FC/CC_PERSON_DETAILS full-table cursor pattern     *
+*                  rather than the keyed ET_OC1-ET_OC6_PROBLEM_DETAILS      *
+*                  search cursors already generated for EZITRAK003.        *
+*                                                                             *
+*******************************************************************************
+*
+/
+PROGRAM-ID. EZITRAK008.
+ENVIRONMENT DIVISION.
+* DATE-WRITTEN. 16-02-92
+* AUTHOR. JOHN
+CONFIGURATION SECTION.
+    SOURCE-COMPUTER. VAX-8650.
+    OBJECT-COMPUTER. VAX-8650.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AGING-REPORT-FILE ASSIGN TO "SYS$PRINT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+/
+DATA DIVISION.
+FILE SECTION.
+FD  AGING-REPORT-FILE
+    LABEL RECORDS ARE STANDARD.
+01  AGING-REPORT-LINE                               PIC X(132).
+/
+WORKING-STORAGE SECTION.
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC"  from dictionary.
+/
+ 01  SQLCA.
+     03  SQLCAID                                 PIC X(8) VALUE "SQLCA   ".
+     03  SQLCABC                                 PIC S9(9) COMP  VALUE 128.
+     03  SQLCODE                                 PIC S9(9) COMP.
+         88  SQL_SUCCESS                         VALUE 0.
+         88  SQL_NOT_FOUND                       VALUE 100.
+         88  SQL_DUPLICATE_IDX                   VALUE -803.
+         88  SQL_LOCKED_RECORD                   VALUE -1003.
+     03  SQLERRML                                PIC S9(4) COMP VALUE 0.
+     03  SQLERRMC                                PIC X(70).
+     03  SQLERRD                                 PIC S9(9) COMP OCCURS 6.
+     03  SQLWARN                                 PIC X(8).
+     03  SQLEXT                                  PIC X(8).
+
+ 01 Rdb$MESSAGE_VECTOR EXTERNAL GLOBAL.
+     03 Rdb$LU_NUM_ARGUMENTS                     PIC S9(9) COMP.
+     03 Rdb$LU_STATUS                            PIC S9(9) COMP.
+     03 Rdb$ALU_ARGUMENTS                        OCCURS 18.
+         05 Rdb$LU_ARGUMENTS                     PIC S9(9) COMP.
+
+ 01  ERR_RET                                     PIC S9(9) COMP.
+ 01  ERR_SUB                                     PIC  9(9) COMP.
+ 01  ERR_FLAGS                                   PIC  9(9) COMP.
+ 01  ERR_LENGTH                                  PIC  9(9) COMP.
+ 01  ERR_BUFFER                                  PIC  X(80).
+
+ 01  TRANSACTION_BEGUN_FLAG                      PIC X.
+
+ 01  CURRENT_DATE_BIN                            PIC S9(11)V9(7) COMP.
+ 01  ONE-DAY-BIN                                 PIC S9(11)V9(7) COMP
+                                                    VALUE 864000000000.
+ 01  WS-DUE-DATE                                 PIC S9(11)V9(7) COMP.
+ 01  WS-OVERDUE-BIN                              PIC S9(11)V9(7) COMP.
+ 01  WS-DAYS-OVERDUE                             PIC S9(9) COMP.
+
+ 01  SUB1                                        PIC S9(4) COMP.
+ 01  SUB2                                        PIC S9(4) COMP.
+ 01  AGING-COUNT                                 PIC S9(4) COMP VALUE 0.
+ 01  AGING-MAX                                   PIC S9(4) COMP VALUE 500.
+ 01  AGING-TRUNC-FLAG                            PIC X VALUE "N".
+
+ 01  AGING-TABLE.
+     05  AGING-ENTRY OCCURS 500 TIMES.
+         10  AGT-PROBLEM-NUMBER                  PIC S9(9) COMP.
+         10  AGT-PRIORITY-ID                     PIC X(2).
+         10  AGT-PERSON-ASSIGNED-ID              PIC X(8).
+         10  AGT-DAYS-OVERDUE                    PIC S9(9) COMP.
+
+ 01  SWAP-ENTRY.
+     05  SWAP-PROBLEM-NUMBER                     PIC S9(9) COMP.
+     05  SWAP-PRIORITY-ID                        PIC X(2).
+     05  SWAP-PERSON-ASSIGNED-ID                 PIC X(8).
+     05  SWAP-DAYS-OVERDUE                       PIC S9(9) COMP.
+
+ 01  WS-PRIOR-PRIORITY-ID                        PIC X(2).
+ 01  WS-PRIOR-PERSON-ASSIGNED-ID                 PIC X(8).
+ 01  WS-FIRST-GROUP-FLAG                         PIC X.
+
+ 01  WS-DETAIL-LINE.
+     05  FILLER                                  PIC X(2)  VALUE SPACES.
+     05  WD-PROBLEM-NUMBER                       PIC ZZZZZZZZ9.
+     05  FILLER                                  PIC X(4)  VALUE SPACES.
+     05  WD-DAYS-OVERDUE                         PIC ZZZZZ9.
+     05  FILLER                                  PIC X(11) VALUE " DAYS OVERDUE".
+
+ 01  WS-GROUP-HEADER-LINE.
+     05  FILLER                                  PIC X(9)  VALUE "PRIORITY ".
+     05  WG-PRIORITY-ID                          PIC X(2).
+     05  FILLER                                  PIC X(13) VALUE "  ASSIGNED TO".
+     05  FILLER                                  PIC X(1)  VALUE SPACE.
+     05  WG-PERSON-ASSIGNED-ID                   PIC X(8).
+
+/
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM 1000-INITIALISATION.
+
+    PERFORM 3000-READ-OPEN-PROBLEMS.
+
+    PERFORM 4000-SORT-AGING-TABLE.
+
+    PERFORM 5000-PRINT-AGING-REPORT.
+
+    PERFORM 8000-FINALISATION.
+
+    GO TO 9900-EXIT.
+*
+1000-INITIALISATION.
+    MOVE ZERO TO SQLCODE.
+    MOVE "N"  TO TRANSACTION_BEGUN_FLAG.
+    MOVE ZERO TO AGING-COUNT.
+    MOVE "N"  TO AGING-TRUNC-FLAG.
+
+    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
+
+    OPEN OUTPUT AGING-REPORT-FILE.
+/
+3000-READ-OPEN-PROBLEMS.
+    PERFORM 7000-START_TRAN_RO.
+
+    CALL "ET_OC_PROBLEM_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_OC CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    PERFORM 3100-FETCH-ONE-PROBLEM UNTIL NOT SQL_SUCCESS.
+
+    CALL "ET_CC_PROBLEM_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_CC CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    PERFORM 7800-CMT_TRAN.
+/
+3100-FETCH-ONE-PROBLEM.
+    CALL "ET_FC_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        PERFORM 3200-CHECK-OVERDUE
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_FC CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+/
+3200-CHECK-OVERDUE.
+    MOVE ONE-DAY-BIN TO WS-DUE-DATE.
+    MULTIPLY EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC BY WS-DUE-DATE.
+    ADD CONTACT_DATE OF PROBLEM_DETAILS_REC TO WS-DUE-DATE.
+
+    IF WS-DUE-DATE < CURRENT_DATE_BIN
+        SUBTRACT WS-DUE-DATE FROM CURRENT_DATE_BIN GIVING WS-OVERDUE-BIN
+        DIVIDE WS-OVERDUE-BIN BY ONE-DAY-BIN GIVING WS-DAYS-OVERDUE
+        PERFORM 3300-STORE-AGING-ENTRY
+    END-IF.
+/
+3300-STORE-AGING-ENTRY.
+    IF AGING-COUNT < AGING-MAX
+        ADD 1 TO AGING-COUNT
+        MOVE PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+          TO AGT-PROBLEM-NUMBER      (AGING-COUNT)
+        MOVE PRIORITY_ID          OF PROBLEM_DETAILS_REC
+          TO AGT-PRIORITY-ID         (AGING-COUNT)
+        MOVE PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+          TO AGT-PERSON-ASSIGNED-ID  (AGING-COUNT)
+        MOVE WS-DAYS-OVERDUE
+          TO AGT-DAYS-OVERDUE        (AGING-COUNT)
+    ELSE
+        IF AGING-TRUNC-FLAG = "N"
+            DISPLAY "MORE THAN " AGING-MAX
+                    " OVERDUE PROBLEMS FOUND - REPORT TRUNCATED"
+                    WITH CONVERSION
+            MOVE "Y" TO AGING-TRUNC-FLAG
+        END-IF
+    END-IF.
+/
+4000-SORT-AGING-TABLE.
+    IF AGING-COUNT > 1
+        PERFORM 4100-BUBBLE-OUTER-PASS VARYING SUB1 FROM 1 BY 1
+                                  UNTIL SUB1 > AGING-COUNT - 1
+    END-IF.
+*
+4100-BUBBLE-OUTER-PASS.
+    PERFORM 4200-BUBBLE-COMPARE VARYING SUB2 FROM 1 BY 1
+                           UNTIL SUB2 > AGING-COUNT - SUB1.
+*
+4200-BUBBLE-COMPARE.
+    IF AGT-PRIORITY-ID (SUB2) > AGT-PRIORITY-ID (SUB2 + 1)
+        PERFORM 4300-SWAP-ENTRIES
+    ELSE
+        IF AGT-PRIORITY-ID (SUB2) = AGT-PRIORITY-ID (SUB2 + 1)
+            IF AGT-PERSON-ASSIGNED-ID (SUB2) > AGT-PERSON-ASSIGNED-ID (SUB2 + 1)
+                PERFORM 4300-SWAP-ENTRIES
+            ELSE
+                IF AGT-PERSON-ASSIGNED-ID (SUB2) = AGT-PERSON-ASSIGNED-ID (SUB2 + 1)
+                    IF AGT-DAYS-OVERDUE (SUB2) < AGT-DAYS-OVERDUE (SUB2 + 1)
+                        PERFORM 4300-SWAP-ENTRIES
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+*
+4300-SWAP-ENTRIES.
+    MOVE AGING-ENTRY (SUB2)     TO SWAP-ENTRY.
+    MOVE AGING-ENTRY (SUB2 + 1) TO AGING-ENTRY (SUB2).
+    MOVE SWAP-ENTRY             TO AGING-ENTRY (SUB2 + 1).
+/
+5000-PRINT-AGING-REPORT.
+    MOVE SPACES TO WS-PRIOR-PRIORITY-ID.
+    MOVE SPACES TO WS-PRIOR-PERSON-ASSIGNED-ID.
+    MOVE "Y"    TO WS-FIRST-GROUP-FLAG.
+
+    IF AGING-COUNT = 0
+        MOVE "NO OVERDUE PROBLEMS FOUND" TO AGING-REPORT-LINE
+        WRITE AGING-REPORT-LINE
+    ELSE
+        PERFORM 5100-PRINT-ONE-ENTRY VARYING SUB1 FROM 1 BY 1
+                                UNTIL SUB1 > AGING-COUNT
+    END-IF.
+*
+5100-PRINT-ONE-ENTRY.
+    IF WS-FIRST-GROUP-FLAG = "Y"
+       OR AGT-PRIORITY-ID (SUB1) NOT = WS-PRIOR-PRIORITY-ID
+       OR AGT-PERSON-ASSIGNED-ID (SUB1) NOT = WS-PRIOR-PERSON-ASSIGNED-ID
+        PERFORM 5200-PRINT-GROUP-HEADER
+    END-IF.
+
+    MOVE SPACES                  TO WS-DETAIL-LINE.
+    MOVE AGT-PROBLEM-NUMBER (SUB1) TO WD-PROBLEM-NUMBER.
+    MOVE AGT-DAYS-OVERDUE   (SUB1) TO WD-DAYS-OVERDUE.
+    MOVE WS-DETAIL-LINE           TO AGING-REPORT-LINE.
+    WRITE AGING-REPORT-LINE.
+*
+5200-PRINT-GROUP-HEADER.
+    MOVE SPACES TO AGING-REPORT-LINE.
+    WRITE AGING-REPORT-LINE.
+
+    MOVE SPACES                     TO WS-GROUP-HEADER-LINE.
+    MOVE AGT-PRIORITY-ID        (SUB1) TO WG-PRIORITY-ID.
+    MOVE AGT-PERSON-ASSIGNED-ID (SUB1) TO WG-PERSON-ASSIGNED-ID.
+    MOVE WS-GROUP-HEADER-LINE          TO AGING-REPORT-LINE.
+    WRITE AGING-REPORT-LINE.
+
+    MOVE AGT-PRIORITY-ID        (SUB1) TO WS-PRIOR-PRIORITY-ID.
+    MOVE AGT-PERSON-ASSIGNED-ID (SUB1) TO WS-PRIOR-PERSON-ASSIGNED-ID.
+    MOVE "N"                           TO WS-FIRST-GROUP-FLAG.
+/
+7000-START_TRAN_RO.
+    CALL "ET_ST_RO_PROBLEM" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+    WHEN OTHER
+        DISPLAY "ST_RO NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7800-CMT_TRAN.
+    CALL "ET_CMT_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "CMT_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7900-RLB_TRAN.
+    CALL "ET_RLB_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "RLB_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+8000-FINALISATION.
+    CLOSE AGING-REPORT-FILE.
+*
+9900-EXIT.
+    IF NOT SQL_SUCCESS
+        MOVE 15 TO ERR_FLAGS
+        PERFORM 9910_ERROR VARYING ERR_SUB FROM 1 BY 1
+                           UNTIL ERR_SUB > Rdb$LU_NUM_ARGUMENTS.
+
+    IF TRANSACTION_BEGUN_FLAG = "Y"
+        PERFORM 7900-RLB_TRAN.
+
+    STOP RUN.
+*
+9910_ERROR.
+        call "sys$getmsg" using
+                                 by value      Rdb$LU_ARGUMENTS(ERR_SUB)
+                                 by reference  err_length
+                                 by descriptor err_buffer
+                                 by value      err_flags
+                                 omitted
+                          GIVING               ERR_RET.
+
+         DISPLAY ERR_BUFFER.
+*
+* **************** END OF SOURCE EZITRAK008 ****************
