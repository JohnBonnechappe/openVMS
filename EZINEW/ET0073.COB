@@ -0,0 +1,411 @@
+IDENTIFICATION DIVISION.
+*
+*******************************************************************************
+*                                                                             *
+*   Program ID   : EZITRAK0073                                                *
+*   Program Name : Status Details Table                                       *
+*   Summary      : Called by EZITRAK007 in two modes, selected by the         *
+*                  MODE_FLAG parameter. Mode "F" fetches every                *
+*                  STATUS_DETAILS row into the EZITRAK071_REC line array.     *
+*                  Mode "U" applies the insert/update/delete lines entered    *
+*                  on EZITRAK071 back to STATUS_DETAILS, keyed by             *
+*                  UPDATE_IND ("I"/"D"/"M") the same way EZITRAK0063 does     *
+*                  for APPLICATION_DETAILS.                                   *
+*                                                                             *
+*   SCREENS USED : EZITRAK071                                                 *
+*                                                                             *
+*   TABLES  USED : STATUS_DETAILS       (Input-Output)                       *
+*                                                                             *
+*   NOTE         : STATUS_DETAILS needs a generated ET_OC_STATUS_DETAILS /   *
+*                  ET_FC_STATUS_DETAILS / ET_CC_STATUS_DETAILS cursor        *
+*                  triplet (no-argument OPEN, single FETCH returning         *
+*                  PROBLEM_STATUS/STATUS_DESC/REC_USER/REC_TMSTAMP, CLOSE)   *
+*                  added to the CDD/SQL-module so 3000-FETCH-STATUS-RECORDS  *
+*                  can list every row - only the single-row ET_SS is         *
+*                  generated today. ET_IR_STATUS_DETAILS/ET_UR_STATUS_DETAILS*
+*                  /ET_DR_STATUS_DETAILS and ET_ST_RO_STATUS/ET_ST_RW_STATUS *
+*                  also need generating (STATUS_DETAILS is currently only    *
+*                  ever read via ET_SS_STATUS_DETAILS in EZITRAK001).        *
+*                  EZITRAK071_REC needs adding to the CDD as a screen record *
+*                  with a header KEY_PRESSED/ERROR_MESSAGE and a line array  *
+*                  (suggested OCCURS 20) of PROBLEM_STATUS PIC X,            *
+*                  STATUS_DESC PIC X(30), REC_USER PIC X(8),                 *
+*                  REC_TMSTAMP PIC S9(11)V9(7) COMP, UPDATE_IND PIC X,       *
+*                  ERROR_MESSAGE PIC X(60).                                  *
+*                                                                             *
+*******************************************************************************
+*
+/
+PROGRAM-ID. EZITRAK0073.
+ENVIRONMENT DIVISION.
+* DATE-WRITTEN. 16-02-92
+* AUTHOR. JOHN
+CONFIGURATION SECTION.
+    SOURCE-COMPUTER. VAX-8650.
+    OBJECT-COMPUTER. VAX-8650.
+/
+DATA DIVISION.
+/
+WORKING-STORAGE SECTION.
+    copy "EZITRAK_CDD.STATUS_DETAILS_REC"       from dictionary.
+/
+ 01  TMP-FLAG                                    PIC X.
+ 01  STAGE-OF-PROCESSING                         PIC 99.
+
+ 01  SQLCA.
+     03  SQLCAID                                 PIC X(8) VALUE "SQLCA   ".
+     03  SQLCABC                                 PIC S9(9) COMP  VALUE 128.
+     03  SQLCODE                                 PIC S9(9) COMP.
+         88  SQL_SUCCESS                         VALUE 0.
+         88  SQL_NOT_FOUND                       VALUE 100.
+         88  SQL_DUPLICATE_IDX                   VALUE -803.
+         88  SQL_LOCKED_RECORD                   VALUE -1003.
+     03  SQLERRML                                PIC S9(4) COMP VALUE 0.
+     03  SQLERRMC                                PIC X(70).
+     03  SQLERRD                                 PIC S9(9) COMP OCCURS 6.
+     03  SQLWARN                                 PIC X(8).
+     03  SQLEXT                                  PIC X(8).
+
+ 01 Rdb$MESSAGE_VECTOR EXTERNAL GLOBAL.
+     03 Rdb$LU_NUM_ARGUMENTS                     PIC S9(9) COMP.
+     03 Rdb$LU_STATUS                            PIC S9(9) COMP.
+     03 Rdb$ALU_ARGUMENTS                        OCCURS 18.
+         05 Rdb$LU_ARGUMENTS                     PIC S9(9) COMP.
+
+ 01  ERR_RET                                     PIC S9(9) COMP.
+ 01  ERR_SUB                                     PIC  9(9) COMP.
+ 01  ERR_FLAGS                                   PIC  9(9) COMP.
+ 01  ERR_LENGTH                                  PIC  9(9) COMP.
+ 01  ERR_BUFFER                                  PIC  X(80).
+ 01  SS$_NORMAL                                  PIC S9(9) COMP
+     VALUE IS EXTERNAL SS$_NORMAL.
+
+ 01  JPI_USERNAME                                PIC S9(9) COMP VALUE 514.
+
+ 01  CURRENT_USER_ID                             PIC X(8).
+ 01  CURRENT_DATE_BIN                            PIC S9(11)V9(7) COMP.
+ 01  TRANSACTION_BEGUN_FLAG                      PIC X.
+
+ 01  EXIT_STATUS                                 PIC S9(9) COMP.
+
+ 01  SUB1                                        PIC S9(4) COMP.
+ 01  SUB1_MAX                                    PIC S9(4) COMP VALUE 20.
+*
+* ************ TEMP ITEM -- REMOVE AFTER PROG IS OK ***************
+ 01  TEMP-COUNTER                                PIC S9(9) COMP.
+
+/
+LINKAGE SECTION.
+ 01  MODE_FLAG                                   PIC X.
+    copy "EZITRAK_CDD.EZITRAK071_REC"  from dictionary.
+
+PROCEDURE DIVISION USING MODE_FLAG , EZITRAK071_REC
+                   GIVING EXIT_STATUS.
+MAIN-PARA.
+    PERFORM 1000-INITIALISATION.
+
+    EVALUATE MODE_FLAG
+    WHEN "F"
+        PERFORM 3000-FETCH-STATUS-RECORDS
+    WHEN "U"
+        PERFORM 5000-UPDATE-STATUS-RECORDS
+    WHEN OTHER
+        MOVE 100 TO EXIT_STATUS
+    END-EVALUATE.
+
+*    PERFORM 8000-FINALISATION.
+
+    GO TO 9900-EXIT.
+*
+1000-INITIALISATION.
+    MOVE ZERO    TO SQLCODE.
+    MOVE ZERO    TO EXIT_STATUS.
+    MOVE "N"     TO TRANSACTION_BEGUN_FLAG.
+/
+3000-FETCH-STATUS-RECORDS.
+    INITIALIZE             EZITRAK071-REC.
+
+    PERFORM 7000_START_TRAN_RO.
+
+    CALL "ET_OC_STATUS_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF STATUS_OC CODE=" SQLCODE WITH CONVERSION
+        MOVE 100  TO EXIT_STATUS
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    PERFORM 3150_FETCH VARYING SUB1 FROM 1 BY 1
+                               UNTIL NOT SQL_SUCCESS
+                               OR SUB1 > SUB1_MAX.
+
+    CALL "ET_CC_STATUS_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
+        MOVE 100  TO EXIT_STATUS
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    PERFORM 7800_CMT_TRAN.
+*
+3150_FETCH.
+    CALL "ET_FC_STATUS_DETAILS" USING SQLCA
+                                 PROBLEM_STATUS  OF STATUS_DETAILS_REC
+                                 STATUS_DESC     OF STATUS_DETAILS_REC
+                                 REC_USER        OF STATUS_DETAILS_REC
+                                 REC_TMSTAMP     OF STATUS_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        PERFORM 7700_SETUP_REC
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF FC CODE=" SQLCODE WITH CONVERSION
+        MOVE 100  TO EXIT_STATUS
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+7700_SETUP_REC.
+        MOVE PROBLEM_STATUS      OF STATUS_DETAILS_REC
+          TO PROBLEM_STATUS      OF EZITRAK071_REC (SUB1).
+        MOVE STATUS_DESC         OF STATUS_DETAILS_REC
+          TO STATUS_DESC         OF EZITRAK071_REC (SUB1).
+        MOVE REC_USER            OF STATUS_DETAILS_REC
+          TO REC_USER            OF EZITRAK071_REC (SUB1).
+        MOVE REC_TMSTAMP         OF STATUS_DETAILS_REC
+          TO REC_TMSTAMP         OF EZITRAK071_REC (SUB1).
+/
+5000-UPDATE-STATUS-RECORDS.
+    PERFORM 7100_START_TRAN_RW.
+
+    MOVE "Y" TO TMP_FLAG.
+    PERFORM 6550_UPDATE_STATUS_DESC VARYING SUB1
+                                      FROM 1 BY 1
+                                      UNTIL SUB1 > SUB1_MAX
+                                      OR TMP_FLAG = "N".
+
+    PERFORM 7800_CMT_TRAN.
+/
+6550_UPDATE_STATUS_DESC.
+    EVALUATE UPDATE_IND OF EZITRAK071_REC ( SUB1 )
+    WHEN "I"
+        PERFORM 6552_INSERT_STATUS_DESC
+    WHEN "D"
+        PERFORM 7500_SELECT_STATUS_DESC
+        IF TMP_FLAG = "Y"
+            PERFORM 6554_DELETE_STATUS_DESC
+        END-IF
+    WHEN "M"
+        PERFORM 7500_SELECT_STATUS_DESC
+        IF TMP_FLAG = "Y"
+            PERFORM 6556_UPDATE_STATUS_DESC
+        END-IF
+    WHEN OTHER
+        CONTINUE
+    END-EVALUATE.
+*
+6552_INSERT_STATUS_DESC.
+    MOVE PROBLEM_STATUS OF EZITRAK071-REC ( SUB1 )
+      TO PROBLEM_STATUS OF STATUS_DETAILS_REC.
+
+    MOVE STATUS_DESC    OF EZITRAK071-REC ( SUB1 )
+      TO STATUS_DESC    OF STATUS_DETAILS_REC.
+
+    PERFORM 8600-GET-TIME.
+    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF STATUS_DETAILS_REC.
+
+    PERFORM 8700-GET-USER.
+    MOVE CURRENT_USER_ID TO REC_USER     OF STATUS_DETAILS_REC.
+
+    CALL "ET_IR_STATUS_DETAILS" USING SQLCA
+                                PROBLEM_STATUS   OF STATUS_DETAILS_REC
+                                STATUS_DESC      OF STATUS_DETAILS_REC
+                                REC_USER         OF STATUS_DETAILS_REC
+                                REC_TMSTAMP      OF STATUS_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_DUPLICATE_IDX
+        MOVE "LINE INSERTED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK071_REC
+        MOVE "N" TO TMP_FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF STATUS_IR CODE=" SQLCODE WITH CONVERSION
+        MOVE 100  TO EXIT_STATUS
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+6554_DELETE_STATUS_DESC.
+    MOVE PROBLEM_STATUS OF EZITRAK071-REC ( SUB1 )
+      TO PROBLEM_STATUS OF STATUS_DETAILS_REC.
+
+    CALL "ET_DR_STATUS_DETAILS" USING SQLCA
+                                PROBLEM_STATUS   OF STATUS_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO TMP_FLAG
+        MOVE "LINE DELETED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK071_REC
+    WHEN SQL_LOCKED_RECORD
+        MOVE "N" TO TMP_FLAG
+        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
+          TO ERROR_MESSAGE OF EZITRAK071_REC
+    WHEN OTHER
+        DISPLAY "ERROR OF STATUS_DR CODE=" SQLCODE WITH CONVERSION
+        MOVE 100  TO EXIT_STATUS
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+6556_UPDATE_STATUS_DESC.
+    MOVE PROBLEM_STATUS OF EZITRAK071-REC ( SUB1 )
+      TO PROBLEM_STATUS OF STATUS_DETAILS_REC.
+
+    MOVE STATUS_DESC    OF EZITRAK071-REC ( SUB1 )
+      TO STATUS_DESC    OF STATUS_DETAILS_REC.
+
+    PERFORM 8600-GET-TIME.
+    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF STATUS_DETAILS_REC.
+
+    PERFORM 8700-GET-USER.
+    MOVE CURRENT_USER_ID TO REC_USER     OF STATUS_DETAILS_REC.
+
+    CALL "ET_UR_STATUS_DETAILS" USING SQLCA
+                                PROBLEM_STATUS   OF STATUS_DETAILS_REC
+                                STATUS_DESC      OF STATUS_DETAILS_REC
+                                REC_USER         OF STATUS_DETAILS_REC
+                                REC_TMSTAMP      OF STATUS_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_NOT_FOUND
+        MOVE "LINE DELETED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK071_REC
+        MOVE "N" TO TMP_FLAG
+    WHEN SQL_DUPLICATE_IDX
+        MOVE "N" TO TMP_FLAG
+        MOVE "LINE INSERTED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK071_REC
+    WHEN SQL_LOCKED_RECORD
+        MOVE "N" TO TMP_FLAG
+        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
+          TO ERROR_MESSAGE OF EZITRAK071_REC
+    WHEN OTHER
+        DISPLAY "ERROR OF STATUS_UR CODE=" SQLCODE WITH CONVERSION
+        MOVE 100  TO EXIT_STATUS
+        GO TO 9900_EXIT
+    END-EVALUATE.
+/
+7000-START_TRAN_RO.
+    CALL "ET_ST_RO_STATUS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+    WHEN OTHER
+        DISPLAY "ST_RO NG CODE=" SQLCODE WITH CONVERSION
+        MOVE 100  TO EXIT_STATUS
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7100-START_TRAN_RW.
+    CALL "ET_ST_RW_STATUS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+    WHEN SQL_LOCKED_RECORD
+        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
+          TO ERROR_MESSAGE OF EZITRAK071_REC
+    WHEN OTHER
+        DISPLAY "ST_RW NG CODE=" SQLCODE WITH CONVERSION
+        MOVE 100  TO EXIT_STATUS
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7500_SELECT_STATUS_DESC.
+    MOVE PROBLEM_STATUS  OF EZITRAK071-REC ( SUB1 )
+      TO PROBLEM_STATUS  OF STATUS_DETAILS_REC.
+
+    CALL "ET_SS_STATUS_DETAILS" USING SQLCA
+                                PROBLEM_STATUS   OF STATUS_DETAILS_REC
+                                STATUS_DESC      OF STATUS_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_NOT_FOUND
+        MOVE "LINE DELETED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK071_REC
+        MOVE "N" TO TMP_FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF STATUS_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE 100  TO EXIT_STATUS
+        GO TO 9900_EXIT
+    END-EVALUATE.
+/
+7800-CMT_TRAN.
+    CALL "ET_CMT_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "CMT_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7900-RLB_TRAN.
+    CALL "ET_RLB_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "RLB_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+*
+8600-GET-TIME.
+    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
+*
+8700-GET-USER.
+    CALL "LIB$GETJPI" USING BY REFERENCE JPI_USERNAME
+                             OMITTED
+                             OMITTED
+                             OMITTED
+                             BY DESCRIPTOR CURRENT_USER_ID.
+*
+9900-EXIT.
+    IF NOT SQL_SUCCESS
+        MOVE 15 TO ERR_FLAGS
+        PERFORM 9910_ERROR VARYING ERR_SUB FROM 1 BY 1
+                           UNTIL ERR_SUB > Rdb$LU_NUM_ARGUMENTS.
+
+    IF TRANSACTION_BEGUN_FLAG = "Y"
+        PERFORM 7900_RLB_TRAN.
+
+    EXIT PROGRAM.
+
+9910_ERROR.
+        call "sys$getmsg" using
+                                 by value      Rdb$LU_ARGUMENTS(ERR_SUB)
+                                 by reference  err_length
+                                 by descriptor err_buffer
+                                 by value      err_flags
+                                 omitted
+                          GIVING               ERR_RET.
+
+         DISPLAY ERR_BUFFER.
+*
+* **************** END OF SOURCE EZITRAK0073 ****************
