@@ -0,0 +1,477 @@
+IDENTIFICATION DIVISION.
+*
+*******************************************************************************
+*                                                                             *
+*   Program ID   : EZITRAK014                                                 *
+*   Program Name : Reference Integrity Reconciliation Report                  *
+*   Summary      : Batch report - walks every PROBLEM_DETAILS row and checks  *
+*                  that its APPLICATION_ID, PERSON_ASSIGNED_ID,               *
+*                  PERSON_REDIRECTED_ID, CONTACT_PERSON_ID and                *
+*                  REF_PROBLEM_NUMBER still point at a row on file, then      *
+*                  walks every PROBLEM_SOLUTION_DETAILS row and checks that   *
+*                  its PROBLEM_NUMBER still points at a row on file. Any      *
+*                  stale reference is printed to SYS$PRINT so it can be       *
+*                  cleaned up before it surfaces later as a screen's          *
+*                  "NOT ON FILE" error. Read-only - nothing is changed.       *
+*                                                                             *
+*   TABLES  USED : PROBLEM_DETAILS          (Input)                          *
+*                  PERSON_DETAILS           (Input)                          *
+*                  APPLICATION_DETAILS      (Input)                          *
+*                  PROBLEM_SOLUTION_DETAILS (Input)                          *
+*                                                                             *
+*   NOTE         : ET_OC11/ET_FC11/ET_CC11_PROBLEM_DETAILS are new cursor    *
+*                  subprograms that need to be generated in the CDD/SQL      *
+*                  module - open/fetch/close a plain unfiltered scan of      *
+*                  every PROBLEM_DETAILS row, returning PROBLEM_NUMBER,      *
+*                  APPLICATION_ID, PERSON_ASSIGNED_ID, PERSON_REDIRECTED_ID,  *
+*                  CONTACT_PERSON_ID and REF_PROBLEM_NUMBER - mirroring the   *
+*                  existing unnumbered/unfiltered ET_OC/FC/CC_PROBLEM_DETAILS *
+*                  full-table cursor pattern EZITRAK008 already uses for its  *
+*                  aging scan. Numbered 11 as the next free cursor family     *
+*                  after EZITRAK013's ET_OC10/FC10/CC10_PROBLEM_DETAILS.     *
+*                                                                             *
+*   NOTE         : ET_OC/FC/CC_PROBLEM_SOLUTION_DETAILS_ALL are new cursor   *
+*                  subprograms that need to be generated in the CDD/SQL      *
+*                  module - open/fetch/close a plain unfiltered scan of      *
+*                  every PROBLEM_SOLUTION_DETAILS row, returning             *
+*                  PROBLEM_NUMBER and LINE_NUMBER. This is distinct from the *
+*                  existing PROBLEM_NUMBER-keyed ET_OC/FC/CC_                *
+*                  PROBLEM_SOLUTION_DETAILS family EZITRAK001/003/012        *
+*                  already use to work one problem's solution lines at a     *
+*                  time - that family cannot do an unfiltered scan.          *
+*                                                                             *
+*******************************************************************************
+*
+/
+PROGRAM-ID. EZITRAK014.
+ENVIRONMENT DIVISION.
+* DATE-WRITTEN. 09-08-26
+* AUTHOR. JOHN
+CONFIGURATION SECTION.
+    SOURCE-COMPUTER. VAX-8650.
+    OBJECT-COMPUTER. VAX-8650.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RECONCILE-REPORT-FILE ASSIGN TO "SYS$PRINT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+/
+DATA DIVISION.
+FILE SECTION.
+FD  RECONCILE-REPORT-FILE
+    LABEL RECORDS ARE STANDARD.
+01  RECONCILE-REPORT-LINE                            PIC X(132).
+/
+WORKING-STORAGE SECTION.
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC"          from dictionary.
+    copy "EZITRAK_CDD.PROBLEM_SOLUTION_DETAILS_REC" from dictionary.
+    copy "EZITRAK_CDD.PERSON_DETAILS_REC"           from dictionary.
+    copy "EZITRAK_CDD.APPLICATION_DETAILS_REC"      from dictionary.
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC"
+         REPLACING PROBLEM_DETAILS_REC BY REF-PROBLEM-DETAILS-REC.
+/
+ 01  SQLCA.
+     03  SQLCAID                                 PIC X(8) VALUE "SQLCA   ".
+     03  SQLCABC                                 PIC S9(9) COMP  VALUE 128.
+     03  SQLCODE                                 PIC S9(9) COMP.
+         88  SQL_SUCCESS                         VALUE 0.
+         88  SQL_NOT_FOUND                       VALUE 100.
+         88  SQL_DUPLICATE_IDX                   VALUE -803.
+         88  SQL_LOCKED_RECORD                   VALUE -1003.
+     03  SQLERRML                                PIC S9(4) COMP VALUE 0.
+     03  SQLERRMC                                PIC X(70).
+     03  SQLERRD                                 PIC S9(9) COMP OCCURS 6.
+     03  SQLWARN                                 PIC X(8).
+     03  SQLEXT                                  PIC X(8).
+
+ 01 Rdb$MESSAGE_VECTOR EXTERNAL GLOBAL.
+     03 Rdb$LU_NUM_ARGUMENTS                     PIC S9(9) COMP.
+     03 Rdb$LU_STATUS                            PIC S9(9) COMP.
+     03 Rdb$ALU_ARGUMENTS                        OCCURS 18.
+         05 Rdb$LU_ARGUMENTS                     PIC S9(9) COMP.
+
+ 01  ERR_RET                                     PIC S9(9) COMP.
+ 01  ERR_SUB                                     PIC  9(9) COMP.
+ 01  ERR_FLAGS                                   PIC  9(9) COMP.
+ 01  ERR_LENGTH                                  PIC  9(9) COMP.
+ 01  ERR_BUFFER                                  PIC  X(80).
+
+ 01  TRANSACTION_BEGUN_FLAG                      PIC X.
+ 01  TMP_FLAG                                    PIC X.
+
+ 01  WS-PROBLEMS-CHECKED                         PIC S9(9) COMP VALUE 0.
+ 01  WS-SOLUTIONS-CHECKED                        PIC S9(9) COMP VALUE 0.
+ 01  WS-EXCEPTIONS-FOUND                         PIC S9(9) COMP VALUE 0.
+
+ 01  WS-CHECK-PROBLEM-NUMBER                     PIC S9(9) COMP.
+ 01  WS-CHECK-LINE-NUMBER                        PIC S9(4) COMP VALUE 0.
+ 01  WS-CHECK-FIELD-NAME                         PIC X(20).
+ 01  WS-CHECK-PERSON-ID                          PIC X(8).
+ 01  WS-CHECK-APPLICATION-ID                     PIC X(4).
+ 01  WS-CHECK-REF-PROBLEM-NUMBER                 PIC S9(9) COMP.
+ 01  WS-CHECK-REF-PROBLEM-NUMBER-ED              PIC ZZZZZZZZ9.
+
+ 01  WS-DETAIL-LINE.
+     05  FILLER                                  PIC X(2)  VALUE SPACES.
+     05  WD-PROBLEM-NUMBER                       PIC ZZZZZZZZ9.
+     05  FILLER                                  PIC X(1)  VALUE SPACE.
+     05  WD-LINE-NUMBER                          PIC ZZZ9.
+     05  FILLER                                  PIC X(2)  VALUE SPACES.
+     05  WD-FIELD-NAME                           PIC X(20).
+     05  FILLER                                  PIC X(1)  VALUE SPACE.
+     05  WD-STALE-VALUE                          PIC X(9).
+     05  FILLER                                  PIC X(2)  VALUE SPACES.
+     05  FILLER                                  PIC X(11) VALUE "NOT ON FILE".
+
+ 01  WS-TOTALS-LINE.
+     05  FILLER                                  PIC X(20) VALUE
+             "PROBLEMS CHECKED    ".
+     05  WT-PROBLEMS-CHECKED                     PIC ZZZZZZZZ9.
+
+ 01  WS-SOLUTIONS-LINE.
+     05  FILLER                                  PIC X(20) VALUE
+             "SOLUTIONS CHECKED   ".
+     05  WT-SOLUTIONS-CHECKED                    PIC ZZZZZZZZ9.
+
+ 01  WS-EXCEPTIONS-LINE.
+     05  FILLER                                  PIC X(20) VALUE
+             "EXCEPTIONS FOUND    ".
+     05  WT-EXCEPTIONS-FOUND                     PIC ZZZZZZZZ9.
+
+/
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM 1000-INITIALISATION.
+
+    PERFORM 3000-CHECK-PROBLEM-DETAILS.
+
+    PERFORM 4000-CHECK-PROBLEM-SOLUTION-DETAILS.
+
+    PERFORM 6100-PRINT-TOTALS.
+
+    PERFORM 8000-FINALISATION.
+
+    GO TO 9900-EXIT.
+*
+1000-INITIALISATION.
+    MOVE ZERO TO SQLCODE.
+    MOVE "N"  TO TRANSACTION_BEGUN_FLAG.
+    MOVE ZERO TO WS-PROBLEMS-CHECKED.
+    MOVE ZERO TO WS-SOLUTIONS-CHECKED.
+    MOVE ZERO TO WS-EXCEPTIONS-FOUND.
+
+    OPEN OUTPUT RECONCILE-REPORT-FILE.
+/
+3000-CHECK-PROBLEM-DETAILS.
+    PERFORM 7000-START_TRAN_RO.
+
+    CALL "ET_OC11_PROBLEM_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_OC11 CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    PERFORM 3100-FETCH-ONE-PROBLEM UNTIL NOT SQL_SUCCESS.
+
+    CALL "ET_CC11_PROBLEM_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_CC11 CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    PERFORM 7800-CMT_TRAN.
+/
+3100-FETCH-ONE-PROBLEM.
+    CALL "ET_FC11_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+                                 PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        ADD 1 TO WS-PROBLEMS-CHECKED
+        PERFORM 3200-VALIDATE-PROBLEM-REFERENCES
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_FC11 CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+/
+3200-VALIDATE-PROBLEM-REFERENCES.
+    MOVE ZERO TO WS-CHECK-LINE-NUMBER.
+
+    IF APPLICATION_ID OF PROBLEM_DETAILS_REC NOT = SPACES
+        MOVE PROBLEM_NUMBER  OF PROBLEM_DETAILS_REC TO WS-CHECK-PROBLEM-NUMBER
+        MOVE APPLICATION_ID  OF PROBLEM_DETAILS_REC TO WS-CHECK-APPLICATION-ID
+        MOVE "APPLICATION_ID"                       TO WS-CHECK-FIELD-NAME
+        PERFORM 8600-CHECK-APPLICATION-REFERENCE
+    END-IF.
+
+    IF PERSON_ASSIGNED_ID OF PROBLEM_DETAILS_REC NOT = SPACES
+        MOVE PROBLEM_NUMBER      OF PROBLEM_DETAILS_REC TO WS-CHECK-PROBLEM-NUMBER
+        MOVE PERSON_ASSIGNED_ID  OF PROBLEM_DETAILS_REC TO WS-CHECK-PERSON-ID
+        MOVE "PERSON_ASSIGNED_ID"                       TO WS-CHECK-FIELD-NAME
+        PERFORM 8500-CHECK-PERSON-REFERENCE
+    END-IF.
+
+    IF PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC NOT = SPACES
+        MOVE PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC TO WS-CHECK-PROBLEM-NUMBER
+        MOVE PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC TO WS-CHECK-PERSON-ID
+        MOVE "PERSON_REDIRECTED_ID"                      TO WS-CHECK-FIELD-NAME
+        PERFORM 8500-CHECK-PERSON-REFERENCE
+    END-IF.
+
+    IF CONTACT_PERSON_ID OF PROBLEM_DETAILS_REC NOT = SPACES
+        MOVE PROBLEM_NUMBER    OF PROBLEM_DETAILS_REC TO WS-CHECK-PROBLEM-NUMBER
+        MOVE CONTACT_PERSON_ID OF PROBLEM_DETAILS_REC TO WS-CHECK-PERSON-ID
+        MOVE "CONTACT_PERSON_ID"                      TO WS-CHECK-FIELD-NAME
+        PERFORM 8500-CHECK-PERSON-REFERENCE
+    END-IF.
+
+    IF REF_PROBLEM_NUMBER OF PROBLEM_DETAILS_REC NOT = ZERO
+        MOVE PROBLEM_NUMBER     OF PROBLEM_DETAILS_REC TO WS-CHECK-PROBLEM-NUMBER
+        MOVE REF_PROBLEM_NUMBER OF PROBLEM_DETAILS_REC TO WS-CHECK-REF-PROBLEM-NUMBER
+        MOVE "REF_PROBLEM_NUMBER"                      TO WS-CHECK-FIELD-NAME
+        PERFORM 8700-CHECK-PROBLEM-REFERENCE
+    END-IF.
+/
+4000-CHECK-PROBLEM-SOLUTION-DETAILS.
+    PERFORM 7000-START_TRAN_RO.
+
+    CALL "ET_OC_PROBLEM_SOLUTION_DETAILS_ALL" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_SOL_OC_ALL CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    PERFORM 4100-FETCH-ONE-SOLUTION UNTIL NOT SQL_SUCCESS.
+
+    CALL "ET_CC_PROBLEM_SOLUTION_DETAILS_ALL" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_SOL_CC_ALL CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    PERFORM 7800-CMT_TRAN.
+/
+4100-FETCH-ONE-SOLUTION.
+    CALL "ET_FC_PROBLEM_SOLUTION_DETAILS_ALL" USING SQLCA
+                                 PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC
+                                 LINE_NUMBER    OF PROBLEM_SOLUTION_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        ADD 1 TO WS-SOLUTIONS-CHECKED
+        MOVE PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC
+          TO WS-CHECK-PROBLEM-NUMBER
+        MOVE LINE_NUMBER    OF PROBLEM_SOLUTION_DETAILS_REC
+          TO WS-CHECK-LINE-NUMBER
+        MOVE PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC
+          TO WS-CHECK-REF-PROBLEM-NUMBER
+        MOVE "PROBLEM_NUMBER"
+          TO WS-CHECK-FIELD-NAME
+        PERFORM 8700-CHECK-PROBLEM-REFERENCE
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_SOL_FC_ALL CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+/
+6000-PRINT-EXCEPTION-LINE.
+    ADD 1 TO WS-EXCEPTIONS-FOUND.
+
+    MOVE SPACES                    TO WS-DETAIL-LINE.
+    MOVE WS-CHECK-PROBLEM-NUMBER   TO WD-PROBLEM-NUMBER.
+    MOVE WS-CHECK-LINE-NUMBER      TO WD-LINE-NUMBER.
+    MOVE WS-CHECK-FIELD-NAME       TO WD-FIELD-NAME.
+
+    EVALUATE TRUE
+    WHEN WS-CHECK-FIELD-NAME = "APPLICATION_ID"
+        MOVE WS-CHECK-APPLICATION-ID     TO WD-STALE-VALUE
+    WHEN WS-CHECK-FIELD-NAME = "REF_PROBLEM_NUMBER"
+         OR WS-CHECK-FIELD-NAME = "PROBLEM_NUMBER"
+        MOVE WS-CHECK-REF-PROBLEM-NUMBER TO WS-CHECK-REF-PROBLEM-NUMBER-ED
+        MOVE WS-CHECK-REF-PROBLEM-NUMBER-ED TO WD-STALE-VALUE
+    WHEN OTHER
+        MOVE WS-CHECK-PERSON-ID          TO WD-STALE-VALUE
+    END-EVALUATE.
+
+    MOVE WS-DETAIL-LINE             TO RECONCILE-REPORT-LINE.
+    WRITE RECONCILE-REPORT-LINE.
+*
+6100-PRINT-TOTALS.
+    MOVE SPACES TO RECONCILE-REPORT-LINE.
+    WRITE RECONCILE-REPORT-LINE.
+
+    MOVE WS-PROBLEMS-CHECKED  TO WT-PROBLEMS-CHECKED.
+    MOVE WS-TOTALS-LINE       TO RECONCILE-REPORT-LINE.
+    WRITE RECONCILE-REPORT-LINE.
+
+    MOVE WS-SOLUTIONS-CHECKED TO WT-SOLUTIONS-CHECKED.
+    MOVE WS-SOLUTIONS-LINE    TO RECONCILE-REPORT-LINE.
+    WRITE RECONCILE-REPORT-LINE.
+
+    MOVE WS-EXCEPTIONS-FOUND  TO WT-EXCEPTIONS-FOUND.
+    MOVE WS-EXCEPTIONS-LINE   TO RECONCILE-REPORT-LINE.
+    WRITE RECONCILE-REPORT-LINE.
+/
+8500-CHECK-PERSON-REFERENCE.
+    MOVE WS-CHECK-PERSON-ID TO PERSON_ID OF PERSON_DETAILS_REC.
+
+    CALL "ET_SS_PERSON_DETAILS" USING SQLCA
+                                      PERSON_ID       OF PERSON_DETAILS_REC
+                                      PERSON_DESC     OF PERSON_DETAILS_REC
+                                      PERSON_PHONE    OF PERSON_DETAILS_REC
+                                      SUPERVISOR_FLAG OF PERSON_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_NOT_FOUND
+        PERFORM 6000-PRINT-EXCEPTION-LINE
+    WHEN OTHER
+        DISPLAY "ERROR OF PERSON_SS CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+*
+8600-CHECK-APPLICATION-REFERENCE.
+    MOVE WS-CHECK-APPLICATION-ID
+      TO APPLICATION_ID OF APPLICATION_DETAILS_REC.
+
+    CALL "ET_SS_APPLICATION_DETAILS" USING SQLCA
+                                      APPLICATION_ID    OF APPLICATION_DETAILS_REC
+                                      APPLICATION_DESC  OF APPLICATION_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_NOT_FOUND
+        PERFORM 6000-PRINT-EXCEPTION-LINE
+    WHEN OTHER
+        DISPLAY "ERROR OF APPLICATION_SS CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+*
+8700-CHECK-PROBLEM-REFERENCE.
+    MOVE WS-CHECK-REF-PROBLEM-NUMBER
+      TO PROBLEM_NUMBER OF REF-PROBLEM-DETAILS-REC.
+
+    CALL "ET_SS_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF REF-PROBLEM-DETAILS-REC
+                                 PROBLEM_STATUS       OF REF-PROBLEM-DETAILS-REC
+                                 PRIORITY_ID          OF REF-PROBLEM-DETAILS-REC
+                                 APPLICATION_ID       OF REF-PROBLEM-DETAILS-REC
+                                 SITE_ID              OF REF-PROBLEM-DETAILS-REC
+                                 PROBLEM_DESC         OF REF-PROBLEM-DETAILS-REC
+                                 RECORDING_PERSON_ID  OF REF-PROBLEM-DETAILS-REC
+                                 CONTACT_DATE         OF REF-PROBLEM-DETAILS-REC
+                                 CONTACT_PERSON_ID    OF REF-PROBLEM-DETAILS-REC
+                                 CONTACT_DEVICE       OF REF-PROBLEM-DETAILS-REC
+                                 PERSON_ASSIGNED_ID   OF REF-PROBLEM-DETAILS-REC
+                                 PERSON_REDIRECTED_ID OF REF-PROBLEM-DETAILS-REC
+                                 OTHER_SYSTEM_CODE    OF REF-PROBLEM-DETAILS-REC
+                                 EST_TO_COMPLETE_DAYS OF REF-PROBLEM-DETAILS-REC
+                                 PROGRESS_DESC        OF REF-PROBLEM-DETAILS-REC
+                                 SOLVED_DATE          OF REF-PROBLEM-DETAILS-REC
+                                 REF_PROBLEM_NUMBER   OF REF-PROBLEM-DETAILS-REC
+                                 REC_USER             OF REF-PROBLEM-DETAILS-REC
+                                 REC_TMSTAMP          OF REF-PROBLEM-DETAILS-REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_NOT_FOUND
+        PERFORM 6000-PRINT-EXCEPTION-LINE
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_SS CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+/
+7000-START_TRAN_RO.
+    IF TRANSACTION_BEGUN_FLAG = "N"
+        CALL "ET_ST_RO_PROBLEM" USING SQLCA
+
+        EVALUATE TRUE
+        WHEN SQL_SUCCESS
+            MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+        WHEN OTHER
+            DISPLAY "ST_RO NG CODE=" SQLCODE WITH CONVERSION
+            GO TO   9900-EXIT
+        END-EVALUATE
+    END-IF.
+/
+7800-CMT_TRAN.
+    CALL "ET_CMT_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "CMT_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7900-RLB_TRAN.
+    CALL "ET_RLB_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "RLB_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+8000-FINALISATION.
+    CLOSE RECONCILE-REPORT-FILE.
+*
+9900-EXIT.
+    IF NOT SQL_SUCCESS
+        MOVE 15 TO ERR_FLAGS
+        PERFORM 9910_ERROR VARYING ERR_SUB FROM 1 BY 1
+                           UNTIL ERR_SUB > Rdb$LU_NUM_ARGUMENTS.
+
+    IF TRANSACTION_BEGUN_FLAG = "Y"
+        PERFORM 7900-RLB_TRAN.
+
+    STOP RUN.
+*
+9910_ERROR.
+        call "sys$getmsg" using
+                                 by value      Rdb$LU_ARGUMENTS(ERR_SUB)
+                                 by reference  err_length
+                                 by descriptor err_buffer
+                                 by value      err_flags
+                                 omitted
+                          GIVING               ERR_RET.
+
+         DISPLAY ERR_BUFFER.
+*
+* **************** END OF SOURCE EZITRAK014 ****************
