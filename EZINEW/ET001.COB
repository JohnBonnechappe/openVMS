@@ -1,820 +1,1733 @@
-IDENTIFICATION DIVISION.
-*
-*******************************************************************************
-*                                                                             *
-*   Program ID   : EZITRAK001                                                 *
-*   Program Name : Problem create and modify screen                           *
-*   Summary      : On startup the problem number screen is displayed. When a  *
-*                  problem number is entered, the program searches the        *
-*                  PROBLEM_DETAILS table in the EZITRAK database and          *
-*                  displays the problem create/modify screen with the problem *
-*                  details.                                                   *
-*                                                                             *
-*                  If no record is found, the program displays the            *
-*                  empty problem create/modify screen with the problem number *
-*                  from the first screen so a new problem can be created.     *
-*                                                                             *
-*                  All changed details on the screen are validated.           *
-*                  Valid data from each screen is written to a record in the  *
-*                  PROBLEM_DETAILS table.                                     * 
-*                                                                             *
-*   SCREENS USED : EZITRAK011                                                 *
-*                : EZITRAK012                                                 *
-*                                                                             *
-*   TABLES  USED : PROBLEM_DETAILS      (Input-output)                        *
-*                  PERSON_DETAILS       (Input)                               *
-*                  APPLICATION_DETAILS  (Input)                               *
-*                  STATUS_DETAILS       (Input)                               *
-*                  PRIORITY_DETAILS     (Input)                               *
-*                                                                             *
-*******************************************************************************
-*
-/
-PROGRAM-ID. EZITRAK001.
-ENVIRONMENT DIVISION.
-* DATE-WRITTEN. 16-02-92
-* AUTHOR. JOHN
-CONFIGURATION SECTION.
-    SOURCE-COMPUTER. VAX-8650.
-    OBJECT-COMPUTER. VAX-8650.
-/
-DATA DIVISION.
-/
-WORKING-STORAGE SECTION.
-    copy "EZITRAK_CDD.EZITRAK011_REC"  from dictionary.
-    copy "EZITRAK_CDD.EZITRAK012_REC"  from dictionary.
-    copy "EZITRAK_CDD.EZITRAK012_REC"  from dictionary
-          replacing EZITRAK012_REC BY OLD-EZITRAK012-REC.
-
-    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC"      from dictionary.
-    copy "EZITRAK_CDD.PERSON_DETAILS_REC"       from dictionary.
-    copy "EZITRAK_CDD.STATUS_DETAILS_REC"       from dictionary.
-    copy "EZITRAK_CDD.PRIORITY_DETAILS_REC"     from dictionary.
-    copy "EZITRAK_CDD.APPLICATION_DETAILS_REC"  from dictionary.
-    copy "EZITRAK_CDD.NEXT_PROBLEM_NUMBER_REC"  from dictionary.
-/
- 01  SESSION-ID                                  PIC X(16) GLOBAL.
- 01  DEVICE-NAME                                 PIC X(9)  VALUE "SYS$INPUT".
- 01  FORM-FILE                                   PIC X(10) VALUE
-                                                    "EZITRAK011".
- 01  FORMS-STATUS                                PIC S9(9) COMP GLOBAL.
- 01  SINGLE_REC_COUNT                            PIC S9(5) COMP VALUE 1 GLOBAL.
- 01  NO-TIMEOUT                                  PIC S9(9) COMP VALUE 0 GLOBAL.
- 01  ORIGINAL_REQ                                PIC S9(9) COMP VALUE 0 GLOBAL.
- 01  NO-OPTIONS                                  PIC S9(9) COMP VALUE 0 GLOBAL.
- 01  NO-SHAD                                     PIC S9(9) COMP VALUE 0 GLOBAL.
-
- 01  SEND_REC_NAME                               PIC X(14).
- 01  RECE-REC-NAME                               PIC X(14).
-
- 01  HEADER_REC_NAME                             PIC X(14) VALUE
-                                                    "EZITRAK011_REC".
-
- 01  MAIN_REC_NAME                               PIC X(14) VALUE
-                                                    "EZITRAK012_REC".
-
- 01  INP_CTL_STRING                              PIC X(25) GLOBAL.
- 01  OUT_CTL_STRING                              PIC X(25) GLOBAL.
- 01  INP_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
- 01  OUT_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
-/
- 01  TMP-FLAG                                    PIC X.
- 01  STAGE-OF-PROCESSING                         PIC 99.
- 01  PERSON-FOUND-FLAG                           PIC X.
- 01  APPLICATION-FOUND-FLAG                      PIC X.
-
- 01  SQLCA.
-     03  SQLCAID                                 PIC X(8) VALUE "SQLCA   ".
-     03  SQLCABC                                 PIC S9(9) COMP  VALUE 128.
-     03  SQLCODE                                 PIC S9(9) COMP.
-         88  SQL_SUCCESS                         VALUE 0.
-         88  SQL_NOT_FOUND                       VALUE 100.
-         88  SQL_DUPLICATE_IDX                   VALUE -803.
-         88  SQL_LOCKED_RECORD                   VALUE -1003.
-     03  SQLERRML                                PIC S9(4) COMP VALUE 0.
-     03  SQLERRMC                                PIC X(70).
-     03  SQLERRD                                 PIC S9(9) COMP OCCURS 6.
-     03  SQLWARN                                 PIC X(8).
-     03  SQLEXT                                  PIC X(8).
-
- 01 Rdb$MESSAGE_VECTOR EXTERNAL GLOBAL.
-     03 Rdb$LU_NUM_ARGUMENTS                     PIC S9(9) COMP.
-     03 Rdb$LU_STATUS                            PIC S9(9) COMP.
-     03 Rdb$ALU_ARGUMENTS                        OCCURS 18.
-         05 Rdb$LU_ARGUMENTS                     PIC S9(9) COMP.
-
- 01  ERR_RET                                     PIC S9(9) COMP.
- 01  ERR_SUB                                     PIC  9(9) COMP.
- 01  ERR_FLAGS                                   PIC  9(9) COMP.
- 01  ERR_LENGTH                                  PIC  9(9) COMP.
- 01  ERR_BUFFER                                  PIC  X(80).
- 01  SS$_NORMAL                                  PIC S9(9) COMP
-     VALUE IS EXTERNAL SS$_NORMAL.
-
- 01  JPI_USERNAME                                PIC S9(9) COMP VALUE 514.
-
- 01  CURRENT_USER_ID                             PIC X(8).
- 01  CURRENT_DATE_BIN                            PIC S9(11)V9(7) COMP.
- 01  SAVED_PROBLEM_TMSTAMP                       PIC S9(11)V9(7) COMP.
- 01  TRANSACTION_BEGUN_FLAG                      PIC X.
-
- 01  WS_ERROR_MESSAGE.
-     03  WS_ERROR_MESSAGE_TXT                    PIC X(48).
-     03  WS_ERROR_MESSAGE_NBR                    PIC Z(3)9.
-*
-* ************ TEMP ITEM -- REMOVE AFTER PROG IS OK ***************
- 01  TEMP-COUNTER                                PIC S9(9) COMP.
-/
-PROCEDURE DIVISION.
-MAIN-PARA.
-    PERFORM 1000-INITIALISATION.
-
-    PERFORM DISTRIBUTOR-PARA UNTIL STAGE-OF-PROCESSING = 99.
-
-    PERFORM 8000-FINALISATION.
-
-    GO TO 9900-EXIT.
-*
-DISTRIBUTOR-PARA.
-    IF STAGE-OF-PROCESSING = 10 OR 11
-        PERFORM 2000-PROB-NUMBER-SCREEN.
-
-    IF STAGE-OF-PROCESSING = 15
-        PERFORM 3000-READ-PROBLEM-TABLES.
-
-    IF STAGE-OF-PROCESSING = 20 OR 21
-        PERFORM 4000-PROB-CREATE-SCREEN.
-
-    IF STAGE-OF-PROCESSING = 25
-        PERFORM 5000-WRITE-PROB-RECORD.
-
-    IF STAGE-OF-PROCESSING = 30 OR 31
-        PERFORM 6000-PROB-MODIFY-SCREEN.
-
-    IF STAGE-OF-PROCESSING = 35
-        PERFORM 6500-REWRITE-PROB-RECORD.
-
-    IF STAGE-OF-PROCESSING = 38
-        PERFORM 6800-DELETE-PROB-RECORD.
-
-    ADD 1 TO TEMP-COUNTER.
-    IF TEMP-COUNTER > 10
-        DISPLAY "TEMP COUNTER EXCEEDED - PROGRAM MAY BE LOOPING"
-        GO TO 9900-EXIT.
-*
-1000-INITIALISATION.
-    MOVE 10      TO STAGE-OF-PROCESSING.        
-    MOVE ZERO    TO TEMP-COUNTER.
-    MOVE ZERO    TO SQLCODE.
-    MOVE "N"     TO TRANSACTION_BEGUN_FLAG.   
-
-    PERFORM 1100-FORM-INIT.
-*
-1100-FORM-INIT.
-    CALL "FORMS$ENABLE"
-    USING
-      OMITTED
-      BY DESCRIPTOR  DEVICE_NAME
-      BY DESCRIPTOR  SESSION_ID
-      BY DESCRIPTOR  FORM-FILE,
-    GIVING           FORMS-STATUS.
-
-    IF FORMS-STATUS IS FAILURE 
-        PERFORM 8300-FORMS-ERROR
-        GO TO   9900-EXIT
-    END-IF.
-/
-2000-PROB-NUMBER-SCREEN.
-    IF STAGE_OF_PROCESSING = 10
-        INITIALIZE EZITRAK011-REC
-    END-IF.
-
-    MOVE SPACE TO KEY_PRESSED OF EZITRAK011_REC.
-    PERFORM 8100-REQUEST-01.
-    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK011_REC.
-
-    EVALUATE KEY_PRESSED OF EZITRAK011_REC
-    WHEN "E"
-        MOVE 99 TO STAGE-OF-PROCESSING
-    WHEN OTHER
-        IF PROBLEM_NUMBER OF EZITRAK011_REC = ZERO
-            MOVE "A NEXT PROB NUMBER TO BE FOUND"
-              TO ERROR_MESSAGE OF EZITRAK012_REC
-            MOVE 20 TO STAGE-OF-PROCESSING
-        ELSE
-            MOVE 15 TO STAGE-OF-PROCESSING
-        END-IF
-    END-EVALUATE.
-/
-3000-READ-PROBLEM_TABLES.
-    PERFORM 7000_START_TRAN_RO.
-
-    MOVE PROBLEM-NUMBER OF EZITRAK011-REC
-      TO PROBLEM-NUMBER OF PROBLEM_DETAILS_REC.
-
-    PERFORM 7400_PROBLEM_SS.
-    IF TMP-FLAG = "N"
-        MOVE 20 TO STAGE-OF-PROCESSING
-    ELSE
-        MOVE 30 TO STAGE-OF-PROCESSING
-        PERFORM 3100_GET_OTHER_DETAILS
-    END-IF.
-
-    PERFORM 7800_CMT_TRAN.
-/
-3100_GET_OTHER_DETAILS.
-    IF CONTACT-PERSON-ID OF PROBLEM_DETAILS-REC NOT = SPACES
-        MOVE CONTACT-PERSON-ID OF PROBLEM_DETAILS-REC
-          TO PERSON-ID         OF PERSON_DETAILS_REC
-        PERFORM 8500-READ-PERSON-TABLE
-    END-IF.
-
-    IF APPLICATION-ID    OF PROBLEM_DETAILS-REC NOT = SPACES
-        MOVE APPLICATION-ID    OF PROBLEM_DETAILS-REC
-          TO APPLICATION-ID    OF APPLICATION_DETAILS_REC
-        PERFORM 8600-READ-APPLICATION-TABLE
-    END-IF.
-/
-4000-PROB-CREATE-SCREEN.
-    IF STAGE-OF-PROCESSING = 20
-        INITIALIZE             EZITRAK012-REC
-        PERFORM 8600-GET-TIME
-        MOVE CURRENT_DATE_BIN TO CONTACT_DATE   OF EZITRAK012_REC
-        MOVE "O"              TO PROBLEM_STATUS OF EZITRAK012_REC
-    END-IF.
-
-    MOVE EZITRAK012-REC                 TO OLD-EZITRAK012-REC.
-
-    MOVE SPACE TO KEY_PRESSED OF EZITRAK012_REC.
-    PERFORM 8100-REQUEST-02.
-    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK012_REC.
-
-    EVALUATE KEY_PRESSED OF EZITRAK012_REC
-    WHEN "E"
-        MOVE 99 TO STAGE-OF-PROCESSING
-    WHEN "B"
-        MOVE 10 TO STAGE-OF-PROCESSING
-    WHEN OTHER
-        IF EZITRAK012-REC = OLD-EZITRAK012-REC
-            MOVE "RECORD NOT UPDATED" TO ERROR_MESSAGE OF EZITRAK012_REC
-            MOVE 21 TO STAGE-OF-PROCESSING
-        ELSE
-            PERFORM 4100-VALIDATE-PROB-CREATE
-        END-IF
-    END-EVALUATE.
-/
-4100-VALIDATE-PROB-CREATE.
-    PERFORM 7000_START_TRAN_RO.
-
-    MOVE CONTACT_PERSON-ID OF EZITRAK012-REC
-      TO PERSON-ID         OF PERSON_DETAILS_REC.
-
-    PERFORM 8500-READ-PERSON-TABLE.
-
-    IF PERSON-FOUND-FLAG = "N"
-        MOVE 25 TO STAGE-OF-PROCESSING
-        MOVE "PERSON NOT ON FILE" TO ERROR_MESSAGE OF EZITRAK012_REC
-    ELSE
-        MOVE 25 TO STAGE-OF-PROCESSING
-    END-IF.
-
-    MOVE APPLICATION-ID    OF EZITRAK012-REC
-      TO APPLICATION-ID    OF APPLICATION_DETAILS_REC.
-
-    PERFORM 8600-READ-APPLICATION-TABLE.
-
-    IF APPLICATION-FOUND-FLAG = "N"
-        MOVE 25 TO STAGE-OF-PROCESSING
-        MOVE "APPLICATION NOT ON FILE" TO ERROR_MESSAGE OF EZITRAK012_REC
-    ELSE
-        MOVE 25 TO STAGE-OF-PROCESSING
-    END-IF.
-
-    PERFORM 7800_CMT_TRAN.
-/
-5000-WRITE-PROB-RECORD.
-    PERFORM 7100_START_TRAN_RW.
-
-    IF PROBLEM-NUMBER OF EZITRAK011-REC = ZERO
-        PERFORM 5500_GET_NEXT_NUMBER
-    ELSE
-        MOVE PROBLEM-NUMBER OF EZITRAK011-REC
-          TO PROBLEM-NUMBER OF PROBLEM_DETAILS_REC
-    END-IF.
-
-    MOVE CORRESPONDING
-         EZITRAK012-REC TO PROBLEM_DETAILS_REC.
-
-    PERFORM 7200-WRITE-PROB-RECORD.
-
-    IF TMP_FLAG = "Y"
-        MOVE "NEW RECORD CREATED PLEASE CHECK THE SCREEN NBR= "
-          TO WS_ERROR_MESSAGE_TXT
-        MOVE PROBLEM_NUMBER OF PROBLEM_DETAILS_REC
-          TO WS_ERROR_MESSAGE_NBR
-        MOVE WS_ERROR_MESSAGE
-          TO ERROR_MESSAGE OF EZITRAK012_REC
-        MOVE EZITRAK012-REC
-          TO OLD-EZITRAK012-REC
-        MOVE 31 TO STAGE-OF-PROCESSING
-    ELSE
-        MOVE "RECORD CREATED BY ANOTHER USER"
-          TO ERROR_MESSAGE OF EZITRAK011_REC
-        MOVE 10 TO STAGE-OF-PROCESSING
-    END-IF.
-
-    PERFORM 7800_CMT_TRAN.
-*
-5500_GET_NEXT_NUMBER.
-    PERFORM 7500-NEXT-PROBLEM_SS.
-
-    MOVE PROBLEM-NUMBER OF NEXT_PROBLEM_NUMBER_REC
-      TO PROBLEM-NUMBER OF PROBLEM_DETAILS_REC.
-
-    MOVE PROBLEM-NUMBER OF NEXT_PROBLEM_NUMBER_REC
-      TO PROBLEM-NUMBER OF EZITRAK011_REC.
-
-    ADD 1 TO PROBLEM_NUMBER OF NEXT_PROBLEM_NUMBER_REC.
-
-    PERFORM 7600-NEXT-PROBLEM_UR.
-/
-6000-PROB-MODIFY-SCREEN.
-    IF STAGE-OF-PROCESSING = 30
-        INITIALIZE EZITRAK012-REC
-        MOVE CORRESPONDING
-             PROBLEM_DETAILS_REC  TO EZITRAK012-REC
-        MOVE PERSON-DESC          OF PERSON_DETAILS_REC
-          TO CONTACT-PERSON-DESC  OF EZITRAK012-REC
-        MOVE PERSON-PHONE         OF PERSON_DETAILS_REC
-          TO CONTACT-PERSON-PHONE OF EZITRAK012-REC
-        MOVE APPLICATION_DESC     OF APPLICATION_DETAILS_REC
-          TO APPLICATION-DESC     OF EZITRAK012-REC
-    END-IF.
-
-    MOVE EZITRAK012-REC                 TO OLD-EZITRAK012-REC.
-
-    MOVE SPACE TO KEY_PRESSED OF EZITRAK012_REC.
-    PERFORM 8100-REQUEST-02.
-    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK012_REC.
-
-    EVALUATE KEY_PRESSED OF EZITRAK012_REC
-    WHEN "E"
-        MOVE 99 TO STAGE-OF-PROCESSING
-    WHEN "B"
-        MOVE "RECORD NOT UPDATED" TO ERROR_MESSAGE OF EZITRAK011_REC
-        MOVE 10 TO STAGE-OF-PROCESSING
-    WHEN "R"
-        IF EZITRAK012-REC = OLD-EZITRAK012-REC
-            MOVE 38 TO STAGE-OF-PROCESSING
-        ELSE
-            MOVE "CANNOT UPDATE AND DELETE AT SAME TIME BOZO"
-              TO ERROR_MESSAGE OF EZITRAK012_REC
-            MOVE 31 TO STAGE-OF-PROCESSING
-        END-IF
-    WHEN OTHER
-        IF EZITRAK012-REC NOT = OLD-EZITRAK012-REC
-            MOVE 35 TO STAGE-OF-PROCESSING
-        ELSE
-            MOVE "RECORD NOT UPDATED" TO ERROR_MESSAGE OF EZITRAK012_REC
-            MOVE 31 TO STAGE-OF-PROCESSING
-        END-IF
-    END-EVALUATE.
-/
-6500-REWRITE-PROB-RECORD.
-    PERFORM 7100_START_TRAN_RW.
-
-    MOVE PROBLEM-NUMBER OF EZITRAK011-REC
-      TO PROBLEM-NUMBER OF PROBLEM_DETAILS_REC.
-
-    PERFORM 7400-PROBLEM_SS.
-
-    IF TMP_FLAG = "Y"
-        IF REC_TMSTAMP OF PROBLEM_DETAILS_REC = SAVED_PROBLEM_TMSTAMP
-            PERFORM 7300-REWRITE-PROBLEM-RECORD
-            IF TMP_FLAG = "Y"
-                MOVE "RECORD MODIFIED PLEASE CHECK THE SCREEN"
-                  TO ERROR_MESSAGE OF EZITRAK012_REC
-                MOVE EZITRAK012-REC
-                  TO OLD-EZITRAK012-REC
-                MOVE 31 TO STAGE-OF-PROCESSING
-            END-IF
-        ELSE
-            MOVE "RECORD MODIFIED BY ANOTHER USER"
-              TO ERROR_MESSAGE OF EZITRAK011_REC
-            MOVE 10 TO STAGE-OF-PROCESSING
-        END-IF
-    ELSE
-        MOVE "RECORD DELETED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK011_REC
-        MOVE 10 TO STAGE-OF-PROCESSING
-    END-IF.
-
-    PERFORM 7800_CMT_TRAN.
-/
-6800-DELETE-PROB-RECORD.
-    PERFORM 7100_START_TRAN_RW.
-
-    MOVE PROBLEM-NUMBER OF EZITRAK011-REC
-      TO PROBLEM-NUMBER OF PROBLEM_DETAILS_REC.
-
-    PERFORM 7400-PROBLEM_SS.
-
-    IF TMP_FLAG = "Y"
-        IF REC_TMSTAMP OF PROBLEM_DETAILS_REC = SAVED_PROBLEM_TMSTAMP
-            PERFORM 7700-DELETE-PROBLEM-RECORD
-            MOVE "RECORD DELETED"
-              TO ERROR_MESSAGE OF EZITRAK011_REC
-            MOVE 10 TO STAGE-OF-PROCESSING
-        ELSE
-            MOVE "RECORD MODIFIED BY ANOTHER USER"
-              TO ERROR_MESSAGE OF EZITRAK011_REC
-            MOVE 10 TO STAGE-OF-PROCESSING
-        END-IF
-    ELSE
-        MOVE "RECORD DELETED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK011_REC
-        MOVE 10 TO STAGE-OF-PROCESSING
-    END-IF.
-
-    PERFORM 7800_CMT_TRAN.
-/
-7000-START_TRAN_RO.
-    CALL "ET_ST_RO_PROBLEM" USING SQLCA.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
-    WHEN SQL_LOCKED_RECORD
-        MOVE 11 TO STAGE-OF-PROCESSING
-        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
-          TO ERROR_MESSAGE OF EZITRAK011_REC
-    WHEN OTHER
-        DISPLAY "ST_RO NG CODE=" SQLCODE WITH CONVERSION
-        GO TO   9900-EXIT
-    END-EVALUATE.
-/
-7100-START_TRAN_RW.
-    CALL "ET_ST_RW_PROBLEM" USING SQLCA.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
-    WHEN SQL_LOCKED_RECORD
-        MOVE 31 TO STAGE-OF-PROCESSING
-        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
-          TO ERROR_MESSAGE OF EZITRAK012_REC
-    WHEN OTHER
-        DISPLAY "ST_RW NG CODE=" SQLCODE WITH CONVERSION
-        GO TO   9900-EXIT
-    END-EVALUATE.
-/
-7200-WRITE-PROB-RECORD.
-    PERFORM 8600-GET-TIME.
-    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PROBLEM_DETAILS_REC.
-
-    PERFORM 8700-GET-USER.
-    MOVE CURRENT_USER_ID TO REC_USER     OF PROBLEM_DETAILS_REC.
-
-    CALL "ET_IR_PROBLEM_DETAILS" USING SQLCA
-                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
-                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
-                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
-                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
-                                 SITE_ID              OF PROBLEM_DETAILS_REC
-                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
-                                 RECORDING_PERSON_ID  OF PROBLEM_DETAILS_REC
-                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
-                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
-                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
-                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
-                                 PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
-                                 OTHER_SYSTEM_CODE    OF PROBLEM_DETAILS_REC
-                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
-                                 PROGRESS_DESC        OF PROBLEM_DETAILS_REC
-                                 SOLVED_DATE          OF PROBLEM_DETAILS_REC
-                                 REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
-                                 REC_USER             OF PROBLEM_DETAILS_REC
-                                 REC_TMSTAMP          OF PROBLEM_DETAILS_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TMP_FLAG
-    WHEN SQL_DUPLICATE_IDX
-        MOVE "N" TO TMP_FLAG
-    WHEN OTHER
-        DISPLAY "ERROR OF PROBLEM_IR CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR WRITING PROB" TO ERROR_MESSAGE OF EZITRAK011_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-*
-7300-REWRITE-PROBLEM-RECORD.
-    MOVE CORRESPONDING
-       EZITRAK012-REC TO PROBLEM_DETAILS_REC.
-
-    PERFORM 8600-GET-TIME.
-    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PROBLEM_DETAILS_REC.
-
-    PERFORM 8700-GET-USER.
-    MOVE CURRENT_USER_ID TO REC_USER     OF PROBLEM_DETAILS_REC.
-
-    CALL "ET_UR_PROBLEM_DETAILS" USING SQLCA
-                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
-                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
-                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
-                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
-                                 SITE_ID              OF PROBLEM_DETAILS_REC
-                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
-                                 RECORDING_PERSON_ID  OF PROBLEM_DETAILS_REC
-                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
-                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
-                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
-                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
-                                 PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
-                                 OTHER_SYSTEM_CODE    OF PROBLEM_DETAILS_REC
-                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
-                                 PROGRESS_DESC        OF PROBLEM_DETAILS_REC
-                                 SOLVED_DATE          OF PROBLEM_DETAILS_REC
-                                 REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
-                                 REC_USER             OF PROBLEM_DETAILS_REC
-                                 REC_TMSTAMP          OF PROBLEM_DETAILS_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TMP_FLAG
-    WHEN SQL_NOT_FOUND
-        MOVE "N" TO TMP_FLAG
-        MOVE "RECORD HAS BEEN DELETED" TO ERROR_MESSAGE OF EZITRAK012_REC
-        MOVE 31 TO STAGE-OF-PROCESSING
-    WHEN OTHER
-        DISPLAY "ERROR OF PROBLEM_UR CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR REWRITING PROB" TO ERROR_MESSAGE OF EZITRAK012_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-/
-7400-PROBLEM_SS.
-    CALL "ET_SS_PROBLEM_DETAILS" USING SQLCA
-                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
-                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
-                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
-                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
-                                 SITE_ID              OF PROBLEM_DETAILS_REC
-                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
-                                 RECORDING_PERSON_ID  OF PROBLEM_DETAILS_REC
-                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
-                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
-                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
-                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
-                                 PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
-                                 OTHER_SYSTEM_CODE    OF PROBLEM_DETAILS_REC
-                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
-                                 PROGRESS_DESC        OF PROBLEM_DETAILS_REC
-                                 SOLVED_DATE          OF PROBLEM_DETAILS_REC
-                                 REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
-                                 REC_USER             OF PROBLEM_DETAILS_REC
-                                 REC_TMSTAMP          OF PROBLEM_DETAILS_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TMP_FLAG
-        MOVE REC_TMSTAMP OF PROBLEM_DETAILS_REC TO SAVED_PROBLEM_TMSTAMP
-    WHEN SQL_NOT_FOUND
-        MOVE "N" TO TMP_FLAG
-    WHEN OTHER
-        DISPLAY "SS PROBLEM NG CODE=" SQLCODE WITH CONVERSION
-        GO TO   9900-EXIT
-    END-EVALUATE.
-/
-7500-NEXT-PROBLEM_SS.
-    CALL "ET_SS_NEXT_PROBLEM_NUMBER" USING SQLCA
-                                     PROBLEM_NUMBER       OF NEXT_PROBLEM_NUMBER_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TMP_FLAG
-    WHEN SQL_NOT_FOUND
-        DISPLAY "NEXT NUMBER RECORD NOT FOUND"
-        GO TO   9900-EXIT
-    WHEN OTHER
-        DISPLAY "SS_NXT PROBLEM NG CODE=" SQLCODE WITH CONVERSION
-        GO TO   9900-EXIT
-    END-EVALUATE.
-/
-7600-NEXT-PROBLEM_UR.
-    PERFORM 8600-GET-TIME.
-    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF NEXT_PROBLEM_NUMBER_REC.
-
-    PERFORM 8700-GET-USER.
-    MOVE CURRENT_USER_ID TO REC_USER     OF NEXT_PROBLEM_NUMBER_REC.
-
-    CALL "ET_UR_NEXT_PROBLEM_NUMBER" USING SQLCA
-                                     PROBLEM_NUMBER       OF NEXT_PROBLEM_NUMBER_REC
-                                     REC_USER             OF NEXT_PROBLEM_NUMBER_REC
-                                     REC_TMSTAMP          OF NEXT_PROBLEM_NUMBER_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TMP_FLAG
-    WHEN OTHER
-        DISPLAY "SS_NXT PROBLEM NG CODE=" SQLCODE WITH CONVERSION
-        GO TO   9900-EXIT
-    END-EVALUATE.
-*
-7700-DELETE-PROBLEM-RECORD.
-    MOVE PROBLEM_NUMBER OF EZITRAK011_REC
-      TO PROBLEM_NUMBER OF PROBLEM_DETAILS_REC.
-
-    CALL "ET_DR_PROBLEM_DETAILS" USING SQLCA
-                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN SQL_NOT_FOUND
-        MOVE "RECORD HAS BEEN DELETED" TO ERROR_MESSAGE OF EZITRAK012_REC
-        MOVE 31 TO STAGE-OF-PROCESSING
-    WHEN OTHER
-        DISPLAY "ERROR OF PROBLEM_UR CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR REWRITING PROB" TO ERROR_MESSAGE OF EZITRAK012_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-/
-7800-CMT_TRAN.
-    CALL "ET_CMT_TRN" USING SQLCA.
-
-    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "CMT_TRN NG CODE=" SQLCODE WITH CONVERSION
-        GO TO   9900-EXIT
-    END-EVALUATE.
-/
-7900-RLB_TRAN.
-    CALL "ET_RLB_TRN" USING SQLCA.
-
-    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "RLB_TRN NG CODE=" SQLCODE WITH CONVERSION
-        GO TO   9900-EXIT
-    END-EVALUATE.
-/
-8000-FINALISATION.
-    CALL            "FORMS$DISABLE"
-    USING
-      BY DESCRIPTOR  SESSION_ID,
-    GIVING           FORMS-STATUS.
-     
-    IF FORMS-STATUS IS FAILURE 
-        PERFORM 8300-FORMS-ERROR
-        GO TO   9900-EXIT
-    END-IF.
-/
-8100-REQUEST-01.
-    MOVE HEADER_REC_NAME TO SEND_REC_NAME.
-    MOVE HEADER_REC_NAME TO RECE_REC_NAME.
-
-    CALL "FORMS$TRANSCEIVE"
-    USING
-      BY DESCRIPTOR  SESSION_ID
-      BY DESCRIPTOR  SEND_REC_NAME
-      BY REFERENCE   SINGLE_REC_COUNT
-      BY DESCRIPTOR  RECE_REC_NAME
-      BY REFERENCE   SINGLE_REC_COUNT
-      BY DESCRIPTOR  INP_CTL_STRING
-      BY REFERENCE   INP_CTL_COUNT
-      BY DESCRIPTOR  OUT_CTL_STRING
-      BY REFERENCE   OUT_CTL_COUNT
-      BY VALUE       NO_TIMEOUT
-                     ORIGINAL_REQ
-                     NO_OPTIONS
-      BY DESCRIPTOR  EZITRAK011_REC
-      BY VALUE       NO_SHAD
-      BY DESCRIPTOR  EZITRAK011_REC
-      BY VALUE       NO_SHAD
-    GIVING           FORMS-STATUS.
-
-    IF FORMS-STATUS IS FAILURE 
-        PERFORM 8300-FORMS-ERROR
-        GO TO   9900-EXIT
-    END-IF.
-/
-8100-REQUEST-02.
-    MOVE MAIN_REC_NAME TO SEND_REC_NAME.
-    MOVE MAIN_REC_NAME TO RECE_REC_NAME.
-
-    CALL "FORMS$TRANSCEIVE"
-    USING
-      BY DESCRIPTOR  SESSION_ID
-      BY DESCRIPTOR  SEND_REC_NAME
-      BY REFERENCE   SINGLE_REC_COUNT
-      BY DESCRIPTOR  RECE_REC_NAME
-      BY REFERENCE   SINGLE_REC_COUNT
-      BY DESCRIPTOR  INP_CTL_STRING
-      BY REFERENCE   INP_CTL_COUNT
-      BY DESCRIPTOR  OUT_CTL_STRING
-      BY REFERENCE   OUT_CTL_COUNT
-      BY VALUE       NO_TIMEOUT
-                     ORIGINAL_REQ
-                     NO_OPTIONS
-      BY DESCRIPTOR  EZITRAK012_REC
-      BY VALUE       NO_SHAD
-      BY DESCRIPTOR  EZITRAK012_REC
-      BY VALUE       NO_SHAD
-    GIVING           FORMS-STATUS.
-
-    IF FORMS-STATUS IS FAILURE 
-        PERFORM 8300-FORMS-ERROR
-        GO TO   9900-EXIT
-    END-IF.
-*
-8300-FORMS-ERROR.
-    CALL "LIB$SIGNAL" USING BY VALUE FORMS_STATUS.
-*
-8500-READ-PERSON-TABLE.
-    IF TRANSACTION_BEGUN_FLAG = "N"
-        PERFORM 7000_START_TRAN_RO
-    END-IF.
-
-    CALL "ET_SS_PERSON_DETAILS" USING SQLCA
-                                      PERSON_ID    OF PERSON_DETAILS_REC
-                                      PERSON_DESC  OF PERSON_DETAILS_REC
-                                      PERSON_PHONE OF PERSON_DETAILS_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO PERSON-FOUND-FLAG
-    WHEN SQL_NOT_FOUND
-        MOVE "N" TO PERSON-FOUND-FLAG
-        MOVE "*** NOT ON FILE ****" TO PERSON-DESC  OF PERSON_DETAILS_REC
-        MOVE ALL "*"                TO PERSON-PHONE OF PERSON_DETAILS_REC
-    WHEN OTHER
-        DISPLAY "ERROR OF PERSON_SS CODE=" SQLCODE WITH CONVERSION
-        MOVE "N" TO PERSON-FOUND-FLAG
-        GO TO 9900_EXIT
-    END-EVALUATE.
-*
-8600-READ-APPLICATION-TABLE.
-    IF TRANSACTION_BEGUN_FLAG = "N"
-        PERFORM 7000_START_TRAN_RO
-    END-IF.
-
-    CALL "ET_SS_APPLICATION_DETAILS" USING SQLCA
-                                      APPLICATION_ID    OF APPLICATION_DETAILS_REC
-                                      APPLICATION_DESC  OF APPLICATION_DETAILS_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO APPLICATION-FOUND-FLAG
-    WHEN SQL_NOT_FOUND
-        MOVE "N" TO APPLICATION-FOUND-FLAG
-        MOVE "*** NOT ON FILE ****"
-          TO APPLICATION-DESC OF APPLICATION_DETAILS_REC
-    WHEN OTHER
-        DISPLAY "ERROR OF APPLICATION_SS CODE=" SQLCODE WITH CONVERSION
-        MOVE "N" TO APPLICATION-FOUND-FLAG
-        GO TO 9900_EXIT
-    END-EVALUATE.
-*
-8600-GET-TIME.
-    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
-*
-8700-GET-USER.
-     CALL "LIB$GETJPI" USING BY REFERENCE JPI_USERNAME
-                             OMITTED
-                             OMITTED
-                             OMITTED
-                             BY DESCRIPTOR CURRENT_USER_ID.
-*
-9900-EXIT.
-    IF NOT SQL_SUCCESS
-        MOVE 15 TO ERR_FLAGS
-        PERFORM 9910_ERROR VARYING ERR_SUB FROM 1 BY 1
-                           UNTIL ERR_SUB > Rdb$LU_NUM_ARGUMENTS.
-
-    IF TRANSACTION_BEGUN_FLAG = "Y"
-        PERFORM 7900_RLB_TRAN.
-
-    STOP RUN.
-*
-9910_ERROR.
-        call "sys$getmsg" using
-                                 by value      Rdb$LU_ARGUMENTS(ERR_SUB)
-                                 by reference  err_length
-                                 by descriptor err_buffer
-                                 by value      err_flags
-                                 omitted
-                          GIVING               ERR_RET.
-
-         DISPLAY ERR_BUFFER.
-*
-* **************** END OF SOURCE EZITRAK001 ****************
+IDENTIFICATION DIVISION.
+*
+*******************************************************************************
+*                                                                             *
+*   Program ID   : EZITRAK001                                                 *
+*   Program Name : Problem create and modify screen                           *
+*   Summary      : On startup the problem number screen is displayed. When a  *
+*                  problem number is entered, the program searches the        *
+*                  PROBLEM_DETAILS table in the EZITRAK database and          *
+*                  displays the problem create/modify screen with the problem *
+*                  details.                                                   *
+*                                                                             *
+*                  If no record is found, the program displays the            *
+*                  empty problem create/modify screen with the problem number *
+*                  from the first screen so a new problem can be created.     *
+*                                                                             *
+*                  All changed details on the screen are validated.           *
+*                  Valid data from each screen is written to a record in the  *
+*                  PROBLEM_DETAILS table.                                     * 
+*                                                                             *
+*   SCREENS USED : EZITRAK011                                                 *
+*                : EZITRAK012                                                 *
+*                                                                             *
+*   TABLES  USED : PROBLEM_DETAILS      (Input-output)                        *
+*                  PERSON_DETAILS       (Input)                               *
+*                  APPLICATION_DETAILS  (Input)                               *
+*                  STATUS_DETAILS       (Input)                               *
+*                  PRIORITY_DETAILS     (Input)                               *
+*                  CONTACT_DEVICE_DETAILS (Input)                            *
+*                  PROBLEM_HISTORY      (Output)                              *
+*                  PROBLEM_REDIRECT_LOG (Output)                              *
+*                  ARCHIVED_PROBLEM_DETAILS          (Output)                 *
+*                  ARCHIVED_PROBLEM_SOLUTION_DETAILS (Output)                 *
+*                  PROBLEM_CONTACT_DETAILS           (Output)                 *
+*                                                                             *
+*   NOTE         : ARCHIVED_PROBLEM_DETAILS and                               *
+*                  ARCHIVED_PROBLEM_SOLUTION_DETAILS are new CDD tables,      *
+*                  not yet generated - 7650-ARCHIVE-PROBLEM-RECORD copies     *
+*                  the problem row and every one of its solution lines into   *
+*                  them before 7700-DELETE-PROBLEM-RECORD issues the DR, so   *
+*                  a mistaken delete can be recovered. Proposed layouts       *
+*                  mirror PROBLEM_DETAILS_REC / PROBLEM_SOLUTION_DETAILS_REC  *
+*                  field-for-field plus:                                     *
+*                      ARCHIVED_TMSTAMP     PIC S9(11)V9(7) COMP             *
+*                      ARCHIVED_USER        PIC X(8)                         *
+*                  A DBA/CDD maintainer needs to create the dictionary        *
+*                  entries and generate ET_IR_ARCHIVED_PROBLEM_DETAILS and    *
+*                  ET_IR_ARCHIVED_PROBLEM_SOLUTION_DETAILS to match.          *
+*                                                                             *
+*   NOTE         : PROBLEM_HISTORY is a new CDD table, not yet generated -    *
+*                  one row is written by 7250-RECORD-PROBLEM-HISTORY every    *
+*                  time PROBLEM_DETAILS is inserted or rewritten, so the      *
+*                  PROBLEM_STATUS/PRIORITY_ID/PERSON_ASSIGNED_ID etc. that    *
+*                  were in effect before the change are not lost. Proposed    *
+*                  layout, keyed on PROBLEM_NUMBER + REC_TMSTAMP:             *
+*                      PROBLEM_NUMBER       PIC 9(9)                         *
+*                      REC_TMSTAMP          PIC S9(11)V9(7) COMP             *
+*                      PROBLEM_STATUS       PIC X                            *
+*                      PRIORITY_ID          PIC X(2)                         *
+*                      PERSON_ASSIGNED_ID   PIC X(8)                         *
+*                      PERSON_REDIRECTED_ID PIC X(8)                         *
+*                      REC_USER             PIC X(8)                         *
+*                  A DBA/CDD maintainer needs to create the dictionary entry *
+*                  and generate ET_IR_PROBLEM_HISTORY to match.               *
+*                                                                             *
+*   NOTE         : PERSON_DETAILS needs a new SUPERVISOR_FLAG PIC X field    *
+*                  ("Y"/"N") so 4000-PROB-CREATE-SCREEN can tell whether the *
+*                  logged-in user is allowed to override RECORDING_PERSON_ID.*
+*                  ET_SS_PERSON_DETAILS needs to return it alongside         *
+*                  PERSON_DESC/PERSON_PHONE - 8500-READ-PERSON-TABLE now     *
+*                  moves it into SUPERVISOR-FLAG OF PERSON_DETAILS_REC.      *
+*                  A DBA/CDD maintainer needs to add the column and          *
+*                  regenerate ET_SS_PERSON_DETAILS to match.                 *
+*                                                                             *
+*   NOTE         : 7000-START_TRAN_RO / 7100-START_TRAN_RW now retry a       *
+*                  SQL_LOCKED_RECORD from ET_ST_RO_PROBLEM/ET_ST_RW_PROBLEM  *
+*                  up to LOCK-RETRY-MAX times, pausing LOCK-RETRY-WAIT-SECS  *
+*                  between attempts via the VMS RTL "LIB$WAIT" call, before  *
+*                  falling back to the old bounce-to-number-screen message.  *
+*                                                                             *
+*   NOTE         : PROBLEM_REDIRECT_LOG is a new CDD table, not yet          *
+*                  generated - 7260-RECORD-REDIRECT-LOG appends one row      *
+*                  every time 7300-REWRITE-PROBLEM-RECORD actually changes   *
+*                  PERSON_REDIRECTED_ID, so a ticket bouncing between        *
+*                  several people leaves a full from/to trail instead of     *
+*                  just the current value. Proposed layout, keyed on         *
+*                  PROBLEM_NUMBER + REC_TMSTAMP (same shape as               *
+*                  PROBLEM_HISTORY above):                                   *
+*                      PROBLEM_NUMBER       PIC 9(9)                        *
+*                      REC_TMSTAMP          PIC S9(11)V9(7) COMP            *
+*                      FROM_PERSON_ID       PIC X(8)                        *
+*                      TO_PERSON_ID         PIC X(8)                        *
+*                      REC_USER             PIC X(8)                        *
+*                  A DBA/CDD maintainer needs to create the dictionary entry *
+*                  and generate ET_IR_PROBLEM_REDIRECT_LOG to match. The     *
+*                  same paragraph/table is reused unchanged from             *
+*                  EZITRAK004's 7300-REWRITE-PROBLEM-RECORD for modifies     *
+*                  made from the solution-update screen.                     *
+*                                                                             *
+*   NOTE         : NEXT_PROBLEM_NUMBER_REC/NEXT_PROBLEM_NUMBER is keyed     *
+*                  by APPLICATION_ID PIC X(4) instead of being a single     *
+*                  global row, so each application gets its own problem    *
+*                  numbering sequence and 5500_GET_NEXT_NUMBER's SS/UR no   *
+*                  longer serialise every application's create transaction *
+*                  on one physical row. ET_SS_NEXT_PROBLEM_NUMBER and       *
+*                  ET_UR_NEXT_PROBLEM_NUMBER now take APPLICATION_ID as a   *
+*                  leading key parameter (a single-select and update by     *
+*                  the APPLICATION_ID + PROBLEM_NUMBER compound key,        *
+*                  same shape as ET_SS_PROBLEM_DETAILS/ET_UR_PROBLEM_DETAILS*
+*                  keyed on PROBLEM_NUMBER). A DBA/CDD maintainer needs to  *
+*                  add the APPLICATION_ID column to the NEXT_PROBLEM_NUMBER *
+*                  table/dictionary entry (one row per existing/new         *
+*                  application, seeded from the current global counter)     *
+*                  and regenerate both modules to match. Existing callers   *
+*                  outside this program: none - grep confirms ET001 is the  *
+*                  only user of NEXT_PROBLEM_NUMBER_REC.                    *
+*                                                                             *
+*   NOTE         : 9900-EXIT no longer unconditionally STOP RUNs on a       *
+*                  SQL_LOCKED_RECORD left unresolved by the retry loop above -*
+*                  it rolls back, moves the Rdb message into the             *
+*                  ERROR_MESSAGE of whichever screen RECOVERY-STAGE points   *
+*                  at (set by 2000/4000/6000 as each screen is displayed),   *
+*                  resets STAGE-OF-PROCESSING to RECOVERY-STAGE and re-enters*
+*                  the MAIN-LOOP instead of terminating.  All other          *
+*                  unexpected SQLCODEs still fall through to STOP RUN.       *
+*                                                                             *
+*   NOTE         : 4100-VALIDATE-PROB-CREATE now also rejects a REF_PROBLEM_ *
+*                  NUMBER that points at itself or at no PROBLEM_DETAILS row *
+*                  ("REFERENCED PROBLEM NOT ON FILE"), via a new             *
+*                  8950-READ-REF-PROBLEM-TABLE that looks it up against a    *
+*                  second copy of PROBLEM_DETAILS_REC (REF-PROBLEM-DETAILS-  *
+*                  REC) so it doesn't disturb the record being created.      *
+*                                                                             *
+*   NOTE         : CONTACT_DEVICE_DETAILS is a new CDD lookup table, not     *
+*                  yet generated, mirroring APPLICATION_DETAILS/PRIORITY_    *
+*                  DETAILS (CONTACT_DEVICE PIC X(2) key, CONTACT_DEVICE_DESC *
+*                  PIC X(20)) so operators pick a consistent contact device  *
+*                  code instead of free-typing "phone"/"telephone"/"ph".     *
+*                  4100-VALIDATE-PROB-CREATE now looks it up via a new       *
+*                  8960-READ-CONTACT-DEVICE-TABLE/ET_SS_CONTACT_DEVICE_      *
+*                  DETAILS the same way STATUS_DETAILS/PRIORITY_DETAILS are  *
+*                  checked, rejecting "CONTACT DEVICE NOT ON FILE". EZITRAK012*
+*                  now takes a short code instead of free text - a DBA/CDD   *
+*                  maintainer needs to create the table (seeded with the     *
+*                  existing free-typed values normalised, e.g. "PH"/"EM"/    *
+*                  "FX"/"IP" for phone/email/fax/in person) and generate     *
+*                  ET_SS_CONTACT_DEVICE_DETAILS to match.                    *
+*                                                                             *
+*   NOTE         : 8100-REQUEST-02's FORMS$TRANSCEIVE now waits              *
+*                  SESSION-TIMEOUT-SECS (300 seconds) instead of NO_TIMEOUT,  *
+*                  so a terminal left sitting mid-create/mid-modify no       *
+*                  longer holds its Rdb transaction and screen lock          *
+*                  indefinitely. A FORMS$_TIMEOUT status rolls back any open  *
+*                  transaction, posts "SESSION TIMED OUT ..." to EZITRAK011_  *
+*                  REC and returns to the number-entry screen. 8100-REQUEST- *
+*                  01 (the number-entry screen itself, no transaction open)  *
+*                  is left on NO_TIMEOUT.                                    *
+*                                                                             *
+*   NOTE         : 4100-VALIDATE-PROB-CREATE now also runs a new             *
+*                  4150-CHECK-DUPLICATE-PROBLEM before the commit, looking   *
+*                  for an existing PROBLEM_STATUS = "O" row on the same      *
+*                  APPLICATION_ID/SITE_ID reported within the last           *
+*                  DUP-WINDOW-BIN (24 hours). A new keyed cursor,            *
+*                  ET_OC9/ET_FC9/ET_CC9_PROBLEM_DETAILS (next free number    *
+*                  after EZITRAK012's ET_OC8_PROBLEM_DETAILS), bound on      *
+*                  APPLICATION_ID, SITE_ID, PROBLEM_STATUS and the window    *
+*                  start time, drives the search - a DBA/CDD maintainer     *
+*                  needs to generate it against PROBLEM_DETAILS keyed on    *
+*                  APPLICATION_ID + SITE_ID + PROBLEM_STATUS. The first hit  *
+*                  only warns ("POSSIBLE DUPLICATE...") and redisplays the   *
+*                  create screen without writing, quoting the existing      *
+*                  problem number so the operator can either fill in        *
+*                  REF_PROBLEM_NUMBER to link the two or press the function *
+*                  key again to confirm a genuine second problem - the new  *
+*                  DUP-WARNING-FLAG (reset to "N" only when the screen is    *
+*                  first entered at STAGE 20) remembers that the warning     *
+*                  already fired so the resubmit is not blocked a second    *
+*                  time. Once REF_PROBLEM_NUMBER is filled in the check is   *
+*                  skipped entirely, since the operator has already linked  *
+*                  the two problems.                                        *
+*                                                                             *
+*   NOTE         : PROBLEM_SOLUTION_DETAILS needs a new ENTRY_TYPE PIC X(1) *
+*                  column ("I" internal / "C" customer-visible /            *
+*                  "R" resolution - see EZITRAK004's header) alongside      *
+*                  SOLUTION_DESC. 7660_ARCHIVE_SOLUTION_LINE below now      *
+*                  copies it into ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC     *
+*                  (which needs the same new column) so the flag survives   *
+*                  archiving. A DBA/CDD maintainer needs to add the column  *
+*                  to both tables and regenerate                            *
+*                  ET_FC_PROBLEM_SOLUTION_DETAILS/                          *
+*                  ET_IR_ARCHIVED_PROBLEM_SOLUTION_DETAILS to match.        *
+*                                                                             *
+*   NOTE         : PROBLEM_CONTACT_DETAILS is a new CDD child table, keyed   *
+*                  PROBLEM_NUMBER + LINE_NUMBER the same shape as            *
+*                  PROBLEM_SOLUTION_DETAILS (CONTACT_PERSON_ID PIC X(8),     *
+*                  CONTACT_DEVICE PIC X(2), REC_USER, REC_TMSTAMP), so more   *
+*                  than one caller can be recorded against a single problem  *
+*                  instead of only the original CONTACT_PERSON_ID/           *
+*                  CONTACT_DEVICE captured at create time. EZITRAK012 gains  *
+*                  two new fields, NEW_CONTACT_PERSON_ID and                 *
+*                  NEW_CONTACT_DEVICE, and a new "K" function key on the     *
+*                  modify screen - 6900-ADD-CONTACT-PERSON validates them    *
+*                  the same way 4100-VALIDATE-PROB-CREATE validates the      *
+*                  original contact (8500-READ-PERSON-TABLE/8960-READ-       *
+*                  CONTACT-DEVICE-TABLE), works out the next LINE_NUMBER by  *
+*                  scanning the existing rows with a new                     *
+*                  ET_OC/FC/CC_PROBLEM_CONTACT_DETAILS cursor (same pattern  *
+*                  as 7660_ARCHIVE_SOLUTION_LINE's scan), and inserts via a  *
+*                  new ET_IR_PROBLEM_CONTACT_DETAILS - all within its own    *
+*                  read-write transaction, independent of the main record's  *
+*                  create/modify/rewrite cycle so adding a caller does not   *
+*                  require the operator to also be mid-edit on the main      *
+*                  fields. The original CONTACT_PERSON_ID/CONTACT_DEVICE on  *
+*                  PROBLEM_DETAILS remain as the first/primary contact - the *
+*                  new table only adds subsequent callers. A DBA/CDD         *
+*                  maintainer needs to create the table and generate         *
+*                  ET_OC_PROBLEM_CONTACT_DETAILS, ET_FC_PROBLEM_CONTACT_     *
+*                  DETAILS, ET_CC_PROBLEM_CONTACT_DETAILS and ET_IR_PROBLEM_ *
+*                  CONTACT_DETAILS to match.                                 *
+*                                                                             *
+*******************************************************************************
+*
+/
+PROGRAM-ID. EZITRAK001.
+ENVIRONMENT DIVISION.
+* DATE-WRITTEN. 16-02-92
+* AUTHOR. JOHN
+CONFIGURATION SECTION.
+    SOURCE-COMPUTER. VAX-8650.
+    OBJECT-COMPUTER. VAX-8650.
+/
+DATA DIVISION.
+/
+WORKING-STORAGE SECTION.
+    copy "EZITRAK_CDD.EZITRAK011_REC"  from dictionary.
+    copy "EZITRAK_CDD.EZITRAK012_REC"  from dictionary.
+    copy "EZITRAK_CDD.EZITRAK012_REC"  from dictionary
+          replacing EZITRAK012_REC BY OLD-EZITRAK012-REC.
+
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC"      from dictionary.
+    copy "EZITRAK_CDD.PERSON_DETAILS_REC"       from dictionary.
+    copy "EZITRAK_CDD.STATUS_DETAILS_REC"       from dictionary.
+    copy "EZITRAK_CDD.PRIORITY_DETAILS_REC"     from dictionary.
+    copy "EZITRAK_CDD.APPLICATION_DETAILS_REC"  from dictionary.
+    copy "EZITRAK_CDD.CONTACT_DEVICE_DETAILS_REC" from dictionary.
+    copy "EZITRAK_CDD.NEXT_PROBLEM_NUMBER_REC"  from dictionary.
+    copy "EZITRAK_CDD.PROBLEM_HISTORY_REC"      from dictionary.
+    copy "EZITRAK_CDD.PROBLEM_REDIRECT_LOG_REC" from dictionary.
+    copy "EZITRAK_CDD.PROBLEM_SOLUTION_DETAILS_REC"          from dictionary.
+    copy "EZITRAK_CDD.PROBLEM_CONTACT_DETAILS_REC"           from dictionary.
+    copy "EZITRAK_CDD.ARCHIVED_PROBLEM_DETAILS_REC"          from dictionary.
+    copy "EZITRAK_CDD.ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC" from dictionary.
+
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC" from dictionary
+          replacing PROBLEM_DETAILS_REC BY REF-PROBLEM-DETAILS-REC.
+
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC" from dictionary
+          replacing PROBLEM_DETAILS_REC BY DUP-PROBLEM-DETAILS-REC.
+/
+ 01  SESSION-ID                                  PIC X(16) GLOBAL.
+ 01  DEVICE-NAME                                 PIC X(9)  VALUE "SYS$INPUT".
+ 01  FORM-FILE                                   PIC X(10) VALUE
+                                                    "EZITRAK011".
+ 01  FORMS-STATUS                                PIC S9(9) COMP GLOBAL.
+ 01  SINGLE_REC_COUNT                            PIC S9(5) COMP VALUE 1 GLOBAL.
+ 01  NO-TIMEOUT                                  PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  SESSION-TIMEOUT-SECS                        PIC S9(9) COMP VALUE 300 GLOBAL.
+ 01  ORIGINAL_REQ                                PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  NO-OPTIONS                                  PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  NO-SHAD                                     PIC S9(9) COMP VALUE 0 GLOBAL.
+
+ 01  SEND_REC_NAME                               PIC X(14).
+ 01  RECE-REC-NAME                               PIC X(14).
+
+ 01  HEADER_REC_NAME                             PIC X(14) VALUE
+                                                    "EZITRAK011_REC".
+
+ 01  MAIN_REC_NAME                               PIC X(14) VALUE
+                                                    "EZITRAK012_REC".
+
+ 01  INP_CTL_STRING                              PIC X(25) GLOBAL.
+ 01  OUT_CTL_STRING                              PIC X(25) GLOBAL.
+ 01  INP_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
+ 01  OUT_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
+/
+ 01  TMP-FLAG                                    PIC X.
+ 01  STAGE-OF-PROCESSING                         PIC 99.
+ 01  PERSON-FOUND-FLAG                           PIC X.
+ 01  LOCK-RETRY-COUNT                            PIC S9(4) COMP.
+ 01  LOCK-RETRY-MAX                              PIC S9(4) COMP VALUE 3.
+ 01  LOCK-RETRY-WAIT-SECS                        COMP-1     VALUE 1.0.
+ 01  SUB1                                        PIC S9(4) COMP.
+ 01  SUB1_MAX                                    PIC S9(4) COMP VALUE 20.
+ 01  WS-CONTACT-LINE-COUNT                       PIC S9(4) COMP.
+ 01  APPLICATION-FOUND-FLAG                      PIC X.
+ 01  STATUS-FOUND-FLAG                           PIC X.
+ 01  PRIORITY-FOUND-FLAG                         PIC X.
+ 01  REF-PROBLEM-FOUND-FLAG                      PIC X.
+ 01  CONTACT-DEVICE-FOUND-FLAG                   PIC X.
+ 01  DUP-PROBLEM-FOUND-FLAG                      PIC X.
+ 01  DUP-WARNING-FLAG                            PIC X.
+ 01  DUP-WINDOW-BIN                              PIC S9(11)V9(7) COMP
+                                                    VALUE 864000000000.
+ 01  DUP-WINDOW-START-BIN                        PIC S9(11)V9(7) COMP.
+
+ 01  SQLCA.
+     03  SQLCAID                                 PIC X(8) VALUE "SQLCA   ".
+     03  SQLCABC                                 PIC S9(9) COMP  VALUE 128.
+     03  SQLCODE                                 PIC S9(9) COMP.
+         88  SQL_SUCCESS                         VALUE 0.
+         88  SQL_NOT_FOUND                       VALUE 100.
+         88  SQL_DUPLICATE_IDX                   VALUE -803.
+         88  SQL_LOCKED_RECORD                   VALUE -1003.
+     03  SQLERRML                                PIC S9(4) COMP VALUE 0.
+     03  SQLERRMC                                PIC X(70).
+     03  SQLERRD                                 PIC S9(9) COMP OCCURS 6.
+     03  SQLWARN                                 PIC X(8).
+     03  SQLEXT                                  PIC X(8).
+
+ 01 Rdb$MESSAGE_VECTOR EXTERNAL GLOBAL.
+     03 Rdb$LU_NUM_ARGUMENTS                     PIC S9(9) COMP.
+     03 Rdb$LU_STATUS                            PIC S9(9) COMP.
+     03 Rdb$ALU_ARGUMENTS                        OCCURS 18.
+         05 Rdb$LU_ARGUMENTS                     PIC S9(9) COMP.
+
+ 01  ERR_RET                                     PIC S9(9) COMP.
+ 01  ERR_SUB                                     PIC  9(9) COMP.
+ 01  ERR_FLAGS                                   PIC  9(9) COMP.
+ 01  ERR_LENGTH                                  PIC  9(9) COMP.
+ 01  ERR_BUFFER                                  PIC  X(80).
+ 01  SS$_NORMAL                                  PIC S9(9) COMP
+     VALUE IS EXTERNAL SS$_NORMAL.
+ 01  FORMS$_TIMEOUT                              PIC S9(9) COMP
+     VALUE IS EXTERNAL FORMS$_TIMEOUT.
+
+ 01  JPI_USERNAME                                PIC S9(9) COMP VALUE 514.
+
+ 01  CURRENT_USER_ID                             PIC X(8).
+ 01  CURRENT_DATE_BIN                            PIC S9(11)V9(7) COMP.
+ 01  SAVED_PROBLEM_TMSTAMP                       PIC S9(11)V9(7) COMP.
+ 01  WS-OLD-PERSON-REDIRECTED-ID                 PIC X(8).
+ 01  TRANSACTION_BEGUN_FLAG                      PIC X.
+
+ 01  RECOVERY-STAGE                              PIC 99.
+
+ 01  WS_ERROR_MESSAGE.
+     03  WS_ERROR_MESSAGE_TXT                    PIC X(48).
+     03  WS_ERROR_MESSAGE_NBR                    PIC Z(3)9.
+*
+* ************ TEMP ITEM -- REMOVE AFTER PROG IS OK ***************
+ 01  TEMP-COUNTER                                PIC S9(9) COMP.
+ 01  PREVIOUS-STAGE-OF-PROCESSING                PIC 99 VALUE ZERO.
+/
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM 1000-INITIALISATION.
+
+    GO TO MAIN-LOOP.
+*
+MAIN-LOOP.
+    PERFORM DISTRIBUTOR-PARA UNTIL STAGE-OF-PROCESSING = 99.
+
+    PERFORM 8000-FINALISATION.
+
+    GO TO 9900-EXIT.
+*
+DISTRIBUTOR-PARA.
+    IF STAGE-OF-PROCESSING = 10 OR 11
+        PERFORM 2000-PROB-NUMBER-SCREEN.
+
+    IF STAGE-OF-PROCESSING = 15
+        PERFORM 3000-READ-PROBLEM-TABLES.
+
+    IF STAGE-OF-PROCESSING = 20 OR 21
+        PERFORM 4000-PROB-CREATE-SCREEN.
+
+    IF STAGE-OF-PROCESSING = 25
+        PERFORM 5000-WRITE-PROB-RECORD.
+
+    IF STAGE-OF-PROCESSING = 30 OR 31
+        PERFORM 6000-PROB-MODIFY-SCREEN.
+
+    IF STAGE-OF-PROCESSING = 35
+        PERFORM 6500-REWRITE-PROB-RECORD.
+
+    IF STAGE-OF-PROCESSING = 38
+        PERFORM 6800-DELETE-PROB-RECORD.
+
+    IF STAGE-OF-PROCESSING = PREVIOUS-STAGE-OF-PROCESSING
+        ADD 1 TO TEMP-COUNTER
+    ELSE
+        MOVE ZERO TO TEMP-COUNTER
+        MOVE STAGE-OF-PROCESSING TO PREVIOUS-STAGE-OF-PROCESSING
+    END-IF.
+
+    IF TEMP-COUNTER > 10
+        DISPLAY "TEMP COUNTER EXCEEDED - PROGRAM MAY BE LOOPING"
+        GO TO 9900-EXIT.
+
+*
+1000-INITIALISATION.
+    MOVE 10      TO STAGE-OF-PROCESSING.
+    MOVE 10      TO RECOVERY-STAGE.
+    MOVE ZERO    TO TEMP-COUNTER.
+    MOVE ZERO    TO PREVIOUS-STAGE-OF-PROCESSING.
+    MOVE ZERO    TO SQLCODE.
+    MOVE "N"     TO TRANSACTION_BEGUN_FLAG.
+
+    PERFORM 1100-FORM-INIT.
+*
+1100-FORM-INIT.
+    CALL "FORMS$ENABLE"
+    USING
+      OMITTED
+      BY DESCRIPTOR  DEVICE_NAME
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  FORM-FILE,
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS IS FAILURE 
+        PERFORM 8300-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+/
+2000-PROB-NUMBER-SCREEN.
+    IF STAGE_OF_PROCESSING = 10
+        INITIALIZE EZITRAK011-REC
+    END-IF.
+
+    MOVE 11 TO RECOVERY-STAGE.
+
+    MOVE SPACE TO KEY_PRESSED OF EZITRAK011_REC.
+    PERFORM 8100-REQUEST-01.
+    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK011_REC.
+
+    EVALUATE KEY_PRESSED OF EZITRAK011_REC
+    WHEN "E"
+        MOVE 99 TO STAGE-OF-PROCESSING
+    WHEN OTHER
+        IF PROBLEM_NUMBER OF EZITRAK011_REC = ZERO
+            MOVE "A NEXT PROB NUMBER TO BE FOUND"
+              TO ERROR_MESSAGE OF EZITRAK012_REC
+            MOVE 20 TO STAGE-OF-PROCESSING
+        ELSE
+            MOVE 15 TO STAGE-OF-PROCESSING
+        END-IF
+    END-EVALUATE.
+/
+3000-READ-PROBLEM_TABLES.
+    PERFORM 7000_START_TRAN_RO.
+
+    MOVE PROBLEM-NUMBER OF EZITRAK011-REC
+      TO PROBLEM-NUMBER OF PROBLEM_DETAILS_REC.
+
+    PERFORM 7400_PROBLEM_SS.
+    IF TMP-FLAG = "N"
+        MOVE 20 TO STAGE-OF-PROCESSING
+    ELSE
+        MOVE REC_TMSTAMP OF PROBLEM_DETAILS_REC TO SAVED_PROBLEM_TMSTAMP
+        MOVE 30 TO STAGE-OF-PROCESSING
+        PERFORM 3100_GET_OTHER_DETAILS
+    END-IF.
+
+    PERFORM 7800_CMT_TRAN.
+/
+3100_GET_OTHER_DETAILS.
+    IF CONTACT-PERSON-ID OF PROBLEM_DETAILS-REC NOT = SPACES
+        MOVE CONTACT-PERSON-ID OF PROBLEM_DETAILS-REC
+          TO PERSON-ID         OF PERSON_DETAILS_REC
+        PERFORM 8500-READ-PERSON-TABLE
+    END-IF.
+
+    IF APPLICATION-ID    OF PROBLEM_DETAILS-REC NOT = SPACES
+        MOVE APPLICATION-ID    OF PROBLEM_DETAILS-REC
+          TO APPLICATION-ID    OF APPLICATION_DETAILS_REC
+        PERFORM 8600-READ-APPLICATION-TABLE
+    END-IF.
+/
+4000-PROB-CREATE-SCREEN.
+    IF STAGE-OF-PROCESSING = 20
+        INITIALIZE             EZITRAK012-REC
+        PERFORM 8600-GET-TIME
+        PERFORM 8700-GET-USER
+        MOVE CURRENT_DATE_BIN TO CONTACT_DATE        OF EZITRAK012_REC
+        MOVE "O"              TO PROBLEM_STATUS      OF EZITRAK012_REC
+        MOVE CURRENT_USER_ID  TO RECORDING_PERSON_ID OF EZITRAK012_REC
+        MOVE "N"              TO DUP-WARNING-FLAG
+    END-IF.
+
+    MOVE 31 TO RECOVERY-STAGE.
+
+    MOVE EZITRAK012-REC                 TO OLD-EZITRAK012-REC.
+
+    MOVE SPACE TO KEY_PRESSED OF EZITRAK012_REC.
+    PERFORM 8100-REQUEST-02.
+    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK012_REC.
+
+    EVALUATE KEY_PRESSED OF EZITRAK012_REC
+    WHEN "E"
+        MOVE 99 TO STAGE-OF-PROCESSING
+    WHEN "B"
+        MOVE 10 TO STAGE-OF-PROCESSING
+    WHEN OTHER
+        IF EZITRAK012-REC = OLD-EZITRAK012-REC
+            MOVE "RECORD NOT UPDATED" TO ERROR_MESSAGE OF EZITRAK012_REC
+            MOVE 21 TO STAGE-OF-PROCESSING
+        ELSE
+            PERFORM 4100-VALIDATE-PROB-CREATE
+        END-IF
+    END-EVALUATE.
+/
+4100-VALIDATE-PROB-CREATE.
+    PERFORM 7000_START_TRAN_RO.
+
+    MOVE CONTACT_PERSON-ID OF EZITRAK012-REC
+      TO PERSON-ID         OF PERSON_DETAILS_REC.
+
+    PERFORM 8500-READ-PERSON-TABLE.
+
+    IF PERSON-FOUND-FLAG = "N"
+        MOVE 21 TO STAGE-OF-PROCESSING
+        MOVE "PERSON NOT ON FILE" TO ERROR_MESSAGE OF EZITRAK012_REC
+    ELSE
+        MOVE 25 TO STAGE-OF-PROCESSING
+    END-IF.
+
+    PERFORM 8700-GET-USER.
+
+    IF RECORDING_PERSON_ID OF EZITRAK012-REC NOT = CURRENT_USER_ID
+        MOVE CURRENT_USER_ID TO PERSON-ID OF PERSON_DETAILS_REC
+        PERFORM 8500-READ-PERSON-TABLE
+        IF SUPERVISOR-FLAG OF PERSON_DETAILS_REC NOT = "Y"
+            MOVE CURRENT_USER_ID TO RECORDING_PERSON_ID OF EZITRAK012_REC
+            MOVE "ONLY A SUPERVISOR CAN CHANGE WHO RECORDED THIS PROBLEM"
+              TO ERROR_MESSAGE OF EZITRAK012_REC
+            MOVE 21 TO STAGE-OF-PROCESSING
+        END-IF
+    END-IF.
+
+    IF STAGE-OF-PROCESSING NOT = 25
+        GO TO 4100-VALIDATE-PROB-CREATE-EXIT
+    END-IF.
+
+    MOVE APPLICATION-ID    OF EZITRAK012-REC
+      TO APPLICATION-ID    OF APPLICATION_DETAILS_REC.
+
+    PERFORM 8600-READ-APPLICATION-TABLE.
+
+    IF APPLICATION-FOUND-FLAG = "N"
+        MOVE 21 TO STAGE-OF-PROCESSING
+        MOVE "APPLICATION NOT ON FILE" TO ERROR_MESSAGE OF EZITRAK012_REC
+    ELSE
+        MOVE 25 TO STAGE-OF-PROCESSING
+    END-IF.
+
+    IF STAGE-OF-PROCESSING NOT = 25
+        GO TO 4100-VALIDATE-PROB-CREATE-EXIT
+    END-IF.
+
+    MOVE PROBLEM_STATUS    OF EZITRAK012-REC
+      TO PROBLEM_STATUS    OF STATUS_DETAILS_REC.
+
+    PERFORM 8800-READ-STATUS-TABLE.
+
+    IF STATUS-FOUND-FLAG = "N"
+        MOVE 21 TO STAGE-OF-PROCESSING
+        MOVE "STATUS NOT ON FILE" TO ERROR_MESSAGE OF EZITRAK012_REC
+    ELSE
+        MOVE 25 TO STAGE-OF-PROCESSING
+    END-IF.
+
+    IF STAGE-OF-PROCESSING NOT = 25
+        GO TO 4100-VALIDATE-PROB-CREATE-EXIT
+    END-IF.
+
+    MOVE PRIORITY_ID       OF EZITRAK012-REC
+      TO PRIORITY_ID       OF PRIORITY_DETAILS_REC.
+
+    PERFORM 8900-READ-PRIORITY-TABLE.
+
+    IF PRIORITY-FOUND-FLAG = "N"
+        MOVE 21 TO STAGE-OF-PROCESSING
+        MOVE "PRIORITY NOT ON FILE" TO ERROR_MESSAGE OF EZITRAK012_REC
+    ELSE
+        MOVE 25 TO STAGE-OF-PROCESSING
+    END-IF.
+
+    IF STAGE-OF-PROCESSING NOT = 25
+        GO TO 4100-VALIDATE-PROB-CREATE-EXIT
+    END-IF.
+
+    IF REF_PROBLEM_NUMBER OF EZITRAK012-REC NOT = ZERO
+        IF REF_PROBLEM_NUMBER OF EZITRAK012-REC = PROBLEM_NUMBER OF EZITRAK011-REC
+            MOVE 21 TO STAGE-OF-PROCESSING
+            MOVE "PROBLEM CANNOT REFERENCE ITSELF" TO ERROR_MESSAGE OF EZITRAK012_REC
+        ELSE
+            MOVE REF_PROBLEM_NUMBER OF EZITRAK012-REC
+              TO PROBLEM_NUMBER     OF REF-PROBLEM-DETAILS-REC
+
+            PERFORM 8950-READ-REF-PROBLEM-TABLE
+
+            IF REF-PROBLEM-FOUND-FLAG = "N"
+                MOVE 21 TO STAGE-OF-PROCESSING
+                MOVE "REFERENCED PROBLEM NOT ON FILE" TO ERROR_MESSAGE OF EZITRAK012_REC
+            END-IF
+        END-IF
+    END-IF.
+
+    IF STAGE-OF-PROCESSING NOT = 25
+        GO TO 4100-VALIDATE-PROB-CREATE-EXIT
+    END-IF.
+
+    MOVE CONTACT_DEVICE OF EZITRAK012-REC
+      TO CONTACT_DEVICE OF CONTACT_DEVICE_DETAILS_REC.
+
+    PERFORM 8960-READ-CONTACT-DEVICE-TABLE.
+
+    IF CONTACT-DEVICE-FOUND-FLAG = "N"
+        MOVE 21 TO STAGE-OF-PROCESSING
+        MOVE "CONTACT DEVICE NOT ON FILE" TO ERROR_MESSAGE OF EZITRAK012_REC
+    ELSE
+        MOVE 25 TO STAGE-OF-PROCESSING
+    END-IF.
+
+    IF STAGE-OF-PROCESSING NOT = 25
+        GO TO 4100-VALIDATE-PROB-CREATE-EXIT
+    END-IF.
+
+    PERFORM 4150-CHECK-DUPLICATE-PROBLEM.
+
+4100-VALIDATE-PROB-CREATE-EXIT.
+    PERFORM 7800_CMT_TRAN.
+/
+4150-CHECK-DUPLICATE-PROBLEM.
+    IF REF_PROBLEM_NUMBER OF EZITRAK012-REC NOT = ZERO
+        GO TO 4150-CHECK-DUPLICATE-PROBLEM-EXIT
+    END-IF.
+
+    IF DUP-WARNING-FLAG = "Y"
+        GO TO 4150-CHECK-DUPLICATE-PROBLEM-EXIT
+    END-IF.
+
+    MOVE CURRENT_DATE_BIN TO DUP-WINDOW-START-BIN.
+    SUBTRACT DUP-WINDOW-BIN FROM DUP-WINDOW-START-BIN.
+
+    MOVE APPLICATION-ID OF EZITRAK012-REC
+      TO APPLICATION-ID OF DUP-PROBLEM-DETAILS-REC.
+    MOVE SITE_ID        OF EZITRAK012-REC
+      TO SITE_ID        OF DUP-PROBLEM-DETAILS-REC.
+
+    PERFORM 8970-READ-DUPLICATE-PROBLEM-TABLE.
+
+    IF DUP-PROBLEM-FOUND-FLAG = "Y"
+        MOVE "Y" TO DUP-WARNING-FLAG
+        MOVE 21 TO STAGE-OF-PROCESSING
+        MOVE "POSSIBLE DUPLICATE OF PROBLEM NBR= "
+          TO WS_ERROR_MESSAGE_TXT
+        MOVE PROBLEM_NUMBER OF DUP-PROBLEM-DETAILS-REC
+          TO WS_ERROR_MESSAGE_NBR
+        MOVE WS_ERROR_MESSAGE
+          TO ERROR_MESSAGE OF EZITRAK012_REC
+    END-IF.
+
+4150-CHECK-DUPLICATE-PROBLEM-EXIT.
+    EXIT.
+/
+5000-WRITE-PROB-RECORD.
+    PERFORM 7100_START_TRAN_RW.
+
+    IF PROBLEM-NUMBER OF EZITRAK011-REC = ZERO
+        PERFORM 5500_GET_NEXT_NUMBER
+    ELSE
+        MOVE PROBLEM-NUMBER OF EZITRAK011-REC
+          TO PROBLEM-NUMBER OF PROBLEM_DETAILS_REC
+    END-IF.
+
+    MOVE CORRESPONDING
+         EZITRAK012-REC TO PROBLEM_DETAILS_REC.
+
+    PERFORM 7200-WRITE-PROB-RECORD.
+
+    IF TMP_FLAG = "Y"
+        MOVE "NEW RECORD CREATED PLEASE CHECK THE SCREEN NBR= "
+          TO WS_ERROR_MESSAGE_TXT
+        MOVE PROBLEM_NUMBER OF PROBLEM_DETAILS_REC
+          TO WS_ERROR_MESSAGE_NBR
+        MOVE WS_ERROR_MESSAGE
+          TO ERROR_MESSAGE OF EZITRAK012_REC
+        MOVE EZITRAK012-REC
+          TO OLD-EZITRAK012-REC
+        MOVE 31 TO STAGE-OF-PROCESSING
+    ELSE
+        MOVE "RECORD CREATED BY ANOTHER USER"
+          TO ERROR_MESSAGE OF EZITRAK011_REC
+        MOVE 10 TO STAGE-OF-PROCESSING
+    END-IF.
+
+    PERFORM 7800_CMT_TRAN.
+*
+5500_GET_NEXT_NUMBER.
+    MOVE APPLICATION-ID OF EZITRAK012-REC
+      TO APPLICATION_ID  OF NEXT_PROBLEM_NUMBER_REC.
+
+    PERFORM 7500-NEXT-PROBLEM_SS.
+
+    MOVE PROBLEM-NUMBER OF NEXT_PROBLEM_NUMBER_REC
+      TO PROBLEM-NUMBER OF PROBLEM_DETAILS_REC.
+
+    MOVE PROBLEM-NUMBER OF NEXT_PROBLEM_NUMBER_REC
+      TO PROBLEM-NUMBER OF EZITRAK011_REC.
+
+    ADD 1 TO PROBLEM_NUMBER OF NEXT_PROBLEM_NUMBER_REC.
+
+    PERFORM 7600-NEXT-PROBLEM_UR.
+/
+6000-PROB-MODIFY-SCREEN.
+    IF STAGE-OF-PROCESSING = 30
+        INITIALIZE EZITRAK012-REC
+        MOVE CORRESPONDING
+             PROBLEM_DETAILS_REC  TO EZITRAK012-REC
+        MOVE PERSON-DESC          OF PERSON_DETAILS_REC
+          TO CONTACT-PERSON-DESC  OF EZITRAK012-REC
+        MOVE PERSON-PHONE         OF PERSON_DETAILS_REC
+          TO CONTACT-PERSON-PHONE OF EZITRAK012-REC
+        MOVE APPLICATION_DESC     OF APPLICATION_DETAILS_REC
+          TO APPLICATION-DESC     OF EZITRAK012-REC
+    END-IF.
+
+    MOVE 31 TO RECOVERY-STAGE.
+
+    MOVE EZITRAK012-REC                 TO OLD-EZITRAK012-REC.
+
+    MOVE SPACE TO KEY_PRESSED OF EZITRAK012_REC.
+    PERFORM 8100-REQUEST-02.
+    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK012_REC.
+
+    EVALUATE KEY_PRESSED OF EZITRAK012_REC
+    WHEN "E"
+        MOVE 99 TO STAGE-OF-PROCESSING
+    WHEN "B"
+        MOVE "RECORD NOT UPDATED" TO ERROR_MESSAGE OF EZITRAK011_REC
+        MOVE 10 TO STAGE-OF-PROCESSING
+    WHEN "R"
+        IF EZITRAK012-REC = OLD-EZITRAK012-REC
+            MOVE 38 TO STAGE-OF-PROCESSING
+        ELSE
+            MOVE "CANNOT UPDATE AND DELETE AT SAME TIME BOZO"
+              TO ERROR_MESSAGE OF EZITRAK012_REC
+            MOVE 31 TO STAGE-OF-PROCESSING
+        END-IF
+    WHEN "K"
+        IF NEW_CONTACT_PERSON_ID OF EZITRAK012-REC = SPACES
+        OR NEW_CONTACT_DEVICE    OF EZITRAK012-REC = SPACES
+            MOVE "CONTACT PERSON ID AND DEVICE REQUIRED TO ADD A CALLER"
+              TO ERROR_MESSAGE OF EZITRAK012_REC
+            MOVE 31 TO STAGE-OF-PROCESSING
+        ELSE
+            PERFORM 6900-ADD-CONTACT-PERSON
+            MOVE 31 TO STAGE-OF-PROCESSING
+        END-IF
+    WHEN OTHER
+        IF EZITRAK012-REC NOT = OLD-EZITRAK012-REC
+            MOVE 35 TO STAGE-OF-PROCESSING
+        ELSE
+            MOVE "RECORD NOT UPDATED" TO ERROR_MESSAGE OF EZITRAK012_REC
+            MOVE 31 TO STAGE-OF-PROCESSING
+        END-IF
+    END-EVALUATE.
+/
+6500-REWRITE-PROB-RECORD.
+    PERFORM 7100_START_TRAN_RW.
+
+    MOVE PROBLEM-NUMBER OF EZITRAK011-REC
+      TO PROBLEM-NUMBER OF PROBLEM_DETAILS_REC.
+
+    PERFORM 7400-PROBLEM_SS.
+
+    IF TMP_FLAG = "Y"
+        IF REC_TMSTAMP OF PROBLEM_DETAILS_REC = SAVED_PROBLEM_TMSTAMP
+            PERFORM 7300-REWRITE-PROBLEM-RECORD
+            IF TMP_FLAG = "Y"
+                MOVE "RECORD MODIFIED PLEASE CHECK THE SCREEN"
+                  TO ERROR_MESSAGE OF EZITRAK012_REC
+                MOVE EZITRAK012-REC
+                  TO OLD-EZITRAK012-REC
+                MOVE 31 TO STAGE-OF-PROCESSING
+            END-IF
+        ELSE
+            MOVE "RECORD MODIFIED BY ANOTHER USER"
+              TO ERROR_MESSAGE OF EZITRAK011_REC
+            MOVE 10 TO STAGE-OF-PROCESSING
+        END-IF
+    ELSE
+        MOVE "RECORD DELETED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK011_REC
+        MOVE 10 TO STAGE-OF-PROCESSING
+    END-IF.
+
+    PERFORM 7800_CMT_TRAN.
+/
+6800-DELETE-PROB-RECORD.
+    PERFORM 7100_START_TRAN_RW.
+
+    MOVE PROBLEM-NUMBER OF EZITRAK011-REC
+      TO PROBLEM-NUMBER OF PROBLEM_DETAILS_REC.
+
+    PERFORM 7400-PROBLEM_SS.
+
+    IF TMP_FLAG = "Y"
+        IF REC_TMSTAMP OF PROBLEM_DETAILS_REC = SAVED_PROBLEM_TMSTAMP
+            PERFORM 7650-ARCHIVE-PROBLEM-RECORD
+            PERFORM 7700-DELETE-PROBLEM-RECORD
+            MOVE "RECORD DELETED - SEE ARCHIVE TO RECOVER IT"
+              TO ERROR_MESSAGE OF EZITRAK011_REC
+            MOVE 10 TO STAGE-OF-PROCESSING
+        ELSE
+            MOVE "RECORD MODIFIED BY ANOTHER USER"
+              TO ERROR_MESSAGE OF EZITRAK011_REC
+            MOVE 10 TO STAGE-OF-PROCESSING
+        END-IF
+    ELSE
+        MOVE "RECORD DELETED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK011_REC
+        MOVE 10 TO STAGE-OF-PROCESSING
+    END-IF.
+
+    PERFORM 7800_CMT_TRAN.
+*
+6900-ADD-CONTACT-PERSON.
+    PERFORM 7100_START_TRAN_RW.
+
+    MOVE NEW_CONTACT_PERSON_ID OF EZITRAK012-REC
+      TO PERSON-ID             OF PERSON_DETAILS_REC.
+
+    PERFORM 8500-READ-PERSON-TABLE.
+
+    IF PERSON-FOUND-FLAG = "N"
+        MOVE "PERSON NOT ON FILE" TO ERROR_MESSAGE OF EZITRAK012_REC
+    ELSE
+        MOVE NEW_CONTACT_DEVICE OF EZITRAK012-REC
+          TO CONTACT_DEVICE    OF CONTACT_DEVICE_DETAILS_REC
+
+        PERFORM 8960-READ-CONTACT-DEVICE-TABLE
+
+        IF CONTACT-DEVICE-FOUND-FLAG = "N"
+            MOVE "CONTACT DEVICE NOT ON FILE" TO ERROR_MESSAGE OF EZITRAK012_REC
+        ELSE
+            PERFORM 6950-COUNT-CONTACT-LINES
+            PERFORM 6960-INSERT-CONTACT-LINE
+        END-IF
+    END-IF.
+
+    PERFORM 7800_CMT_TRAN.
+*
+6950-COUNT-CONTACT-LINES.
+    MOVE ZERO TO WS-CONTACT-LINE-COUNT.
+
+    MOVE PROBLEM_NUMBER OF EZITRAK011-REC
+      TO PROBLEM_NUMBER OF PROBLEM_CONTACT_DETAILS_REC.
+
+    CALL "ET_OC_PROBLEM_CONTACT_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER OF PROBLEM_CONTACT_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF CONTACT_OC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON OC" TO ERROR_MESSAGE OF EZITRAK012_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    PERFORM 6955-COUNT-CONTACT-LINE VARYING SUB1 FROM 1 BY 1
+                                    UNTIL NOT SQL_SUCCESS
+                                    OR SUB1 > SUB1_MAX.
+
+    CALL "ET_CC_PROBLEM_CONTACT_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON CC" TO ERROR_MESSAGE OF EZITRAK012_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+6955-COUNT-CONTACT-LINE.
+    CALL "ET_FC_PROBLEM_CONTACT_DETAILS" USING SQLCA
+                                 LINE_NUMBER          OF PROBLEM_CONTACT_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_CONTACT_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_CONTACT_DETAILS_REC
+                                 REC_USER             OF PROBLEM_CONTACT_DETAILS_REC
+                                 REC_TMSTAMP          OF PROBLEM_CONTACT_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        ADD 1 TO WS-CONTACT-LINE-COUNT
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF FC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR FC" TO ERROR_MESSAGE OF EZITRAK012_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+6960-INSERT-CONTACT-LINE.
+    MOVE PROBLEM_NUMBER OF EZITRAK011-REC
+      TO PROBLEM_NUMBER OF PROBLEM_CONTACT_DETAILS_REC.
+
+    ADD 1 TO WS-CONTACT-LINE-COUNT
+      GIVING LINE_NUMBER OF PROBLEM_CONTACT_DETAILS_REC.
+
+    MOVE NEW_CONTACT_PERSON_ID OF EZITRAK012-REC
+      TO CONTACT_PERSON_ID     OF PROBLEM_CONTACT_DETAILS_REC.
+
+    MOVE NEW_CONTACT_DEVICE OF EZITRAK012-REC
+      TO CONTACT_DEVICE    OF PROBLEM_CONTACT_DETAILS_REC.
+
+    PERFORM 8600-GET-TIME.
+    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PROBLEM_CONTACT_DETAILS_REC.
+
+    PERFORM 8700-GET-USER.
+    MOVE CURRENT_USER_ID TO REC_USER     OF PROBLEM_CONTACT_DETAILS_REC.
+
+    CALL "ET_IR_PROBLEM_CONTACT_DETAILS" USING SQLCA
+                                PROBLEM_NUMBER    OF PROBLEM_CONTACT_DETAILS_REC
+                                LINE_NUMBER       OF PROBLEM_CONTACT_DETAILS_REC
+                                CONTACT_PERSON_ID OF PROBLEM_CONTACT_DETAILS_REC
+                                CONTACT_DEVICE    OF PROBLEM_CONTACT_DETAILS_REC
+                                REC_USER          OF PROBLEM_CONTACT_DETAILS_REC
+                                REC_TMSTAMP       OF PROBLEM_CONTACT_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE SPACES TO NEW_CONTACT_PERSON_ID OF EZITRAK012_REC
+        MOVE SPACES TO NEW_CONTACT_DEVICE    OF EZITRAK012_REC
+        MOVE "CONTACT PERSON ADDED" TO ERROR_MESSAGE OF EZITRAK012_REC
+    WHEN OTHER
+        DISPLAY "ERROR OF CONTACT_IR CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ADDING CONTACT PERSON" TO ERROR_MESSAGE OF EZITRAK012_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+/
+7000-START_TRAN_RO.
+    MOVE -1003 TO SQLCODE.
+
+    PERFORM 7010-CALL-ST-RO-PROBLEM VARYING LOCK-RETRY-COUNT FROM 1 BY 1
+                          UNTIL NOT SQL_LOCKED_RECORD
+                             OR LOCK-RETRY-COUNT > LOCK-RETRY-MAX.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+    WHEN SQL_LOCKED_RECORD
+        MOVE 11 TO STAGE-OF-PROCESSING
+        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
+          TO ERROR_MESSAGE OF EZITRAK011_REC
+    WHEN OTHER
+        DISPLAY "ST_RO NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7010-CALL-ST-RO-PROBLEM.
+    IF LOCK-RETRY-COUNT > 1
+        CALL "LIB$WAIT" USING BY REFERENCE LOCK-RETRY-WAIT-SECS
+    END-IF.
+
+    CALL "ET_ST_RO_PROBLEM" USING SQLCA.
+/
+7100-START_TRAN_RW.
+    MOVE -1003 TO SQLCODE.
+
+    PERFORM 7110-CALL-ST-RW-PROBLEM VARYING LOCK-RETRY-COUNT FROM 1 BY 1
+                          UNTIL NOT SQL_LOCKED_RECORD
+                             OR LOCK-RETRY-COUNT > LOCK-RETRY-MAX.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+    WHEN SQL_LOCKED_RECORD
+        MOVE 31 TO STAGE-OF-PROCESSING
+        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
+          TO ERROR_MESSAGE OF EZITRAK012_REC
+    WHEN OTHER
+        DISPLAY "ST_RW NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7110-CALL-ST-RW-PROBLEM.
+    IF LOCK-RETRY-COUNT > 1
+        CALL "LIB$WAIT" USING BY REFERENCE LOCK-RETRY-WAIT-SECS
+    END-IF.
+
+    CALL "ET_ST_RW_PROBLEM" USING SQLCA.
+/
+7200-WRITE-PROB-RECORD.
+    PERFORM 8600-GET-TIME.
+    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PROBLEM_DETAILS_REC.
+
+    PERFORM 8700-GET-USER.
+    MOVE CURRENT_USER_ID TO REC_USER     OF PROBLEM_DETAILS_REC.
+
+    CALL "ET_IR_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 SITE_ID              OF PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+                                 RECORDING_PERSON_ID  OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+                                 PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+                                 OTHER_SYSTEM_CODE    OF PROBLEM_DETAILS_REC
+                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
+                                 PROGRESS_DESC        OF PROBLEM_DETAILS_REC
+                                 SOLVED_DATE          OF PROBLEM_DETAILS_REC
+                                 REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
+                                 REC_USER             OF PROBLEM_DETAILS_REC
+                                 REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TMP_FLAG
+        PERFORM 7250-RECORD-PROBLEM-HISTORY
+    WHEN SQL_DUPLICATE_IDX
+        MOVE "N" TO TMP_FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_IR CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR WRITING PROB" TO ERROR_MESSAGE OF EZITRAK011_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+7250-RECORD-PROBLEM-HISTORY.
+    MOVE PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+      TO PROBLEM_NUMBER       OF PROBLEM_HISTORY_REC.
+    MOVE PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+      TO PROBLEM_STATUS       OF PROBLEM_HISTORY_REC.
+    MOVE PRIORITY_ID          OF PROBLEM_DETAILS_REC
+      TO PRIORITY_ID          OF PROBLEM_HISTORY_REC.
+    MOVE PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+      TO PERSON_ASSIGNED_ID   OF PROBLEM_HISTORY_REC.
+    MOVE PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+      TO PERSON_REDIRECTED_ID OF PROBLEM_HISTORY_REC.
+    MOVE REC_USER             OF PROBLEM_DETAILS_REC
+      TO REC_USER             OF PROBLEM_HISTORY_REC.
+    MOVE REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+      TO REC_TMSTAMP          OF PROBLEM_HISTORY_REC.
+
+    CALL "ET_IR_PROBLEM_HISTORY" USING SQLCA
+                                PROBLEM_NUMBER       OF PROBLEM_HISTORY_REC
+                                REC_TMSTAMP          OF PROBLEM_HISTORY_REC
+                                PROBLEM_STATUS       OF PROBLEM_HISTORY_REC
+                                PRIORITY_ID          OF PROBLEM_HISTORY_REC
+                                PERSON_ASSIGNED_ID   OF PROBLEM_HISTORY_REC
+                                PERSON_REDIRECTED_ID OF PROBLEM_HISTORY_REC
+                                REC_USER             OF PROBLEM_HISTORY_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_DUPLICATE_IDX
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_HIST_IR CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR WRITING HISTORY" TO ERROR_MESSAGE OF EZITRAK011_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+7300-REWRITE-PROBLEM-RECORD.
+    MOVE PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+      TO WS-OLD-PERSON-REDIRECTED-ID.
+
+    MOVE CORRESPONDING
+       EZITRAK012-REC TO PROBLEM_DETAILS_REC.
+
+    PERFORM 8600-GET-TIME.
+    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PROBLEM_DETAILS_REC.
+
+    PERFORM 8700-GET-USER.
+    MOVE CURRENT_USER_ID TO REC_USER     OF PROBLEM_DETAILS_REC.
+
+    CALL "ET_UR_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 SITE_ID              OF PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+                                 RECORDING_PERSON_ID  OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+                                 PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+                                 OTHER_SYSTEM_CODE    OF PROBLEM_DETAILS_REC
+                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
+                                 PROGRESS_DESC        OF PROBLEM_DETAILS_REC
+                                 SOLVED_DATE          OF PROBLEM_DETAILS_REC
+                                 REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
+                                 REC_USER             OF PROBLEM_DETAILS_REC
+                                 REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TMP_FLAG
+        PERFORM 7250-RECORD-PROBLEM-HISTORY
+        IF PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+        NOT = WS-OLD-PERSON-REDIRECTED-ID
+            PERFORM 7260-RECORD-REDIRECT-LOG
+        END-IF
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO TMP_FLAG
+        MOVE "RECORD HAS BEEN DELETED" TO ERROR_MESSAGE OF EZITRAK012_REC
+        MOVE 31 TO STAGE-OF-PROCESSING
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_UR CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR REWRITING PROB" TO ERROR_MESSAGE OF EZITRAK012_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+7260-RECORD-REDIRECT-LOG.
+    MOVE PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+      TO PROBLEM_NUMBER       OF PROBLEM_REDIRECT_LOG_REC.
+    MOVE WS-OLD-PERSON-REDIRECTED-ID
+      TO FROM_PERSON_ID       OF PROBLEM_REDIRECT_LOG_REC.
+    MOVE PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+      TO TO_PERSON_ID         OF PROBLEM_REDIRECT_LOG_REC.
+    MOVE REC_USER             OF PROBLEM_DETAILS_REC
+      TO REC_USER             OF PROBLEM_REDIRECT_LOG_REC.
+    MOVE REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+      TO REC_TMSTAMP          OF PROBLEM_REDIRECT_LOG_REC.
+
+    CALL "ET_IR_PROBLEM_REDIRECT_LOG" USING SQLCA
+                                PROBLEM_NUMBER       OF PROBLEM_REDIRECT_LOG_REC
+                                REC_TMSTAMP          OF PROBLEM_REDIRECT_LOG_REC
+                                FROM_PERSON_ID       OF PROBLEM_REDIRECT_LOG_REC
+                                TO_PERSON_ID         OF PROBLEM_REDIRECT_LOG_REC
+                                REC_USER             OF PROBLEM_REDIRECT_LOG_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_DUPLICATE_IDX
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF REDIRECT_LOG_IR CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR WRITING REDIRECT LOG" TO ERROR_MESSAGE OF EZITRAK012_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+/
+7400-PROBLEM_SS.
+    CALL "ET_SS_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 SITE_ID              OF PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+                                 RECORDING_PERSON_ID  OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+                                 PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+                                 OTHER_SYSTEM_CODE    OF PROBLEM_DETAILS_REC
+                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
+                                 PROGRESS_DESC        OF PROBLEM_DETAILS_REC
+                                 SOLVED_DATE          OF PROBLEM_DETAILS_REC
+                                 REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
+                                 REC_USER             OF PROBLEM_DETAILS_REC
+                                 REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TMP_FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO TMP_FLAG
+    WHEN OTHER
+        DISPLAY "SS PROBLEM NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7500-NEXT-PROBLEM_SS.
+    CALL "ET_SS_NEXT_PROBLEM_NUMBER" USING SQLCA
+                                     APPLICATION_ID       OF NEXT_PROBLEM_NUMBER_REC
+                                     PROBLEM_NUMBER       OF NEXT_PROBLEM_NUMBER_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TMP_FLAG
+    WHEN SQL_NOT_FOUND
+        DISPLAY "NEXT NUMBER RECORD NOT FOUND"
+        GO TO   9900-EXIT
+    WHEN OTHER
+        DISPLAY "SS_NXT PROBLEM NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7600-NEXT-PROBLEM_UR.
+    PERFORM 8600-GET-TIME.
+    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF NEXT_PROBLEM_NUMBER_REC.
+
+    PERFORM 8700-GET-USER.
+    MOVE CURRENT_USER_ID TO REC_USER     OF NEXT_PROBLEM_NUMBER_REC.
+
+    CALL "ET_UR_NEXT_PROBLEM_NUMBER" USING SQLCA
+                                     APPLICATION_ID       OF NEXT_PROBLEM_NUMBER_REC
+                                     PROBLEM_NUMBER       OF NEXT_PROBLEM_NUMBER_REC
+                                     REC_USER             OF NEXT_PROBLEM_NUMBER_REC
+                                     REC_TMSTAMP          OF NEXT_PROBLEM_NUMBER_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TMP_FLAG
+    WHEN OTHER
+        DISPLAY "SS_NXT PROBLEM NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+*
+7650-ARCHIVE-PROBLEM-RECORD.
+    MOVE CORRESPONDING
+       PROBLEM_DETAILS_REC TO ARCHIVED_PROBLEM_DETAILS_REC.
+
+    PERFORM 8600-GET-TIME.
+    MOVE CURRENT_DATE_BIN TO ARCHIVED_TMSTAMP OF ARCHIVED_PROBLEM_DETAILS_REC.
+
+    PERFORM 8700-GET-USER.
+    MOVE CURRENT_USER_ID TO ARCHIVED_USER     OF ARCHIVED_PROBLEM_DETAILS_REC.
+
+    CALL "ET_IR_ARCHIVED_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 SITE_ID              OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 RECORDING_PERSON_ID  OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 PERSON_REDIRECTED_ID OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 OTHER_SYSTEM_CODE    OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 EST_TO_COMPLETE_DAYS OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 PROGRESS_DESC        OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 SOLVED_DATE          OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 REF_PROBLEM_NUMBER   OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 ARCHIVED_USER        OF ARCHIVED_PROBLEM_DETAILS_REC
+                                 ARCHIVED_TMSTAMP     OF ARCHIVED_PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF ARCH_PROBLEM_IR CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ARCHIVING PROB" TO ERROR_MESSAGE OF EZITRAK011_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    MOVE PROBLEM_NUMBER OF EZITRAK011_REC
+      TO PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    CALL "ET_OC_PROBLEM_SOLUTION_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_SOL_OC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON OC" TO ERROR_MESSAGE OF EZITRAK011_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    PERFORM 7660_ARCHIVE_SOLUTION_LINE VARYING SUB1 FROM 1 BY 1
+                                       UNTIL NOT SQL_SUCCESS
+                                       OR SUB1 > SUB1_MAX.
+
+    CALL "ET_CC_PROBLEM_SOLUTION_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON CC" TO ERROR_MESSAGE OF EZITRAK011_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+7660_ARCHIVE_SOLUTION_LINE.
+    CALL "ET_FC_PROBLEM_SOLUTION_DETAILS" USING SQLCA
+                                 LINE_NUMBER          OF PROBLEM_SOLUTION_DETAILS_REC
+                                 SOLUTION_DESC        OF PROBLEM_SOLUTION_DETAILS_REC
+                                 ENTRY_TYPE           OF PROBLEM_SOLUTION_DETAILS_REC
+                                 REC_USER             OF PROBLEM_SOLUTION_DETAILS_REC
+                                 REC_TMSTAMP          OF PROBLEM_SOLUTION_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC
+          TO PROBLEM_NUMBER OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+        MOVE LINE_NUMBER    OF PROBLEM_SOLUTION_DETAILS_REC
+          TO LINE_NUMBER    OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+        MOVE SOLUTION_DESC  OF PROBLEM_SOLUTION_DETAILS_REC
+          TO SOLUTION_DESC  OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+        MOVE ENTRY_TYPE     OF PROBLEM_SOLUTION_DETAILS_REC
+          TO ENTRY_TYPE     OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+        MOVE REC_USER       OF PROBLEM_SOLUTION_DETAILS_REC
+          TO REC_USER       OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+        MOVE REC_TMSTAMP    OF PROBLEM_SOLUTION_DETAILS_REC
+          TO REC_TMSTAMP    OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+
+        CALL "ET_IR_ARCHIVED_PROBLEM_SOLUTION_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER   OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+                                 LINE_NUMBER      OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+                                 SOLUTION_DESC    OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+                                 ENTRY_TYPE       OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+                                 REC_USER         OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+                                 REC_TMSTAMP      OF ARCHIVED_PROBLEM_SOLUTION_DETAILS_REC
+        END-CALL
+
+        EVALUATE TRUE
+        WHEN SQL_SUCCESS
+            CONTINUE
+        WHEN OTHER
+            DISPLAY "ERROR OF ARCH_PROBLEM_SOL_IR CODE=" SQLCODE WITH CONVERSION
+            MOVE "ERROR ARCHIVING SOL" TO ERROR_MESSAGE OF EZITRAK011_REC
+            GO TO 9900_EXIT
+        END-EVALUATE
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF FC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR FC" TO ERROR_MESSAGE OF EZITRAK011_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+7700-DELETE-PROBLEM-RECORD.
+    MOVE PROBLEM_NUMBER OF EZITRAK011_REC
+      TO PROBLEM_NUMBER OF PROBLEM_DETAILS_REC.
+
+    CALL "ET_DR_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_NOT_FOUND
+        MOVE "RECORD HAS BEEN DELETED" TO ERROR_MESSAGE OF EZITRAK012_REC
+        MOVE 31 TO STAGE-OF-PROCESSING
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_UR CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR REWRITING PROB" TO ERROR_MESSAGE OF EZITRAK012_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+/
+7800-CMT_TRAN.
+    CALL "ET_CMT_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "CMT_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7900-RLB_TRAN.
+    CALL "ET_RLB_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "RLB_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+8000-FINALISATION.
+    CALL            "FORMS$DISABLE"
+    USING
+      BY DESCRIPTOR  SESSION_ID,
+    GIVING           FORMS-STATUS.
+     
+    IF FORMS-STATUS IS FAILURE 
+        PERFORM 8300-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+/
+8100-REQUEST-01.
+    MOVE HEADER_REC_NAME TO SEND_REC_NAME.
+    MOVE HEADER_REC_NAME TO RECE_REC_NAME.
+
+    CALL "FORMS$TRANSCEIVE"
+    USING
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  SEND_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  RECE_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  INP_CTL_STRING
+      BY REFERENCE   INP_CTL_COUNT
+      BY DESCRIPTOR  OUT_CTL_STRING
+      BY REFERENCE   OUT_CTL_COUNT
+      BY VALUE       NO_TIMEOUT
+                     ORIGINAL_REQ
+                     NO_OPTIONS
+      BY DESCRIPTOR  EZITRAK011_REC
+      BY VALUE       NO_SHAD
+      BY DESCRIPTOR  EZITRAK011_REC
+      BY VALUE       NO_SHAD
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS IS FAILURE 
+        PERFORM 8300-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+/
+8100-REQUEST-02.
+    MOVE MAIN_REC_NAME TO SEND_REC_NAME.
+    MOVE MAIN_REC_NAME TO RECE_REC_NAME.
+
+    CALL "FORMS$TRANSCEIVE"
+    USING
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  SEND_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  RECE_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  INP_CTL_STRING
+      BY REFERENCE   INP_CTL_COUNT
+      BY DESCRIPTOR  OUT_CTL_STRING
+      BY REFERENCE   OUT_CTL_COUNT
+      BY VALUE       SESSION-TIMEOUT-SECS
+                     ORIGINAL_REQ
+                     NO_OPTIONS
+      BY DESCRIPTOR  EZITRAK012_REC
+      BY VALUE       NO_SHAD
+      BY DESCRIPTOR  EZITRAK012_REC
+      BY VALUE       NO_SHAD
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS = FORMS$_TIMEOUT
+        IF TRANSACTION_BEGUN_FLAG = "Y"
+            PERFORM 7900_RLB_TRAN
+        END-IF
+        MOVE "SESSION TIMED OUT WITH NO ACTIVITY - PLEASE START AGAIN"
+          TO ERROR_MESSAGE OF EZITRAK011_REC
+        MOVE 10 TO STAGE-OF-PROCESSING
+        GO TO   8100-REQUEST-02-EXIT
+    END-IF.
+
+    IF FORMS-STATUS IS FAILURE
+        PERFORM 8300-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+8100-REQUEST-02-EXIT.
+*
+8300-FORMS-ERROR.
+    CALL "LIB$SIGNAL" USING BY VALUE FORMS_STATUS.
+*
+8500-READ-PERSON-TABLE.
+    IF TRANSACTION_BEGUN_FLAG = "N"
+        PERFORM 7000_START_TRAN_RO
+    END-IF.
+
+    CALL "ET_SS_PERSON_DETAILS" USING SQLCA
+                                      PERSON_ID       OF PERSON_DETAILS_REC
+                                      PERSON_DESC     OF PERSON_DETAILS_REC
+                                      PERSON_PHONE    OF PERSON_DETAILS_REC
+                                      SUPERVISOR_FLAG OF PERSON_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO PERSON-FOUND-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO PERSON-FOUND-FLAG
+        MOVE "*** NOT ON FILE ****" TO PERSON-DESC     OF PERSON_DETAILS_REC
+        MOVE ALL "*"                TO PERSON-PHONE    OF PERSON_DETAILS_REC
+        MOVE "N"                    TO SUPERVISOR-FLAG OF PERSON_DETAILS_REC
+    WHEN OTHER
+        DISPLAY "ERROR OF PERSON_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE "N" TO PERSON-FOUND-FLAG
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+8600-READ-APPLICATION-TABLE.
+    IF TRANSACTION_BEGUN_FLAG = "N"
+        PERFORM 7000_START_TRAN_RO
+    END-IF.
+
+    CALL "ET_SS_APPLICATION_DETAILS" USING SQLCA
+                                      APPLICATION_ID    OF APPLICATION_DETAILS_REC
+                                      APPLICATION_DESC  OF APPLICATION_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO APPLICATION-FOUND-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO APPLICATION-FOUND-FLAG
+        MOVE "*** NOT ON FILE ****"
+          TO APPLICATION-DESC OF APPLICATION_DETAILS_REC
+    WHEN OTHER
+        DISPLAY "ERROR OF APPLICATION_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE "N" TO APPLICATION-FOUND-FLAG
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+8800-READ-STATUS-TABLE.
+    IF TRANSACTION_BEGUN_FLAG = "N"
+        PERFORM 7000_START_TRAN_RO
+    END-IF.
+
+    CALL "ET_SS_STATUS_DETAILS" USING SQLCA
+                                      PROBLEM_STATUS OF STATUS_DETAILS_REC
+                                      STATUS_DESC    OF STATUS_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO STATUS-FOUND-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO STATUS-FOUND-FLAG
+        MOVE "*** NOT ON FILE ****" TO STATUS_DESC OF STATUS_DETAILS_REC
+    WHEN OTHER
+        DISPLAY "ERROR OF STATUS_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE "N" TO STATUS-FOUND-FLAG
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+8900-READ-PRIORITY-TABLE.
+    IF TRANSACTION_BEGUN_FLAG = "N"
+        PERFORM 7000_START_TRAN_RO
+    END-IF.
+
+    CALL "ET_SS_PRIORITY_DETAILS" USING SQLCA
+                                      PRIORITY_ID   OF PRIORITY_DETAILS_REC
+                                      PRIORITY_DESC OF PRIORITY_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO PRIORITY-FOUND-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO PRIORITY-FOUND-FLAG
+        MOVE "*** NOT ON FILE ****" TO PRIORITY_DESC OF PRIORITY_DETAILS_REC
+    WHEN OTHER
+        DISPLAY "ERROR OF PRIORITY_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE "N" TO PRIORITY-FOUND-FLAG
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+8950-READ-REF-PROBLEM-TABLE.
+    IF TRANSACTION_BEGUN_FLAG = "N"
+        PERFORM 7000_START_TRAN_RO
+    END-IF.
+
+    CALL "ET_SS_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF REF-PROBLEM-DETAILS-REC
+                                 PROBLEM_STATUS       OF REF-PROBLEM-DETAILS-REC
+                                 PRIORITY_ID          OF REF-PROBLEM-DETAILS-REC
+                                 APPLICATION_ID       OF REF-PROBLEM-DETAILS-REC
+                                 SITE_ID              OF REF-PROBLEM-DETAILS-REC
+                                 PROBLEM_DESC         OF REF-PROBLEM-DETAILS-REC
+                                 RECORDING_PERSON_ID  OF REF-PROBLEM-DETAILS-REC
+                                 CONTACT_DATE         OF REF-PROBLEM-DETAILS-REC
+                                 CONTACT_PERSON_ID    OF REF-PROBLEM-DETAILS-REC
+                                 CONTACT_DEVICE       OF REF-PROBLEM-DETAILS-REC
+                                 PERSON_ASSIGNED_ID   OF REF-PROBLEM-DETAILS-REC
+                                 PERSON_REDIRECTED_ID OF REF-PROBLEM-DETAILS-REC
+                                 OTHER_SYSTEM_CODE    OF REF-PROBLEM-DETAILS-REC
+                                 EST_TO_COMPLETE_DAYS OF REF-PROBLEM-DETAILS-REC
+                                 PROGRESS_DESC        OF REF-PROBLEM-DETAILS-REC
+                                 SOLVED_DATE          OF REF-PROBLEM-DETAILS-REC
+                                 REF_PROBLEM_NUMBER   OF REF-PROBLEM-DETAILS-REC
+                                 REC_USER             OF REF-PROBLEM-DETAILS-REC
+                                 REC_TMSTAMP          OF REF-PROBLEM-DETAILS-REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO REF-PROBLEM-FOUND-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO REF-PROBLEM-FOUND-FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF REF_PROBLEM_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE "N" TO REF-PROBLEM-FOUND-FLAG
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+8960-READ-CONTACT-DEVICE-TABLE.
+    IF TRANSACTION_BEGUN_FLAG = "N"
+        PERFORM 7000_START_TRAN_RO
+    END-IF.
+
+    CALL "ET_SS_CONTACT_DEVICE_DETAILS" USING SQLCA
+                                      CONTACT_DEVICE      OF CONTACT_DEVICE_DETAILS_REC
+                                      CONTACT_DEVICE_DESC OF CONTACT_DEVICE_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO CONTACT-DEVICE-FOUND-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO CONTACT-DEVICE-FOUND-FLAG
+        MOVE "*** NOT ON FILE ****" TO CONTACT_DEVICE_DESC OF CONTACT_DEVICE_DETAILS_REC
+    WHEN OTHER
+        DISPLAY "ERROR OF CONTACT_DEVICE_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE "N" TO CONTACT-DEVICE-FOUND-FLAG
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+8970-READ-DUPLICATE-PROBLEM-TABLE.
+    IF TRANSACTION_BEGUN_FLAG = "N"
+        PERFORM 7000_START_TRAN_RO
+    END-IF.
+
+    MOVE "N" TO DUP-PROBLEM-FOUND-FLAG.
+    MOVE "O" TO PROBLEM_STATUS OF DUP-PROBLEM-DETAILS-REC.
+
+    CALL "ET_OC9_PROBLEM_DETAILS" USING SQLCA
+                                 APPLICATION_ID       OF DUP-PROBLEM-DETAILS-REC
+                                 SITE_ID              OF DUP-PROBLEM-DETAILS-REC
+                                 PROBLEM_STATUS       OF DUP-PROBLEM-DETAILS-REC
+                                 DUP-WINDOW-START-BIN
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF DUPLICATE_OC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON OC9" TO ERROR_MESSAGE OF EZITRAK012_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    CALL "ET_FC9_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF DUP-PROBLEM-DETAILS-REC
+                                 CONTACT_DATE         OF DUP-PROBLEM-DETAILS-REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO DUP-PROBLEM-FOUND-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO DUP-PROBLEM-FOUND-FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF DUPLICATE_FC CODE=" SQLCODE WITH CONVERSION
+        MOVE "N" TO DUP-PROBLEM-FOUND-FLAG
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    CALL "ET_CC9_PROBLEM_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF CC9 CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON CC9" TO ERROR_MESSAGE OF EZITRAK012_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+8600-GET-TIME.
+    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
+*
+8700-GET-USER.
+     CALL "LIB$GETJPI" USING BY REFERENCE JPI_USERNAME
+                             OMITTED
+                             OMITTED
+                             OMITTED
+                             BY DESCRIPTOR CURRENT_USER_ID.
+*
+9900-EXIT.
+    IF NOT SQL_SUCCESS
+        MOVE 15 TO ERR_FLAGS
+        PERFORM 9910_ERROR VARYING ERR_SUB FROM 1 BY 1
+                           UNTIL ERR_SUB > Rdb$LU_NUM_ARGUMENTS.
+
+    IF SQL_LOCKED_RECORD
+        IF TRANSACTION_BEGUN_FLAG = "Y"
+            PERFORM 7900_RLB_TRAN
+        END-IF
+        PERFORM 9920-RECOVER-TO-SCREEN
+        GO TO MAIN-LOOP
+    END-IF.
+
+    IF TRANSACTION_BEGUN_FLAG = "Y"
+        PERFORM 7900_RLB_TRAN.
+
+    STOP RUN.
+*
+9910_ERROR.
+        call "sys$getmsg" using
+                                 by value      Rdb$LU_ARGUMENTS(ERR_SUB)
+                                 by reference  err_length
+                                 by descriptor err_buffer
+                                 by value      err_flags
+                                 omitted
+                          GIVING               ERR_RET.
+
+         DISPLAY ERR_BUFFER.
+*
+9920-RECOVER-TO-SCREEN.
+    EVALUATE RECOVERY-STAGE
+    WHEN 11
+        MOVE ERR_BUFFER TO ERROR_MESSAGE OF EZITRAK011_REC
+    WHEN OTHER
+        MOVE ERR_BUFFER TO ERROR_MESSAGE OF EZITRAK012_REC
+    END-EVALUATE.
+
+    MOVE "N"           TO TRANSACTION_BEGUN_FLAG.
+    MOVE RECOVERY-STAGE TO STAGE-OF-PROCESSING.
+*
+* **************** END OF SOURCE EZITRAK001 ****************
