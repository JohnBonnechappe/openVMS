@@ -0,0 +1,417 @@
+IDENTIFICATION DIVISION.
+*
+*******************************************************************************
+*                                                                             *
+*   Program ID   : EZITRAK009                                                 *
+*   Program Name : Nightly Problem Summary/Statistics Report                  *
+*   Summary      : Batch report - scans every PROBLEM_DETAILS row and        *
+*                  produces open/closed counts broken down by                *
+*                  APPLICATION_ID and by PRIORITY_ID, plus a total-opened /  *
+*                  total-closed count for the current day (a row is         *
+*                  bucketed to "today" when its REC_TMSTAMP falls within    *
+*                  the current day), written to SYS$PRINT so it can be      *
+*                  printed or emailed each morning.                          *
+*                                                                             *
+*   TABLES  USED : PROBLEM_DETAILS      (Input)                              *
+*                                                                             *
+*   NOTE         : ET_OC7_PROBLEM_DETAILS / ET_FC7_PROBLEM_DETAILS /        *
+*                  ET_CC7_PROBLEM_DETAILS are new cursor subprograms that   *
+*                  need to be generated in the CDD/SQL module - a further   *
+*                  unkeyed full-table cursor over PROBLEM_DETAILS, this     *
+*                  time fetching APPLICATION_ID, PRIORITY_ID,               *
+*                  PROBLEM_STATUS and REC_TMSTAMP.  EZITRAK008 already      *
+*                  generated an unnumbered ET_OC/FC/CC_PROBLEM_DETAILS      *
+*                  full-table cursor with a different fetch list (for the   *
+*                  aging report), so this one takes the next free number    *
+*                  in the same OCn/FCn/CCn family used by EZITRAK003's      *
+*                  keyed search cursors (OC1-OC4 and OC6 are in use, OC7    *
+*                  was free).                                                *
+*                                                                             *
+*******************************************************************************
+*
+/
+PROGRAM-ID. EZITRAK009.
+ENVIRONMENT DIVISION.
+* DATE-WRITTEN. 16-02-92
+* AUTHOR. JOHN
+CONFIGURATION SECTION.
+    SOURCE-COMPUTER. VAX-8650.
+    OBJECT-COMPUTER. VAX-8650.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SUMMARY-REPORT-FILE ASSIGN TO "SYS$PRINT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+/
+DATA DIVISION.
+FILE SECTION.
+FD  SUMMARY-REPORT-FILE
+    LABEL RECORDS ARE STANDARD.
+01  SUMMARY-REPORT-LINE                            PIC X(132).
+/
+WORKING-STORAGE SECTION.
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC"  from dictionary.
+/
+ 01  SQLCA.
+     03  SQLCAID                                 PIC X(8) VALUE "SQLCA   ".
+     03  SQLCABC                                 PIC S9(9) COMP  VALUE 128.
+     03  SQLCODE                                 PIC S9(9) COMP.
+         88  SQL_SUCCESS                         VALUE 0.
+         88  SQL_NOT_FOUND                       VALUE 100.
+         88  SQL_DUPLICATE_IDX                   VALUE -803.
+         88  SQL_LOCKED_RECORD                   VALUE -1003.
+     03  SQLERRML                                PIC S9(4) COMP VALUE 0.
+     03  SQLERRMC                                PIC X(70).
+     03  SQLERRD                                 PIC S9(9) COMP OCCURS 6.
+     03  SQLWARN                                 PIC X(8).
+     03  SQLEXT                                  PIC X(8).
+
+ 01 Rdb$MESSAGE_VECTOR EXTERNAL GLOBAL.
+     03 Rdb$LU_NUM_ARGUMENTS                     PIC S9(9) COMP.
+     03 Rdb$LU_STATUS                            PIC S9(9) COMP.
+     03 Rdb$ALU_ARGUMENTS                        OCCURS 18.
+         05 Rdb$LU_ARGUMENTS                     PIC S9(9) COMP.
+
+ 01  ERR_RET                                     PIC S9(9) COMP.
+ 01  ERR_SUB                                     PIC  9(9) COMP.
+ 01  ERR_FLAGS                                   PIC  9(9) COMP.
+ 01  ERR_LENGTH                                  PIC  9(9) COMP.
+ 01  ERR_BUFFER                                  PIC  X(80).
+
+ 01  TRANSACTION_BEGUN_FLAG                      PIC X.
+
+ 01  CURRENT_DATE_BIN                            PIC S9(11)V9(7) COMP.
+ 01  ONE-DAY-BIN                                 PIC S9(11)V9(7) COMP
+                                                    VALUE 864000000000.
+ 01  WS-DAY-NUMBER                               PIC S9(9) COMP.
+ 01  WS-TODAY-START-BIN                          PIC S9(11)V9(7) COMP.
+
+ 01  SUB1                                        PIC S9(4) COMP.
+ 01  WS-FOUND-FLAG                                PIC X.
+
+ 01  APP-COUNT                                   PIC S9(4) COMP VALUE 0.
+ 01  APP-MAX                                     PIC S9(4) COMP VALUE 100.
+ 01  APP-TRUNC-FLAG                              PIC X VALUE "N".
+ 01  APP-TABLE.
+     05  APP-ENTRY OCCURS 100 TIMES.
+         10  APP-APPLICATION-ID                  PIC X(4).
+         10  APP-OPEN-COUNT                      PIC S9(9) COMP.
+         10  APP-CLOSED-COUNT                    PIC S9(9) COMP.
+
+ 01  PRI-COUNT                                   PIC S9(4) COMP VALUE 0.
+ 01  PRI-MAX                                     PIC S9(4) COMP VALUE 50.
+ 01  PRI-TRUNC-FLAG                              PIC X VALUE "N".
+ 01  PRI-TABLE.
+     05  PRI-ENTRY OCCURS 50 TIMES.
+         10  PRI-PRIORITY-ID                     PIC X(2).
+         10  PRI-OPEN-COUNT                      PIC S9(9) COMP.
+         10  PRI-CLOSED-COUNT                    PIC S9(9) COMP.
+
+ 01  WS-TOTAL-OPENED-TODAY                       PIC S9(9) COMP VALUE 0.
+ 01  WS-TOTAL-CLOSED-TODAY                       PIC S9(9) COMP VALUE 0.
+ 01  WS-ROW-IS-TODAY-FLAG                        PIC X.
+ 01  WS-ROW-IS-CLOSED-FLAG                       PIC X.
+
+ 01  WS-DETAIL-LINE.
+     05  FILLER                                  PIC X(2)  VALUE SPACES.
+     05  WD-KEY                                  PIC X(8).
+     05  FILLER                                  PIC X(4)  VALUE SPACES.
+     05  FILLER                                  PIC X(6)  VALUE "OPEN: ".
+     05  WD-OPEN-COUNT                           PIC ZZZZZ9.
+     05  FILLER                                  PIC X(4)  VALUE SPACES.
+     05  FILLER                                  PIC X(8)  VALUE "CLOSED: ".
+     05  WD-CLOSED-COUNT                         PIC ZZZZZ9.
+
+ 01  WS-TOTAL-LINE.
+     05  FILLER                                  PIC X(20) VALUE
+             "TOTAL OPENED TODAY: ".
+     05  WT-OPENED-TODAY                         PIC ZZZZZ9.
+     05  FILLER                                  PIC X(4)  VALUE SPACES.
+     05  FILLER                                  PIC X(20) VALUE
+             "TOTAL CLOSED TODAY: ".
+     05  WT-CLOSED-TODAY                         PIC ZZZZZ9.
+/
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM 1000-INITIALISATION.
+
+    PERFORM 3000-READ-ALL-PROBLEMS.
+
+    PERFORM 5000-PRINT-SUMMARY-REPORT.
+
+    PERFORM 8000-FINALISATION.
+
+    GO TO 9900-EXIT.
+*
+1000-INITIALISATION.
+    MOVE ZERO TO SQLCODE.
+    MOVE "N"  TO TRANSACTION_BEGUN_FLAG.
+    MOVE ZERO TO APP-COUNT.
+    MOVE ZERO TO PRI-COUNT.
+    MOVE "N"  TO APP-TRUNC-FLAG.
+    MOVE "N"  TO PRI-TRUNC-FLAG.
+    MOVE ZERO TO WS-TOTAL-OPENED-TODAY.
+    MOVE ZERO TO WS-TOTAL-CLOSED-TODAY.
+
+    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
+
+    DIVIDE CURRENT_DATE_BIN BY ONE-DAY-BIN GIVING WS-DAY-NUMBER.
+    MOVE ONE-DAY-BIN TO WS-TODAY-START-BIN.
+    MULTIPLY WS-DAY-NUMBER BY WS-TODAY-START-BIN.
+
+    OPEN OUTPUT SUMMARY-REPORT-FILE.
+/
+3000-READ-ALL-PROBLEMS.
+    PERFORM 7000-START_TRAN_RO.
+
+    CALL "ET_OC7_PROBLEM_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_OC7 CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    PERFORM 3100-FETCH-ONE-PROBLEM UNTIL NOT SQL_SUCCESS.
+
+    CALL "ET_CC7_PROBLEM_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_CC7 CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    PERFORM 7800-CMT_TRAN.
+/
+3100-FETCH-ONE-PROBLEM.
+    CALL "ET_FC7_PROBLEM_DETAILS" USING SQLCA
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        PERFORM 3200-TALLY-ONE-PROBLEM
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_FC7 CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+/
+3200-TALLY-ONE-PROBLEM.
+    MOVE "N" TO WS-ROW-IS-CLOSED-FLAG.
+    IF PROBLEM_STATUS OF PROBLEM_DETAILS_REC = "C"
+        MOVE "Y" TO WS-ROW-IS-CLOSED-FLAG
+    END-IF.
+
+    MOVE "N" TO WS-ROW-IS-TODAY-FLAG.
+    IF REC_TMSTAMP OF PROBLEM_DETAILS_REC NOT < WS-TODAY-START-BIN
+        IF (REC_TMSTAMP OF PROBLEM_DETAILS_REC - WS-TODAY-START-BIN)
+                                                            < ONE-DAY-BIN
+            MOVE "Y" TO WS-ROW-IS-TODAY-FLAG
+        END-IF
+    END-IF.
+
+    PERFORM 3300-TALLY-BY-APPLICATION.
+    PERFORM 3400-TALLY-BY-PRIORITY.
+
+    IF WS-ROW-IS-TODAY-FLAG = "Y"
+        IF WS-ROW-IS-CLOSED-FLAG = "Y"
+            ADD 1 TO WS-TOTAL-CLOSED-TODAY
+        ELSE
+            ADD 1 TO WS-TOTAL-OPENED-TODAY
+        END-IF
+    END-IF.
+/
+3300-TALLY-BY-APPLICATION.
+    MOVE "N" TO WS-FOUND-FLAG.
+    PERFORM 3310-FIND-APPLICATION VARYING SUB1 FROM 1 BY 1
+                             UNTIL SUB1 > APP-COUNT
+                                OR WS-FOUND-FLAG = "Y".
+
+    IF WS-FOUND-FLAG = "N"
+        IF APP-COUNT < APP-MAX
+            ADD 1 TO APP-COUNT
+            MOVE APPLICATION_ID OF PROBLEM_DETAILS_REC
+              TO APP-APPLICATION-ID (APP-COUNT)
+            MOVE ZERO TO APP-OPEN-COUNT   (APP-COUNT)
+            MOVE ZERO TO APP-CLOSED-COUNT (APP-COUNT)
+            MOVE APP-COUNT TO SUB1
+        ELSE
+            IF APP-TRUNC-FLAG = "N"
+                DISPLAY "MORE THAN " APP-MAX
+                        " DISTINCT APPLICATIONS FOUND - LIST TRUNCATED"
+                        WITH CONVERSION
+                MOVE "Y" TO APP-TRUNC-FLAG
+            END-IF
+            GO TO 3300-TALLY-BY-APPLICATION-EXIT
+        END-IF
+    END-IF.
+
+    IF WS-ROW-IS-CLOSED-FLAG = "Y"
+        ADD 1 TO APP-CLOSED-COUNT (SUB1)
+    ELSE
+        ADD 1 TO APP-OPEN-COUNT (SUB1)
+    END-IF.
+*
+3300-TALLY-BY-APPLICATION-EXIT.
+    EXIT.
+*
+3310-FIND-APPLICATION.
+    IF APP-APPLICATION-ID (SUB1) = APPLICATION_ID OF PROBLEM_DETAILS_REC
+        MOVE "Y" TO WS-FOUND-FLAG
+    END-IF.
+/
+3400-TALLY-BY-PRIORITY.
+    MOVE "N" TO WS-FOUND-FLAG.
+    PERFORM 3410-FIND-PRIORITY VARYING SUB1 FROM 1 BY 1
+                          UNTIL SUB1 > PRI-COUNT
+                             OR WS-FOUND-FLAG = "Y".
+
+    IF WS-FOUND-FLAG = "N"
+        IF PRI-COUNT < PRI-MAX
+            ADD 1 TO PRI-COUNT
+            MOVE PRIORITY_ID OF PROBLEM_DETAILS_REC
+              TO PRI-PRIORITY-ID (PRI-COUNT)
+            MOVE ZERO TO PRI-OPEN-COUNT   (PRI-COUNT)
+            MOVE ZERO TO PRI-CLOSED-COUNT (PRI-COUNT)
+            MOVE PRI-COUNT TO SUB1
+        ELSE
+            IF PRI-TRUNC-FLAG = "N"
+                DISPLAY "MORE THAN " PRI-MAX
+                        " DISTINCT PRIORITIES FOUND - LIST TRUNCATED"
+                        WITH CONVERSION
+                MOVE "Y" TO PRI-TRUNC-FLAG
+            END-IF
+            GO TO 3400-TALLY-BY-PRIORITY-EXIT
+        END-IF
+    END-IF.
+
+    IF WS-ROW-IS-CLOSED-FLAG = "Y"
+        ADD 1 TO PRI-CLOSED-COUNT (SUB1)
+    ELSE
+        ADD 1 TO PRI-OPEN-COUNT (SUB1)
+    END-IF.
+*
+3400-TALLY-BY-PRIORITY-EXIT.
+    EXIT.
+*
+3410-FIND-PRIORITY.
+    IF PRI-PRIORITY-ID (SUB1) = PRIORITY_ID OF PROBLEM_DETAILS_REC
+        MOVE "Y" TO WS-FOUND-FLAG
+    END-IF.
+/
+5000-PRINT-SUMMARY-REPORT.
+    MOVE "PROBLEM COUNTS BY APPLICATION_ID" TO SUMMARY-REPORT-LINE.
+    WRITE SUMMARY-REPORT-LINE.
+    MOVE SPACES TO SUMMARY-REPORT-LINE.
+    WRITE SUMMARY-REPORT-LINE.
+
+    IF APP-COUNT > 0
+        PERFORM 5100-PRINT-ONE-APPLICATION VARYING SUB1 FROM 1 BY 1
+                                      UNTIL SUB1 > APP-COUNT
+    END-IF.
+
+    MOVE SPACES TO SUMMARY-REPORT-LINE.
+    WRITE SUMMARY-REPORT-LINE.
+    MOVE "PROBLEM COUNTS BY PRIORITY_ID" TO SUMMARY-REPORT-LINE.
+    WRITE SUMMARY-REPORT-LINE.
+    MOVE SPACES TO SUMMARY-REPORT-LINE.
+    WRITE SUMMARY-REPORT-LINE.
+
+    IF PRI-COUNT > 0
+        PERFORM 5200-PRINT-ONE-PRIORITY VARYING SUB1 FROM 1 BY 1
+                                   UNTIL SUB1 > PRI-COUNT
+    END-IF.
+
+    MOVE SPACES TO SUMMARY-REPORT-LINE.
+    WRITE SUMMARY-REPORT-LINE.
+    MOVE WS-TOTAL-OPENED-TODAY TO WT-OPENED-TODAY.
+    MOVE WS-TOTAL-CLOSED-TODAY TO WT-CLOSED-TODAY.
+    MOVE WS-TOTAL-LINE          TO SUMMARY-REPORT-LINE.
+    WRITE SUMMARY-REPORT-LINE.
+*
+5100-PRINT-ONE-APPLICATION.
+    MOVE SPACES                        TO WS-DETAIL-LINE.
+    MOVE APP-APPLICATION-ID (SUB1)     TO WD-KEY.
+    MOVE APP-OPEN-COUNT     (SUB1)     TO WD-OPEN-COUNT.
+    MOVE APP-CLOSED-COUNT   (SUB1)     TO WD-CLOSED-COUNT.
+    MOVE WS-DETAIL-LINE                TO SUMMARY-REPORT-LINE.
+    WRITE SUMMARY-REPORT-LINE.
+*
+5200-PRINT-ONE-PRIORITY.
+    MOVE SPACES                        TO WS-DETAIL-LINE.
+    MOVE PRI-PRIORITY-ID (SUB1)        TO WD-KEY.
+    MOVE PRI-OPEN-COUNT  (SUB1)        TO WD-OPEN-COUNT.
+    MOVE PRI-CLOSED-COUNT(SUB1)        TO WD-CLOSED-COUNT.
+    MOVE WS-DETAIL-LINE                TO SUMMARY-REPORT-LINE.
+    WRITE SUMMARY-REPORT-LINE.
+/
+7000-START_TRAN_RO.
+    CALL "ET_ST_RO_PROBLEM" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+    WHEN OTHER
+        DISPLAY "ST_RO NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7800-CMT_TRAN.
+    CALL "ET_CMT_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "CMT_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7900-RLB_TRAN.
+    CALL "ET_RLB_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "RLB_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+8000-FINALISATION.
+    CLOSE SUMMARY-REPORT-FILE.
+*
+9900-EXIT.
+    IF NOT SQL_SUCCESS
+        MOVE 15 TO ERR_FLAGS
+        PERFORM 9910_ERROR VARYING ERR_SUB FROM 1 BY 1
+                           UNTIL ERR_SUB > Rdb$LU_NUM_ARGUMENTS.
+
+    IF TRANSACTION_BEGUN_FLAG = "Y"
+        PERFORM 7900-RLB_TRAN.
+
+    STOP RUN.
+*
+9910_ERROR.
+        call "sys$getmsg" using
+                                 by value      Rdb$LU_ARGUMENTS(ERR_SUB)
+                                 by reference  err_length
+                                 by descriptor err_buffer
+                                 by value      err_flags
+                                 omitted
+                          GIVING               ERR_RET.
+
+         DISPLAY ERR_BUFFER.
+*
+* **************** END OF SOURCE EZITRAK009 ****************
