@@ -1,787 +1,1527 @@
-IDENTIFICATION DIVISION.
-*
-*******************************************************************************
-*                                                                             *
-*   Program ID   : EZITRAK004                                                 *
-*   Program Name : Problem solution update screen                             *
-*   Summary      : On startup the problem number screen is displayed. When a  *
-*                  problem number is entered, the program searches the        *
-*                  PROBLEM_DETAILS table in the EZITRAK database and          *
-*                  displays the problem progress/solution screen with the     *
-*                  problem details. The record must exist.                    *
-*                                                                             *
-*                  The PROBLEM_SOLUTION_DETAILS table is also read to see if  *
-*                  any records exist.                                         *
-*                                                                             *
-*                  All changed details on the screen are validated.           *
-*                  Valid data from each screen is written to a record in the  *
-*                  PROBLEM_DETAILS table. If a description of the solution is * 
-*                  entered or changed it is written to the solution table.    *
-*                                                                             *
-*   SCREENS USED : EZITRAK041                                                 *
-*                : EZITRAK042                                                 *
-*                                                                             *
-*   TABLES  USED : PROBLEM_DETAILS          (Input-output)                    *
-*                  PROBLEM_SOLUTION_DETAILS (Input-output)                    *
-*                  PERSON_DETAILS           (Input)                           *
-*                  APPLICATION_DETAILS      (Input)                           *
-*                  STATUS_DETAILS           (Input)                           *
-*                  PRIORITY_DETAILS         (Input)                           *
-*                                                                             *
-*******************************************************************************
-*
-/
-PROGRAM-ID. EZITRAK004.
-ENVIRONMENT DIVISION.
-* DATE-WRITTEN. 16-02-92
-* AUTHOR. JOHN
-CONFIGURATION SECTION.
-    SOURCE-COMPUTER. VAX-8650.
-    OBJECT-COMPUTER. VAX-8650.
-/
-DATA DIVISION.
-/
-WORKING-STORAGE SECTION.
-    copy "EZITRAK_CDD.EZITRAK041_REC"  from dictionary.
-    copy "EZITRAK_CDD.EZITRAK042_REC"  from dictionary.
-    copy "EZITRAK_CDD.EZITRAK042_REC"  from dictionary
-          replacing EZITRAK042_REC BY OLD-EZITRAK042-REC.
-
-    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC"          from dictionary.
-    copy "EZITRAK_CDD.PROBLEM_SOLUTION_DETAILS_REC" from dictionary.
-    copy "EZITRAK_CDD.PERSON_DETAILS_REC"           from dictionary.
-/
- 01  SESSION-ID                                  PIC X(16) GLOBAL.
- 01  DEVICE-NAME                                 PIC X(9)  VALUE "SYS$INPUT".
- 01  FORM-FILE                                   PIC X(10) VALUE
-                                                    "EZITRAK041".
- 01  FORMS-STATUS                                PIC S9(9) COMP GLOBAL.
- 01  SINGLE_REC_COUNT                            PIC S9(5) COMP VALUE 1 GLOBAL.
- 01  NO-TIMEOUT                                  PIC S9(9) COMP VALUE 0 GLOBAL.
- 01  ORIGINAL_REQ                                PIC S9(9) COMP VALUE 0 GLOBAL.
- 01  NO-OPTIONS                                  PIC S9(9) COMP VALUE 0 GLOBAL.
- 01  NO-SHAD                                     PIC S9(9) COMP VALUE 0 GLOBAL.
- 01  SEND_REC_NAME                               PIC X(14).
- 01  RECE-REC-NAME                               PIC X(14).
-
- 01  HEADER_REC_NAME                             PIC X(14) VALUE
-                                                    "EZITRAK041_REC".
-
- 01  MAIN_REC_NAME                               PIC X(14) VALUE
-                                                    "EZITRAK042_REC".
-
- 01  INP_CTL_STRING                              PIC X(25) GLOBAL.
- 01  OUT_CTL_STRING                              PIC X(25) GLOBAL.
- 01  INP_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
- 01  OUT_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
-
- 01  TMP-FLAG                                    PIC X.
- 01  STAGE-OF-PROCESSING                         PIC 99.
- 01  PERSON-FOUND-FLAG                           PIC X.
-
- 01  SQLCA.
-     03  SQLCAID                                 PIC X(8) VALUE "SQLCA   ".
-     03  SQLCABC                                 PIC S9(9) COMP  VALUE 128.
-     03  SQLCODE                                 PIC S9(9) COMP.
-         88  SQL_SUCCESS                         VALUE 0.
-         88  SQL_NOT_FOUND                       VALUE 100.
-         88  SQL_DUPLICATE_IDX                   VALUE -803.
-         88  SQL_LOCKED_RECORD                   VALUE -1003.
-     03  SQLERRML                                PIC S9(4) COMP VALUE 0.
-     03  SQLERRMC                                PIC X(70).
-     03  SQLERRD                                 PIC S9(9) COMP OCCURS 6.
-     03  SQLWARN                                 PIC X(8).
-     03  SQLEXT                                  PIC X(8).
-
- 01 Rdb$MESSAGE_VECTOR EXTERNAL GLOBAL.
-     03 Rdb$LU_NUM_ARGUMENTS                     PIC S9(9) COMP.
-     03 Rdb$LU_STATUS                            PIC S9(9) COMP.
-     03 Rdb$ALU_ARGUMENTS                        OCCURS 18.
-         05 Rdb$LU_ARGUMENTS                     PIC S9(9) COMP.
-
- 01  ERR_RET                                     PIC S9(9) COMP.
- 01  ERR_SUB                                     PIC  9(9) COMP.
- 01  ERR_FLAGS                                   PIC  9(9) COMP.
- 01  ERR_LENGTH                                  PIC  9(9) COMP.
- 01  ERR_BUFFER                                  PIC  X(80).
- 01  SS$_NORMAL                                  PIC S9(9) COMP
-     VALUE IS EXTERNAL SS$_NORMAL.
-
- 01  JPI_USERNAME                                PIC S9(9) COMP VALUE 514.
-
- 01  CURRENT_USER_ID                             PIC X(8).
- 01  CURRENT_DATE_BIN                            PIC S9(11)V9(7) COMP.
- 01  SAVED_PROBLEM_TMSTAMP                       PIC S9(11)V9(7) COMP.
- 01  TRANSACTION_BEGUN_FLAG                      PIC X.
-
- 01  SUB1                                        PIC S9(4) COMP.
- 01  SUB1_MAX                                    PIC S9(4) COMP VALUE 20.
- 
-*  this is the array af timestamps corresponding to every screen line in the
-*  solution_desc table.
- 01  WS_PS_TMSTAMP_ARRAY.
-     03  WS_PS_TMSTAMP                           PIC S9(11)V9(7) COMP
-                                                 OCCURS 20.
-*
-* ************ TEMP ITEM -- REMOVE AFTER PROG IS OK ***************
- 01  TEMP-COUNTER                                PIC S9(9) COMP.
-/
-PROCEDURE DIVISION.
-MAIN-PARA.
-    PERFORM 1000-INITIALISATION.
-
-    PERFORM DISTRIBUTOR-PARA UNTIL STAGE-OF-PROCESSING = 99.
-
-    PERFORM 8000-FINALISATION.
-
-    GO TO 9900-EXIT.
-*
-DISTRIBUTOR-PARA.
-    IF STAGE-OF-PROCESSING = 10 OR 11
-        PERFORM 2000-PROB-NUMBER-SCREEN.
-
-    IF STAGE-OF-PROCESSING = 15
-        PERFORM 3000-READ-PROBLEM-TABLES.
-
-    IF STAGE-OF-PROCESSING = 30 OR 31
-        PERFORM 6000-PROB-MODIFY-SCREEN.
-
-    IF STAGE-OF-PROCESSING = 35
-        PERFORM 6500-REWRITE-PROB-RECORD.
-
-    ADD 1 TO TEMP-COUNTER.
-    IF TEMP-COUNTER > 10
-        DISPLAY "TEMP COUNTER EXCEEDED - PROGRAM MAY BE LOOPING"
-        GO TO 9900-EXIT.
-*
-1000-INITIALISATION.
-    MOVE 10      TO STAGE-OF-PROCESSING.
-    MOVE ZERO    TO TEMP-COUNTER.
-    MOVE ZERO    TO SQLCODE.
-    MOVE "N"     TO TRANSACTION_BEGUN_FLAG.   
-
-    PERFORM 1100-FORM-INIT.
-
-1100-FORM-INIT.
-    CALL "FORMS$ENABLE"
-    USING
-      OMITTED
-      BY DESCRIPTOR  DEVICE_NAME
-      BY DESCRIPTOR  SESSION_ID
-      BY DESCRIPTOR  FORM-FILE,
-    GIVING           FORMS-STATUS.
-
-    IF FORMS-STATUS IS FAILURE 
-        PERFORM 8300-FORMS-ERROR
-        GO TO   9900-EXIT
-    END-IF.
-/
-2000-PROB-NUMBER-SCREEN.
-    IF STAGE_OF_PROCESSING = 10
-        INITIALIZE EZITRAK041-REC
-    END-IF.
-
-    MOVE SPACE TO KEY_PRESSED OF EZITRAK041_REC.
-    PERFORM 8100-REQUEST-01.
-    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK041_REC.
-
-    EVALUATE KEY_PRESSED OF EZITRAK041_REC
-    WHEN "E"
-        MOVE 99 TO STAGE-OF-PROCESSING
-    WHEN OTHER
-        IF PROBLEM_NUMBER OF EZITRAK041_REC = ZERO
-            MOVE "A PROB NUMBER MUST BE ENTERED"
-              TO ERROR_MESSAGE OF EZITRAK041_REC
-            MOVE 11 TO STAGE-OF-PROCESSING
-        ELSE
-            MOVE 15 TO STAGE-OF-PROCESSING
-        END-IF
-    END-EVALUATE.
-/
-3000-READ-PROBLEM_TABLES.
-    PERFORM 7000_START_TRAN_RO.
-
-    MOVE PROBLEM-NUMBER OF EZITRAK041-REC
-      TO PROBLEM-NUMBER OF PROBLEM_DETAILS_REC.
-
-    PERFORM 7400_PROBLEM_SS.
-    IF TMP-FLAG = "N"
-        MOVE "THE PROB NUMBER IS NOT ON FILE"
-          TO ERROR_MESSAGE OF EZITRAK041_REC
-        MOVE 11 TO STAGE-OF-PROCESSING
-    ELSE
-        IF PROBLEM_STATUS OF PROBLEM_DETAILS_REC = "C"
-            MOVE "THIS PROBLEM IS CLOSED - REOPEN IT IF YOU WANT TO MODIFY IT"
-              TO ERROR_MESSAGE OF EZITRAK041_REC
-            MOVE 11 TO STAGE-OF-PROCESSING
-        ELSE
-            MOVE 30 TO STAGE-OF-PROCESSING
-            PERFORM 3100_GET_SOLUTION_DESC
-            PERFORM 3500_GET_OTHER_DETAILS
-        END-IF
-    END-IF.
-
-    PERFORM 7800_CMT_TRAN.
-*
-3100-GET_SOLUTION_DESC.
-    INITIALIZE SOLUTION_DESC_TABLE OF EZITRAK042-REC.
-
-    MOVE PROBLEM_NUMBER OF EZITRAK041-REC
-      TO PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    CALL "ET_OC_PROBLEM_SOLUTION_DETAILS" USING SQLCA
-                                 PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN SQL_LOCKED_RECORD
-        MOVE 11 TO STAGE-OF-PROCESSING
-        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
-          TO ERROR_MESSAGE OF EZITRAK041_REC
-    WHEN OTHER
-        DISPLAY "ERROR OF PROBLEM_SOL_OC CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR ON OC" TO ERROR_MESSAGE OF EZITRAK041_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-
-    PERFORM 3150_FETCH UNTIL NOT SQL_SUCCESS.
-
-    CALL "ET_CC_PROBLEM_SOLUTION_DETAILS" USING SQLCA.
-                  
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR ON CC" TO ERROR_MESSAGE OF EZITRAK041_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-
-3150_FETCH.
-    CALL "ET_FC_PROBLEM_SOLUTION_DETAILS" USING SQLCA
-                                 LINE_NUMBER          OF PROBLEM_SOLUTION_DETAILS_REC
-                                 SOLUTION_DESC        OF PROBLEM_SOLUTION_DETAILS_REC
-                                 REC_USER             OF PROBLEM_SOLUTION_DETAILS_REC
-                                 REC_TMSTAMP          OF PROBLEM_SOLUTION_DETAILS_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TMP_FLAG
-        IF LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC <= SUB1_MAX
-            MOVE SOLUTION_DESC OF PROBLEM_SOLUTION_DETAILS_REC
-              TO SOLUTION_DESC OF EZITRAK042_REC
-                          ( LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC )
-            MOVE REC_TMSTAMP   OF PROBLEM_SOLUTION_DETAILS_REC
-              TO WS_PS_TMSTAMP
-                          ( LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC )
-        ELSE
-            DISPLAY "ERROR OF LINE NBR =" LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC WITH CONVERSION
-        END-IF
-    WHEN SQL_NOT_FOUND
-        CONTINUE
-    WHEN SQL_LOCKED_RECORD
-        MOVE 11 TO STAGE-OF-PROCESSING
-        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
-          TO ERROR_MESSAGE OF EZITRAK041_REC
-    WHEN OTHER
-        DISPLAY "ERROR OF FC CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR FC" TO ERROR_MESSAGE OF EZITRAK041_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-*
-3500-GET_OTHER_DETAILS.
-    IF PERSON-ASSIGNED_ID OF PROBLEM_DETAILS-REC NOT = SPACES
-        MOVE PERSON-ASSIGNED-ID OF EZITRAK042-REC
-          TO PERSON-ID          OF PERSON_DETAILS_REC
-        PERFORM 8500-READ-PERSON-TABLE
-    END-IF.
-/
-6000-PROB-MODIFY-SCREEN.
-    IF STAGE-OF-PROCESSING = 30
-        INITIALIZE SOLUTION_DESC_HEADER OF EZITRAK042-REC
-        MOVE CORRESPONDING
-             PROBLEM_DETAILS_REC TO SOLUTION_DESC_HEADER OF EZITRAK042-REC
-    END-IF.
-
-    MOVE PERSON-DESC         OF PERSON_DETAILS_REC
-      TO PERSON-ASSIGNED_DESC OF EZITRAK042-REC.
-
-    MOVE EZITRAK042-REC                 TO OLD-EZITRAK042-REC.
-
-    MOVE SPACE TO KEY_PRESSED OF EZITRAK042_REC.
-    PERFORM 8100-REQUEST-02.
-    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK042_REC.
-
-    EVALUATE KEY_PRESSED OF EZITRAK042_REC
-    WHEN "E"
-        MOVE 99 TO STAGE-OF-PROCESSING
-    WHEN "B"
-        MOVE "RECORD NOT UPDATED" TO ERROR_MESSAGE OF EZITRAK041_REC
-        MOVE 10 TO STAGE-OF-PROCESSING
-    WHEN OTHER
-        IF EZITRAK042-REC NOT = OLD-EZITRAK042-REC
-            MOVE 35 TO STAGE-OF-PROCESSING
-        ELSE
-            MOVE "RECORD NOT UPDATED" TO ERROR_MESSAGE OF EZITRAK042_REC
-            MOVE 31 TO STAGE-OF-PROCESSING
-        END-IF
-    END-EVALUATE.
-/
-6500-REWRITE-PROB-RECORD.
-    PERFORM 7100_START_TRAN_RW.
-
-    MOVE PROBLEM-NUMBER OF EZITRAK041-REC
-      TO PROBLEM-NUMBER OF PROBLEM_DETAILS_REC.
-
-    PERFORM 7400-PROBLEM_SS.
-
-    IF TMP_FLAG = "Y"
-        IF REC_TMSTAMP OF PROBLEM_DETAILS_REC = SAVED_PROBLEM_TMSTAMP
-            PERFORM 7300-REWRITE-PROBLEM-RECORD
-            MOVE "RECORD MODIFIED PLEASE CHECK THE SCREEN"
-              TO ERROR_MESSAGE OF EZITRAK042_REC
-            MOVE 31 TO STAGE-OF-PROCESSING
-        ELSE
-            MOVE "RECORD MODIFIED BY ANOTHER USER"
-              TO ERROR_MESSAGE OF EZITRAK041_REC
-            MOVE 10 TO STAGE-OF-PROCESSING
-        END-IF
-    ELSE
-        MOVE "RECORD DELETED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK041_REC
-        MOVE 10 TO STAGE-OF-PROCESSING
-    END-IF.
-
-    IF SOLUTION_DESC_TABLE OF EZITRAK042_REC
-    =  SOLUTION_DESC_TABLE OF OLD_EZITRAK042_REC
-        CONTINUE
-    ELSE
-        MOVE "Y" TO TMP_FLAG
-        PERFORM 6550_UPDATE_SOLUTION_DESC VARYING SUB1
-                                          FROM 1 BY 1
-                                          UNTIL SUB1 > SUB1_MAX
-                                          OR STAGE_OF_PROCESSING = 99
-                                          OR TMP_FLAG = "N"
-    END-IF.
-
-
-    PERFORM 7800_CMT_TRAN.
-/
-6550_UPDATE_SOLUTION_DESC.
-    IF SOLUTION_DESC_ELEMENT OF EZITRAK042_REC     ( SUB1 )
-    =  SOLUTION_DESC_ELEMENT OF OLD_EZITRAK042_REC ( SUB1 )
-        CONTINUE
-    ELSE
-        IF SOLUTION_DESC_ELEMENT OF OLD_EZITRAK042_REC ( SUB1 ) = SPACES
-            PERFORM 6552_INSERT_SOL_DESC
-        ELSE
-            IF SOLUTION_DESC_ELEMENT OF EZITRAK042_REC ( SUB1 ) = SPACES
-                PERFORM 7500_SELECT_SOL_DESC
-                IF TMP_FLAG = "Y"
-                    PERFORM 6554_DELETE_SOL_DESC
-                END-IF
-            ELSE
-                PERFORM 7500_SELECT_SOL_DESC
-                IF TMP_FLAG = "Y"
-                    PERFORM 6556_UPDATE_SOL_DESC
-                END-IF
-            END-IF
-        END-IF
-    END-IF.
-*
-6552_INSERT_SOL_DESC.
-    MOVE PROBLEM_NUMBER OF EZITRAK041-REC
-      TO PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    MOVE SOLUTION_DESC  OF EZITRAK042-REC ( SUB1 )
-      TO SOLUTION_DESC  OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    MOVE SUB1
-      TO LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    PERFORM 8600-GET-TIME.
-    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PROBLEM_SOLUTION_DETAILS_REC.
-    MOVE CURRENT_DATE_BIN TO WS_PS_TMSTAMP ( SUB1 ).
-
-    PERFORM 8700-GET-USER.
-    MOVE CURRENT_USER_ID TO REC_USER     OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    CALL "ET_IR_PROBLEM_SOLUTION_DETAILS" USING SQLCA
-                                PROBLEM_NUMBER   OF PROBLEM_SOLUTION_DETAILS_REC
-                                LINE_NUMBER      OF PROBLEM_SOLUTION_DETAILS_REC
-                                SOLUTION_DESC    OF PROBLEM_SOLUTION_DETAILS_REC
-                                REC_USER         OF PROBLEM_SOLUTION_DETAILS_REC
-                                REC_TMSTAMP      OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN SQL_DUPLICATE_IDX
-        MOVE 31 TO STAGE-OF-PROCESSING
-        MOVE "LINE INSERTED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK042_REC
-        MOVE "N" TO TMP_FLAG
-    WHEN OTHER
-        DISPLAY "ERROR OF PROBLEM_SOL_IR CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR ON SOL_IR" TO ERROR_MESSAGE OF EZITRAK041_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-*
-6554_DELETE_SOL_DESC.
-    MOVE PROBLEM_NUMBER OF EZITRAK041-REC
-      TO PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    MOVE SUB1
-      TO LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    CALL "ET_DR_PROBLEM_SOLUTION_DETAILS" USING SQLCA
-                                PROBLEM_NUMBER   OF PROBLEM_SOLUTION_DETAILS_REC
-                                LINE_NUMBER      OF PROBLEM_SOLUTION_DETAILS_REC
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN SQL_NOT_FOUND
-        MOVE 31 TO STAGE-OF-PROCESSING
-        MOVE "N" TO TMP_FLAG
-        MOVE "LINE DELETED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK042_REC
-    WHEN SQL_LOCKED_RECORD
-        MOVE 31 TO STAGE-OF-PROCESSING
-        MOVE "N" TO TMP_FLAG
-        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
-          TO ERROR_MESSAGE OF EZITRAK042_REC
-    WHEN OTHER
-        DISPLAY "ERROR OF PROBLEM_SOL_DR CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR ON SOL_DR" TO ERROR_MESSAGE OF EZITRAK041_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-*
-6556_UPDATE_SOL_DESC.
-    MOVE PROBLEM_NUMBER OF EZITRAK041-REC
-      TO PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    MOVE SOLUTION_DESC  OF EZITRAK042-REC ( SUB1 )
-      TO SOLUTION_DESC  OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    MOVE SUB1
-      TO LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    PERFORM 8600-GET-TIME.
-    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PROBLEM_SOLUTION_DETAILS_REC.
-    MOVE CURRENT_DATE_BIN TO WS_PS_TMSTAMP ( SUB1 ).
-
-    PERFORM 8700-GET-USER.
-    MOVE CURRENT_USER_ID TO REC_USER     OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    CALL "ET_UR_PROBLEM_SOLUTION_DETAILS" USING SQLCA
-                                PROBLEM_NUMBER   OF PROBLEM_SOLUTION_DETAILS_REC
-                                LINE_NUMBER      OF PROBLEM_SOLUTION_DETAILS_REC
-                                SOLUTION_DESC    OF PROBLEM_SOLUTION_DETAILS_REC
-                                REC_USER         OF PROBLEM_SOLUTION_DETAILS_REC
-                                REC_TMSTAMP      OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN SQL_NOT_FOUND
-        MOVE 31 TO STAGE-OF-PROCESSING
-        MOVE "LINE DELETED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK042_REC
-        MOVE "N" TO TMP_FLAG
-    WHEN SQL_DUPLICATE_IDX
-        MOVE 31 TO STAGE-OF-PROCESSING
-        MOVE "N" TO TMP_FLAG
-        MOVE "LINE INSERTED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK042_REC
-    WHEN SQL_LOCKED_RECORD
-        MOVE 31 TO STAGE-OF-PROCESSING
-        MOVE "N" TO TMP_FLAG
-        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
-          TO ERROR_MESSAGE OF EZITRAK042_REC
-    WHEN OTHER
-        DISPLAY "ERROR OF PROBLEM_SOL_UR CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR ON SOL_UR" TO ERROR_MESSAGE OF EZITRAK041_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-/
-7000-START_TRAN_RO.
-    CALL "ET_ST_RO_PROBLEM" USING SQLCA.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
-    WHEN SQL_LOCKED_RECORD
-        MOVE 11 TO STAGE-OF-PROCESSING
-        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
-          TO ERROR_MESSAGE OF EZITRAK041_REC
-    WHEN OTHER
-        DISPLAY "ST_RO NG CODE=" SQLCODE WITH CONVERSION
-        GO TO   9900-EXIT
-    END-EVALUATE.
-/
-7100-START_TRAN_RW.
-    CALL "ET_ST_RW_PROBLEM" USING SQLCA.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
-    WHEN SQL_LOCKED_RECORD
-        MOVE 31 TO STAGE-OF-PROCESSING
-        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
-          TO ERROR_MESSAGE OF EZITRAK042_REC
-    WHEN OTHER
-        DISPLAY "ST_RW NG CODE=" SQLCODE WITH CONVERSION
-        GO TO   9900-EXIT
-    END-EVALUATE.
-*
-7300-REWRITE-PROBLEM-RECORD.
-    MOVE CORRESPONDING
-       SOLUTION_DESC_HEADER OF EZITRAK042-REC TO PROBLEM_DETAILS_REC.
-
-    PERFORM 8600-GET-TIME.
-    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PROBLEM_DETAILS_REC.
-
-    PERFORM 8700-GET-USER.
-    MOVE CURRENT_USER_ID TO REC_USER     OF PROBLEM_DETAILS_REC.
-
-    CALL "ET_UR_PROBLEM_DETAILS" USING SQLCA
-                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
-                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
-                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
-                                 PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
-                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
-                                 PROGRESS_DESC        OF PROBLEM_DETAILS_REC
-                                 SOLVED_DATE          OF PROBLEM_DETAILS_REC
-                                 REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
-                                 REC_USER             OF PROBLEM_DETAILS_REC
-                                 REC_TMSTAMP          OF PROBLEM_DETAILS_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN SQL_NOT_FOUND
-        MOVE "RECORD HAS BEEN DELETED" TO ERROR_MESSAGE OF EZITRAK042_REC
-        MOVE 31 TO STAGE-OF-PROCESSING
-    WHEN OTHER
-        DISPLAY "ERROR OF PROBLEM_UR CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR REWRITING PROB" TO ERROR_MESSAGE OF EZITRAK042_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-/
-7400-PROBLEM_SS.
-    CALL "ET_SS_PROBLEM_DETAILS" USING SQLCA
-                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
-                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
-                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
-                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
-                                 SITE_ID              OF PROBLEM_DETAILS_REC
-                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
-                                 RECORDING_PERSON_ID  OF PROBLEM_DETAILS_REC
-                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
-                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
-                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
-                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
-                                 PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
-                                 OTHER_SYSTEM_CODE    OF PROBLEM_DETAILS_REC
-                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
-                                 PROGRESS_DESC        OF PROBLEM_DETAILS_REC
-                                 SOLVED_DATE          OF PROBLEM_DETAILS_REC
-                                 REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
-                                 REC_USER             OF PROBLEM_DETAILS_REC
-                                 REC_TMSTAMP          OF PROBLEM_DETAILS_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TMP_FLAG
-        MOVE REC_TMSTAMP OF PROBLEM_DETAILS_REC TO SAVED_PROBLEM_TMSTAMP
-    WHEN SQL_NOT_FOUND
-        MOVE "N" TO TMP_FLAG
-    WHEN OTHER
-        DISPLAY "SS PROBLEM NG CODE=" SQLCODE WITH CONVERSION
-        GO TO   9900-EXIT
-    END-EVALUATE.
-/
-7500_SELECT_SOL_DESC.
-    MOVE PROBLEM_NUMBER OF EZITRAK041-REC
-      TO PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    MOVE SUB1
-      TO LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    CALL "ET_SS_PROBLEM_SOLUTION_DETAILS" USING SQLCA
-                                PROBLEM_NUMBER   OF PROBLEM_SOLUTION_DETAILS_REC
-                                LINE_NUMBER      OF PROBLEM_SOLUTION_DETAILS_REC
-                                SOLUTION_DESC    OF PROBLEM_SOLUTION_DETAILS_REC
-                                REC_USER         OF PROBLEM_SOLUTION_DETAILS_REC
-                                REC_TMSTAMP      OF PROBLEM_SOLUTION_DETAILS_REC.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        IF REC-TMSTAMP OF PROBLEM_SOLUTION_DETAILS_REC = WS_PS_TMSTAMP ( SUB1 )
-            CONTINUE
-        ELSE
-            MOVE 31 TO STAGE-OF-PROCESSING
-            MOVE "LINE MODIFIED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK042_REC
-            MOVE "N" TO TMP_FLAG
-        END-IF
-    WHEN SQL_NOT_FOUND
-        MOVE 31 TO STAGE-OF-PROCESSING
-        MOVE "LINE DELETED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK042_REC
-        MOVE "N" TO TMP_FLAG
-    WHEN OTHER
-        DISPLAY "ERROR OF PROBLEM_SOL_SS CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR ON SOL_SS" TO ERROR_MESSAGE OF EZITRAK041_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-/
-7800-CMT_TRAN.
-    CALL "ET_CMT_TRN" USING SQLCA.
-
-    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "CMT_TRN NG CODE=" SQLCODE WITH CONVERSION
-        GO TO   9900-EXIT
-    END-EVALUATE.
-/
-7900-RLB_TRAN.
-    CALL "ET_RLB_TRN" USING SQLCA.
-
-    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "RLB_TRN NG CODE=" SQLCODE WITH CONVERSION
-        GO TO   9900-EXIT
-    END-EVALUATE.
-/
-8000-FINALISATION.
-    CALL            "FORMS$DISABLE"
-    USING
-      BY DESCRIPTOR  SESSION_ID,
-    GIVING           FORMS-STATUS.
-     
-    IF FORMS-STATUS IS FAILURE 
-        PERFORM 8300-FORMS-ERROR
-        GO TO   9900-EXIT
-    END-IF.
-     
-/
-8100-REQUEST-01.
-    MOVE HEADER-REC-NAME TO SEND_REC-NAME.
-    MOVE HEADER-REC-NAME TO RECE_REC-NAME.
-
-    CALL            "FORMS$TRANSCEIVE" 
-    USING
-      BY DESCRIPTOR  SESSION_ID
-      BY DESCRIPTOR  SEND_REC_NAME,
-      BY REFERENCE   SINGLE_REC_COUNT
-      BY DESCRIPTOR  RECE_REC_NAME
-      BY REFERENCE   SINGLE_REC_COUNT
-      BY DESCRIPTOR  INP_CTL_STRING
-      BY REFERENCE   INP_CTL_COUNT
-      BY DESCRIPTOR  OUT_CTL_STRING
-      BY REFERENCE   OUT_CTL_COUNT
-      BY VALUE       NO_TIMEOUT
-                     ORIGINAL_REQ
-                     NO_OPTIONS
-      BY DESCRIPTOR  EZITRAK041_REC
-      BY VALUE       NO_SHAD
-      BY DESCRIPTOR  EZITRAK041_REC
-    GIVING           FORMS-STATUS.
-
-    IF FORMS-STATUS IS FAILURE 
-        PERFORM 8300-FORMS-ERROR
-        GO TO   9900-EXIT
-    END-IF.
-/
-8100-REQUEST-02.
-    MOVE MAIN_REC_NAME TO SEND_REC_NAME.
-    MOVE MAIN_REC_NAME TO RECE_REC_NAME.
-
-    CALL "FORMS$TRANSCEIVE"
-    USING
-      BY DESCRIPTOR  SESSION_ID
-      BY DESCRIPTOR  SEND_REC_NAME
-      BY REFERENCE   SINGLE_REC_COUNT
-      BY DESCRIPTOR  RECE_REC_NAME
-      BY REFERENCE   SINGLE_REC_COUNT
-      BY DESCRIPTOR  INP_CTL_STRING
-      BY REFERENCE   INP_CTL_COUNT
-      BY DESCRIPTOR  OUT_CTL_STRING
-      BY REFERENCE   OUT_CTL_COUNT
-      BY VALUE       NO_TIMEOUT
-                     ORIGINAL_REQ
-                     NO_OPTIONS
-      BY DESCRIPTOR  EZITRAK042_REC
-      BY VALUE       NO_SHAD
-      BY DESCRIPTOR  EZITRAK042_REC
-      BY VALUE       NO_SHAD
-    GIVING           FORMS-STATUS.
-
-    IF FORMS-STATUS IS FAILURE 
-        PERFORM 8300-FORMS-ERROR
-        GO TO   9900-EXIT
-    END-IF.
-*
-8300-FORMS-ERROR.
-    CALL "LIB$SIGNAL" USING BY VALUE FORMS-STATUS.
-*
-8500-READ-PERSON-TABLE.
-    IF TRANSACTION_BEGUN_FLAG = "N"
-        PERFORM 7000_START_TRAN_RO
-    END-IF.
-
-    CALL "ET_SS_PERSON_DETAILS" USING SQLCA
-                                      PERSON_ID   OF PERSON_DETAILS_REC
-                                      PERSON_DESC OF PERSON_DETAILS_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO PERSON-FOUND-FLAG
-    WHEN SQL_NOT_FOUND
-        MOVE "N" TO PERSON-FOUND-FLAG
-        MOVE "*** NOT ON FILE ****" TO PERSON-DESC OF PERSON_DETAILS_REC
-    WHEN OTHER
-        DISPLAY "ERROR OF PERSON_SS CODE=" SQLCODE WITH CONVERSION
-        MOVE "N" TO PERSON-FOUND-FLAG
-        GO TO 9900_EXIT
-    END-EVALUATE.
-*
-8600-GET-TIME.
-    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
-*
-8700-GET-USER.
-    CALL "LIB$GETJPI" USING BY REFERENCE JPI_USERNAME
-                             OMITTED
-                             OMITTED
-                             OMITTED
-                            BY DESCRIPTOR CURRENT_USER_ID.
-*
-9900-EXIT.
-    IF NOT SQL_SUCCESS
-        MOVE 15 TO ERR_FLAGS
-        PERFORM 9910_ERROR VARYING ERR_SUB FROM 1 BY 1
-                           UNTIL ERR_SUB > Rdb$LU_NUM_ARGUMENTS.
-
-    IF TRANSACTION_BEGUN_FLAG = "Y"
-        PERFORM 7900_RLB_TRAN.
-
-    STOP RUN.
-*
-9910_ERROR.
-        call "sys$getmsg" using
-                                 by value      Rdb$LU_ARGUMENTS(ERR_SUB)
-                                 by reference  err_length
-                                 by descriptor err_buffer
-                                 by value      err_flags
-                                 omitted
-                          GIVING               ERR_RET.
-
-         DISPLAY ERR_BUFFER.
-*
-* **************** END OF SOURCE EZITRAK001 ****************
+IDENTIFICATION DIVISION.
+*
+*******************************************************************************
+*                                                                             *
+*   Program ID   : EZITRAK004                                                 *
+*   Program Name : Problem solution update screen                             *
+*   Summary      : On startup the problem number screen is displayed. When a  *
+*                  problem number is entered, the program searches the        *
+*                  PROBLEM_DETAILS table in the EZITRAK database and          *
+*                  displays the problem progress/solution screen with the     *
+*                  problem details. The record must exist.                    *
+*                                                                             *
+*                  The PROBLEM_SOLUTION_DETAILS table is also read to see if  *
+*                  any records exist.                                         *
+*                                                                             *
+*                  All changed details on the screen are validated.           *
+*                  Valid data from each screen is written to a record in the  *
+*                  PROBLEM_DETAILS table. If a description of the solution is * 
+*                  entered or changed it is written to the solution table.    *
+*                                                                             *
+*   SCREENS USED : EZITRAK041                                                 *
+*                : EZITRAK042                                                 *
+*                                                                             *
+*   TABLES  USED : PROBLEM_DETAILS          (Input-output)                    *
+*                  PROBLEM_SOLUTION_DETAILS (Input-output)                    *
+*                  PERSON_DETAILS           (Input)                           *
+*                  APPLICATION_DETAILS      (Input)                           *
+*                  STATUS_DETAILS           (Input)                           *
+*                  PRIORITY_DETAILS         (Input)                           *
+*                  PROBLEM_HISTORY          (Output)                         *
+*                  PROBLEM_REDIRECT_LOG     (Output)                         *
+*                                                                             *
+*   NOTE         : PROBLEM_HISTORY is a new CDD table, not yet generated -    *
+*                  see EZITRAK001's header for the proposed layout. One row   *
+*                  is written by 7250-RECORD-PROBLEM-HISTORY every time      *
+*                  PROBLEM_DETAILS is rewritten here, including a reopen,     *
+*                  so a status/assignment change can be traced afterwards.    *
+*                                                                             *
+*   NOTE         : A closed problem is no longer hard-blocked from the        *
+*                  number screen. Pressing "R" on EZITRAK041 (instead of      *
+*                  Enter) against a closed problem number reopens it -        *
+*                  PROBLEM_STATUS is reset to "O" and SOLVED_DATE is          *
+*                  cleared via ET_UR_PROBLEM_DETAILS (3700-REOPEN-PROBLEM) -  *
+*                  the user then presses Enter again to go into the normal    *
+*                  modify flow. No new CDD field is needed: KEY_PRESSED OF    *
+*                  EZITRAK041_REC already accepts an arbitrary single         *
+*                  character, "R" is just a newly-recognised value. The       *
+*                  reopen event itself is not separately logged here - once   *
+*                  problem history logging is added, it will pick up this     *
+*                  status change the same way as any other PROBLEM_DETAILS    *
+*                  rewrite.                                                   *
+*                                                                             *
+*   NOTE         : 7000-START_TRAN_RO / 7100-START_TRAN_RW now retry a       *
+*                  SQL_LOCKED_RECORD from ET_ST_RO_PROBLEM/ET_ST_RW_PROBLEM  *
+*                  up to LOCK-RETRY-MAX times, pausing LOCK-RETRY-WAIT-SECS  *
+*                  between attempts via the VMS RTL "LIB$WAIT" call, before  *
+*                  falling back to the old bounce-to-number-screen message.  *
+*                                                                             *
+*   NOTE         : 9900-EXIT no longer unconditionally STOP RUNs on a       *
+*                  SQL_LOCKED_RECORD left unresolved by the retry loop above -*
+*                  it rolls back, moves the Rdb message into the             *
+*                  ERROR_MESSAGE of whichever screen RECOVERY-STAGE points   *
+*                  at (set by 2000/6000 as each screen is displayed), resets *
+*                  STAGE-OF-PROCESSING to RECOVERY-STAGE and re-enters the   *
+*                  MAIN-LOOP instead of terminating.  All other unexpected   *
+*                  SQLCODEs still fall through to STOP RUN.                  *
+*                                                                             *
+*   NOTE         : PROBLEM_REDIRECT_LOG is a new CDD table, not yet          *
+*                  generated - see EZITRAK001's header for the proposed      *
+*                  layout. 7260-RECORD-REDIRECT-LOG below appends one row    *
+*                  every time 7300-REWRITE-PROBLEM-RECORD actually changes   *
+*                  PERSON_REDIRECTED_ID from the solution-update screen.     *
+*                                                                             *
+*   NOTE         : 6500-REWRITE-PROB-RECORD now compares PERSON_ASSIGNED_ID  *
+*                  of SOLUTION_DESC_HEADER OF EZITRAK042-REC against the      *
+*                  OLD-EZITRAK042-REC copy already captured for the          *
+*                  "RECORD NOT UPDATED" check, and if it changed, the newly  *
+*                  written PROBLEM_DETAILS_REC value is used to fire a       *
+*                  new 7350-NOTIFY-ASSIGNEE paragraph after the rewrite -    *
+*                  a VMS MAIL message spawned via "LIB$SPAWN" straight to    *
+*                  PERSON_ASSIGNED_ID as a username, so the new assignee     *
+*                  doesn't have to re-run EZITRAK003's browse search to find *
+*                  out a ticket landed in their queue.                       *
+*                                                                             *
+*   NOTE         : A new "L" key on EZITRAK042 (3800-VIEW-LINKED-PROBLEMS)   *
+*                  follows REF_PROBLEM_NUMBER to the rest of a problem's      *
+*                  linked family - a single linked problem loads straight     *
+*                  into the number screen and Enter continues into the        *
+*                  normal modify flow, several matches are written to        *
+*                  SYS$PRINT the same way EZITRAK003's ticket print does.     *
+*                  This calls a new ET_OC7/FC7/CC7_PROBLEM_DETAILS cursor,    *
+*                  not yet generated, keyed on REF_PROBLEM_NUMBER instead of  *
+*                  PROBLEM_NUMBER - a DBA/CDD maintainer needs to generate    *
+*                  it to match ET_OC1_PROBLEM_DETAILS's shape.                *
+*                                                                             *
+*   NOTE         : 8100-REQUEST-02's FORMS$TRANSCEIVE now waits              *
+*                  SESSION-TIMEOUT-SECS (300 seconds) instead of NO_TIMEOUT,  *
+*                  so a solution-update session left sitting idle no longer   *
+*                  holds its Rdb transaction and screen lock indefinitely. A  *
+*                  FORMS$_TIMEOUT status rolls back any open transaction,    *
+*                  posts "SESSION TIMED OUT ..." to EZITRAK041_REC and       *
+*                  returns to the number-entry screen. 8100-REQUEST-01 (the  *
+*                  number-entry screen itself) is left on NO_TIMEOUT.        *
+*                                                                             *
+*   NOTE         : SUB1_MAX raised from 20 to 200 and WS_PS_TMSTAMP_ARRAY    *
+*                  widened to match, so a long-running problem's solution    *
+*                  history stops silently losing lines past the old 20-line  *
+*                  cap. EZITRAK042_REC's SOLUTION_DESC_TABLE (CDD dictionary *
+*                  record, no copybook in this tree) must be widened to      *
+*                  OCCURS 200 to match, the same follow-up already noted for *
+*                  EZITRAK032_REC's OCCURS 50 browse list above. 3150_FETCH's*
+*                  over-limit branch now also posts a visible               *
+*                  "SOLUTION HISTORY EXCEEDS DISPLAY LIMIT" message to       *
+*                  EZITRAK041_REC instead of only DISPLAYing to the console, *
+*                  so a ticket that still overflows 200 lines is at least    *
+*                  flagged instead of silently truncated.                   *
+*                                                                             *
+*   NOTE         : ENTRY_TYPE PIC X(1) is a new column on PROBLEM_SOLUTION_  *
+*                  DETAILS ("I" internal / "C" customer-visible / "R"       *
+*                  resolution) - a DBA/CDD maintainer needs to add it and    *
+*                  regenerate ET_FC_PROBLEM_SOLUTION_DETAILS, ET_IR_         *
+*                  PROBLEM_SOLUTION_DETAILS and ET_UR_PROBLEM_SOLUTION_      *
+*                  DETAILS to carry it. EZITRAK042_REC's SOLUTION_DESC_     *
+*                  TABLE (CDD dictionary record, no copybook in this tree)  *
+*                  needs a parallel ENTRY_TYPE_ELEMENT added to each        *
+*                  occurrence, referenced below as ENTRY_TYPE OF            *
+*                  EZITRAK042_REC ( SUB1 ) the same way SOLUTION_DESC is,   *
+*                  so an operator can flag each line as it is typed;        *
+*                  3150_FETCH defaults a blank fetched value to "I" for     *
+*                  solution lines recorded before this column existed, and  *
+*                  6552_INSERT_SOL_DESC defaults an unflagged new line to    *
+*                  "I" as well.                                             *
+*                                                                             *
+*   NOTE         : A new "Q" (quick close) key on EZITRAK042                *
+*                  (6700-QUICK-CLOSE-PROBLEM) prompts for just              *
+*                  RESOLUTION_CODE and QUICK_CLOSE_SUMMARY - two new         *
+*                  fields needed on EZITRAK042_REC (CDD dictionary screen   *
+*                  record, no copybook in this tree, same follow-up as the  *
+*                  ENTRY_TYPE note above) - and in one step sets            *
+*                  PROBLEM_STATUS to "C", stamps SOLVED_DATE and appends    *
+*                  "<code> - <summary>" as the next PROBLEM_SOLUTION_       *
+*                  DETAILS line tagged ENTRY_TYPE "R" (resolution),         *
+*                  instead of requiring the full 6000-PROB-MODIFY-SCREEN /  *
+*                  6500-REWRITE-PROB-RECORD edit-and-save round trip.       *
+*                  6600-VALIDATE-STATUS-CONSISTENCY's SOLVED_DATE/          *
+*                  PROBLEM_STATUS rule is satisfied by construction since   *
+*                  both are set together here.                             *
+*                                                                             *
+*   NOTE         : SLA_BREACH_REASON PIC X(60) is a new column on           *
+*                  PROBLEM_DETAILS_REC (a DBA/CDD maintainer needs to add   *
+*                  it and regenerate ET_SS_PROBLEM_DETAILS / ET_UR_         *
+*                  PROBLEM_DETAILS to carry it) and a matching field on     *
+*                  SOLUTION_DESC_HEADER OF EZITRAK042_REC so it can be      *
+*                  keyed on the screen. A new 6650-CHECK-SLA-BREACH-REASON, *
+*                  called from 6600-VALIDATE-STATUS-CONSISTENCY whenever    *
+*                  the problem is being saved still open, works out the due *
+*                  date the same way EZITRAK008's 3200-CHECK-OVERDUE does   *
+*                  (CONTACT_DATE + EST_TO_COMPLETE_DAYS * ONE-DAY-BIN) and  *
+*                  refuses the save with STATUS-CONSISTENCY-FLAG "N" if     *
+*                  that due date has passed and SLA_BREACH_REASON is still  *
+*                  blank. 3700-REOPEN-PROBLEM clears SLA_BREACH_REASON back *
+*                  to spaces when a closed problem is reopened, since the   *
+*                  reason no longer applies once the clock restarts; the    *
+*                  quick-close shortcut above always sets PROBLEM_STATUS to *
+*                  "C", so it never triggers this check and simply carries  *
+*                  whatever reason was already on file through unchanged.   *
+*                                                                             *
+*******************************************************************************
+*
+/
+PROGRAM-ID. EZITRAK004.
+ENVIRONMENT DIVISION.
+* DATE-WRITTEN. 16-02-92
+* AUTHOR. JOHN
+CONFIGURATION SECTION.
+    SOURCE-COMPUTER. VAX-8650.
+    OBJECT-COMPUTER. VAX-8650.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LINKED-PRINT-FILE ASSIGN TO "SYS$PRINT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+/
+DATA DIVISION.
+FILE SECTION.
+FD  LINKED-PRINT-FILE
+    LABEL RECORDS ARE STANDARD.
+01  LINKED-PRINT-LINE                            PIC X(132).
+/
+WORKING-STORAGE SECTION.
+    copy "EZITRAK_CDD.EZITRAK041_REC"  from dictionary.
+    copy "EZITRAK_CDD.EZITRAK042_REC"  from dictionary.
+    copy "EZITRAK_CDD.EZITRAK042_REC"  from dictionary
+          replacing EZITRAK042_REC BY OLD-EZITRAK042-REC.
+
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC"          from dictionary.
+    copy "EZITRAK_CDD.PROBLEM_SOLUTION_DETAILS_REC" from dictionary.
+    copy "EZITRAK_CDD.PERSON_DETAILS_REC"           from dictionary.
+    copy "EZITRAK_CDD.PROBLEM_HISTORY_REC"          from dictionary.
+    copy "EZITRAK_CDD.PROBLEM_REDIRECT_LOG_REC"     from dictionary.
+
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC" from dictionary
+          replacing PROBLEM_DETAILS_REC BY LINKED-PROBLEM-DETAILS-REC.
+/
+ 01  SESSION-ID                                  PIC X(16) GLOBAL.
+ 01  DEVICE-NAME                                 PIC X(9)  VALUE "SYS$INPUT".
+ 01  FORM-FILE                                   PIC X(10) VALUE
+                                                    "EZITRAK041".
+ 01  FORMS-STATUS                                PIC S9(9) COMP GLOBAL.
+ 01  SINGLE_REC_COUNT                            PIC S9(5) COMP VALUE 1 GLOBAL.
+ 01  NO-TIMEOUT                                  PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  SESSION-TIMEOUT-SECS                        PIC S9(9) COMP VALUE 300 GLOBAL.
+ 01  ORIGINAL_REQ                                PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  NO-OPTIONS                                  PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  NO-SHAD                                     PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  SEND_REC_NAME                               PIC X(14).
+ 01  RECE-REC-NAME                               PIC X(14).
+
+ 01  HEADER_REC_NAME                             PIC X(14) VALUE
+                                                    "EZITRAK041_REC".
+
+ 01  MAIN_REC_NAME                               PIC X(14) VALUE
+                                                    "EZITRAK042_REC".
+
+ 01  INP_CTL_STRING                              PIC X(25) GLOBAL.
+ 01  OUT_CTL_STRING                              PIC X(25) GLOBAL.
+ 01  INP_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
+ 01  OUT_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
+
+ 01  TMP-FLAG                                    PIC X.
+ 01  STAGE-OF-PROCESSING                         PIC 99.
+ 01  PERSON-FOUND-FLAG                           PIC X.
+ 01  STATUS-CONSISTENCY-FLAG                     PIC X.
+ 01  LOCK-RETRY-COUNT                            PIC S9(4) COMP.
+ 01  LOCK-RETRY-MAX                              PIC S9(4) COMP VALUE 3.
+ 01  LOCK-RETRY-WAIT-SECS                        COMP-1     VALUE 1.0.
+
+ 01  NOTIFY-ASSIGNEE-FLAG                        PIC X.
+ 01  WS-MAIL-COMMAND                             PIC X(80).
+
+ 01  WS-QC-LINE-COUNT                            PIC S9(4) COMP.
+
+ 01  SQLCA.
+     03  SQLCAID                                 PIC X(8) VALUE "SQLCA   ".
+     03  SQLCABC                                 PIC S9(9) COMP  VALUE 128.
+     03  SQLCODE                                 PIC S9(9) COMP.
+         88  SQL_SUCCESS                         VALUE 0.
+         88  SQL_NOT_FOUND                       VALUE 100.
+         88  SQL_DUPLICATE_IDX                   VALUE -803.
+         88  SQL_LOCKED_RECORD                   VALUE -1003.
+     03  SQLERRML                                PIC S9(4) COMP VALUE 0.
+     03  SQLERRMC                                PIC X(70).
+     03  SQLERRD                                 PIC S9(9) COMP OCCURS 6.
+     03  SQLWARN                                 PIC X(8).
+     03  SQLEXT                                  PIC X(8).
+
+ 01 Rdb$MESSAGE_VECTOR EXTERNAL GLOBAL.
+     03 Rdb$LU_NUM_ARGUMENTS                     PIC S9(9) COMP.
+     03 Rdb$LU_STATUS                            PIC S9(9) COMP.
+     03 Rdb$ALU_ARGUMENTS                        OCCURS 18.
+         05 Rdb$LU_ARGUMENTS                     PIC S9(9) COMP.
+
+ 01  ERR_RET                                     PIC S9(9) COMP.
+ 01  ERR_SUB                                     PIC  9(9) COMP.
+ 01  ERR_FLAGS                                   PIC  9(9) COMP.
+ 01  ERR_LENGTH                                  PIC  9(9) COMP.
+ 01  ERR_BUFFER                                  PIC  X(80).
+ 01  SS$_NORMAL                                  PIC S9(9) COMP
+     VALUE IS EXTERNAL SS$_NORMAL.
+ 01  FORMS$_TIMEOUT                              PIC S9(9) COMP
+     VALUE IS EXTERNAL FORMS$_TIMEOUT.
+
+ 01  JPI_USERNAME                                PIC S9(9) COMP VALUE 514.
+
+ 01  CURRENT_USER_ID                             PIC X(8).
+ 01  CURRENT_DATE_BIN                            PIC S9(11)V9(7) COMP.
+ 01  SAVED_PROBLEM_TMSTAMP                       PIC S9(11)V9(7) COMP.
+ 01  ONE-DAY-BIN                                 PIC S9(11)V9(7) COMP
+                                                    VALUE 864000000000.
+ 01  WS-DUE-DATE                                 PIC S9(11)V9(7) COMP.
+ 01  WS-OLD-PERSON-REDIRECTED-ID                 PIC X(8).
+ 01  TRANSACTION_BEGUN_FLAG                      PIC X.
+
+ 01  RECOVERY-STAGE                              PIC 99.
+
+ 01  SUB1                                        PIC S9(4) COMP.
+ 01  SUB1_MAX                                    PIC S9(4) COMP VALUE 200.
+
+*  this is the array af timestamps corresponding to every screen line in the
+*  solution_desc table.
+ 01  WS_PS_TMSTAMP_ARRAY.
+     03  WS_PS_TMSTAMP                           PIC S9(11)V9(7) COMP
+                                                 OCCURS 200.
+
+ 01  WS-LINKED-FAMILY-KEY                        PIC 9(9).
+ 01  WS-LINKED-COUNT                             PIC S9(4) COMP.
+ 01  WS-LINKED-NUMBER-ARRAY.
+     03  WS-LINKED-NUMBER                        PIC 9(9)
+                                                 OCCURS 20.
+
+ 01  WS_ERROR_MESSAGE.
+     03  WS_ERROR_MESSAGE_TXT                    PIC X(48).
+     03  WS_ERROR_MESSAGE_NBR                    PIC Z(3)9.
+*
+* ************ TEMP ITEM -- REMOVE AFTER PROG IS OK ***************
+ 01  TEMP-COUNTER                                PIC S9(9) COMP.
+ 01  PREVIOUS-STAGE-OF-PROCESSING                PIC 99 VALUE ZERO.
+/
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM 1000-INITIALISATION.
+
+    GO TO MAIN-LOOP.
+*
+MAIN-LOOP.
+    PERFORM DISTRIBUTOR-PARA UNTIL STAGE-OF-PROCESSING = 99.
+
+    PERFORM 8000-FINALISATION.
+
+    GO TO 9900-EXIT.
+*
+DISTRIBUTOR-PARA.
+    IF STAGE-OF-PROCESSING = 10 OR 11
+        PERFORM 2000-PROB-NUMBER-SCREEN.
+
+    IF STAGE-OF-PROCESSING = 15
+        PERFORM 3000-READ-PROBLEM-TABLES.
+
+    IF STAGE-OF-PROCESSING = 16
+        PERFORM 3700-REOPEN-PROBLEM.
+
+    IF STAGE-OF-PROCESSING = 30 OR 31
+        PERFORM 6000-PROB-MODIFY-SCREEN.
+
+    IF STAGE-OF-PROCESSING = 35
+        PERFORM 6500-REWRITE-PROB-RECORD.
+
+    IF STAGE-OF-PROCESSING = 36
+        PERFORM 6700-QUICK-CLOSE-PROBLEM.
+
+    IF STAGE-OF-PROCESSING = PREVIOUS-STAGE-OF-PROCESSING
+        ADD 1 TO TEMP-COUNTER
+    ELSE
+        MOVE ZERO TO TEMP-COUNTER
+        MOVE STAGE-OF-PROCESSING TO PREVIOUS-STAGE-OF-PROCESSING
+    END-IF.
+
+    IF TEMP-COUNTER > 10
+        DISPLAY "TEMP COUNTER EXCEEDED - PROGRAM MAY BE LOOPING"
+        GO TO 9900-EXIT.
+
+*
+1000-INITIALISATION.
+    MOVE 10      TO STAGE-OF-PROCESSING.
+    MOVE 10      TO RECOVERY-STAGE.
+    MOVE ZERO    TO TEMP-COUNTER.
+    MOVE ZERO    TO PREVIOUS-STAGE-OF-PROCESSING.
+    MOVE ZERO    TO SQLCODE.
+    MOVE "N"     TO TRANSACTION_BEGUN_FLAG.
+
+    PERFORM 1100-FORM-INIT.
+
+1100-FORM-INIT.
+    CALL "FORMS$ENABLE"
+    USING
+      OMITTED
+      BY DESCRIPTOR  DEVICE_NAME
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  FORM-FILE,
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS IS FAILURE 
+        PERFORM 8300-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+/
+2000-PROB-NUMBER-SCREEN.
+    IF STAGE_OF_PROCESSING = 10
+        INITIALIZE EZITRAK041-REC
+    END-IF.
+
+    MOVE 11 TO RECOVERY-STAGE.
+
+    MOVE SPACE TO KEY_PRESSED OF EZITRAK041_REC.
+    PERFORM 8100-REQUEST-01.
+    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK041_REC.
+
+    EVALUATE KEY_PRESSED OF EZITRAK041_REC
+    WHEN "E"
+        MOVE 99 TO STAGE-OF-PROCESSING
+    WHEN "R"
+        IF PROBLEM_NUMBER OF EZITRAK041_REC = ZERO
+            MOVE "A PROB NUMBER MUST BE ENTERED"
+              TO ERROR_MESSAGE OF EZITRAK041_REC
+            MOVE 11 TO STAGE-OF-PROCESSING
+        ELSE
+            MOVE 16 TO STAGE-OF-PROCESSING
+        END-IF
+    WHEN OTHER
+        IF PROBLEM_NUMBER OF EZITRAK041_REC = ZERO
+            MOVE "A PROB NUMBER MUST BE ENTERED"
+              TO ERROR_MESSAGE OF EZITRAK041_REC
+            MOVE 11 TO STAGE-OF-PROCESSING
+        ELSE
+            MOVE 15 TO STAGE-OF-PROCESSING
+        END-IF
+    END-EVALUATE.
+/
+3000-READ-PROBLEM_TABLES.
+    PERFORM 7000_START_TRAN_RO.
+
+    MOVE PROBLEM-NUMBER OF EZITRAK041-REC
+      TO PROBLEM-NUMBER OF PROBLEM_DETAILS_REC.
+
+    PERFORM 7400_PROBLEM_SS.
+    IF TMP-FLAG = "N"
+        MOVE "THE PROB NUMBER IS NOT ON FILE"
+          TO ERROR_MESSAGE OF EZITRAK041_REC
+        MOVE 11 TO STAGE-OF-PROCESSING
+    ELSE
+        IF PROBLEM_STATUS OF PROBLEM_DETAILS_REC = "C"
+            MOVE "THIS PROBLEM IS CLOSED - PRESS R TO REOPEN IT"
+              TO ERROR_MESSAGE OF EZITRAK041_REC
+            MOVE 11 TO STAGE-OF-PROCESSING
+        ELSE
+            MOVE 30 TO STAGE-OF-PROCESSING
+            PERFORM 3100_GET_SOLUTION_DESC
+            PERFORM 3500_GET_OTHER_DETAILS
+        END-IF
+    END-IF.
+
+    PERFORM 7800_CMT_TRAN.
+*
+3100-GET_SOLUTION_DESC.
+    INITIALIZE SOLUTION_DESC_TABLE OF EZITRAK042-REC.
+
+    MOVE PROBLEM_NUMBER OF EZITRAK041-REC
+      TO PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    CALL "ET_OC_PROBLEM_SOLUTION_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_LOCKED_RECORD
+        MOVE 11 TO STAGE-OF-PROCESSING
+        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
+          TO ERROR_MESSAGE OF EZITRAK041_REC
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_SOL_OC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON OC" TO ERROR_MESSAGE OF EZITRAK041_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    PERFORM 3150_FETCH UNTIL NOT SQL_SUCCESS.
+
+    CALL "ET_CC_PROBLEM_SOLUTION_DETAILS" USING SQLCA.
+                  
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON CC" TO ERROR_MESSAGE OF EZITRAK041_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+3150_FETCH.
+    CALL "ET_FC_PROBLEM_SOLUTION_DETAILS" USING SQLCA
+                                 LINE_NUMBER          OF PROBLEM_SOLUTION_DETAILS_REC
+                                 SOLUTION_DESC        OF PROBLEM_SOLUTION_DETAILS_REC
+                                 ENTRY_TYPE           OF PROBLEM_SOLUTION_DETAILS_REC
+                                 REC_USER             OF PROBLEM_SOLUTION_DETAILS_REC
+                                 REC_TMSTAMP          OF PROBLEM_SOLUTION_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TMP_FLAG
+        IF LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC <= SUB1_MAX
+            MOVE SOLUTION_DESC OF PROBLEM_SOLUTION_DETAILS_REC
+              TO SOLUTION_DESC OF EZITRAK042_REC
+                          ( LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC )
+            IF ENTRY_TYPE OF PROBLEM_SOLUTION_DETAILS_REC = SPACES
+                MOVE "I" TO ENTRY_TYPE OF EZITRAK042_REC
+                          ( LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC )
+            ELSE
+                MOVE ENTRY_TYPE OF PROBLEM_SOLUTION_DETAILS_REC
+                  TO ENTRY_TYPE OF EZITRAK042_REC
+                          ( LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC )
+            END-IF
+            MOVE REC_TMSTAMP   OF PROBLEM_SOLUTION_DETAILS_REC
+              TO WS_PS_TMSTAMP
+                          ( LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC )
+        ELSE
+            DISPLAY "ERROR OF LINE NBR =" LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC WITH CONVERSION
+            MOVE "SOLUTION HISTORY EXCEEDS DISPLAY LIMIT - OLDEST LINES NOT SHOWN"
+              TO ERROR_MESSAGE OF EZITRAK041_REC
+        END-IF
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN SQL_LOCKED_RECORD
+        MOVE 11 TO STAGE-OF-PROCESSING
+        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
+          TO ERROR_MESSAGE OF EZITRAK041_REC
+    WHEN OTHER
+        DISPLAY "ERROR OF FC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR FC" TO ERROR_MESSAGE OF EZITRAK041_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+3500-GET_OTHER_DETAILS.
+    IF PERSON-ASSIGNED_ID OF PROBLEM_DETAILS-REC NOT = SPACES
+        MOVE PERSON-ASSIGNED-ID OF EZITRAK042-REC
+          TO PERSON-ID          OF PERSON_DETAILS_REC
+        PERFORM 8500-READ-PERSON-TABLE
+    END-IF.
+*
+3700-REOPEN-PROBLEM.
+    PERFORM 7100_START_TRAN_RW.
+
+    MOVE PROBLEM-NUMBER OF EZITRAK041-REC
+      TO PROBLEM-NUMBER OF PROBLEM_DETAILS_REC.
+
+    PERFORM 7400_PROBLEM_SS.
+
+    IF TMP-FLAG = "N"
+        MOVE "THE PROB NUMBER IS NOT ON FILE"
+          TO ERROR_MESSAGE OF EZITRAK041_REC
+        MOVE 11 TO STAGE-OF-PROCESSING
+    ELSE
+        IF PROBLEM_STATUS OF PROBLEM_DETAILS_REC NOT = "C"
+            MOVE "THIS PROBLEM IS NOT CLOSED - REOPEN NOT NEEDED"
+              TO ERROR_MESSAGE OF EZITRAK041_REC
+            MOVE 11 TO STAGE-OF-PROCESSING
+        ELSE
+            MOVE "O"  TO PROBLEM_STATUS OF PROBLEM_DETAILS_REC
+            MOVE ZERO TO SOLVED_DATE    OF PROBLEM_DETAILS_REC
+            MOVE SPACES TO SLA_BREACH_REASON OF PROBLEM_DETAILS_REC
+
+            PERFORM 8600-GET-TIME
+            MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PROBLEM_DETAILS_REC
+
+            PERFORM 8700-GET-USER
+            MOVE CURRENT_USER_ID TO REC_USER     OF PROBLEM_DETAILS_REC
+
+            CALL "ET_UR_PROBLEM_DETAILS" USING SQLCA
+                                         PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                         PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                         PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+                                         PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+                                         EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
+                                         PROGRESS_DESC        OF PROBLEM_DETAILS_REC
+                                         SOLVED_DATE          OF PROBLEM_DETAILS_REC
+                                         REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
+                                         SLA_BREACH_REASON    OF PROBLEM_DETAILS_REC
+                                         REC_USER             OF PROBLEM_DETAILS_REC
+                                         REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+            END-CALL
+
+            EVALUATE TRUE
+            WHEN SQL_SUCCESS
+                PERFORM 7250-RECORD-PROBLEM-HISTORY
+                MOVE "PROBLEM REOPENED - PRESS ENTER TO MODIFY IT"
+                  TO ERROR_MESSAGE OF EZITRAK041_REC
+                MOVE 11 TO STAGE-OF-PROCESSING
+            WHEN SQL_NOT_FOUND
+                MOVE "RECORD HAS BEEN DELETED" TO ERROR_MESSAGE OF EZITRAK041_REC
+                MOVE 11 TO STAGE-OF-PROCESSING
+            WHEN SQL_LOCKED_RECORD
+                MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
+                  TO ERROR_MESSAGE OF EZITRAK041_REC
+                MOVE 11 TO STAGE-OF-PROCESSING
+            WHEN OTHER
+                DISPLAY "ERROR OF PROBLEM_UR CODE=" SQLCODE WITH CONVERSION
+                MOVE "ERROR REOPENING PROB" TO ERROR_MESSAGE OF EZITRAK041_REC
+                GO TO 9900_EXIT
+            END-EVALUATE
+        END-IF
+    END-IF.
+
+    PERFORM 7800_CMT_TRAN.
+/
+6000-PROB-MODIFY-SCREEN.
+    IF STAGE-OF-PROCESSING = 30
+        INITIALIZE SOLUTION_DESC_HEADER OF EZITRAK042-REC
+        MOVE CORRESPONDING
+             PROBLEM_DETAILS_REC TO SOLUTION_DESC_HEADER OF EZITRAK042-REC
+    END-IF.
+
+    MOVE PERSON-DESC         OF PERSON_DETAILS_REC
+      TO PERSON-ASSIGNED_DESC OF EZITRAK042-REC.
+
+    MOVE 31 TO RECOVERY-STAGE.
+
+    MOVE EZITRAK042-REC                 TO OLD-EZITRAK042-REC.
+
+    MOVE SPACE TO KEY_PRESSED OF EZITRAK042_REC.
+    PERFORM 8100-REQUEST-02.
+    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK042_REC.
+
+    EVALUATE KEY_PRESSED OF EZITRAK042_REC
+    WHEN "E"
+        MOVE 99 TO STAGE-OF-PROCESSING
+    WHEN "B"
+        MOVE "RECORD NOT UPDATED" TO ERROR_MESSAGE OF EZITRAK041_REC
+        MOVE 10 TO STAGE-OF-PROCESSING
+    WHEN "L"
+        IF EZITRAK042-REC = OLD-EZITRAK042-REC
+            PERFORM 3800-VIEW-LINKED-PROBLEMS
+            IF STAGE-OF-PROCESSING NOT = 15
+                MOVE 31 TO STAGE-OF-PROCESSING
+            END-IF
+        ELSE
+            MOVE "SAVE OR BACK OUT YOUR CHANGES BEFORE VIEWING LINKED PROBLEMS"
+              TO ERROR_MESSAGE OF EZITRAK042_REC
+            MOVE 31 TO STAGE-OF-PROCESSING
+        END-IF
+    WHEN "Q"
+        IF RESOLUTION_CODE OF EZITRAK042_REC = SPACES
+        OR QUICK_CLOSE_SUMMARY OF EZITRAK042_REC = SPACES
+            MOVE "RESOLUTION CODE AND SUMMARY REQUIRED TO QUICK CLOSE"
+              TO ERROR_MESSAGE OF EZITRAK042_REC
+            MOVE 31 TO STAGE-OF-PROCESSING
+        ELSE
+            MOVE 36 TO STAGE-OF-PROCESSING
+        END-IF
+    WHEN OTHER
+        IF EZITRAK042-REC NOT = OLD-EZITRAK042-REC
+            MOVE 35 TO STAGE-OF-PROCESSING
+        ELSE
+            MOVE "RECORD NOT UPDATED" TO ERROR_MESSAGE OF EZITRAK042_REC
+            MOVE 31 TO STAGE-OF-PROCESSING
+        END-IF
+    END-EVALUATE.
+/
+3800-VIEW-LINKED-PROBLEMS.
+    IF REF_PROBLEM_NUMBER OF PROBLEM_DETAILS_REC NOT = ZERO
+        MOVE REF_PROBLEM_NUMBER OF PROBLEM_DETAILS_REC TO WS-LINKED-FAMILY-KEY
+    ELSE
+        MOVE PROBLEM_NUMBER OF EZITRAK041-REC TO WS-LINKED-FAMILY-KEY
+    END-IF.
+
+    MOVE ZERO TO WS-LINKED-COUNT.
+
+    IF WS-LINKED-FAMILY-KEY NOT = PROBLEM_NUMBER OF EZITRAK041-REC
+        ADD 1 TO WS-LINKED-COUNT
+        MOVE WS-LINKED-FAMILY-KEY TO WS-LINKED-NUMBER (WS-LINKED-COUNT)
+    END-IF.
+
+    MOVE WS-LINKED-FAMILY-KEY TO REF_PROBLEM_NUMBER OF LINKED-PROBLEM-DETAILS-REC.
+
+    CALL "ET_OC7_PROBLEM_DETAILS" USING SQLCA
+                                 REF_PROBLEM_NUMBER OF LINKED-PROBLEM-DETAILS-REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_OC7 CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON OC7" TO ERROR_MESSAGE OF EZITRAK042_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    PERFORM 3850-FETCH-LINKED UNTIL NOT SQL_SUCCESS
+                              OR WS-LINKED-COUNT > 20.
+
+    CALL "ET_CC7_PROBLEM_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF CC7 CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON CC7" TO ERROR_MESSAGE OF EZITRAK042_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    EVALUATE TRUE
+    WHEN WS-LINKED-COUNT = 0
+        MOVE "NO LINKED PROBLEMS FOUND" TO ERROR_MESSAGE OF EZITRAK042_REC
+    WHEN WS-LINKED-COUNT = 1
+        MOVE WS-LINKED-NUMBER (1) TO PROBLEM_NUMBER OF EZITRAK041-REC
+        MOVE 15 TO STAGE-OF-PROCESSING
+    WHEN OTHER
+        PERFORM 3860-PRINT-LINKED-LIST
+        MOVE WS-LINKED-COUNT TO WS_ERROR_MESSAGE_NBR
+        MOVE "LINKED PROBLEMS FOUND, LIST SENT TO SYS$PRINT NBR="
+          TO WS_ERROR_MESSAGE_TXT
+        MOVE WS_ERROR_MESSAGE TO ERROR_MESSAGE OF EZITRAK042_REC
+    END-EVALUATE.
+*
+3850-FETCH-LINKED.
+    CALL "ET_FC7_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER OF LINKED-PROBLEM-DETAILS-REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        IF PROBLEM_NUMBER OF LINKED-PROBLEM-DETAILS-REC
+        NOT = PROBLEM_NUMBER OF EZITRAK041-REC
+            ADD 1 TO WS-LINKED-COUNT
+            IF WS-LINKED-COUNT <= 20
+                MOVE PROBLEM_NUMBER OF LINKED-PROBLEM-DETAILS-REC
+                  TO WS-LINKED-NUMBER (WS-LINKED-COUNT)
+            END-IF
+        END-IF
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF FC7 CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR FC7" TO ERROR_MESSAGE OF EZITRAK042_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+3860-PRINT-LINKED-LIST.
+    OPEN OUTPUT LINKED-PRINT-FILE.
+
+    MOVE SPACES TO LINKED-PRINT-LINE.
+    STRING "LINKED PROBLEMS FOR MASTER NUMBER: " WS-LINKED-FAMILY-KEY
+        DELIMITED BY SIZE INTO LINKED-PRINT-LINE.
+    WRITE LINKED-PRINT-LINE.
+
+    MOVE SPACES TO LINKED-PRINT-LINE.
+    WRITE LINKED-PRINT-LINE.
+
+    PERFORM 3870-PRINT-LINKED-LINE VARYING SUB1 FROM 1 BY 1
+                                   UNTIL SUB1 > WS-LINKED-COUNT.
+
+    CLOSE LINKED-PRINT-FILE.
+*
+3870-PRINT-LINKED-LINE.
+    MOVE SPACES TO LINKED-PRINT-LINE.
+    STRING "PROBLEM NUMBER: " WS-LINKED-NUMBER (SUB1)
+        DELIMITED BY SIZE INTO LINKED-PRINT-LINE.
+    WRITE LINKED-PRINT-LINE.
+/
+6500-REWRITE-PROB-RECORD.
+    PERFORM 7100_START_TRAN_RW.
+
+    MOVE PROBLEM-NUMBER OF EZITRAK041-REC
+      TO PROBLEM-NUMBER OF PROBLEM_DETAILS_REC.
+
+    PERFORM 7400-PROBLEM_SS.
+
+    IF TMP_FLAG = "Y"
+        IF REC_TMSTAMP OF PROBLEM_DETAILS_REC = SAVED_PROBLEM_TMSTAMP
+            PERFORM 6600-VALIDATE-STATUS-CONSISTENCY
+            IF STATUS-CONSISTENCY-FLAG = "N"
+                MOVE 31 TO STAGE-OF-PROCESSING
+            ELSE
+                IF PERSON_ASSIGNED_ID OF SOLUTION_DESC_HEADER OF EZITRAK042-REC
+                NOT = PERSON_ASSIGNED_ID OF SOLUTION_DESC_HEADER OF OLD-EZITRAK042-REC
+                    MOVE "Y" TO NOTIFY-ASSIGNEE-FLAG
+                ELSE
+                    MOVE "N" TO NOTIFY-ASSIGNEE-FLAG
+                END-IF
+
+                PERFORM 7300-REWRITE-PROBLEM-RECORD
+
+                IF NOTIFY-ASSIGNEE-FLAG = "Y"
+                    PERFORM 7350-NOTIFY-ASSIGNEE
+                END-IF
+
+                MOVE "RECORD MODIFIED PLEASE CHECK THE SCREEN"
+                  TO ERROR_MESSAGE OF EZITRAK042_REC
+                MOVE 31 TO STAGE-OF-PROCESSING
+            END-IF
+        ELSE
+            MOVE "RECORD MODIFIED BY ANOTHER USER"
+              TO ERROR_MESSAGE OF EZITRAK041_REC
+            MOVE 10 TO STAGE-OF-PROCESSING
+        END-IF
+    ELSE
+        MOVE "RECORD DELETED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK041_REC
+        MOVE 10 TO STAGE-OF-PROCESSING
+    END-IF.
+
+    IF SOLUTION_DESC_TABLE OF EZITRAK042_REC
+    =  SOLUTION_DESC_TABLE OF OLD_EZITRAK042_REC
+        CONTINUE
+    ELSE
+        MOVE "Y" TO TMP_FLAG
+        PERFORM 6550_UPDATE_SOLUTION_DESC VARYING SUB1
+                                          FROM 1 BY 1
+                                          UNTIL SUB1 > SUB1_MAX
+                                          OR STAGE_OF_PROCESSING = 99
+                                          OR TMP_FLAG = "N"
+    END-IF.
+
+
+    PERFORM 7800_CMT_TRAN.
+/
+6600-VALIDATE-STATUS-CONSISTENCY.
+    MOVE "Y" TO STATUS-CONSISTENCY-FLAG.
+
+    IF PROBLEM_STATUS OF EZITRAK042-REC = "C"
+        IF SOLVED_DATE OF EZITRAK042-REC = ZERO
+            MOVE "N" TO STATUS-CONSISTENCY-FLAG
+            MOVE "CLOSING A PROBLEM REQUIRES A SOLVED DATE"
+              TO ERROR_MESSAGE OF EZITRAK042_REC
+        END-IF
+    ELSE
+        IF SOLVED_DATE OF EZITRAK042-REC NOT = ZERO
+            MOVE "N" TO STATUS-CONSISTENCY-FLAG
+            MOVE "SOLVED DATE MUST BE BLANK UNLESS THE PROBLEM IS CLOSED"
+              TO ERROR_MESSAGE OF EZITRAK042_REC
+        END-IF
+
+        PERFORM 6650-CHECK-SLA-BREACH-REASON
+    END-IF.
+*
+6650-CHECK-SLA-BREACH-REASON.
+    PERFORM 8600-GET-TIME.
+
+    MOVE ONE-DAY-BIN TO WS-DUE-DATE.
+    MULTIPLY EST_TO_COMPLETE_DAYS OF EZITRAK042-REC BY WS-DUE-DATE.
+    ADD CONTACT_DATE OF PROBLEM_DETAILS_REC TO WS-DUE-DATE.
+
+    IF WS-DUE-DATE < CURRENT_DATE_BIN
+    AND SLA_BREACH_REASON OF EZITRAK042-REC = SPACES
+        MOVE "N" TO STATUS-CONSISTENCY-FLAG
+        MOVE "SLA BREACH REASON REQUIRED - PROBLEM IS PAST ITS DUE DATE"
+          TO ERROR_MESSAGE OF EZITRAK042_REC
+    END-IF.
+/
+6550_UPDATE_SOLUTION_DESC.
+    IF SOLUTION_DESC_ELEMENT OF EZITRAK042_REC     ( SUB1 )
+    =  SOLUTION_DESC_ELEMENT OF OLD_EZITRAK042_REC ( SUB1 )
+    AND ENTRY_TYPE OF EZITRAK042_REC     ( SUB1 )
+    =   ENTRY_TYPE OF OLD_EZITRAK042_REC ( SUB1 )
+        CONTINUE
+    ELSE
+        IF SOLUTION_DESC_ELEMENT OF OLD_EZITRAK042_REC ( SUB1 ) = SPACES
+            PERFORM 6552_INSERT_SOL_DESC
+        ELSE
+            IF SOLUTION_DESC_ELEMENT OF EZITRAK042_REC ( SUB1 ) = SPACES
+                PERFORM 7500_SELECT_SOL_DESC
+                IF TMP_FLAG = "Y"
+                    PERFORM 6554_DELETE_SOL_DESC
+                END-IF
+            ELSE
+                PERFORM 7500_SELECT_SOL_DESC
+                IF TMP_FLAG = "Y"
+                    PERFORM 6556_UPDATE_SOL_DESC
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+*
+6552_INSERT_SOL_DESC.
+    MOVE PROBLEM_NUMBER OF EZITRAK041-REC
+      TO PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    MOVE SOLUTION_DESC  OF EZITRAK042-REC ( SUB1 )
+      TO SOLUTION_DESC  OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    IF ENTRY_TYPE OF EZITRAK042-REC ( SUB1 ) = SPACES
+        MOVE "I" TO ENTRY_TYPE OF EZITRAK042-REC ( SUB1 )
+    END-IF.
+
+    MOVE ENTRY_TYPE OF EZITRAK042-REC ( SUB1 )
+      TO ENTRY_TYPE  OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    MOVE SUB1
+      TO LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    PERFORM 8600-GET-TIME.
+    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PROBLEM_SOLUTION_DETAILS_REC.
+    MOVE CURRENT_DATE_BIN TO WS_PS_TMSTAMP ( SUB1 ).
+
+    PERFORM 8700-GET-USER.
+    MOVE CURRENT_USER_ID TO REC_USER     OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    CALL "ET_IR_PROBLEM_SOLUTION_DETAILS" USING SQLCA
+                                PROBLEM_NUMBER   OF PROBLEM_SOLUTION_DETAILS_REC
+                                LINE_NUMBER      OF PROBLEM_SOLUTION_DETAILS_REC
+                                SOLUTION_DESC    OF PROBLEM_SOLUTION_DETAILS_REC
+                                ENTRY_TYPE       OF PROBLEM_SOLUTION_DETAILS_REC
+                                REC_USER         OF PROBLEM_SOLUTION_DETAILS_REC
+                                REC_TMSTAMP      OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_DUPLICATE_IDX
+        MOVE 31 TO STAGE-OF-PROCESSING
+        MOVE "LINE INSERTED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK042_REC
+        MOVE "N" TO TMP_FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_SOL_IR CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON SOL_IR" TO ERROR_MESSAGE OF EZITRAK041_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+6554_DELETE_SOL_DESC.
+    MOVE PROBLEM_NUMBER OF EZITRAK041-REC
+      TO PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    MOVE SUB1
+      TO LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    CALL "ET_DR_PROBLEM_SOLUTION_DETAILS" USING SQLCA
+                                PROBLEM_NUMBER   OF PROBLEM_SOLUTION_DETAILS_REC
+                                LINE_NUMBER      OF PROBLEM_SOLUTION_DETAILS_REC
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_NOT_FOUND
+        MOVE 31 TO STAGE-OF-PROCESSING
+        MOVE "N" TO TMP_FLAG
+        MOVE "LINE DELETED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK042_REC
+    WHEN SQL_LOCKED_RECORD
+        MOVE 31 TO STAGE-OF-PROCESSING
+        MOVE "N" TO TMP_FLAG
+        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
+          TO ERROR_MESSAGE OF EZITRAK042_REC
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_SOL_DR CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON SOL_DR" TO ERROR_MESSAGE OF EZITRAK041_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+6556_UPDATE_SOL_DESC.
+    MOVE PROBLEM_NUMBER OF EZITRAK041-REC
+      TO PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    MOVE SOLUTION_DESC  OF EZITRAK042-REC ( SUB1 )
+      TO SOLUTION_DESC  OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    IF ENTRY_TYPE OF EZITRAK042-REC ( SUB1 ) = SPACES
+        MOVE "I" TO ENTRY_TYPE OF EZITRAK042-REC ( SUB1 )
+    END-IF.
+
+    MOVE ENTRY_TYPE OF EZITRAK042-REC ( SUB1 )
+      TO ENTRY_TYPE  OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    MOVE SUB1
+      TO LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    PERFORM 8600-GET-TIME.
+    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PROBLEM_SOLUTION_DETAILS_REC.
+    MOVE CURRENT_DATE_BIN TO WS_PS_TMSTAMP ( SUB1 ).
+
+    PERFORM 8700-GET-USER.
+    MOVE CURRENT_USER_ID TO REC_USER     OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    CALL "ET_UR_PROBLEM_SOLUTION_DETAILS" USING SQLCA
+                                PROBLEM_NUMBER   OF PROBLEM_SOLUTION_DETAILS_REC
+                                LINE_NUMBER      OF PROBLEM_SOLUTION_DETAILS_REC
+                                SOLUTION_DESC    OF PROBLEM_SOLUTION_DETAILS_REC
+                                ENTRY_TYPE       OF PROBLEM_SOLUTION_DETAILS_REC
+                                REC_USER         OF PROBLEM_SOLUTION_DETAILS_REC
+                                REC_TMSTAMP      OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_NOT_FOUND
+        MOVE 31 TO STAGE-OF-PROCESSING
+        MOVE "LINE DELETED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK042_REC
+        MOVE "N" TO TMP_FLAG
+    WHEN SQL_DUPLICATE_IDX
+        MOVE 31 TO STAGE-OF-PROCESSING
+        MOVE "N" TO TMP_FLAG
+        MOVE "LINE INSERTED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK042_REC
+    WHEN SQL_LOCKED_RECORD
+        MOVE 31 TO STAGE-OF-PROCESSING
+        MOVE "N" TO TMP_FLAG
+        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
+          TO ERROR_MESSAGE OF EZITRAK042_REC
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_SOL_UR CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON SOL_UR" TO ERROR_MESSAGE OF EZITRAK041_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+/
+6700-QUICK-CLOSE-PROBLEM.
+    PERFORM 7100-START_TRAN_RW.
+
+    MOVE PROBLEM-NUMBER OF EZITRAK041-REC
+      TO PROBLEM-NUMBER OF PROBLEM_DETAILS_REC.
+
+    PERFORM 7400-PROBLEM_SS.
+
+    IF TMP_FLAG = "N"
+        MOVE "RECORD HAS BEEN DELETED" TO ERROR_MESSAGE OF EZITRAK042_REC
+        MOVE 31 TO STAGE-OF-PROCESSING
+    ELSE
+        IF REC_TMSTAMP OF PROBLEM_DETAILS_REC NOT = SAVED_PROBLEM_TMSTAMP
+            MOVE "RECORD MODIFIED BY ANOTHER USER"
+              TO ERROR_MESSAGE OF EZITRAK041_REC
+            MOVE 10 TO STAGE-OF-PROCESSING
+        ELSE
+            MOVE "C" TO PROBLEM_STATUS OF PROBLEM_DETAILS_REC
+
+            PERFORM 8600-GET-TIME
+            MOVE CURRENT_DATE_BIN TO SOLVED_DATE OF PROBLEM_DETAILS_REC
+            MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PROBLEM_DETAILS_REC
+
+            PERFORM 8700-GET-USER
+            MOVE CURRENT_USER_ID TO REC_USER     OF PROBLEM_DETAILS_REC
+
+            CALL "ET_UR_PROBLEM_DETAILS" USING SQLCA
+                                         PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                         PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                         PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+                                         PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+                                         EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
+                                         PROGRESS_DESC        OF PROBLEM_DETAILS_REC
+                                         SOLVED_DATE          OF PROBLEM_DETAILS_REC
+                                         REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
+                                         SLA_BREACH_REASON    OF PROBLEM_DETAILS_REC
+                                         REC_USER             OF PROBLEM_DETAILS_REC
+                                         REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+            END-CALL
+
+            EVALUATE TRUE
+            WHEN SQL_SUCCESS
+                PERFORM 7250-RECORD-PROBLEM-HISTORY
+                PERFORM 6750-APPEND-QUICK-CLOSE-LINE
+                MOVE "PROBLEM CLOSED - PRESS ENTER TO CONTINUE"
+                  TO ERROR_MESSAGE OF EZITRAK041_REC
+                MOVE 10 TO STAGE-OF-PROCESSING
+            WHEN SQL_NOT_FOUND
+                MOVE "RECORD HAS BEEN DELETED" TO ERROR_MESSAGE OF EZITRAK042_REC
+                MOVE 31 TO STAGE-OF-PROCESSING
+            WHEN OTHER
+                DISPLAY "ERROR OF PROBLEM_UR CODE=" SQLCODE WITH CONVERSION
+                MOVE "ERROR ON QUICK CLOSE" TO ERROR_MESSAGE OF EZITRAK042_REC
+                GO TO 9900_EXIT
+            END-EVALUATE
+        END-IF
+    END-IF.
+
+    PERFORM 7800_CMT_TRAN.
+*
+6750-APPEND-QUICK-CLOSE-LINE.
+    MOVE ZERO TO WS-QC-LINE-COUNT.
+
+    PERFORM 6752-COUNT-SOLUTION-LINE VARYING SUB1 FROM 1 BY 1
+                                     UNTIL SUB1 > SUB1_MAX.
+
+    ADD 1 TO WS-QC-LINE-COUNT.
+
+    IF WS-QC-LINE-COUNT > SUB1_MAX
+        MOVE "SOLUTION HISTORY FULL - QUICK CLOSE SUMMARY NOT ADDED"
+          TO ERROR_MESSAGE OF EZITRAK042_REC
+    ELSE
+        MOVE PROBLEM_NUMBER OF EZITRAK041-REC
+          TO PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+        MOVE WS-QC-LINE-COUNT
+          TO LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+        STRING RESOLUTION_CODE OF EZITRAK042-REC     DELIMITED BY SIZE
+               " - "                                 DELIMITED BY SIZE
+               QUICK_CLOSE_SUMMARY OF EZITRAK042-REC  DELIMITED BY SIZE
+          INTO SOLUTION_DESC OF PROBLEM_SOLUTION_DETAILS_REC.
+
+        MOVE "R" TO ENTRY_TYPE OF PROBLEM_SOLUTION_DETAILS_REC.
+
+        PERFORM 8600-GET-TIME.
+        MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PROBLEM_SOLUTION_DETAILS_REC.
+
+        PERFORM 8700-GET-USER.
+        MOVE CURRENT_USER_ID TO REC_USER     OF PROBLEM_SOLUTION_DETAILS_REC.
+
+        CALL "ET_IR_PROBLEM_SOLUTION_DETAILS" USING SQLCA
+                                    PROBLEM_NUMBER   OF PROBLEM_SOLUTION_DETAILS_REC
+                                    LINE_NUMBER      OF PROBLEM_SOLUTION_DETAILS_REC
+                                    SOLUTION_DESC    OF PROBLEM_SOLUTION_DETAILS_REC
+                                    ENTRY_TYPE       OF PROBLEM_SOLUTION_DETAILS_REC
+                                    REC_USER         OF PROBLEM_SOLUTION_DETAILS_REC
+                                    REC_TMSTAMP      OF PROBLEM_SOLUTION_DETAILS_REC.
+
+        EVALUATE TRUE
+        WHEN SQL_SUCCESS
+            CONTINUE
+        WHEN OTHER
+            DISPLAY "ERROR OF PROBLEM_SOL_IR CODE=" SQLCODE WITH CONVERSION
+            MOVE "ERROR WRITING QUICK CLOSE SUMMARY LINE"
+              TO ERROR_MESSAGE OF EZITRAK042_REC
+            GO TO 9900_EXIT
+        END-EVALUATE
+    END-IF.
+*
+6752-COUNT-SOLUTION-LINE.
+    IF SOLUTION_DESC_ELEMENT OF EZITRAK042_REC ( SUB1 ) NOT = SPACES
+        ADD 1 TO WS-QC-LINE-COUNT
+    END-IF.
+/
+7000-START_TRAN_RO.
+    MOVE -1003 TO SQLCODE.
+
+    PERFORM 7010-CALL-ST-RO-PROBLEM VARYING LOCK-RETRY-COUNT FROM 1 BY 1
+                          UNTIL NOT SQL_LOCKED_RECORD
+                             OR LOCK-RETRY-COUNT > LOCK-RETRY-MAX.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+    WHEN SQL_LOCKED_RECORD
+        MOVE 11 TO STAGE-OF-PROCESSING
+        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
+          TO ERROR_MESSAGE OF EZITRAK041_REC
+    WHEN OTHER
+        DISPLAY "ST_RO NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7010-CALL-ST-RO-PROBLEM.
+    IF LOCK-RETRY-COUNT > 1
+        CALL "LIB$WAIT" USING BY REFERENCE LOCK-RETRY-WAIT-SECS
+    END-IF.
+
+    CALL "ET_ST_RO_PROBLEM" USING SQLCA.
+/
+7100-START_TRAN_RW.
+    MOVE -1003 TO SQLCODE.
+
+    PERFORM 7110-CALL-ST-RW-PROBLEM VARYING LOCK-RETRY-COUNT FROM 1 BY 1
+                          UNTIL NOT SQL_LOCKED_RECORD
+                             OR LOCK-RETRY-COUNT > LOCK-RETRY-MAX.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+    WHEN SQL_LOCKED_RECORD
+        MOVE 31 TO STAGE-OF-PROCESSING
+        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
+          TO ERROR_MESSAGE OF EZITRAK042_REC
+    WHEN OTHER
+        DISPLAY "ST_RW NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7110-CALL-ST-RW-PROBLEM.
+    IF LOCK-RETRY-COUNT > 1
+        CALL "LIB$WAIT" USING BY REFERENCE LOCK-RETRY-WAIT-SECS
+    END-IF.
+
+    CALL "ET_ST_RW_PROBLEM" USING SQLCA.
+*
+7300-REWRITE-PROBLEM-RECORD.
+    MOVE PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+      TO WS-OLD-PERSON-REDIRECTED-ID.
+
+    MOVE CORRESPONDING
+       SOLUTION_DESC_HEADER OF EZITRAK042-REC TO PROBLEM_DETAILS_REC.
+
+    PERFORM 8600-GET-TIME.
+    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PROBLEM_DETAILS_REC.
+
+    PERFORM 8700-GET-USER.
+    MOVE CURRENT_USER_ID TO REC_USER     OF PROBLEM_DETAILS_REC.
+
+    CALL "ET_UR_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+                                 PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
+                                 PROGRESS_DESC        OF PROBLEM_DETAILS_REC
+                                 SOLVED_DATE          OF PROBLEM_DETAILS_REC
+                                 REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
+                                 SLA_BREACH_REASON    OF PROBLEM_DETAILS_REC
+                                 REC_USER             OF PROBLEM_DETAILS_REC
+                                 REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        PERFORM 7250-RECORD-PROBLEM-HISTORY
+        IF PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+        NOT = WS-OLD-PERSON-REDIRECTED-ID
+            PERFORM 7260-RECORD-REDIRECT-LOG
+        END-IF
+    WHEN SQL_NOT_FOUND
+        MOVE "RECORD HAS BEEN DELETED" TO ERROR_MESSAGE OF EZITRAK042_REC
+        MOVE 31 TO STAGE-OF-PROCESSING
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_UR CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR REWRITING PROB" TO ERROR_MESSAGE OF EZITRAK042_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+7260-RECORD-REDIRECT-LOG.
+    MOVE PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+      TO PROBLEM_NUMBER       OF PROBLEM_REDIRECT_LOG_REC.
+    MOVE WS-OLD-PERSON-REDIRECTED-ID
+      TO FROM_PERSON_ID       OF PROBLEM_REDIRECT_LOG_REC.
+    MOVE PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+      TO TO_PERSON_ID         OF PROBLEM_REDIRECT_LOG_REC.
+    MOVE REC_USER             OF PROBLEM_DETAILS_REC
+      TO REC_USER             OF PROBLEM_REDIRECT_LOG_REC.
+    MOVE REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+      TO REC_TMSTAMP          OF PROBLEM_REDIRECT_LOG_REC.
+
+    CALL "ET_IR_PROBLEM_REDIRECT_LOG" USING SQLCA
+                                PROBLEM_NUMBER       OF PROBLEM_REDIRECT_LOG_REC
+                                REC_TMSTAMP          OF PROBLEM_REDIRECT_LOG_REC
+                                FROM_PERSON_ID       OF PROBLEM_REDIRECT_LOG_REC
+                                TO_PERSON_ID         OF PROBLEM_REDIRECT_LOG_REC
+                                REC_USER             OF PROBLEM_REDIRECT_LOG_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_DUPLICATE_IDX
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF REDIRECT_LOG_IR CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR WRITING REDIRECT LOG" TO ERROR_MESSAGE OF EZITRAK042_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+7350-NOTIFY-ASSIGNEE.
+    MOVE SPACES TO WS-MAIL-COMMAND.
+
+    STRING "MAIL/SUBJECT=""PROBLEM "                    DELIMITED BY SIZE
+           PROBLEM_NUMBER     OF PROBLEM_DETAILS_REC    DELIMITED BY SIZE
+           " ASSIGNED TO YOU"" NL: "                     DELIMITED BY SIZE
+           PERSON_ASSIGNED_ID OF PROBLEM_DETAILS_REC    DELIMITED BY SIZE
+      INTO WS-MAIL-COMMAND.
+
+    CALL "LIB$SPAWN" USING BY DESCRIPTOR WS-MAIL-COMMAND
+                            OMITTED
+                            OMITTED
+                            OMITTED
+                            OMITTED
+                            OMITTED
+                            OMITTED
+                            OMITTED
+                            OMITTED
+                            OMITTED
+                            OMITTED
+                     GIVING ERR_RET.
+*
+7250-RECORD-PROBLEM-HISTORY.
+    MOVE PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+      TO PROBLEM_NUMBER       OF PROBLEM_HISTORY_REC.
+    MOVE PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+      TO PROBLEM_STATUS       OF PROBLEM_HISTORY_REC.
+    MOVE PRIORITY_ID          OF PROBLEM_DETAILS_REC
+      TO PRIORITY_ID          OF PROBLEM_HISTORY_REC.
+    MOVE PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+      TO PERSON_ASSIGNED_ID   OF PROBLEM_HISTORY_REC.
+    MOVE PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+      TO PERSON_REDIRECTED_ID OF PROBLEM_HISTORY_REC.
+    MOVE REC_USER             OF PROBLEM_DETAILS_REC
+      TO REC_USER             OF PROBLEM_HISTORY_REC.
+    MOVE REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+      TO REC_TMSTAMP          OF PROBLEM_HISTORY_REC.
+
+    CALL "ET_IR_PROBLEM_HISTORY" USING SQLCA
+                                PROBLEM_NUMBER       OF PROBLEM_HISTORY_REC
+                                REC_TMSTAMP          OF PROBLEM_HISTORY_REC
+                                PROBLEM_STATUS       OF PROBLEM_HISTORY_REC
+                                PRIORITY_ID          OF PROBLEM_HISTORY_REC
+                                PERSON_ASSIGNED_ID   OF PROBLEM_HISTORY_REC
+                                PERSON_REDIRECTED_ID OF PROBLEM_HISTORY_REC
+                                REC_USER             OF PROBLEM_HISTORY_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_DUPLICATE_IDX
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_HIST_IR CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR WRITING HISTORY" TO ERROR_MESSAGE OF EZITRAK042_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+/
+7400-PROBLEM_SS.
+    CALL "ET_SS_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 SITE_ID              OF PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+                                 RECORDING_PERSON_ID  OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+                                 PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+                                 OTHER_SYSTEM_CODE    OF PROBLEM_DETAILS_REC
+                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
+                                 PROGRESS_DESC        OF PROBLEM_DETAILS_REC
+                                 SOLVED_DATE          OF PROBLEM_DETAILS_REC
+                                 REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
+                                 SLA_BREACH_REASON    OF PROBLEM_DETAILS_REC
+                                 REC_USER             OF PROBLEM_DETAILS_REC
+                                 REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TMP_FLAG
+        MOVE REC_TMSTAMP OF PROBLEM_DETAILS_REC TO SAVED_PROBLEM_TMSTAMP
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO TMP_FLAG
+    WHEN OTHER
+        DISPLAY "SS PROBLEM NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7500_SELECT_SOL_DESC.
+    MOVE PROBLEM_NUMBER OF EZITRAK041-REC
+      TO PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    MOVE SUB1
+      TO LINE_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    CALL "ET_SS_PROBLEM_SOLUTION_DETAILS" USING SQLCA
+                                PROBLEM_NUMBER   OF PROBLEM_SOLUTION_DETAILS_REC
+                                LINE_NUMBER      OF PROBLEM_SOLUTION_DETAILS_REC
+                                SOLUTION_DESC    OF PROBLEM_SOLUTION_DETAILS_REC
+                                REC_USER         OF PROBLEM_SOLUTION_DETAILS_REC
+                                REC_TMSTAMP      OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        IF REC-TMSTAMP OF PROBLEM_SOLUTION_DETAILS_REC = WS_PS_TMSTAMP ( SUB1 )
+            CONTINUE
+        ELSE
+            MOVE 31 TO STAGE-OF-PROCESSING
+            MOVE "LINE MODIFIED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK042_REC
+            MOVE "N" TO TMP_FLAG
+        END-IF
+    WHEN SQL_NOT_FOUND
+        MOVE 31 TO STAGE-OF-PROCESSING
+        MOVE "LINE DELETED BY ANOTHER USER" TO ERROR_MESSAGE OF EZITRAK042_REC
+        MOVE "N" TO TMP_FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_SOL_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON SOL_SS" TO ERROR_MESSAGE OF EZITRAK041_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+/
+7800-CMT_TRAN.
+    CALL "ET_CMT_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "CMT_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7900-RLB_TRAN.
+    CALL "ET_RLB_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "RLB_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+8000-FINALISATION.
+    CALL            "FORMS$DISABLE"
+    USING
+      BY DESCRIPTOR  SESSION_ID,
+    GIVING           FORMS-STATUS.
+     
+    IF FORMS-STATUS IS FAILURE 
+        PERFORM 8300-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+     
+/
+8100-REQUEST-01.
+    MOVE HEADER-REC-NAME TO SEND_REC-NAME.
+    MOVE HEADER-REC-NAME TO RECE_REC-NAME.
+
+    CALL            "FORMS$TRANSCEIVE" 
+    USING
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  SEND_REC_NAME,
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  RECE_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  INP_CTL_STRING
+      BY REFERENCE   INP_CTL_COUNT
+      BY DESCRIPTOR  OUT_CTL_STRING
+      BY REFERENCE   OUT_CTL_COUNT
+      BY VALUE       NO_TIMEOUT
+                     ORIGINAL_REQ
+                     NO_OPTIONS
+      BY DESCRIPTOR  EZITRAK041_REC
+      BY VALUE       NO_SHAD
+      BY DESCRIPTOR  EZITRAK041_REC
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS IS FAILURE 
+        PERFORM 8300-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+/
+8100-REQUEST-02.
+    MOVE MAIN_REC_NAME TO SEND_REC_NAME.
+    MOVE MAIN_REC_NAME TO RECE_REC_NAME.
+
+    CALL "FORMS$TRANSCEIVE"
+    USING
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  SEND_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  RECE_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  INP_CTL_STRING
+      BY REFERENCE   INP_CTL_COUNT
+      BY DESCRIPTOR  OUT_CTL_STRING
+      BY REFERENCE   OUT_CTL_COUNT
+      BY VALUE       SESSION-TIMEOUT-SECS
+                     ORIGINAL_REQ
+                     NO_OPTIONS
+      BY DESCRIPTOR  EZITRAK042_REC
+      BY VALUE       NO_SHAD
+      BY DESCRIPTOR  EZITRAK042_REC
+      BY VALUE       NO_SHAD
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS = FORMS$_TIMEOUT
+        IF TRANSACTION_BEGUN_FLAG = "Y"
+            PERFORM 7900_RLB_TRAN
+        END-IF
+        MOVE "SESSION TIMED OUT WITH NO ACTIVITY - PLEASE START AGAIN"
+          TO ERROR_MESSAGE OF EZITRAK041_REC
+        MOVE 11 TO STAGE-OF-PROCESSING
+        GO TO   8100-REQUEST-02-EXIT
+    END-IF.
+
+    IF FORMS-STATUS IS FAILURE
+        PERFORM 8300-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+8100-REQUEST-02-EXIT.
+*
+8300-FORMS-ERROR.
+    CALL "LIB$SIGNAL" USING BY VALUE FORMS-STATUS.
+*
+8500-READ-PERSON-TABLE.
+    IF TRANSACTION_BEGUN_FLAG = "N"
+        PERFORM 7000_START_TRAN_RO
+    END-IF.
+
+    CALL "ET_SS_PERSON_DETAILS" USING SQLCA
+                                      PERSON_ID   OF PERSON_DETAILS_REC
+                                      PERSON_DESC OF PERSON_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO PERSON-FOUND-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO PERSON-FOUND-FLAG
+        MOVE "*** NOT ON FILE ****" TO PERSON-DESC OF PERSON_DETAILS_REC
+    WHEN OTHER
+        DISPLAY "ERROR OF PERSON_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE "N" TO PERSON-FOUND-FLAG
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
+8600-GET-TIME.
+    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
+*
+8700-GET-USER.
+    CALL "LIB$GETJPI" USING BY REFERENCE JPI_USERNAME
+                             OMITTED
+                             OMITTED
+                             OMITTED
+                            BY DESCRIPTOR CURRENT_USER_ID.
+*
+9900-EXIT.
+    IF NOT SQL_SUCCESS
+        MOVE 15 TO ERR_FLAGS
+        PERFORM 9910_ERROR VARYING ERR_SUB FROM 1 BY 1
+                           UNTIL ERR_SUB > Rdb$LU_NUM_ARGUMENTS.
+
+    IF SQL_LOCKED_RECORD
+        IF TRANSACTION_BEGUN_FLAG = "Y"
+            PERFORM 7900_RLB_TRAN
+        END-IF
+        PERFORM 9920-RECOVER-TO-SCREEN
+        GO TO MAIN-LOOP
+    END-IF.
+
+    IF TRANSACTION_BEGUN_FLAG = "Y"
+        PERFORM 7900_RLB_TRAN.
+
+    STOP RUN.
+*
+9910_ERROR.
+        call "sys$getmsg" using
+                                 by value      Rdb$LU_ARGUMENTS(ERR_SUB)
+                                 by reference  err_length
+                                 by descriptor err_buffer
+                                 by value      err_flags
+                                 omitted
+                          GIVING               ERR_RET.
+
+         DISPLAY ERR_BUFFER.
+*
+9920-RECOVER-TO-SCREEN.
+    EVALUATE RECOVERY-STAGE
+    WHEN 11
+        MOVE ERR_BUFFER TO ERROR_MESSAGE OF EZITRAK041_REC
+    WHEN OTHER
+        MOVE ERR_BUFFER TO ERROR_MESSAGE OF EZITRAK042_REC
+    END-EVALUATE.
+
+    MOVE "N"           TO TRANSACTION_BEGUN_FLAG.
+    MOVE RECOVERY-STAGE TO STAGE-OF-PROCESSING.
+*
+* **************** END OF SOURCE EZITRAK001 ****************
