@@ -15,6 +15,19 @@ IDENTIFICATION DIVISION.
 *                                                                             *
 *   TABLES  USED : APPLICATION_DETAILS       (Input-Output)                   *
 *                                                                             *
+*   NOTE         : 6550_UPDATE_APPLICATION_DESC's "D" leg now runs a new     *
+*                  6553_CHECK_APPLICATION_REFERENCED before the delete,      *
+*                  calling a new single-select, ET_SS_PROBLEM_BY_APPLICATION,*
+*                  that looks for any PROBLEM_DETAILS row with this          *
+*                  APPLICATION_ID and returns the first PROBLEM_NUMBER it    *
+*                  finds. If one is found the delete is refused ("CANNOT     *
+*                  DELETE - APPLICATION REFERENCED BY PROBLEM NBR=") rather  *
+*                  than orphaning that problem's APPLICATION_ID - there is   *
+*                  no override, matching this program's existing            *
+*                  all-or-nothing per-line delete. A DBA/CDD maintainer      *
+*                  needs to generate ET_SS_PROBLEM_BY_APPLICATION against    *
+*                  PROBLEM_DETAILS keyed on APPLICATION_ID.                  *
+*                                                                             *
 *******************************************************************************
 *
 /
@@ -33,10 +46,16 @@ WORKING-STORAGE SECTION.
           replacing EZITRAK061_REC BY OLD-EZITRAK061-REC.
 
     copy "EZITRAK_CDD.APPLICATION_DETAILS_REC"       from dictionary.
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC"            from dictionary.
 /
  01  TMP-FLAG                                    PIC X.
  01  STAGE-OF-PROCESSING                         PIC 99.
  01  PERSON-FOUND-FLAG                           PIC X.
+ 01  APPLICATION-REFERENCED-FLAG                 PIC X.
+
+ 01  WS_ERROR_MESSAGE.
+     03  WS_ERROR_MESSAGE_TXT                    PIC X(48).
+     03  WS_ERROR_MESSAGE_NBR                    PIC Z(3)9.
 
  01  SQLCA.
      03  SQLCAID                                 PIC X(8) VALUE "SQLCA   ".
@@ -122,7 +141,19 @@ MAIN-PARA.
     WHEN "D"
         PERFORM 7500_SELECT_APPLICATION_DESC
         IF TMP_FLAG = "Y"
-            PERFORM 6554_DELETE_APPLICATION_DESC
+            PERFORM 6553_CHECK_APPLICATION_REFERENCED
+            IF APPLICATION-REFERENCED-FLAG = "Y"
+                MOVE 31  TO STAGE-OF-PROCESSING
+                MOVE "N" TO TMP_FLAG
+                MOVE "CANNOT DELETE - APPLICATION REFERENCED BY PROBLEM NBR= "
+                  TO WS_ERROR_MESSAGE_TXT
+                MOVE PROBLEM_NUMBER OF PROBLEM_DETAILS_REC
+                  TO WS_ERROR_MESSAGE_NBR
+                MOVE WS_ERROR_MESSAGE
+                  TO ERROR_MESSAGE OF EZITRAK062_REC
+            ELSE
+                PERFORM 6554_DELETE_APPLICATION_DESC
+            END-IF
         END-IF
     WHEN "M"
         PERFORM 7500_SELECT_APPLICATION_DESC
@@ -165,6 +196,25 @@ MAIN-PARA.
         GO TO 9900_EXIT
     END-EVALUATE.
 *
+6553_CHECK_APPLICATION_REFERENCED.
+    MOVE APPLICATION_ID OF EZITRAK062-REC ( SUB1 )
+      TO APPLICATION_ID OF PROBLEM_DETAILS_REC.
+
+    CALL "ET_SS_PROBLEM_BY_APPLICATION" USING SQLCA
+                                APPLICATION_ID     OF PROBLEM_DETAILS_REC
+                                PROBLEM_NUMBER     OF PROBLEM_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO APPLICATION-REFERENCED-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO APPLICATION-REFERENCED-FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_BY_APPLICATION_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE 100  TO EXIT_STATUS
+        GO TO 9900_EXIT
+    END-EVALUATE.
+*
 6554_DELETE_APPLICATION_DESC.
     MOVE APPLICATION_ID OF EZITRAK062-REC ( SUB1 )
       TO APPLICATION_ID OF APPLICATION_DETAILS_REC.
