@@ -1,654 +1,1275 @@
-IDENTIFICATION DIVISION.
-*
-*******************************************************************************
-*                                                                             *
-*   Program ID   : EZITRAK003                                                 *
-*   Program Name : Problem Search and browse                                  *
-*   Summary      : On startup the search parameters screen is displayed. When *
-*                  parameters are entered, the program searches the           *
-*                  PROBLEM_DETAILS table in the EZITRAK database and          *
-*                  displays the problem browse screen with the found problem  *
-*                  details.                                                   *
-*                                                                             *
-*   SCREENS USED : EZITRAK031                                                 *
-*                : EZITRAK032                                                 *
-*                                                                             *
-*   TABLES  USED : PROBLEM_DETAILS      (Input-output)                        *
-*                  PERSON_DETAILS       (Input)                               *
-*                  APPLICATION_DETAILS  (Input)                               *
-*                  STATUS_DETAILS       (Input)                               *
-*                  PRIORITY_DETAILS     (Input)                               *
-*                                                                             *
-*******************************************************************************
-*
-/
-PROGRAM-ID. EZITRAK003.
-ENVIRONMENT DIVISION.
-* DATE-WRITTEN. 16-02-92
-* AUTHOR. JOHN
-CONFIGURATION SECTION.
-    SOURCE-COMPUTER. VAX-8650.
-    OBJECT-COMPUTER. VAX-8650.
-/
-DATA DIVISION.
-/
-WORKING-STORAGE SECTION.
-    copy "EZITRAK_CDD.EZITRAK031_REC"  from dictionary.
-    copy "EZITRAK_CDD.EZITRAK032_REC"  from dictionary.
-    copy "EZITRAK_CDD.EZITRAK031_REC"  from dictionary
-          replacing EZITRAK031_REC BY OLD-EZITRAK031-REC.
-
-    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC"      from dictionary.
-    copy "EZITRAK_CDD.PERSON_DETAILS_REC"       from dictionary.
-    copy "EZITRAK_CDD.STATUS_DETAILS_REC"       from dictionary.
-    copy "EZITRAK_CDD.PRIORITY_DETAILS_REC"     from dictionary.
-    copy "EZITRAK_CDD.APPLICATION_DETAILS_REC"  from dictionary.
-/
- 01  SESSION-ID                                  PIC X(16) GLOBAL.
- 01  DEVICE-NAME                                 PIC X(9)  VALUE "SYS$INPUT".
- 01  FORM-FILE                                   PIC X(10) VALUE
-                                                    "EZITRAK031".
- 01  FORMS-STATUS                                PIC S9(9) COMP GLOBAL.
- 01  SINGLE_REC_COUNT                            PIC S9(5) COMP VALUE 1 GLOBAL.
- 01  NO-TIMEOUT                                  PIC S9(9) COMP VALUE 0 GLOBAL.
- 01  ORIGINAL_REQ                                PIC S9(9) COMP VALUE 0 GLOBAL.
- 01  NO-OPTIONS                                  PIC S9(9) COMP VALUE 0 GLOBAL.
- 01  NO-SHAD                                     PIC S9(9) COMP VALUE 0 GLOBAL.
-
- 01  SEND_REC_NAME                               PIC X(14).
- 01  RECE-REC-NAME                               PIC X(14).
-
- 01  HEADER_REC_NAME                             PIC X(14) VALUE
-                                                    "EZITRAK031_REC".
-
- 01  MAIN_REC_NAME                               PIC X(14) VALUE
-                                                    "EZITRAK032_REC".
-
- 01  INP_CTL_STRING                              PIC X(25) GLOBAL.
- 01  OUT_CTL_STRING                              PIC X(25) GLOBAL.
- 01  INP_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
- 01  OUT_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
-/
- 01  TMP-FLAG                                    PIC X.
- 01  STAGE-OF-PROCESSING                         PIC 99.
- 01  PERSON-FOUND-FLAG                           PIC X.
- 01  PROB-NUMBER-SCREEN-LITERAL                  PIC X(14) VALUE "EZITRAK031_REQ".
- 01  PROB-CREATE-MOD-SCREEN-LITERAL              PIC X(14) VALUE "EZITRAK032_REQ".
- 01  PROB-NUMBER-RECORD-LITERAL                  PIC X(14) VALUE "EZITRAK031_REC".
- 01  PROB-CREATE-MOD-RECORD-LITERAL              PIC X(14) VALUE "EZITRAK032_REC".
-
- 01  SQLCA.
-     03  SQLCAID                                 PIC X(8) VALUE "SQLCA   ".
-     03  SQLCABC                                 PIC S9(9) COMP  VALUE 128.
-     03  SQLCODE                                 PIC S9(9) COMP.
-         88  SQL_SUCCESS                         VALUE 0.
-         88  SQL_NOT_FOUND                       VALUE 100.
-         88  SQL_DUPLICATE_IDX                   VALUE -803.
-         88  SQL_LOCKED_RECORD                   VALUE -1003.
-     03  SQLERRML                                PIC S9(4) COMP VALUE 0.
-     03  SQLERRMC                                PIC X(70).
-     03  SQLERRD                                 PIC S9(9) COMP OCCURS 6.
-     03  SQLWARN                                 PIC X(8).
-     03  SQLEXT                                  PIC X(8).
-
- 01 Rdb$MESSAGE_VECTOR EXTERNAL GLOBAL.
-     03 Rdb$LU_NUM_ARGUMENTS                     PIC S9(9) COMP.
-     03 Rdb$LU_STATUS                            PIC S9(9) COMP.
-     03 Rdb$ALU_ARGUMENTS                        OCCURS 18.
-         05 Rdb$LU_ARGUMENTS                     PIC S9(9) COMP.
-
- 01  ERR_RET                                     PIC S9(9) COMP.
- 01  ERR_SUB                                     PIC  9(9) COMP.
- 01  ERR_FLAGS                                   PIC  9(9) COMP.
- 01  ERR_LENGTH                                  PIC  9(9) COMP.
- 01  ERR_BUFFER                                  PIC  X(80).
- 01  SS$_NORMAL                                  PIC S9(9) COMP
-     VALUE IS EXTERNAL SS$_NORMAL.
-
- 01  JPI_USERNAME                                PIC S9(9) COMP VALUE 514.
-
- 01  CURRENT_USER_ID                             PIC X(8).
- 01  CURRENT_DATE_BIN                            PIC S9(11)V9(7) COMP.
- 01  SAVED_PROBLEM_TMSTAMP                       PIC S9(11)V9(7) COMP.
- 01  TRANSACTION_BEGUN_FLAG                      PIC X.
-
- 01  SUB1                                        PIC S9(4) COMP.
- 01  SUB1_MAX                                    PIC S9(4) COMP VALUE 20.
-*
-* ************ TEMP ITEM -- REMOVE AFTER PROG IS OK ***************
- 01  TEMP-COUNTER                                PIC S9(9) COMP.
-/
-PROCEDURE DIVISION.
-MAIN-PARA.
-    PERFORM 1000-INITIALISATION.
-
-    PERFORM DISTRIBUTOR-PARA UNTIL STAGE-OF-PROCESSING = 99.
-
-    PERFORM 8000-FINALISATION.
-
-    GO TO 9900-EXIT.
-*
-DISTRIBUTOR-PARA.
-    IF STAGE-OF-PROCESSING = 10
-        PERFORM 2000-PROB-SEARCH-SCREEN.
-
-    IF STAGE-OF-PROCESSING = 15
-        PERFORM 3000-READ-PROBLEM-TABLES.
-
-    IF STAGE-OF-PROCESSING = 20 OR 21
-        PERFORM 4000-PROB-BROWSE-SCREEN.
-
-    ADD 1 TO TEMP-COUNTER.
-    IF TEMP-COUNTER > 10
-        DISPLAY "TEMP COUNTER EXCEEDED - PROGRAM MAY BE LOOPING"
-        GO TO 9900-EXIT.
-*
-1000-INITIALISATION.
-    MOVE 10      TO STAGE-OF-PROCESSING.
-    MOVE ZERO    TO TEMP-COUNTER.
-    MOVE ZERO    TO SQLCODE.
-    MOVE "N"     TO TRANSACTION_BEGUN_FLAG.   
-
-    PERFORM 1100-FORM-INIT.
-*
-1100-FORM-INIT.
-    CALL "FORMS$ENABLE"
-    USING
-      OMITTED
-      BY DESCRIPTOR  DEVICE_NAME
-      BY DESCRIPTOR  SESSION_ID
-      BY DESCRIPTOR  FORM-FILE,
-    GIVING           FORMS-STATUS.
-
-    IF FORMS-STATUS IS FAILURE 
-        PERFORM 8200-FORMS-ERROR
-        GO TO   9900-EXIT
-    END-IF.
-/
-2000-PROB-SEARCH-SCREEN.
-    INITIALIZE EZITRAK031-REC.
-    MOVE EZITRAK031-REC                 TO OLD-EZITRAK031-REC.
-
-    MOVE SPACE TO KEY_PRESSED OF EZITRAK031_REC.
-    PERFORM 8100-REQUEST-01.
-    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK031_REC.
-
-    EVALUATE KEY_PRESSED OF EZITRAK031_REC
-    WHEN "E"
-        MOVE 99 TO STAGE-OF-PROCESSING
-    WHEN OTHER
-        IF EZITRAK031_REC = OLD_EZITRAK031_REC
-            MOVE "MUST ENTER PARAMETERS"
-              TO ERROR_MESSAGE OF EZITRAK031_REC
-            MOVE 10 TO STAGE-OF-PROCESSING
-            Display "same"
-        ELSE
-            MOVE 15 TO STAGE-OF-PROCESSING
-        END-IF
-    END-EVALUATE.
-/
-3000-READ-PROBLEM_TABLES.
-    INITIALIZE             EZITRAK032-REC.
-
-    PERFORM 7000_START_TRAN_RO.
-
-    IF CONTACT-DATE OF EZITRAK031-REC NOT = ZERO
-        PERFORM 3100_SEARCH_1
-    ELSE
-        IF PROBLEM_STATUS OF EZITRAK031-REC NOT = SPACE
-            PERFORM 3200_SEARCH_2
-        ELSE
-            IF APPLICATION_ID OF EZITRAK031-REC NOT = SPACE
-                PERFORM 3300_SEARCH_3
-            ELSE
-                IF PRIORITY_ID OF EZITRAK031-REC NOT = SPACE
-                    PERFORM 3400_SEARCH_4
-                ELSE
-                    IF OTHER_SYSTEM_CODE OF EZITRAK031-REC NOT = SPACE
-                        PERFORM 3500_SEARCH_5
-                    ELSE
-                        MOVE "SEARCH PARAMETERS NOT RECOGNISED"
-                          TO ERROR_MESSAGE OF EZITRAK031_REC
-                        MOVE 10      TO STAGE-OF-PROCESSING
-                    END-IF
-                END-IF
-            END-IF
-        END-IF
-    END-IF.
-
-    IF TMP-FLAG = "N"
-        MOVE 10 TO STAGE-OF-PROCESSING
-    ELSE
-        MOVE 20 TO STAGE-OF-PROCESSING
-    END-IF.
-
-    PERFORM 7800_CMT_TRAN.
-/
-3100_SEARCH_1.
-    MOVE CONTACT-DATE OF EZITRAK031-REC
-      TO CONTACT-DATE OF PROBLEM_DETAILS_REC.
-
-    CALL "ET_OC1_PROBLEM_DETAILS" USING SQLCA
-                                  CONTACT-DATE OF PROBLEM_DETAILS_REC.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "ERROR OF PROBLEM_OC CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR ON OC" TO ERROR_MESSAGE OF EZITRAK031_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-
-    PERFORM 3150_FETCH VARYING SUB1 FROM 1 BY 1
-                               UNTIL NOT SQL_SUCCESS
-                               OR SUB1 > SUB1_MAX.
-
-    CALL "ET_CC1_PROBLEM_DETAILS" USING SQLCA.
-                  
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR ON CC" TO ERROR_MESSAGE OF EZITRAK031_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-
-3150_FETCH.
-    CALL "ET_FC1_PROBLEM_DETAILS" USING SQLCA
-                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
-                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
-                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
-                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
-                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
-                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
-                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
-                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TMP_FLAG
-        PERFORM 7700_SETUP_REC
-    WHEN SQL_NOT_FOUND
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "ERROR OF FC CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR FC" TO ERROR_MESSAGE OF EZITRAK031_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-/
-3200_SEARCH_2.
-    MOVE PROBLEM_STATUS OF EZITRAK031-REC
-      TO PROBLEM_STATUS OF PROBLEM_DETAILS_REC.
-
-    CALL "ET_OC2_PROBLEM_DETAILS" USING SQLCA
-                                  PROBLEM_STATUS OF PROBLEM_DETAILS_REC.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "ERROR OF PROBLEM_OC CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR ON OC" TO ERROR_MESSAGE OF EZITRAK031_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-
-    PERFORM 3250_FETCH VARYING SUB1 FROM 1 BY 1
-                               UNTIL NOT SQL_SUCCESS
-                               OR SUB1 > SUB1_MAX.
-
-    CALL "ET_CC2_PROBLEM_DETAILS" USING SQLCA.
-                  
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR ON CC" TO ERROR_MESSAGE OF EZITRAK031_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-
-3250_FETCH.
-
-    CALL "ET_FC2_PROBLEM_DETAILS" USING SQLCA
-                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
-                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
-                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
-                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
-                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
-                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
-                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
-                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TMP_FLAG
-        PERFORM 7700_SETUP_REC
-    WHEN SQL_NOT_FOUND
-        CONTINUE
-    WHEN OTHER
-        GO TO 9900_EXIT
-    END-EVALUATE.
-/
-3300_SEARCH_3.
-    MOVE APPLICATION_ID OF EZITRAK031-REC
-      TO APPLICATION_ID OF PROBLEM_DETAILS_REC.
-
-    CALL "ET_OC3_PROBLEM_DETAILS" USING SQLCA
-                                  APPLICATION_ID OF PROBLEM_DETAILS_REC.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "ERROR OF PROBLEM_OC CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR ON OC" TO ERROR_MESSAGE OF EZITRAK031_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-
-    PERFORM 3350_FETCH VARYING SUB1 FROM 1 BY 1
-                               UNTIL NOT SQL_SUCCESS
-                               OR SUB1 > SUB1_MAX.
-
-    CALL "ET_CC3_PROBLEM_DETAILS" USING SQLCA.
-                  
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR ON CC" TO ERROR_MESSAGE OF EZITRAK031_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-
-3350_FETCH.
-
-    CALL "ET_FC3_PROBLEM_DETAILS" USING SQLCA
-                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
-                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
-                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
-                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
-                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
-                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
-                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
-                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TMP_FLAG
-        PERFORM 7700_SETUP_REC
-    WHEN SQL_NOT_FOUND
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "ERROR OF FC CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR FC" TO ERROR_MESSAGE OF EZITRAK031_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-/
-3400_SEARCH_4.
-    MOVE PRIORITY_ID OF EZITRAK031-REC
-      TO PRIORITY_ID OF PROBLEM_DETAILS_REC.
-
-    CALL "ET_OC4_PROBLEM_DETAILS" USING SQLCA
-                                  PRIORITY_ID OF PROBLEM_DETAILS_REC.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "ERROR OF PROBLEM_OC CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR ON OC" TO ERROR_MESSAGE OF EZITRAK031_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-
-    PERFORM 3450_FETCH VARYING SUB1 FROM 1 BY 1
-                               UNTIL NOT SQL_SUCCESS
-                               OR SUB1 > SUB1_MAX.
-
-    CALL "ET_CC4_PROBLEM_DETAILS" USING SQLCA.
-                  
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR ON CC" TO ERROR_MESSAGE OF EZITRAK031_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-
-3450_FETCH.
-
-    CALL "ET_FC4_PROBLEM_DETAILS" USING SQLCA
-                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
-                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
-                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
-                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
-                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
-                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
-                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
-                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TMP_FLAG
-        PERFORM 7700_SETUP_REC
-    WHEN SQL_NOT_FOUND
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "ERROR OF FC CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR FC" TO ERROR_MESSAGE OF EZITRAK031_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-/
-3500_SEARCH_5.
-    MOVE OTHER_SYSTEM_CODE OF EZITRAK031-REC
-      TO OTHER_SYSTEM_CODE OF PROBLEM_DETAILS_REC.
-
-    MOVE 1 TO SUB1.
-
-    CALL "ET_SS_PROBLEM_DETAILS" USING SQLCA
-                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
-                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
-                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
-                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
-                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
-                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
-                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
-                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
-                                 OTHER_SYSTEM_CODE    OF PROBLEM_DETAILS_REC
-    END-CALL.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TMP_FLAG
-        PERFORM 7700_SETUP_REC
-    WHEN SQL_NOT_FOUND
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "ERROR OF SS CODE=" SQLCODE WITH CONVERSION
-        MOVE "ERROR SS" TO ERROR_MESSAGE OF EZITRAK031_REC
-        GO TO 9900_EXIT
-    END-EVALUATE.
-/
-4000-PROB-BROWSE-SCREEN.
-    MOVE SPACE TO KEY_PRESSED OF EZITRAK032_REC.
-    PERFORM 8100-REQUEST-02.
-    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK032_REC.
-
-    EVALUATE KEY_PRESSED OF EZITRAK032_REC
-    WHEN "E"
-        MOVE 99 TO STAGE-OF-PROCESSING
-    WHEN "B"
-        MOVE 10 TO STAGE-OF-PROCESSING
-    WHEN OTHER
-            MOVE 21 TO STAGE-OF-PROCESSING
-    END-EVALUATE.
-/
-7000-START_TRAN_RO.
-    CALL "ET_ST_RO_PROBLEM" USING SQLCA.
-
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
-    WHEN SQL_LOCKED_RECORD
-        MOVE 11 TO STAGE-OF-PROCESSING
-        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
-          TO ERROR_MESSAGE OF EZITRAK031_REC
-    WHEN OTHER
-        DISPLAY "ST_RO NG CODE=" SQLCODE WITH CONVERSION
-        GO TO   9900-EXIT
-    END-EVALUATE.
-
-7700_SETUP_REC.
-        MOVE PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
-          TO PROBLEM_NUMBER       OF EZITRAK032_REC (SUB1).
-        MOVE PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
-          TO PROBLEM_STATUS       OF EZITRAK032_REC (SUB1).
-        MOVE PRIORITY_ID          OF PROBLEM_DETAILS_REC
-          TO PRIORITY_ID          OF EZITRAK032_REC (SUB1).
-        MOVE APPLICATION_ID       OF PROBLEM_DETAILS_REC
-          TO APPLICATION_ID       OF EZITRAK032_REC (SUB1).
-        MOVE PROBLEM_DESC         OF PROBLEM_DETAILS_REC
-          TO PROBLEM_DESC         OF EZITRAK032_REC (SUB1).
-        MOVE CONTACT_DATE         OF PROBLEM_DETAILS_REC
-          TO CONTACT_DATE         OF EZITRAK032_REC (SUB1).
-        MOVE CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
-          TO CONTACT_PERSON_ID    OF EZITRAK032_REC (SUB1).
-        MOVE CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
-          TO CONTACT_DEVICE       OF EZITRAK032_REC (SUB1).
-/
-7800-CMT_TRAN.
-    CALL "ET_CMT_TRN" USING SQLCA.
-
-    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "CMT_TRN NG CODE=" SQLCODE WITH CONVERSION
-        GO TO   9900-EXIT
-    END-EVALUATE.
-/
-7900-RLB_TRAN.
-    CALL "ET_RLB_TRN" USING SQLCA.
-
-    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
-    EVALUATE TRUE
-    WHEN SQL_SUCCESS
-        CONTINUE
-    WHEN OTHER
-        DISPLAY "RLB_TRN NG CODE=" SQLCODE WITH CONVERSION
-        GO TO   9900-EXIT
-    END-EVALUATE.
-/
-8000-FINALISATION.
-    CALL            "FORMS$DISABLE"
-    USING
-      BY DESCRIPTOR  SESSION_ID,
-    GIVING           FORMS-STATUS.
-     
-    IF FORMS-STATUS IS FAILURE 
-        PERFORM 8200-FORMS-ERROR
-        GO TO   9900-EXIT
-    END-IF.
-/
-8100-REQUEST-01.
-    MOVE HEADER_REC_NAME TO SEND_REC_NAME.
-    MOVE HEADER_REC_NAME TO RECE_REC_NAME.
-
-    CALL "FORMS$TRANSCEIVE"
-    USING
-      BY DESCRIPTOR  SESSION_ID
-      BY DESCRIPTOR  SEND_REC_NAME
-      BY REFERENCE   SINGLE_REC_COUNT
-      BY DESCRIPTOR  RECE_REC_NAME
-      BY REFERENCE   SINGLE_REC_COUNT
-      BY DESCRIPTOR  INP_CTL_STRING
-      BY REFERENCE   INP_CTL_COUNT
-      BY DESCRIPTOR  OUT_CTL_STRING
-      BY REFERENCE   OUT_CTL_COUNT
-      BY VALUE       NO_TIMEOUT
-                     ORIGINAL_REQ
-                     NO_OPTIONS
-      BY DESCRIPTOR  EZITRAK031_REC
-      BY VALUE       NO_SHAD
-      BY DESCRIPTOR  EZITRAK031_REC
-      BY VALUE       NO_SHAD
-    GIVING           FORMS-STATUS.
-
-    IF FORMS-STATUS IS FAILURE 
-        PERFORM 8200-FORMS-ERROR
-        GO TO   9900-EXIT
-    END-IF.
-/
-8100-REQUEST-02.
-
-    MOVE MAIN_REC_NAME TO SEND_REC_NAME.
-    MOVE MAIN_REC_NAME TO RECE_REC_NAME.
-
-    CALL "FORMS$TRANSCEIVE"
-    USING
-      BY DESCRIPTOR  SESSION_ID
-      BY DESCRIPTOR  SEND_REC_NAME
-      BY REFERENCE   SINGLE_REC_COUNT
-      BY DESCRIPTOR  RECE_REC_NAME
-      BY REFERENCE   SINGLE_REC_COUNT
-      BY DESCRIPTOR  INP_CTL_STRING
-      BY REFERENCE   INP_CTL_COUNT
-      BY DESCRIPTOR  OUT_CTL_STRING
-      BY REFERENCE   OUT_CTL_COUNT
-      BY VALUE       NO_TIMEOUT
-                     ORIGINAL_REQ
-                     NO_OPTIONS
-      BY DESCRIPTOR  EZITRAK032_REC
-      BY VALUE       NO_SHAD
-      BY DESCRIPTOR  EZITRAK032_REC
-      BY VALUE       NO_SHAD
-    GIVING           FORMS-STATUS.
-
-
-    IF FORMS-STATUS IS FAILURE 
-        PERFORM 8200-FORMS-ERROR
-        GO TO   9900-EXIT
-    END-IF.
-*
-8200-FORMS-ERROR.
-    CALL "LIB$SIGNAL" USING BY VALUE FORMS_STATUS.
-*
-8600-GET-TIME.
-    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
-*
-8700-GET-USER.
-    CALL "LIB$GETJPI" USING BY REFERENCE JPI_USERNAME
-                             OMITTED
-                             OMITTED
-                             OMITTED
-                            BY DESCRIPTOR CURRENT_USER_ID.
-*
-9900-EXIT.
-    IF NOT SQL_SUCCESS
-        MOVE 15 TO ERR_FLAGS
-        PERFORM 9910_ERROR VARYING ERR_SUB FROM 1 BY 1
-                           UNTIL ERR_SUB > Rdb$LU_NUM_ARGUMENTS.
-
-    IF TRANSACTION_BEGUN_FLAG = "Y"
-        PERFORM 7900_RLB_TRAN.
-
-    STOP RUN.
-9910_ERROR.
-        call "sys$getmsg" using
-                                 by value      Rdb$LU_ARGUMENTS(ERR_SUB)
-                                 by reference  err_length
-                                 by descriptor err_buffer
-                                 by value      err_flags
-                                 omitted
-                          GIVING               ERR_RET.
-
-         DISPLAY ERR_BUFFER.
-*
-* **************** END OF SOURCE EZITRAK001 ****************
+IDENTIFICATION DIVISION.
+*
+*******************************************************************************
+*                                                                             *
+*   Program ID   : EZITRAK003                                                 *
+*   Program Name : Problem Search and browse                                  *
+*   Summary      : On startup the search parameters screen is displayed. When *
+*                  parameters are entered, the program searches the           *
+*                  PROBLEM_DETAILS table in the EZITRAK database and          *
+*                  displays the problem browse screen with the found problem  *
+*                  details. Only one of the search fields drives the cursor   *
+*                  (CONTACT_DATE, then PROBLEM_STATUS, then APPLICATION_ID,   *
+*                  then PRIORITY_ID, then OTHER_SYSTEM_CODE, in that order),  *
+*                  but every other non-blank field entered on EZITRAK031 is   *
+*                  ANDed against each fetched row in 3900_CHECK_OTHER_CRITERIA*
+*                  before it is added to the browse list.                     *
+*                                                                             *
+*   SCREENS USED : EZITRAK031                                                 *
+*                : EZITRAK032                                                 *
+*                                                                             *
+*   TABLES  USED : PROBLEM_DETAILS      (Input-output)                        *
+*                  PERSON_DETAILS       (Input)                               *
+*                  APPLICATION_DETAILS  (Input)                               *
+*                  STATUS_DETAILS       (Input)                               *
+*                  PRIORITY_DETAILS     (Input)                               *
+*                                                                             *
+*   NOTE         : SUB1_MAX raised from 20 to 50 - EZITRAK032_REC's line     *
+*                  table (CDD dictionary record, no copybook in this tree)   *
+*                  must be widened to OCCURS 50 to match, or the extra rows  *
+*                  fetched past entry 20 will not fit the screen array.      *
+*                  A match count over SUB1_MAX now sets a "MORE THAN 50      *
+*                  MATCHES FOUND" warning on EZITRAK032_REC instead of       *
+*                  silently truncating with no indication.                  *
+*                                                                             *
+*   NOTE         : EZITRAK031_REC needs a new CONTACT_DATE_TO PIC S9(11)V9(7)*
+*                  COMP field added to the CDD dictionary entry (and the     *
+*                  EZITRAK031 FORMS$ screen laid out to capture it) so a     *
+*                  "from/to" date pair can be entered. When CONTACT_DATE_TO  *
+*                  is zero the search behaves exactly as before (single day);*
+*                  when it is populated, 3100_SEARCH_1 walks the existing    *
+*                  single-day ET_OC1/ET_FC1/ET_CC1_PROBLEM_DETAILS cursor    *
+*                  one day at a time from CONTACT_DATE through               *
+*                  CONTACT_DATE_TO (there is no ranged cursor generated for  *
+*                  this table in this tree).                                *
+*                                                                             *
+*   NOTE         : EZITRAK031_REC needs a new PERSON_ASSIGNED_ID PIC X(8)   *
+*                  search field added to the CDD dictionary entry and       *
+*                  EZITRAK031 screen. 3600_SEARCH_6 opens a new             *
+*                  ET_OC6/ET_FC6/ET_CC6_PROBLEM_DETAILS cursor keyed on     *
+*                  PERSON_ASSIGNED_ID, mirroring the existing OCn/FCn/CCn   *
+*                  single-field cursors - the matching SQL module query    *
+*                  must be generated in the CDD the same way OC1-OC5 were.  *
+*                  PERSON_ASSIGNED_ID was also added to the FC1-FC5/SS      *
+*                  SELECT lists so it can be ANDed in 3900_CHECK_OTHER_     *
+*                  CRITERIA regardless of which field drives the cursor.    *
+*                                                                             *
+*   NOTE         : 7000-START_TRAN_RO now retries a SQL_LOCKED_RECORD from  *
+*                  ET_ST_RO_PROBLEM up to LOCK-RETRY-MAX times, pausing     *
+*                  LOCK-RETRY-WAIT-SECS between attempts via the VMS RTL     *
+*                  "LIB$WAIT" call, before falling back to the old          *
+*                  bounce-to-number-screen message.                         *
+*                                                                             *
+*   NOTE         : 9900-EXIT no longer unconditionally STOP RUNs on a       *
+*                  SQL_LOCKED_RECORD left unresolved by the retry loop above -*
+*                  it rolls back, moves the Rdb message into ERROR_MESSAGE   *
+*                  OF EZITRAK031_REC, resets STAGE-OF-PROCESSING to          *
+*                  RECOVERY-STAGE (the search screen) and re-enters the      *
+*                  MAIN-LOOP instead of terminating.  All other unexpected   *
+*                  SQLCODEs still fall through to STOP RUN.                  *
+*                                                                             *
+*   NOTE         : EZITRAK031_REC needs a new KEYWORD_SEARCH PIC X(40)     *
+*                  search field added to the CDD dictionary entry and      *
+*                  EZITRAK031 screen. 3700_SEARCH_7 opens a new            *
+*                  ET_OC5/ET_FC5/ET_CC5_PROBLEM_DETAILS cursor (OC5/FC5/   *
+*                  CC5 were never actually claimed by 3500_SEARCH_5, which *
+*                  uses ET_SS_PROBLEM_DETAILS instead, so the number was   *
+*                  free) whose generated SQL module query does a          *
+*                  PROBLEM_DESC CONTAINING :KEYWORD_SEARCH OR              *
+*                  PROGRESS_DESC CONTAINING :KEYWORD_SEARCH match - the    *
+*                  free-text match itself lives in the generated query,   *
+*                  the same way the date/status/application/priority      *
+*                  cursors embed their own WHERE clause.                  *
+*                                                                             *
+*   NOTE         : EZITRAK032_REC needs a new PRINT_LINE_NUMBER PIC S9(4)   *
+*                  COMP field added to the CDD dictionary entry (and the    *
+*                  EZITRAK032 FORMS$ screen laid out to capture it) so the  *
+*                  operator can key in which displayed line to print.  "P" *
+*                  is a new key on EZITRAK032 - 4100-PRINT-TICKET re-reads  *
+*                  the full PROBLEM_DETAILS row for that line's             *
+*                  PROBLEM_NUMBER via ET_SS_PROBLEM_DETAILS, walks its      *
+*                  PROBLEM_SOLUTION_DETAILS lines via the existing          *
+*                  ET_OC/FC/CC_PROBLEM_SOLUTION_DETAILS cursor (the same    *
+*                  one EZITRAK004 uses to load the modify screen), and      *
+*                  writes both to a new TICKET-PRINT-FILE assigned to      *
+*                  SYS$PRINT, the same hardcopy destination FORM-FILE/      *
+*                  DEVICE-NAME already target SYS$INPUT for the session.    *
+*                                                                             *
+*   NOTE         : 8100-REQUEST-02's FORMS$TRANSCEIVE now waits              *
+*                  SESSION-TIMEOUT-SECS (300 seconds) instead of NO_TIMEOUT,  *
+*                  so a browse session left sitting idle no longer holds its *
+*                  read-only Rdb transaction and screen lock indefinitely. A  *
+*                  FORMS$_TIMEOUT status rolls back any open transaction,    *
+*                  posts "SESSION TIMED OUT ..." to EZITRAK031_REC and       *
+*                  returns to the search-parameter screen. 8100-REQUEST-01   *
+*                  (the search-parameter screen itself) is left on           *
+*                  NO_TIMEOUT.                                               *
+*                                                                             *
+*   NOTE         : 1000-INITIALISATION now runs a new 1200-MY-QUEUE-SETUP    *
+*                  paragraph before the main loop starts - it looks up       *
+*                  CURRENT_USER_ID via the existing 8700-GET-USER, populates *
+*                  EZITRAK031-REC with PROBLEM_STATUS "O" and                *
+*                  PERSON_ASSIGNED_ID = CURRENT_USER_ID the same way a       *
+*                  manual 3600_SEARCH_6 would, and jumps straight to STAGE   *
+*                  15 so the operator's own open queue is on screen the      *
+*                  moment the program starts, without keying anything on    *
+*                  EZITRAK031 first. If that search comes back empty,       *
+*                  2000-PROB-SEARCH-SCREEN falls back to the normal blank    *
+*                  search screen with a "NO OPEN PROBLEMS ASSIGNED TO YOU"   *
+*                  message; pressing "B" from the browse list always returns*
+*                  to the ordinary blank search screen as before.           *
+*                                                                             *
+*   NOTE         : ENTRY_TYPE OF PROBLEM_SOLUTION_DETAILS_REC is a new       *
+*                  column (see EZITRAK004) - 4150-PRINT-SOLUTION-LINE now    *
+*                  fetches it and skips the WRITE for ENTRY_TYPE = "I"       *
+*                  (internal-only) lines, so the printed ticket only shows   *
+*                  customer-visible and resolution lines.                   *
+*                                                                             *
+*******************************************************************************
+*
+/
+PROGRAM-ID. EZITRAK003.
+ENVIRONMENT DIVISION.
+* DATE-WRITTEN. 16-02-92
+* AUTHOR. JOHN
+CONFIGURATION SECTION.
+    SOURCE-COMPUTER. VAX-8650.
+    OBJECT-COMPUTER. VAX-8650.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TICKET-PRINT-FILE ASSIGN TO "SYS$PRINT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+/
+DATA DIVISION.
+FILE SECTION.
+FD  TICKET-PRINT-FILE
+    LABEL RECORDS ARE STANDARD.
+01  TICKET-PRINT-LINE                           PIC X(132).
+/
+WORKING-STORAGE SECTION.
+    copy "EZITRAK_CDD.EZITRAK031_REC"  from dictionary.
+    copy "EZITRAK_CDD.EZITRAK032_REC"  from dictionary.
+    copy "EZITRAK_CDD.EZITRAK031_REC"  from dictionary
+          replacing EZITRAK031_REC BY OLD-EZITRAK031-REC.
+
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC"      from dictionary.
+    copy "EZITRAK_CDD.PERSON_DETAILS_REC"       from dictionary.
+    copy "EZITRAK_CDD.STATUS_DETAILS_REC"       from dictionary.
+    copy "EZITRAK_CDD.PRIORITY_DETAILS_REC"     from dictionary.
+    copy "EZITRAK_CDD.APPLICATION_DETAILS_REC"  from dictionary.
+    copy "EZITRAK_CDD.PROBLEM_SOLUTION_DETAILS_REC" from dictionary.
+/
+ 01  SESSION-ID                                  PIC X(16) GLOBAL.
+ 01  DEVICE-NAME                                 PIC X(9)  VALUE "SYS$INPUT".
+ 01  FORM-FILE                                   PIC X(10) VALUE
+                                                    "EZITRAK031".
+ 01  FORMS-STATUS                                PIC S9(9) COMP GLOBAL.
+ 01  SINGLE_REC_COUNT                            PIC S9(5) COMP VALUE 1 GLOBAL.
+ 01  NO-TIMEOUT                                  PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  SESSION-TIMEOUT-SECS                        PIC S9(9) COMP VALUE 300 GLOBAL.
+ 01  ORIGINAL_REQ                                PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  NO-OPTIONS                                  PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  NO-SHAD                                     PIC S9(9) COMP VALUE 0 GLOBAL.
+
+ 01  SEND_REC_NAME                               PIC X(14).
+ 01  RECE-REC-NAME                               PIC X(14).
+
+ 01  HEADER_REC_NAME                             PIC X(14) VALUE
+                                                    "EZITRAK031_REC".
+
+ 01  MAIN_REC_NAME                               PIC X(14) VALUE
+                                                    "EZITRAK032_REC".
+
+ 01  INP_CTL_STRING                              PIC X(25) GLOBAL.
+ 01  OUT_CTL_STRING                              PIC X(25) GLOBAL.
+ 01  INP_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
+ 01  OUT_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
+/
+ 01  TMP-FLAG                                    PIC X.
+ 01  STAGE-OF-PROCESSING                         PIC 99.
+ 01  PERSON-FOUND-FLAG                           PIC X.
+ 01  LOCK-RETRY-COUNT                            PIC S9(4) COMP.
+ 01  LOCK-RETRY-MAX                              PIC S9(4) COMP VALUE 3.
+ 01  LOCK-RETRY-WAIT-SECS                        COMP-1     VALUE 1.0.
+ 01  PROB-NUMBER-SCREEN-LITERAL                  PIC X(14) VALUE "EZITRAK031_REQ".
+ 01  PROB-CREATE-MOD-SCREEN-LITERAL              PIC X(14) VALUE "EZITRAK032_REQ".
+ 01  PROB-NUMBER-RECORD-LITERAL                  PIC X(14) VALUE "EZITRAK031_REC".
+ 01  PROB-CREATE-MOD-RECORD-LITERAL              PIC X(14) VALUE "EZITRAK032_REC".
+
+ 01  SQLCA.
+     03  SQLCAID                                 PIC X(8) VALUE "SQLCA   ".
+     03  SQLCABC                                 PIC S9(9) COMP  VALUE 128.
+     03  SQLCODE                                 PIC S9(9) COMP.
+         88  SQL_SUCCESS                         VALUE 0.
+         88  SQL_NOT_FOUND                       VALUE 100.
+         88  SQL_DUPLICATE_IDX                   VALUE -803.
+         88  SQL_LOCKED_RECORD                   VALUE -1003.
+     03  SQLERRML                                PIC S9(4) COMP VALUE 0.
+     03  SQLERRMC                                PIC X(70).
+     03  SQLERRD                                 PIC S9(9) COMP OCCURS 6.
+     03  SQLWARN                                 PIC X(8).
+     03  SQLEXT                                  PIC X(8).
+
+ 01 Rdb$MESSAGE_VECTOR EXTERNAL GLOBAL.
+     03 Rdb$LU_NUM_ARGUMENTS                     PIC S9(9) COMP.
+     03 Rdb$LU_STATUS                            PIC S9(9) COMP.
+     03 Rdb$ALU_ARGUMENTS                        OCCURS 18.
+         05 Rdb$LU_ARGUMENTS                     PIC S9(9) COMP.
+
+ 01  ERR_RET                                     PIC S9(9) COMP.
+ 01  ERR_SUB                                     PIC  9(9) COMP.
+ 01  ERR_FLAGS                                   PIC  9(9) COMP.
+ 01  ERR_LENGTH                                  PIC  9(9) COMP.
+ 01  ERR_BUFFER                                  PIC  X(80).
+ 01  SS$_NORMAL                                  PIC S9(9) COMP
+     VALUE IS EXTERNAL SS$_NORMAL.
+ 01  FORMS$_TIMEOUT                              PIC S9(9) COMP
+     VALUE IS EXTERNAL FORMS$_TIMEOUT.
+
+ 01  JPI_USERNAME                                PIC S9(9) COMP VALUE 514.
+
+ 01  CURRENT_USER_ID                             PIC X(8).
+ 01  CURRENT_DATE_BIN                            PIC S9(11)V9(7) COMP.
+ 01  SAVED_PROBLEM_TMSTAMP                       PIC S9(11)V9(7) COMP.
+ 01  TRANSACTION_BEGUN_FLAG                      PIC X.
+
+ 01  RECOVERY-STAGE                              PIC 99.
+
+ 01  SUB1                                        PIC S9(4) COMP.
+ 01  SUB1_MAX                                    PIC S9(4) COMP VALUE 50.
+ 01  OUT_SUB1                                    PIC S9(4) COMP.
+ 01  MATCH-FLAG                                  PIC X.
+ 01  WS-KEYWORD-MATCH-COUNT                      PIC S9(4) COMP.
+ 01  WS-KEYWORD-SEARCH-LEN                       PIC S9(4) COMP.
+ 01  WS-KEYWORD-TRAILING-SPACES                  PIC S9(4) COMP.
+ 01  WS-SEARCH-DATE                              PIC S9(11)V9(7) COMP.
+ 01  ONE-DAY-BIN                                 PIC S9(11)V9(7) COMP
+                                                    VALUE 864000000000.
+
+ 01  TICKET-DETAIL-LINE                          PIC X(132).
+ 01  MY-QUEUE-DONE-FLAG                          PIC X.
+ 01  MY-QUEUE-EMPTY-FLAG                         PIC X.
+*
+* ************ TEMP ITEM -- REMOVE AFTER PROG IS OK ***************
+ 01  TEMP-COUNTER                                PIC S9(9) COMP.
+ 01  PREVIOUS-STAGE-OF-PROCESSING                PIC 99 VALUE ZERO.
+/
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM 1000-INITIALISATION.
+
+    GO TO MAIN-LOOP.
+*
+MAIN-LOOP.
+    PERFORM DISTRIBUTOR-PARA UNTIL STAGE-OF-PROCESSING = 99.
+
+    PERFORM 8000-FINALISATION.
+
+    GO TO 9900-EXIT.
+*
+DISTRIBUTOR-PARA.
+    IF STAGE-OF-PROCESSING = 10
+        PERFORM 2000-PROB-SEARCH-SCREEN.
+
+    IF STAGE-OF-PROCESSING = 15
+        PERFORM 3000-READ-PROBLEM-TABLES.
+
+    IF STAGE-OF-PROCESSING = 20 OR 21
+        PERFORM 4000-PROB-BROWSE-SCREEN.
+
+    IF STAGE-OF-PROCESSING = PREVIOUS-STAGE-OF-PROCESSING
+        ADD 1 TO TEMP-COUNTER
+    ELSE
+        MOVE ZERO TO TEMP-COUNTER
+        MOVE STAGE-OF-PROCESSING TO PREVIOUS-STAGE-OF-PROCESSING
+    END-IF.
+
+    IF TEMP-COUNTER > 10
+        DISPLAY "TEMP COUNTER EXCEEDED - PROGRAM MAY BE LOOPING"
+        GO TO 9900-EXIT.
+
+*
+1000-INITIALISATION.
+    MOVE 10      TO STAGE-OF-PROCESSING.
+    MOVE 10      TO RECOVERY-STAGE.
+    MOVE ZERO    TO TEMP-COUNTER.
+    MOVE ZERO    TO PREVIOUS-STAGE-OF-PROCESSING.
+    MOVE ZERO    TO SQLCODE.
+    MOVE "N"     TO TRANSACTION_BEGUN_FLAG.
+    MOVE "N"     TO MY-QUEUE-DONE-FLAG.
+    MOVE "N"     TO MY-QUEUE-EMPTY-FLAG.
+
+    PERFORM 1100-FORM-INIT.
+
+    PERFORM 1200-MY-QUEUE-SETUP.
+*
+1200-MY-QUEUE-SETUP.
+    PERFORM 8700-GET-USER.
+
+    INITIALIZE                                   EZITRAK031-REC.
+    MOVE "O"                TO PROBLEM_STATUS     OF EZITRAK031-REC.
+    MOVE CURRENT_USER_ID    TO PERSON_ASSIGNED_ID OF EZITRAK031-REC.
+    MOVE EZITRAK031-REC     TO OLD-EZITRAK031-REC.
+
+    MOVE "Y" TO MY-QUEUE-DONE-FLAG.
+    MOVE 15  TO STAGE-OF-PROCESSING.
+*
+1100-FORM-INIT.
+    CALL "FORMS$ENABLE"
+    USING
+      OMITTED
+      BY DESCRIPTOR  DEVICE_NAME
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  FORM-FILE,
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS IS FAILURE 
+        PERFORM 8200-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+/
+2000-PROB-SEARCH-SCREEN.
+    MOVE 10 TO RECOVERY-STAGE.
+
+    INITIALIZE EZITRAK031-REC.
+    MOVE EZITRAK031-REC                 TO OLD-EZITRAK031-REC.
+
+    IF MY-QUEUE-EMPTY-FLAG = "Y"
+        MOVE "NO OPEN PROBLEMS ASSIGNED TO YOU - ENTER SEARCH PARAMETERS"
+          TO ERROR_MESSAGE OF EZITRAK031_REC
+        MOVE "N" TO MY-QUEUE-EMPTY-FLAG
+    END-IF.
+
+    MOVE SPACE TO KEY_PRESSED OF EZITRAK031_REC.
+    PERFORM 8100-REQUEST-01.
+    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK031_REC.
+
+    EVALUATE KEY_PRESSED OF EZITRAK031_REC
+    WHEN "E"
+        MOVE 99 TO STAGE-OF-PROCESSING
+    WHEN OTHER
+        IF EZITRAK031_REC = OLD_EZITRAK031_REC
+            MOVE "MUST ENTER PARAMETERS"
+              TO ERROR_MESSAGE OF EZITRAK031_REC
+            MOVE 10 TO STAGE-OF-PROCESSING
+            Display "same"
+        ELSE
+            MOVE 15 TO STAGE-OF-PROCESSING
+        END-IF
+    END-EVALUATE.
+/
+3000-READ-PROBLEM_TABLES.
+    INITIALIZE             EZITRAK032-REC.
+
+    MOVE 1 TO OUT_SUB1.
+
+    PERFORM 7000_START_TRAN_RO.
+
+    IF CONTACT-DATE OF EZITRAK031-REC NOT = ZERO
+        PERFORM 3100_SEARCH_1
+    ELSE
+        IF PROBLEM_STATUS OF EZITRAK031-REC NOT = SPACE
+            PERFORM 3200_SEARCH_2
+        ELSE
+            IF APPLICATION_ID OF EZITRAK031-REC NOT = SPACE
+                PERFORM 3300_SEARCH_3
+            ELSE
+                IF PRIORITY_ID OF EZITRAK031-REC NOT = SPACE
+                    PERFORM 3400_SEARCH_4
+                ELSE
+                    IF OTHER_SYSTEM_CODE OF EZITRAK031-REC NOT = SPACE
+                        PERFORM 3500_SEARCH_5
+                    ELSE
+                        IF PERSON_ASSIGNED_ID OF EZITRAK031-REC NOT = SPACE
+                            PERFORM 3600_SEARCH_6
+                        ELSE
+                            IF KEYWORD_SEARCH OF EZITRAK031-REC NOT = SPACE
+                                PERFORM 3700_SEARCH_7
+                            ELSE
+                                MOVE "SEARCH PARAMETERS NOT RECOGNISED"
+                                  TO ERROR_MESSAGE OF EZITRAK031_REC
+                                MOVE 10      TO STAGE-OF-PROCESSING
+                            END-IF
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+    IF TMP-FLAG = "N"
+        IF MY-QUEUE-DONE-FLAG = "Y"
+            MOVE "Y" TO MY-QUEUE-EMPTY-FLAG
+        END-IF
+        MOVE 10 TO STAGE-OF-PROCESSING
+    ELSE
+        MOVE 20 TO STAGE-OF-PROCESSING
+    END-IF.
+
+    MOVE "N" TO MY-QUEUE-DONE-FLAG.
+
+    PERFORM 7800_CMT_TRAN.
+/
+3100_SEARCH_1.
+    MOVE CONTACT-DATE OF EZITRAK031-REC TO WS-SEARCH-DATE.
+
+    IF CONTACT_DATE_TO OF EZITRAK031-REC = ZERO
+        MOVE CONTACT-DATE OF EZITRAK031-REC
+          TO CONTACT_DATE_TO OF EZITRAK031-REC
+    END-IF.
+
+    PERFORM 3120_SEARCH_1_ONE_DAY
+        UNTIL WS-SEARCH-DATE > CONTACT_DATE_TO OF EZITRAK031-REC
+           OR OUT_SUB1 > SUB1_MAX.
+
+3120_SEARCH_1_ONE_DAY.
+    MOVE WS-SEARCH-DATE
+      TO CONTACT-DATE OF PROBLEM_DETAILS_REC.
+
+    CALL "ET_OC1_PROBLEM_DETAILS" USING SQLCA
+                                  CONTACT-DATE OF PROBLEM_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_OC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON OC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    PERFORM 3150_FETCH VARYING SUB1 FROM 1 BY 1
+                               UNTIL NOT SQL_SUCCESS
+                               OR OUT_SUB1 > SUB1_MAX.
+
+    IF SQL_SUCCESS AND OUT_SUB1 > SUB1_MAX
+        MOVE "MORE THAN 50 MATCHES FOUND - NARROW YOUR SEARCH"
+          TO ERROR_MESSAGE OF EZITRAK032_REC
+    END-IF.
+
+    CALL "ET_CC1_PROBLEM_DETAILS" USING SQLCA.
+                  
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON CC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    ADD ONE-DAY-BIN TO WS-SEARCH-DATE.
+
+3150_FETCH.
+    CALL "ET_FC1_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        PERFORM 3900_CHECK_OTHER_CRITERIA
+        IF MATCH-FLAG = "Y"
+            MOVE "Y" TO TMP_FLAG
+            PERFORM 7700_SETUP_REC
+        END-IF
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF FC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR FC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+/
+3200_SEARCH_2.
+    MOVE PROBLEM_STATUS OF EZITRAK031-REC
+      TO PROBLEM_STATUS OF PROBLEM_DETAILS_REC.
+
+    CALL "ET_OC2_PROBLEM_DETAILS" USING SQLCA
+                                  PROBLEM_STATUS OF PROBLEM_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_OC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON OC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    PERFORM 3250_FETCH VARYING SUB1 FROM 1 BY 1
+                               UNTIL NOT SQL_SUCCESS
+                               OR OUT_SUB1 > SUB1_MAX.
+
+    IF SQL_SUCCESS AND OUT_SUB1 > SUB1_MAX
+        MOVE "MORE THAN 50 MATCHES FOUND - NARROW YOUR SEARCH"
+          TO ERROR_MESSAGE OF EZITRAK032_REC
+    END-IF.
+
+    CALL "ET_CC2_PROBLEM_DETAILS" USING SQLCA.
+                  
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON CC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+3250_FETCH.
+
+    CALL "ET_FC2_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        PERFORM 3900_CHECK_OTHER_CRITERIA
+        IF MATCH-FLAG = "Y"
+            MOVE "Y" TO TMP_FLAG
+            PERFORM 7700_SETUP_REC
+        END-IF
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        GO TO 9900_EXIT
+    END-EVALUATE.
+/
+3300_SEARCH_3.
+    MOVE APPLICATION_ID OF EZITRAK031-REC
+      TO APPLICATION_ID OF PROBLEM_DETAILS_REC.
+
+    CALL "ET_OC3_PROBLEM_DETAILS" USING SQLCA
+                                  APPLICATION_ID OF PROBLEM_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_OC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON OC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    PERFORM 3350_FETCH VARYING SUB1 FROM 1 BY 1
+                               UNTIL NOT SQL_SUCCESS
+                               OR OUT_SUB1 > SUB1_MAX.
+
+    IF SQL_SUCCESS AND OUT_SUB1 > SUB1_MAX
+        MOVE "MORE THAN 50 MATCHES FOUND - NARROW YOUR SEARCH"
+          TO ERROR_MESSAGE OF EZITRAK032_REC
+    END-IF.
+
+    CALL "ET_CC3_PROBLEM_DETAILS" USING SQLCA.
+                  
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON CC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+3350_FETCH.
+
+    CALL "ET_FC3_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        PERFORM 3900_CHECK_OTHER_CRITERIA
+        IF MATCH-FLAG = "Y"
+            MOVE "Y" TO TMP_FLAG
+            PERFORM 7700_SETUP_REC
+        END-IF
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF FC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR FC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+/
+3400_SEARCH_4.
+    MOVE PRIORITY_ID OF EZITRAK031-REC
+      TO PRIORITY_ID OF PROBLEM_DETAILS_REC.
+
+    CALL "ET_OC4_PROBLEM_DETAILS" USING SQLCA
+                                  PRIORITY_ID OF PROBLEM_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_OC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON OC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    PERFORM 3450_FETCH VARYING SUB1 FROM 1 BY 1
+                               UNTIL NOT SQL_SUCCESS
+                               OR OUT_SUB1 > SUB1_MAX.
+
+    IF SQL_SUCCESS AND OUT_SUB1 > SUB1_MAX
+        MOVE "MORE THAN 50 MATCHES FOUND - NARROW YOUR SEARCH"
+          TO ERROR_MESSAGE OF EZITRAK032_REC
+    END-IF.
+
+    CALL "ET_CC4_PROBLEM_DETAILS" USING SQLCA.
+                  
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON CC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+3450_FETCH.
+
+    CALL "ET_FC4_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        PERFORM 3900_CHECK_OTHER_CRITERIA
+        IF MATCH-FLAG = "Y"
+            MOVE "Y" TO TMP_FLAG
+            PERFORM 7700_SETUP_REC
+        END-IF
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF FC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR FC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+/
+3500_SEARCH_5.
+    MOVE OTHER_SYSTEM_CODE OF EZITRAK031-REC
+      TO OTHER_SYSTEM_CODE OF PROBLEM_DETAILS_REC.
+
+    MOVE 1 TO SUB1.
+
+    CALL "ET_SS_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+                                 OTHER_SYSTEM_CODE    OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        PERFORM 3900_CHECK_OTHER_CRITERIA
+        IF MATCH-FLAG = "Y"
+            MOVE "Y" TO TMP_FLAG
+            PERFORM 7700_SETUP_REC
+        END-IF
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF SS CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR SS" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+/
+3600_SEARCH_6.
+    MOVE PERSON_ASSIGNED_ID OF EZITRAK031-REC
+      TO PERSON_ASSIGNED_ID OF PROBLEM_DETAILS_REC.
+
+    CALL "ET_OC6_PROBLEM_DETAILS" USING SQLCA
+                                  PERSON_ASSIGNED_ID OF PROBLEM_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_OC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON OC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    PERFORM 3650_FETCH VARYING SUB1 FROM 1 BY 1
+                               UNTIL NOT SQL_SUCCESS
+                               OR OUT_SUB1 > SUB1_MAX.
+
+    IF SQL_SUCCESS AND OUT_SUB1 > SUB1_MAX
+        MOVE "MORE THAN 50 MATCHES FOUND - NARROW YOUR SEARCH"
+          TO ERROR_MESSAGE OF EZITRAK032_REC
+    END-IF.
+
+    CALL "ET_CC6_PROBLEM_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON CC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+3650_FETCH.
+    CALL "ET_FC6_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        PERFORM 3900_CHECK_OTHER_CRITERIA
+        IF MATCH-FLAG = "Y"
+            MOVE "Y" TO TMP_FLAG
+            PERFORM 7700_SETUP_REC
+        END-IF
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF FC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR FC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+/
+3700_SEARCH_7.
+    CALL "ET_OC5_PROBLEM_DETAILS" USING SQLCA
+                                  KEYWORD_SEARCH OF EZITRAK031-REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_OC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON OC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+    PERFORM 3750_FETCH VARYING SUB1 FROM 1 BY 1
+                               UNTIL NOT SQL_SUCCESS
+                               OR OUT_SUB1 > SUB1_MAX.
+
+    IF SQL_SUCCESS AND OUT_SUB1 > SUB1_MAX
+        MOVE "MORE THAN 50 MATCHES FOUND - NARROW YOUR SEARCH"
+          TO ERROR_MESSAGE OF EZITRAK032_REC
+    END-IF.
+
+    CALL "ET_CC5_PROBLEM_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON CC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+
+3750_FETCH.
+    CALL "ET_FC5_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+                                 PROGRESS_DESC        OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        PERFORM 3900_CHECK_OTHER_CRITERIA
+        IF MATCH-FLAG = "Y"
+            MOVE "Y" TO TMP_FLAG
+            PERFORM 7700_SETUP_REC
+        END-IF
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF FC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR FC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900_EXIT
+    END-EVALUATE.
+/
+4000-PROB-BROWSE-SCREEN.
+    MOVE SPACE TO KEY_PRESSED OF EZITRAK032_REC.
+    PERFORM 8100-REQUEST-02.
+    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK032_REC.
+
+    EVALUATE KEY_PRESSED OF EZITRAK032_REC
+    WHEN "E"
+        MOVE 99 TO STAGE-OF-PROCESSING
+    WHEN "B"
+        MOVE 10 TO STAGE-OF-PROCESSING
+    WHEN "P"
+        PERFORM 4100-PRINT-TICKET
+        IF STAGE-OF-PROCESSING NOT = 11
+            MOVE 21 TO STAGE-OF-PROCESSING
+        END-IF
+    WHEN OTHER
+            MOVE 21 TO STAGE-OF-PROCESSING
+    END-EVALUATE.
+/
+4100-PRINT-TICKET.
+    IF PRINT_LINE_NUMBER OF EZITRAK032_REC < 1
+    OR PRINT_LINE_NUMBER OF EZITRAK032_REC >= OUT_SUB1
+        MOVE "INVALID LINE NUMBER FOR PRINT"
+          TO ERROR_MESSAGE OF EZITRAK032_REC
+        GO TO 4100-PRINT-TICKET-EXIT
+    END-IF.
+
+    MOVE PROBLEM_NUMBER OF EZITRAK032_REC (PRINT_LINE_NUMBER OF EZITRAK032_REC)
+      TO PROBLEM_NUMBER OF PROBLEM_DETAILS_REC.
+
+    PERFORM 7000-START_TRAN_RO.
+
+    IF STAGE-OF-PROCESSING = 11
+        GO TO 4100-PRINT-TICKET-EXIT
+    END-IF.
+
+    CALL "ET_SS_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 SITE_ID              OF PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+                                 RECORDING_PERSON_ID  OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+                                 PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+                                 OTHER_SYSTEM_CODE    OF PROBLEM_DETAILS_REC
+                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
+                                 PROGRESS_DESC        OF PROBLEM_DETAILS_REC
+                                 SOLVED_DATE          OF PROBLEM_DETAILS_REC
+                                 REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
+                                 REC_USER             OF PROBLEM_DETAILS_REC
+                                 REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN SQL_NOT_FOUND
+        MOVE "PROBLEM NOT FOUND" TO ERROR_MESSAGE OF EZITRAK032_REC
+        PERFORM 7800-CMT_TRAN
+        GO TO 4100-PRINT-TICKET-EXIT
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON SS" TO ERROR_MESSAGE OF EZITRAK031_REC
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    OPEN OUTPUT TICKET-PRINT-FILE.
+
+    MOVE SPACES TO TICKET-DETAIL-LINE.
+    STRING "PROBLEM NUMBER: " PROBLEM_NUMBER OF PROBLEM_DETAILS_REC
+           "   STATUS: "      PROBLEM_STATUS OF PROBLEM_DETAILS_REC
+           "   PRIORITY: "    PRIORITY_ID    OF PROBLEM_DETAILS_REC
+        DELIMITED BY SIZE INTO TICKET-DETAIL-LINE.
+    MOVE TICKET-DETAIL-LINE TO TICKET-PRINT-LINE.
+    WRITE TICKET-PRINT-LINE.
+
+    MOVE SPACES TO TICKET-DETAIL-LINE.
+    STRING "APPLICATION: " APPLICATION_ID OF PROBLEM_DETAILS_REC
+           "   ASSIGNED TO: " PERSON_ASSIGNED_ID OF PROBLEM_DETAILS_REC
+        DELIMITED BY SIZE INTO TICKET-DETAIL-LINE.
+    MOVE TICKET-DETAIL-LINE TO TICKET-PRINT-LINE.
+    WRITE TICKET-PRINT-LINE.
+
+    MOVE SPACES TO TICKET-PRINT-LINE.
+    WRITE TICKET-PRINT-LINE.
+
+    MOVE PROBLEM_DESC OF PROBLEM_DETAILS_REC TO TICKET-PRINT-LINE.
+    WRITE TICKET-PRINT-LINE.
+
+    MOVE SPACES TO TICKET-PRINT-LINE.
+    WRITE TICKET-PRINT-LINE.
+    MOVE "SOLUTION:" TO TICKET-PRINT-LINE.
+    WRITE TICKET-PRINT-LINE.
+
+    MOVE PROBLEM_NUMBER OF PROBLEM_DETAILS_REC
+      TO PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    CALL "ET_OC_PROBLEM_SOLUTION_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER OF PROBLEM_SOLUTION_DETAILS_REC.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_SOL_OC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON OC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        CLOSE TICKET-PRINT-FILE
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    PERFORM 4150-PRINT-SOLUTION-LINE UNTIL NOT SQL_SUCCESS.
+
+    CALL "ET_CC_PROBLEM_SOLUTION_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF CC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON CC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        CLOSE TICKET-PRINT-FILE
+        GO TO 9900-EXIT
+    END-EVALUATE.
+
+    CLOSE TICKET-PRINT-FILE.
+
+    PERFORM 7800-CMT_TRAN.
+
+    MOVE "TICKET SENT TO PRINTER" TO ERROR_MESSAGE OF EZITRAK032_REC.
+*
+4100-PRINT-TICKET-EXIT.
+    EXIT.
+*
+4150-PRINT-SOLUTION-LINE.
+    CALL "ET_FC_PROBLEM_SOLUTION_DETAILS" USING SQLCA
+                                 LINE_NUMBER          OF PROBLEM_SOLUTION_DETAILS_REC
+                                 SOLUTION_DESC        OF PROBLEM_SOLUTION_DETAILS_REC
+                                 ENTRY_TYPE           OF PROBLEM_SOLUTION_DETAILS_REC
+                                 REC_USER             OF PROBLEM_SOLUTION_DETAILS_REC
+                                 REC_TMSTAMP          OF PROBLEM_SOLUTION_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        IF ENTRY_TYPE OF PROBLEM_SOLUTION_DETAILS_REC NOT = "I"
+            MOVE SOLUTION_DESC OF PROBLEM_SOLUTION_DETAILS_REC TO TICKET-PRINT-LINE
+            WRITE TICKET-PRINT-LINE
+        END-IF
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF FC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR ON FC" TO ERROR_MESSAGE OF EZITRAK031_REC
+        CLOSE TICKET-PRINT-FILE
+        GO TO 9900-EXIT
+    END-EVALUATE.
+/
+7000-START_TRAN_RO.
+    MOVE -1003 TO SQLCODE.
+
+    PERFORM 7010-CALL-ST-RO-PROBLEM VARYING LOCK-RETRY-COUNT FROM 1 BY 1
+                          UNTIL NOT SQL_LOCKED_RECORD
+                             OR LOCK-RETRY-COUNT > LOCK-RETRY-MAX.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+    WHEN SQL_LOCKED_RECORD
+        MOVE 11 TO STAGE-OF-PROCESSING
+        MOVE "RECORD IS LOCKED BY ANOTHER USER, PLEASE TRY AGAIN"
+          TO ERROR_MESSAGE OF EZITRAK031_REC
+    WHEN OTHER
+        DISPLAY "ST_RO NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7010-CALL-ST-RO-PROBLEM.
+    IF LOCK-RETRY-COUNT > 1
+        CALL "LIB$WAIT" USING BY REFERENCE LOCK-RETRY-WAIT-SECS
+    END-IF.
+
+    CALL "ET_ST_RO_PROBLEM" USING SQLCA.
+/
+7700_SETUP_REC.
+        MOVE PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+          TO PROBLEM_NUMBER       OF EZITRAK032_REC (OUT_SUB1).
+        MOVE PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+          TO PROBLEM_STATUS       OF EZITRAK032_REC (OUT_SUB1).
+        MOVE PRIORITY_ID          OF PROBLEM_DETAILS_REC
+          TO PRIORITY_ID          OF EZITRAK032_REC (OUT_SUB1).
+        MOVE APPLICATION_ID       OF PROBLEM_DETAILS_REC
+          TO APPLICATION_ID       OF EZITRAK032_REC (OUT_SUB1).
+        MOVE PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+          TO PROBLEM_DESC         OF EZITRAK032_REC (OUT_SUB1).
+        MOVE CONTACT_DATE         OF PROBLEM_DETAILS_REC
+          TO CONTACT_DATE         OF EZITRAK032_REC (OUT_SUB1).
+        MOVE CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+          TO CONTACT_PERSON_ID    OF EZITRAK032_REC (OUT_SUB1).
+        MOVE CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+          TO CONTACT_DEVICE       OF EZITRAK032_REC (OUT_SUB1).
+
+        ADD 1 TO OUT_SUB1.
+/
+3900_CHECK_OTHER_CRITERIA.
+    MOVE "Y" TO MATCH-FLAG.
+
+    IF CONTACT-DATE OF EZITRAK031-REC NOT = ZERO
+        IF CONTACT_DATE_TO OF EZITRAK031-REC NOT = ZERO
+            IF CONTACT_DATE OF PROBLEM_DETAILS_REC
+                  < CONTACT-DATE OF EZITRAK031-REC
+               OR CONTACT_DATE OF PROBLEM_DETAILS_REC
+                  > CONTACT_DATE_TO OF EZITRAK031-REC
+                MOVE "N" TO MATCH-FLAG
+            END-IF
+        ELSE
+            IF CONTACT_DATE OF PROBLEM_DETAILS_REC
+               NOT = CONTACT-DATE OF EZITRAK031-REC
+                MOVE "N" TO MATCH-FLAG
+            END-IF
+        END-IF
+    END-IF.
+
+    IF PROBLEM_STATUS OF EZITRAK031-REC NOT = SPACE
+       AND PROBLEM_STATUS OF EZITRAK031-REC
+           NOT = PROBLEM_STATUS OF PROBLEM_DETAILS_REC
+        MOVE "N" TO MATCH-FLAG
+    END-IF.
+
+    IF APPLICATION_ID OF EZITRAK031-REC NOT = SPACE
+       AND APPLICATION_ID OF EZITRAK031-REC
+           NOT = APPLICATION_ID OF PROBLEM_DETAILS_REC
+        MOVE "N" TO MATCH-FLAG
+    END-IF.
+
+    IF PRIORITY_ID OF EZITRAK031-REC NOT = SPACE
+       AND PRIORITY_ID OF EZITRAK031-REC
+           NOT = PRIORITY_ID OF PROBLEM_DETAILS_REC
+        MOVE "N" TO MATCH-FLAG
+    END-IF.
+
+    IF OTHER_SYSTEM_CODE OF EZITRAK031-REC NOT = SPACE
+       AND OTHER_SYSTEM_CODE OF EZITRAK031-REC
+           NOT = OTHER_SYSTEM_CODE OF PROBLEM_DETAILS_REC
+        MOVE "N" TO MATCH-FLAG
+    END-IF.
+
+    IF PERSON_ASSIGNED_ID OF EZITRAK031-REC NOT = SPACE
+       AND PERSON_ASSIGNED_ID OF EZITRAK031-REC
+           NOT = PERSON_ASSIGNED_ID OF PROBLEM_DETAILS_REC
+        MOVE "N" TO MATCH-FLAG
+    END-IF.
+
+    IF KEYWORD_SEARCH OF EZITRAK031-REC NOT = SPACES
+        MOVE ZERO TO WS-KEYWORD-MATCH-COUNT
+        MOVE ZERO TO WS-KEYWORD-TRAILING-SPACES
+        INSPECT KEYWORD_SEARCH OF EZITRAK031-REC
+            TALLYING WS-KEYWORD-TRAILING-SPACES FOR TRAILING SPACES
+        COMPUTE WS-KEYWORD-SEARCH-LEN =
+            LENGTH OF KEYWORD_SEARCH OF EZITRAK031-REC
+            - WS-KEYWORD-TRAILING-SPACES
+
+        INSPECT PROBLEM_DESC OF PROBLEM_DETAILS_REC
+            TALLYING WS-KEYWORD-MATCH-COUNT
+            FOR ALL KEYWORD_SEARCH OF EZITRAK031-REC(1:WS-KEYWORD-SEARCH-LEN)
+        IF WS-KEYWORD-MATCH-COUNT = ZERO
+            INSPECT PROGRESS_DESC OF PROBLEM_DETAILS_REC
+                TALLYING WS-KEYWORD-MATCH-COUNT
+                FOR ALL KEYWORD_SEARCH OF EZITRAK031-REC(1:WS-KEYWORD-SEARCH-LEN)
+        END-IF
+        IF WS-KEYWORD-MATCH-COUNT = ZERO
+            MOVE "N" TO MATCH-FLAG
+        END-IF
+    END-IF.
+/
+7800-CMT_TRAN.
+    CALL "ET_CMT_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "CMT_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+7900-RLB_TRAN.
+    CALL "ET_RLB_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "RLB_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+8000-FINALISATION.
+    CALL            "FORMS$DISABLE"
+    USING
+      BY DESCRIPTOR  SESSION_ID,
+    GIVING           FORMS-STATUS.
+     
+    IF FORMS-STATUS IS FAILURE 
+        PERFORM 8200-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+/
+8100-REQUEST-01.
+    MOVE HEADER_REC_NAME TO SEND_REC_NAME.
+    MOVE HEADER_REC_NAME TO RECE_REC_NAME.
+
+    CALL "FORMS$TRANSCEIVE"
+    USING
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  SEND_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  RECE_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  INP_CTL_STRING
+      BY REFERENCE   INP_CTL_COUNT
+      BY DESCRIPTOR  OUT_CTL_STRING
+      BY REFERENCE   OUT_CTL_COUNT
+      BY VALUE       NO_TIMEOUT
+                     ORIGINAL_REQ
+                     NO_OPTIONS
+      BY DESCRIPTOR  EZITRAK031_REC
+      BY VALUE       NO_SHAD
+      BY DESCRIPTOR  EZITRAK031_REC
+      BY VALUE       NO_SHAD
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS IS FAILURE 
+        PERFORM 8200-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+/
+8100-REQUEST-02.
+
+    MOVE MAIN_REC_NAME TO SEND_REC_NAME.
+    MOVE MAIN_REC_NAME TO RECE_REC_NAME.
+
+    CALL "FORMS$TRANSCEIVE"
+    USING
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  SEND_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  RECE_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  INP_CTL_STRING
+      BY REFERENCE   INP_CTL_COUNT
+      BY DESCRIPTOR  OUT_CTL_STRING
+      BY REFERENCE   OUT_CTL_COUNT
+      BY VALUE       SESSION-TIMEOUT-SECS
+                     ORIGINAL_REQ
+                     NO_OPTIONS
+      BY DESCRIPTOR  EZITRAK032_REC
+      BY VALUE       NO_SHAD
+      BY DESCRIPTOR  EZITRAK032_REC
+      BY VALUE       NO_SHAD
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS = FORMS$_TIMEOUT
+        IF TRANSACTION_BEGUN_FLAG = "Y"
+            PERFORM 7900_RLB_TRAN
+        END-IF
+        MOVE "SESSION TIMED OUT WITH NO ACTIVITY - PLEASE START AGAIN"
+          TO ERROR_MESSAGE OF EZITRAK031_REC
+        MOVE 10 TO STAGE-OF-PROCESSING
+        GO TO   8100-REQUEST-02-EXIT
+    END-IF.
+
+    IF FORMS-STATUS IS FAILURE
+        PERFORM 8200-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+8100-REQUEST-02-EXIT.
+*
+8200-FORMS-ERROR.
+    CALL "LIB$SIGNAL" USING BY VALUE FORMS_STATUS.
+*
+8600-GET-TIME.
+    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
+*
+8700-GET-USER.
+    CALL "LIB$GETJPI" USING BY REFERENCE JPI_USERNAME
+                             OMITTED
+                             OMITTED
+                             OMITTED
+                            BY DESCRIPTOR CURRENT_USER_ID.
+*
+9900-EXIT.
+    IF NOT SQL_SUCCESS
+        MOVE 15 TO ERR_FLAGS
+        PERFORM 9910_ERROR VARYING ERR_SUB FROM 1 BY 1
+                           UNTIL ERR_SUB > Rdb$LU_NUM_ARGUMENTS.
+
+    IF SQL_LOCKED_RECORD
+        IF TRANSACTION_BEGUN_FLAG = "Y"
+            PERFORM 7900_RLB_TRAN
+        END-IF
+        PERFORM 9920-RECOVER-TO-SCREEN
+        GO TO MAIN-LOOP
+    END-IF.
+
+    IF TRANSACTION_BEGUN_FLAG = "Y"
+        PERFORM 7900_RLB_TRAN.
+
+    STOP RUN.
+9910_ERROR.
+        call "sys$getmsg" using
+                                 by value      Rdb$LU_ARGUMENTS(ERR_SUB)
+                                 by reference  err_length
+                                 by descriptor err_buffer
+                                 by value      err_flags
+                                 omitted
+                          GIVING               ERR_RET.
+
+         DISPLAY ERR_BUFFER.
+*
+9920-RECOVER-TO-SCREEN.
+    MOVE ERR_BUFFER    TO ERROR_MESSAGE OF EZITRAK031_REC.
+    MOVE "N"           TO TRANSACTION_BEGUN_FLAG.
+    MOVE RECOVERY-STAGE TO STAGE-OF-PROCESSING.
+*
+* **************** END OF SOURCE EZITRAK001 ****************
