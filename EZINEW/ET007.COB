@@ -0,0 +1,314 @@
+IDENTIFICATION DIVISION.
+*
+*******************************************************************************
+*                                                                             *
+*   Program ID   : EZITRAK007                                                 *
+*   Program Name : Status/Priority Details Maintenance                        *
+*   Summary      : On startup fetches every STATUS_DETAILS row (via          *
+*                  EZITRAK0073, mode "F") and displays the status list       *
+*                  screen (EZITRAK071); insert/update/delete lines are       *
+*                  applied by calling EZITRAK0073 in mode "U". Pressing "N"  *
+*                  moves on to the priority list screen (EZITRAK072), which  *
+*                  is fetched/maintained the same way through EZITRAK0074,   *
+*                  so PRIORITY_DETAILS and STATUS_DETAILS can both be        *
+*                  maintained from the one program instead of a raw Rdb      *
+*                  update outside the application.                          *
+*                                                                             *
+*   SCREENS USED : EZITRAK071                                                 *
+*                : EZITRAK072                                                 *
+*                                                                             *
+*   TABLES  USED : STATUS_DETAILS       (Input-Output, via EZITRAK0073)      *
+*                  PRIORITY_DETAILS     (Input-Output, via EZITRAK0074)      *
+*                                                                             *
+*   NOTE         : see EZITRAK0073.COB and EZITRAK0074.COB headers for the   *
+*                  CDD/SQL-module additions (EZITRAK071_REC/EZITRAK072_REC   *
+*                  screen records, ET_OC/FC/CC/IR/UR/DR_STATUS_DETAILS and   *
+*                  ET_OC/FC/CC/IR/UR/DR_PRIORITY_DETAILS, ET_ST_RO/RW_STATUS *
+*                  and ET_ST_RO/RW_PRIORITY) this program depends on.        *
+*                                                                             *
+*******************************************************************************
+*
+/
+PROGRAM-ID. EZITRAK007.
+ENVIRONMENT DIVISION.
+* DATE-WRITTEN. 16-02-92
+* AUTHOR. JOHN
+CONFIGURATION SECTION.
+    SOURCE-COMPUTER. VAX-8650.
+    OBJECT-COMPUTER. VAX-8650.
+/
+DATA DIVISION.
+/
+WORKING-STORAGE SECTION.
+    copy "EZITRAK_CDD.EZITRAK071_REC"  from dictionary.
+    copy "EZITRAK_CDD.EZITRAK072_REC"  from dictionary.
+/
+ 01  SESSION-ID                                  PIC X(16) GLOBAL.
+ 01  DEVICE-NAME                                 PIC X(9)  VALUE "SYS$INPUT".
+ 01  FORM-FILE                                   PIC X(10) VALUE
+                                                    "EZITRAK071".
+ 01  FORMS-STATUS                                PIC S9(9) COMP GLOBAL.
+ 01  SINGLE_REC_COUNT                            PIC S9(5) COMP VALUE 1 GLOBAL.
+ 01  NO-TIMEOUT                                  PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  ORIGINAL_REQ                                PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  NO-OPTIONS                                  PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  NO-SHAD                                     PIC S9(9) COMP VALUE 0 GLOBAL.
+
+ 01  SEND_REC_NAME                               PIC X(14).
+ 01  RECE-REC-NAME                               PIC X(14).
+
+ 01  STATUS_REC_NAME                             PIC X(14) VALUE
+                                                    "EZITRAK071_REC".
+
+ 01  PRIORITY_REC_NAME                           PIC X(14) VALUE
+                                                    "EZITRAK072_REC".
+
+ 01  INP_CTL_STRING                              PIC X(25) GLOBAL.
+ 01  OUT_CTL_STRING                              PIC X(25) GLOBAL.
+ 01  INP_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
+ 01  OUT_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
+/
+ 01  TMP-FLAG                                    PIC X.
+ 01  STAGE-OF-PROCESSING                         PIC 99.
+ 01  FETCH_MODE                                  PIC X VALUE "F".
+ 01  UPDATE_MODE                                 PIC X VALUE "U".
+
+ 01  ERR_RET                                     PIC S9(9) COMP.
+ 01  ERR_SUB                                     PIC  9(9) COMP.
+ 01  ERR_FLAGS                                   PIC  9(9) COMP.
+ 01  ERR_LENGTH                                  PIC  9(9) COMP.
+ 01  ERR_BUFFER                                  PIC  X(80).
+ 01  SS$_NORMAL                                  PIC S9(9) COMP
+     VALUE IS EXTERNAL SS$_NORMAL.
+
+ 01  JPI_USERNAME                                PIC S9(9) COMP VALUE 514.
+
+ 01  FORMS$AR_FORM_TABLE                         PIC S9(9) COMP
+                                            VALUE EXTERNAL FORMS$AR_FORM_TABLE.
+
+ 01  CURRENT_USER_ID                             PIC X(8).
+ 01  CURRENT_DATE_BIN                            PIC S9(11)V9(7) COMP.
+ 01  TRANSACTION_BEGUN_FLAG                      PIC X.
+
+ 01  EXIT_STATUS                                 PIC S9(9) COMP.
+
+ 01  SUB1                                        PIC S9(4) COMP.
+ 01  SUB1_MAX                                    PIC S9(4) COMP VALUE 20.
+*
+* ************ TEMP ITEM -- REMOVE AFTER PROG IS OK ***************
+ 01  TEMP-COUNTER                                PIC S9(9) COMP.
+ 01  PREVIOUS-STAGE-OF-PROCESSING                PIC 99 VALUE ZERO.
+/
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM 1000-INITIALISATION.
+
+    PERFORM DISTRIBUTOR-PARA UNTIL STAGE-OF-PROCESSING = 99.
+
+    PERFORM 8000-FINALISATION.
+
+    GO TO 9900-EXIT.
+*
+DISTRIBUTOR-PARA.
+    IF STAGE-OF-PROCESSING = 10
+        PERFORM 2000-GET-STATUS-RECORDS.
+
+    IF STAGE-OF-PROCESSING = 20
+        PERFORM 3000-STATUS-LIST-SCREEN.
+
+    IF STAGE-OF-PROCESSING = 25
+        PERFORM 3500-UPDATE-STATUS-RECORDS.
+
+    IF STAGE-OF-PROCESSING = 30
+        PERFORM 4000-GET-PRIORITY-RECORDS.
+
+    IF STAGE-OF-PROCESSING = 40
+        PERFORM 5000-PRIORITY-LIST-SCREEN.
+
+    IF STAGE-OF-PROCESSING = 45
+        PERFORM 5500-UPDATE-PRIORITY-RECORDS.
+
+    IF STAGE-OF-PROCESSING = PREVIOUS-STAGE-OF-PROCESSING
+        ADD 1 TO TEMP-COUNTER
+    ELSE
+        MOVE ZERO TO TEMP-COUNTER
+        MOVE STAGE-OF-PROCESSING TO PREVIOUS-STAGE-OF-PROCESSING
+    END-IF.
+
+    IF TEMP-COUNTER > 10
+        DISPLAY "TEMP COUNTER EXCEEDED - PROGRAM MAY BE LOOPING"
+        GO TO 9900-EXIT.
+*
+1000-INITIALISATION.
+    MOVE 10      TO STAGE-OF-PROCESSING.
+    MOVE ZERO    TO TEMP-COUNTER.
+    MOVE ZERO    TO PREVIOUS-STAGE-OF-PROCESSING.
+    MOVE "N"     TO TRANSACTION_BEGUN_FLAG.
+
+    PERFORM 1100-FORM-INIT.
+*
+1100-FORM-INIT.
+    CALL "FORMS$ENABLE"
+    USING
+      BY VALUE       FORMS$AR_FORM_TABLE
+      BY DESCRIPTOR  DEVICE_NAME
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  FORM-FILE,
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS IS FAILURE
+        PERFORM 8200-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+/
+2000-GET-STATUS-RECORDS.
+    INITIALIZE EZITRAK071-REC.
+
+    CALL "EZITRAK0073" USING FETCH_MODE, EZITRAK071_REC
+                       GIVING EXIT_STATUS.
+
+    IF EXIT_STATUS NOT = ZERO
+        MOVE "ERROR RETRIEVING STATUS RECORDS"
+          TO ERROR_MESSAGE OF EZITRAK071_REC
+    END-IF.
+
+    MOVE 20 TO STAGE-OF-PROCESSING.
+/
+3000-STATUS-LIST-SCREEN.
+    MOVE SPACE TO KEY_PRESSED OF EZITRAK071_REC.
+    PERFORM 8100-REQUEST-01.
+
+    EVALUATE KEY_PRESSED OF EZITRAK071_REC
+    WHEN "E"
+        MOVE 99 TO STAGE-OF-PROCESSING
+    WHEN "N"
+        MOVE 30 TO STAGE-OF-PROCESSING
+    WHEN OTHER
+        MOVE 25 TO STAGE-OF-PROCESSING
+    END-EVALUATE.
+/
+3500-UPDATE-STATUS-RECORDS.
+    CALL "EZITRAK0073" USING UPDATE_MODE, EZITRAK071_REC
+                       GIVING EXIT_STATUS.
+
+    MOVE 20 TO STAGE-OF-PROCESSING.
+/
+4000-GET-PRIORITY-RECORDS.
+    INITIALIZE EZITRAK072-REC.
+
+    CALL "EZITRAK0074" USING FETCH_MODE, EZITRAK072_REC
+                       GIVING EXIT_STATUS.
+
+    IF EXIT_STATUS NOT = ZERO
+        MOVE "ERROR RETRIEVING PRIORITY RECORDS"
+          TO ERROR_MESSAGE OF EZITRAK072_REC
+    END-IF.
+
+    MOVE 40 TO STAGE-OF-PROCESSING.
+/
+5000-PRIORITY-LIST-SCREEN.
+    MOVE SPACE TO KEY_PRESSED OF EZITRAK072_REC.
+    PERFORM 8100-REQUEST-02.
+
+    EVALUATE KEY_PRESSED OF EZITRAK072_REC
+    WHEN "E"
+        MOVE 99 TO STAGE-OF-PROCESSING
+    WHEN "B"
+        MOVE 10 TO STAGE-OF-PROCESSING
+    WHEN OTHER
+        MOVE 45 TO STAGE-OF-PROCESSING
+    END-EVALUATE.
+/
+5500-UPDATE-PRIORITY-RECORDS.
+    CALL "EZITRAK0074" USING UPDATE_MODE, EZITRAK072_REC
+                       GIVING EXIT_STATUS.
+
+    MOVE 40 TO STAGE-OF-PROCESSING.
+/
+8000-FINALISATION.
+    CALL            "FORMS$DISABLE"
+    USING
+      BY DESCRIPTOR  SESSION_ID,
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS IS FAILURE
+        PERFORM 8200-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+*
+8200-FORMS-ERROR.
+    CALL "LIB$SIGNAL" USING BY VALUE FORMS_STATUS.
+*
+8600-GET-TIME.
+    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
+*
+8700-GET-USER.
+    CALL "LIB$GETJPI" USING BY REFERENCE JPI_USERNAME
+                             OMITTED
+                             OMITTED
+                             OMITTED
+                             BY DESCRIPTOR CURRENT_USER_ID.
+*
+8100-REQUEST-01.
+    MOVE STATUS_REC_NAME TO SEND_REC_NAME.
+    MOVE STATUS_REC_NAME TO RECE_REC_NAME.
+
+    CALL "FORMS$TRANSCEIVE"
+    USING
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  SEND_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  RECE_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  INP_CTL_STRING
+      BY REFERENCE   INP_CTL_COUNT
+      BY DESCRIPTOR  OUT_CTL_STRING
+      BY REFERENCE   OUT_CTL_COUNT
+      BY VALUE       NO_TIMEOUT
+                     ORIGINAL_REQ
+                     NO_OPTIONS
+      BY DESCRIPTOR  EZITRAK071_REC
+      BY VALUE       NO_SHAD
+      BY DESCRIPTOR  EZITRAK071_REC
+      BY VALUE       NO_SHAD
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS IS FAILURE
+        PERFORM 8200-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+/
+8100-REQUEST-02.
+    MOVE PRIORITY_REC_NAME TO SEND_REC_NAME.
+    MOVE PRIORITY_REC_NAME TO RECE_REC_NAME.
+
+    CALL "FORMS$TRANSCEIVE"
+    USING
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  SEND_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  RECE_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  INP_CTL_STRING
+      BY REFERENCE   INP_CTL_COUNT
+      BY DESCRIPTOR  OUT_CTL_STRING
+      BY REFERENCE   OUT_CTL_COUNT
+      BY VALUE       NO_TIMEOUT
+                     ORIGINAL_REQ
+                     NO_OPTIONS
+      BY DESCRIPTOR  EZITRAK072_REC
+      BY VALUE       NO_SHAD
+      BY DESCRIPTOR  EZITRAK072_REC
+      BY VALUE       NO_SHAD
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS IS FAILURE
+        PERFORM 8200-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+*
+9900-EXIT.
+
+    STOP RUN.
+*
+* **************** END OF SOURCE EZITRAK007 ****************
