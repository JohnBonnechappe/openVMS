@@ -0,0 +1,755 @@
+IDENTIFICATION DIVISION.
+*
+*******************************************************************************
+*                                                                             *
+*   Program ID   : EZITRAK011                                                 *
+*   Program Name : Legacy Paper Log Batch Load                                *
+*   Summary      : Batch loader - reads a sequential file of problems that   *
+*                  were logged on paper during an outage (one record per    *
+*                  problem), validates each row against PERSON/APPLICATION/ *
+*                  STATUS/PRIORITY/CONTACT_DEVICE the same way EZITRAK001's *
+*                  4100-VALIDATE-PROB-CREATE validates an interactive       *
+*                  create, including EZITRAK001's REF_PROBLEM_NUMBER        *
+*                  existence check (8950-READ-REF-PROBLEM-TABLE) when a     *
+*                  loaded row carries a reference number. Unlike            *
+*                  EZITRAK001, this loader does NOT run a duplicate-problem *
+*                  check (EZITRAK001's 4150-CHECK-DUPLICATE-PROBLEM) - that *
+*                  check exists to warn an operator keying in a fresh       *
+*                  report that looks like one already on file, which does  *
+*                  not apply to a one-time load of historical paper logs,   *
+*                  and would falsely flag every row sharing an application/ *
+*                  site with an earlier row in the same batch. For every    *
+*                  row that passes walks the same per-application           *
+*                  next-number allocation and ET_IR_PROBLEM_DETAILS insert  *
+*                  logic as EZITRAK001's 5500_GET_NEXT_NUMBER /             *
+*                  7200-WRITE-PROB-RECORD / 7250-RECORD-PROBLEM-HISTORY, so *
+*                  loaded problems are numbered and indistinguishable from  *
+*                  ones keyed in through the screen. Rows that fail         *
+*                  validation are not inserted; every row (loaded or        *
+*                  rejected) is listed on the load report with its         *
+*                  outcome, and a final count of records                    *
+*                  read/loaded/rejected is printed.                         *
+*                                                                             *
+*   TABLES  USED : PROBLEM_DETAILS      (Output)                             *
+*                  PROBLEM_HISTORY      (Output)                             *
+*                  NEXT_PROBLEM_NUMBER  (Update)                             *
+*                  PERSON_DETAILS       (Input)                              *
+*                  APPLICATION_DETAILS  (Input)                              *
+*                  STATUS_DETAILS       (Input)                              *
+*                  PRIORITY_DETAILS     (Input)                              *
+*                  CONTACT_DEVICE_DETAILS (Input)                            *
+*                                                                             *
+*   NOTE         : PROBLEM-LOAD-RECORD below is this program's own flat      *
+*                  input layout, not a CDD record - the field widths        *
+*                  (PERSON/CONTACT_DEVICE PIC X(8), PRIORITY_ID PIC X(2),   *
+*                  APPLICATION_ID/SITE_ID PIC X(4), DESC fields PIC X(60))   *
+*                  match the widths already assumed for these columns       *
+*                  elsewhere in EZINEW (see EZITRAK008/010's WG-/DASH-      *
+*                  fields) and should line up with PROBLEM_DETAILS_REC's    *
+*                  real CDD picture clauses when this file's layout is      *
+*                  cut over to match a production extract. CONTACT_DATE and *
+*                  SOLVED_DATE arrive as VMS absolute time strings (e.g.    *
+*                  "9-AUG-2026 09:15:00.00", spaces if not yet solved) and  *
+*                  are converted to PROBLEM_DETAILS_REC's binary quadword   *
+*                  format with SYS$BINTIM, the same RTL family already      *
+*                  used for SYS$GETTIM elsewhere in EZINEW.                 *
+*                                                                             *
+*******************************************************************************
+*
+/
+PROGRAM-ID. EZITRAK011.
+ENVIRONMENT DIVISION.
+* DATE-WRITTEN. 09-08-26
+* AUTHOR. JOHN
+CONFIGURATION SECTION.
+    SOURCE-COMPUTER. VAX-8650.
+    OBJECT-COMPUTER. VAX-8650.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PROBLEM-LOAD-FILE ASSIGN TO "PROBLEM_LOAD_INPUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT LOAD-REPORT-FILE ASSIGN TO "SYS$PRINT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+/
+DATA DIVISION.
+FILE SECTION.
+FD  PROBLEM-LOAD-FILE
+    LABEL RECORDS ARE STANDARD.
+01  PROBLEM-LOAD-RECORD.
+    05  PL-PROBLEM-STATUS                       PIC X(1).
+    05  PL-PRIORITY-ID                          PIC X(2).
+    05  PL-APPLICATION-ID                       PIC X(4).
+    05  PL-SITE-ID                              PIC X(4).
+    05  PL-RECORDING-PERSON-ID                  PIC X(8).
+    05  PL-CONTACT-PERSON-ID                    PIC X(8).
+    05  PL-CONTACT-DEVICE                       PIC X(8).
+    05  PL-CONTACT-DATE-TEXT                    PIC X(23).
+    05  PL-PERSON-ASSIGNED-ID                   PIC X(8).
+    05  PL-PERSON-REDIRECTED-ID                 PIC X(8).
+    05  PL-OTHER-SYSTEM-CODE                    PIC X(8).
+    05  PL-EST-TO-COMPLETE-DAYS                 PIC 9(4).
+    05  PL-REF-PROBLEM-NUMBER                   PIC 9(9).
+    05  PL-SOLVED-DATE-TEXT                     PIC X(23).
+    05  PL-PROBLEM-DESC                         PIC X(60).
+    05  PL-PROGRESS-DESC                        PIC X(60).
+
+FD  LOAD-REPORT-FILE
+    LABEL RECORDS ARE STANDARD.
+01  LOAD-REPORT-LINE                            PIC X(132).
+/
+WORKING-STORAGE SECTION.
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC"      from dictionary.
+    copy "EZITRAK_CDD.PERSON_DETAILS_REC"       from dictionary.
+    copy "EZITRAK_CDD.STATUS_DETAILS_REC"       from dictionary.
+    copy "EZITRAK_CDD.PRIORITY_DETAILS_REC"     from dictionary.
+    copy "EZITRAK_CDD.APPLICATION_DETAILS_REC"  from dictionary.
+    copy "EZITRAK_CDD.CONTACT_DEVICE_DETAILS_REC" from dictionary.
+    copy "EZITRAK_CDD.NEXT_PROBLEM_NUMBER_REC"  from dictionary.
+    copy "EZITRAK_CDD.PROBLEM_HISTORY_REC"      from dictionary.
+
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC" from dictionary
+          replacing PROBLEM_DETAILS_REC BY REF-PROBLEM-DETAILS-REC.
+/
+ 01  SQLCA.
+     03  SQLCAID                                 PIC X(8) VALUE "SQLCA   ".
+     03  SQLCABC                                 PIC S9(9) COMP  VALUE 128.
+     03  SQLCODE                                 PIC S9(9) COMP.
+         88  SQL_SUCCESS                         VALUE 0.
+         88  SQL_NOT_FOUND                       VALUE 100.
+         88  SQL_DUPLICATE_IDX                   VALUE -803.
+         88  SQL_LOCKED_RECORD                   VALUE -1003.
+     03  SQLERRML                                PIC S9(4) COMP VALUE 0.
+     03  SQLERRMC                                PIC X(70).
+     03  SQLERRD                                 PIC S9(9) COMP OCCURS 6.
+     03  SQLWARN                                 PIC X(8).
+     03  SQLEXT                                  PIC X(8).
+
+ 01 Rdb$MESSAGE_VECTOR EXTERNAL GLOBAL.
+     03 Rdb$LU_NUM_ARGUMENTS                     PIC S9(9) COMP.
+     03 Rdb$LU_STATUS                            PIC S9(9) COMP.
+     03 Rdb$ALU_ARGUMENTS                        OCCURS 18.
+         05 Rdb$LU_ARGUMENTS                     PIC S9(9) COMP.
+
+ 01  ERR_RET                                     PIC S9(9) COMP.
+ 01  ERR_SUB                                     PIC  9(9) COMP.
+ 01  ERR_FLAGS                                   PIC  9(9) COMP.
+ 01  ERR_LENGTH                                  PIC  9(9) COMP.
+ 01  ERR_BUFFER                                  PIC  X(80).
+
+ 01  TRANSACTION_BEGUN_FLAG                      PIC X.
+ 01  END-OF-FILE-FLAG                            PIC X.
+ 01  VALID-RECORD-FLAG                           PIC X.
+ 01  TMP_FLAG                                    PIC X.
+
+ 01  PERSON-FOUND-FLAG                           PIC X.
+ 01  APPLICATION-FOUND-FLAG                      PIC X.
+ 01  STATUS-FOUND-FLAG                           PIC X.
+ 01  PRIORITY-FOUND-FLAG                         PIC X.
+ 01  CONTACT-DEVICE-FOUND-FLAG                   PIC X.
+ 01  REF-PROBLEM-FOUND-FLAG                      PIC X.
+
+ 01  LOCK-RETRY-COUNT                            PIC S9(4) COMP.
+ 01  LOCK-RETRY-MAX                              PIC S9(4) COMP VALUE 3.
+ 01  LOCK-RETRY-WAIT-SECS                        COMP-1     VALUE 1.0.
+
+ 01  CURRENT_DATE_BIN                            PIC S9(11)V9(7) COMP.
+ 01  CURRENT_USER_ID                             PIC X(8).
+ 01  JPI_USERNAME                                PIC S9(9) COMP VALUE 514.
+
+ 01  WS-CONTACT-BINTIM-STATUS                    PIC S9(9) COMP.
+ 01  WS-SOLVED-BINTIM-STATUS                     PIC S9(9) COMP.
+ 01  WS-REJECT-REASON                            PIC X(60).
+
+ 01  LOAD-READ-COUNT                             PIC S9(9) COMP VALUE 0.
+ 01  LOAD-ACCEPT-COUNT                           PIC S9(9) COMP VALUE 0.
+ 01  LOAD-REJECT-COUNT                           PIC S9(9) COMP VALUE 0.
+
+ 01  WS-DETAIL-LINE.
+     05  FILLER                                  PIC X(1)  VALUE SPACES.
+     05  WD-APPLICATION-ID                       PIC X(4).
+     05  FILLER                                  PIC X(1)  VALUE SPACES.
+     05  WD-CONTACT-PERSON-ID                    PIC X(8).
+     05  FILLER                                  PIC X(1)  VALUE SPACES.
+     05  WD-OUTCOME                              PIC X(8).
+     05  FILLER                                  PIC X(1)  VALUE SPACES.
+     05  WD-REASON                               PIC X(60).
+
+ 01  WS-TOTALS-LINE.
+     05  FILLER                                  PIC X(20) VALUE
+                                                    "RECORDS READ    = ".
+     05  WT-READ-COUNT                           PIC ZZZZZZZZ9.
+ 01  WS-ACCEPT-LINE.
+     05  FILLER                                  PIC X(20) VALUE
+                                                    "RECORDS LOADED   = ".
+     05  WT-ACCEPT-COUNT                         PIC ZZZZZZZZ9.
+ 01  WS-REJECT-LINE.
+     05  FILLER                                  PIC X(20) VALUE
+                                                    "RECORDS REJECTED = ".
+     05  WT-REJECT-COUNT                         PIC ZZZZZZZZ9.
+/
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM 1000-INITIALISATION.
+
+    PERFORM 2000-PROCESS-LOAD-FILE.
+
+    PERFORM 8000-FINALISATION.
+
+    GO TO 9900-EXIT.
+*
+1000-INITIALISATION.
+    MOVE ZERO TO SQLCODE.
+    MOVE "N"  TO TRANSACTION_BEGUN_FLAG.
+    MOVE "N"  TO END-OF-FILE-FLAG.
+    MOVE ZERO TO LOAD-READ-COUNT.
+    MOVE ZERO TO LOAD-ACCEPT-COUNT.
+    MOVE ZERO TO LOAD-REJECT-COUNT.
+
+    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
+
+    OPEN INPUT  PROBLEM-LOAD-FILE.
+    OPEN OUTPUT LOAD-REPORT-FILE.
+/
+2000-PROCESS-LOAD-FILE.
+    PERFORM 2100-READ-ONE-LOAD-RECORD.
+
+    PERFORM 2200-PROCESS-ONE-LOAD-RECORD UNTIL END-OF-FILE-FLAG = "Y".
+
+    PERFORM 6100-PRINT-TOTALS.
+*
+2100-READ-ONE-LOAD-RECORD.
+    READ PROBLEM-LOAD-FILE
+        AT END
+            MOVE "Y" TO END-OF-FILE-FLAG
+    END-READ.
+*
+2200-PROCESS-ONE-LOAD-RECORD.
+    ADD 1 TO LOAD-READ-COUNT.
+    MOVE SPACES TO WS-REJECT-REASON.
+    MOVE "Y"    TO VALID-RECORD-FLAG.
+
+    INITIALIZE PROBLEM_DETAILS_REC.
+
+    PERFORM 3000-VALIDATE-LOAD-RECORD.
+
+    IF VALID-RECORD-FLAG = "Y"
+        PERFORM 5000-INSERT-PROBLEM-RECORD
+    END-IF.
+
+    IF VALID-RECORD-FLAG = "Y"
+        ADD 1 TO LOAD-ACCEPT-COUNT
+        MOVE "LOADED"  TO WD-OUTCOME
+    ELSE
+        ADD 1 TO LOAD-REJECT-COUNT
+        MOVE "REJECTED" TO WD-OUTCOME
+    END-IF.
+
+    PERFORM 6000-PRINT-DETAIL-LINE.
+
+    PERFORM 2100-READ-ONE-LOAD-RECORD.
+/
+3000-VALIDATE-LOAD-RECORD.
+    PERFORM 7000-START_TRAN_RO.
+
+    MOVE PL-PROBLEM_STATUS    OF PROBLEM-LOAD-RECORD
+      TO PROBLEM_STATUS       OF PROBLEM_DETAILS_REC.
+    MOVE PL-PRIORITY-ID       OF PROBLEM-LOAD-RECORD
+      TO PRIORITY_ID          OF PROBLEM_DETAILS_REC.
+    MOVE PL-APPLICATION-ID    OF PROBLEM-LOAD-RECORD
+      TO APPLICATION_ID       OF PROBLEM_DETAILS_REC.
+    MOVE PL-SITE-ID           OF PROBLEM-LOAD-RECORD
+      TO SITE_ID              OF PROBLEM_DETAILS_REC.
+    MOVE PL-PROBLEM-DESC      OF PROBLEM-LOAD-RECORD
+      TO PROBLEM_DESC         OF PROBLEM_DETAILS_REC.
+    MOVE PL-RECORDING-PERSON-ID OF PROBLEM-LOAD-RECORD
+      TO RECORDING_PERSON_ID  OF PROBLEM_DETAILS_REC.
+    MOVE PL-CONTACT-PERSON-ID OF PROBLEM-LOAD-RECORD
+      TO CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC.
+    MOVE PL-CONTACT-DEVICE    OF PROBLEM-LOAD-RECORD
+      TO CONTACT_DEVICE       OF PROBLEM_DETAILS_REC.
+    MOVE PL-PERSON-ASSIGNED-ID OF PROBLEM-LOAD-RECORD
+      TO PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC.
+    MOVE PL-PERSON-REDIRECTED-ID OF PROBLEM-LOAD-RECORD
+      TO PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC.
+    MOVE PL-OTHER-SYSTEM-CODE OF PROBLEM-LOAD-RECORD
+      TO OTHER_SYSTEM_CODE    OF PROBLEM_DETAILS_REC.
+    MOVE PL-EST-TO-COMPLETE-DAYS OF PROBLEM-LOAD-RECORD
+      TO EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC.
+    MOVE PL-PROGRESS-DESC     OF PROBLEM-LOAD-RECORD
+      TO PROGRESS_DESC        OF PROBLEM_DETAILS_REC.
+    MOVE PL-REF-PROBLEM-NUMBER OF PROBLEM-LOAD-RECORD
+      TO REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC.
+
+    PERFORM 3100-CONVERT-CONTACT-DATE.
+
+    MOVE PL-CONTACT-PERSON-ID OF PROBLEM-LOAD-RECORD
+      TO PERSON-ID            OF PERSON_DETAILS_REC.
+    PERFORM 8500-READ-PERSON-TABLE.
+    IF PERSON-FOUND-FLAG = "N"
+        MOVE "N" TO VALID-RECORD-FLAG
+        MOVE "CONTACT PERSON NOT ON FILE" TO WS-REJECT-REASON
+    END-IF.
+
+    IF PL-PERSON-ASSIGNED-ID OF PROBLEM-LOAD-RECORD NOT = SPACES
+        MOVE PL-PERSON-ASSIGNED-ID OF PROBLEM-LOAD-RECORD
+          TO PERSON-ID            OF PERSON_DETAILS_REC
+        PERFORM 8500-READ-PERSON-TABLE
+        IF PERSON-FOUND-FLAG = "N"
+            MOVE "N" TO VALID-RECORD-FLAG
+            MOVE "ASSIGNED PERSON NOT ON FILE" TO WS-REJECT-REASON
+        END-IF
+    END-IF.
+
+    MOVE PL-APPLICATION-ID    OF PROBLEM-LOAD-RECORD
+      TO APPLICATION-ID       OF APPLICATION_DETAILS_REC.
+    PERFORM 8600-READ-APPLICATION-TABLE.
+    IF APPLICATION-FOUND-FLAG = "N"
+        MOVE "N" TO VALID-RECORD-FLAG
+        MOVE "APPLICATION NOT ON FILE" TO WS-REJECT-REASON
+    END-IF.
+
+    MOVE PL-PROBLEM-STATUS    OF PROBLEM-LOAD-RECORD
+      TO PROBLEM_STATUS       OF STATUS_DETAILS_REC.
+    PERFORM 8800-READ-STATUS-TABLE.
+    IF STATUS-FOUND-FLAG = "N"
+        MOVE "N" TO VALID-RECORD-FLAG
+        MOVE "STATUS NOT ON FILE" TO WS-REJECT-REASON
+    END-IF.
+
+    MOVE PL-PRIORITY-ID       OF PROBLEM-LOAD-RECORD
+      TO PRIORITY_ID          OF PRIORITY_DETAILS_REC.
+    PERFORM 8900-READ-PRIORITY-TABLE.
+    IF PRIORITY-FOUND-FLAG = "N"
+        MOVE "N" TO VALID-RECORD-FLAG
+        MOVE "PRIORITY NOT ON FILE" TO WS-REJECT-REASON
+    END-IF.
+
+    MOVE PL-CONTACT-DEVICE    OF PROBLEM-LOAD-RECORD
+      TO CONTACT_DEVICE       OF CONTACT_DEVICE_DETAILS_REC.
+    PERFORM 8960-READ-CONTACT-DEVICE-TABLE.
+    IF CONTACT-DEVICE-FOUND-FLAG = "N"
+        MOVE "N" TO VALID-RECORD-FLAG
+        MOVE "CONTACT DEVICE NOT ON FILE" TO WS-REJECT-REASON
+    END-IF.
+
+    IF WS-CONTACT-BINTIM-STATUS NOT = ZERO
+    OR WS-SOLVED-BINTIM-STATUS NOT = ZERO
+        MOVE "N" TO VALID-RECORD-FLAG
+        MOVE "INVALID CONTACT OR SOLVED DATE FORMAT" TO WS-REJECT-REASON
+    END-IF.
+
+    IF REF_PROBLEM_NUMBER OF PROBLEM_DETAILS_REC NOT = ZERO
+        MOVE REF_PROBLEM_NUMBER OF PROBLEM_DETAILS_REC
+          TO PROBLEM_NUMBER     OF REF-PROBLEM-DETAILS-REC
+
+        PERFORM 8950-READ-REF-PROBLEM-TABLE
+
+        IF REF-PROBLEM-FOUND-FLAG = "N"
+            MOVE "N" TO VALID-RECORD-FLAG
+            MOVE "REFERENCED PROBLEM NOT ON FILE" TO WS-REJECT-REASON
+        END-IF
+    END-IF.
+
+    PERFORM 7800_CMT_TRAN.
+*
+3100-CONVERT-CONTACT-DATE.
+    MOVE ZERO TO WS-CONTACT-BINTIM-STATUS.
+    MOVE ZERO TO WS-SOLVED-BINTIM-STATUS.
+
+    CALL "SYS$BINTIM" USING PL-CONTACT-DATE-TEXT OF PROBLEM-LOAD-RECORD
+                             CONTACT_DATE OF PROBLEM_DETAILS_REC
+                       GIVING WS-CONTACT-BINTIM-STATUS.
+
+    IF PL-SOLVED-DATE-TEXT OF PROBLEM-LOAD-RECORD = SPACES
+        MOVE ZERO TO SOLVED_DATE OF PROBLEM_DETAILS_REC
+    ELSE
+        CALL "SYS$BINTIM" USING PL-SOLVED-DATE-TEXT OF PROBLEM-LOAD-RECORD
+                                 SOLVED_DATE OF PROBLEM_DETAILS_REC
+                           GIVING WS-SOLVED-BINTIM-STATUS
+    END-IF.
+/
+5000-INSERT-PROBLEM-RECORD.
+    PERFORM 7100-START_TRAN_RW.
+
+    PERFORM 5500-GET-NEXT-NUMBER.
+
+    PERFORM 7200-WRITE-PROB-RECORD.
+
+    IF TMP_FLAG = "Y"
+        PERFORM 7800_CMT_TRAN
+    ELSE
+        MOVE "N" TO VALID-RECORD-FLAG
+        MOVE "DUPLICATE PROBLEM NUMBER ON INSERT" TO WS-REJECT-REASON
+        PERFORM 7900-RLB_TRAN
+    END-IF.
+*
+5500-GET-NEXT-NUMBER.
+    MOVE APPLICATION_ID OF PROBLEM_DETAILS_REC
+      TO APPLICATION_ID OF NEXT_PROBLEM_NUMBER_REC.
+
+    PERFORM 7500-NEXT-PROBLEM_SS.
+
+    MOVE PROBLEM_NUMBER OF NEXT_PROBLEM_NUMBER_REC
+      TO PROBLEM_NUMBER OF PROBLEM_DETAILS_REC.
+
+    ADD 1 TO PROBLEM_NUMBER OF NEXT_PROBLEM_NUMBER_REC.
+
+    PERFORM 7600-NEXT-PROBLEM_UR.
+/
+6000-PRINT-DETAIL-LINE.
+    MOVE SPACES TO WS-DETAIL-LINE.
+    MOVE APPLICATION_ID    OF PROBLEM_DETAILS_REC TO WD-APPLICATION-ID.
+    MOVE CONTACT_PERSON_ID OF PROBLEM_DETAILS_REC TO WD-CONTACT-PERSON-ID.
+    MOVE WS-REJECT-REASON                         TO WD-REASON.
+    MOVE WS-DETAIL-LINE                           TO LOAD-REPORT-LINE.
+    WRITE LOAD-REPORT-LINE.
+*
+6100-PRINT-TOTALS.
+    MOVE SPACES TO LOAD-REPORT-LINE.
+    WRITE LOAD-REPORT-LINE.
+
+    MOVE LOAD-READ-COUNT   TO WT-READ-COUNT.
+    MOVE WS-TOTALS-LINE    TO LOAD-REPORT-LINE.
+    WRITE LOAD-REPORT-LINE.
+
+    MOVE LOAD-ACCEPT-COUNT TO WT-ACCEPT-COUNT.
+    MOVE WS-ACCEPT-LINE    TO LOAD-REPORT-LINE.
+    WRITE LOAD-REPORT-LINE.
+
+    MOVE LOAD-REJECT-COUNT TO WT-REJECT-COUNT.
+    MOVE WS-REJECT-LINE    TO LOAD-REPORT-LINE.
+    WRITE LOAD-REPORT-LINE.
+/
+7000-START_TRAN_RO.
+    CALL "ET_ST_RO_PROBLEM" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+    WHEN OTHER
+        DISPLAY "ST_RO NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+*
+7100-START_TRAN_RW.
+    MOVE -1003 TO SQLCODE.
+
+    PERFORM 7110-CALL-ST-RW-PROBLEM VARYING LOCK-RETRY-COUNT FROM 1 BY 1
+                          UNTIL NOT SQL_LOCKED_RECORD
+                             OR LOCK-RETRY-COUNT > LOCK-RETRY-MAX.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+    WHEN OTHER
+        DISPLAY "ST_RW NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+*
+7110-CALL-ST-RW-PROBLEM.
+    IF LOCK-RETRY-COUNT > 1
+        CALL "LIB$WAIT" USING BY REFERENCE LOCK-RETRY-WAIT-SECS
+    END-IF.
+
+    CALL "ET_ST_RW_PROBLEM" USING SQLCA.
+/
+7200-WRITE-PROB-RECORD.
+    PERFORM 8600-GET-TIME.
+    MOVE CURRENT_DATE_BIN TO REC_TMSTAMP OF PROBLEM_DETAILS_REC.
+
+    PERFORM 8700-GET-USER.
+    MOVE CURRENT_USER_ID TO REC_USER     OF PROBLEM_DETAILS_REC.
+
+    CALL "ET_IR_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 SITE_ID              OF PROBLEM_DETAILS_REC
+                                 PROBLEM_DESC         OF PROBLEM_DETAILS_REC
+                                 RECORDING_PERSON_ID  OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 CONTACT_PERSON_ID    OF PROBLEM_DETAILS_REC
+                                 CONTACT_DEVICE       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+                                 PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+                                 OTHER_SYSTEM_CODE    OF PROBLEM_DETAILS_REC
+                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
+                                 PROGRESS_DESC        OF PROBLEM_DETAILS_REC
+                                 SOLVED_DATE          OF PROBLEM_DETAILS_REC
+                                 REF_PROBLEM_NUMBER   OF PROBLEM_DETAILS_REC
+                                 REC_USER             OF PROBLEM_DETAILS_REC
+                                 REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TMP_FLAG
+        PERFORM 7250-RECORD-PROBLEM-HISTORY
+    WHEN SQL_DUPLICATE_IDX
+        MOVE "N" TO TMP_FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF PROBLEM_IR CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+*
+7250-RECORD-PROBLEM-HISTORY.
+    MOVE PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+      TO PROBLEM_NUMBER       OF PROBLEM_HISTORY_REC.
+    MOVE PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+      TO PROBLEM_STATUS       OF PROBLEM_HISTORY_REC.
+    MOVE PRIORITY_ID          OF PROBLEM_DETAILS_REC
+      TO PRIORITY_ID          OF PROBLEM_HISTORY_REC.
+    MOVE PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+      TO PERSON_ASSIGNED_ID   OF PROBLEM_HISTORY_REC.
+    MOVE PERSON_REDIRECTED_ID OF PROBLEM_DETAILS_REC
+      TO PERSON_REDIRECTED_ID OF PROBLEM_HISTORY_REC.
+    MOVE REC_USER             OF PROBLEM_DETAILS_REC
+      TO REC_USER             OF PROBLEM_HISTORY_REC.
+    MOVE REC_TMSTAMP          OF PROBLEM_DETAILS_REC
+      TO REC_TMSTAMP          OF PROBLEM_HISTORY_REC.
+
+    CALL "ET_IR_PROBLEM_HISTORY" USING SQLCA
+                                PROBLEM_NUMBER       OF PROBLEM_HISTORY_REC
+                                REC_TMSTAMP          OF PROBLEM_HISTORY_REC
+                                PROBLEM_STATUS       OF PROBLEM_HISTORY_REC
+                                PRIORITY_ID          OF PROBLEM_HISTORY_REC
+                                PERSON_ASSIGNED_ID   OF PROBLEM_HISTORY_REC
+                                PERSON_REDIRECTED_ID OF PROBLEM_HISTORY_REC
+                                REC_USER             OF PROBLEM_HISTORY_REC
+    END-CALL.
+/
+7500-NEXT-PROBLEM_SS.
+    CALL "ET_SS_NEXT_PROBLEM_NUMBER" USING SQLCA
+                                     APPLICATION_ID OF NEXT_PROBLEM_NUMBER_REC
+                                     PROBLEM_NUMBER OF NEXT_PROBLEM_NUMBER_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF NEXT_PROBLEM_SS CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+*
+7600-NEXT-PROBLEM_UR.
+    CALL "ET_UR_NEXT_PROBLEM_NUMBER" USING SQLCA
+                                     APPLICATION_ID OF NEXT_PROBLEM_NUMBER_REC
+                                     PROBLEM_NUMBER OF NEXT_PROBLEM_NUMBER_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR OF NEXT_PROBLEM_UR CODE=" SQLCODE WITH CONVERSION
+        GO TO 9900-EXIT
+    END-EVALUATE.
+/
+7800_CMT_TRAN.
+    CALL "ET_CMT_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "CMT_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+*
+7900-RLB_TRAN.
+    CALL "ET_RLB_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "RLB_TRN NG CODE=" SQLCODE WITH CONVERSION
+        GO TO   9900-EXIT
+    END-EVALUATE.
+/
+8500-READ-PERSON-TABLE.
+    IF TRANSACTION_BEGUN_FLAG = "N"
+        PERFORM 7000-START_TRAN_RO
+    END-IF.
+
+    CALL "ET_SS_PERSON_DETAILS" USING SQLCA
+                                      PERSON_ID       OF PERSON_DETAILS_REC
+                                      PERSON_DESC     OF PERSON_DETAILS_REC
+                                      PERSON_PHONE    OF PERSON_DETAILS_REC
+                                      SUPERVISOR_FLAG OF PERSON_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO PERSON-FOUND-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO PERSON-FOUND-FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF PERSON_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE "N" TO PERSON-FOUND-FLAG
+        GO TO 9900-EXIT
+    END-EVALUATE.
+*
+8600-READ-APPLICATION-TABLE.
+    IF TRANSACTION_BEGUN_FLAG = "N"
+        PERFORM 7000-START_TRAN_RO
+    END-IF.
+
+    CALL "ET_SS_APPLICATION_DETAILS" USING SQLCA
+                                      APPLICATION_ID    OF APPLICATION_DETAILS_REC
+                                      APPLICATION_DESC  OF APPLICATION_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO APPLICATION-FOUND-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO APPLICATION-FOUND-FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF APPLICATION_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE "N" TO APPLICATION-FOUND-FLAG
+        GO TO 9900-EXIT
+    END-EVALUATE.
+*
+8600-GET-TIME.
+    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
+*
+8700-GET-USER.
+    CALL "LIB$GETJPI" USING BY REFERENCE JPI_USERNAME
+                             OMITTED
+                             OMITTED
+                             OMITTED
+                             BY DESCRIPTOR CURRENT_USER_ID.
+*
+8800-READ-STATUS-TABLE.
+    IF TRANSACTION_BEGUN_FLAG = "N"
+        PERFORM 7000-START_TRAN_RO
+    END-IF.
+
+    CALL "ET_SS_STATUS_DETAILS" USING SQLCA
+                                      PROBLEM_STATUS OF STATUS_DETAILS_REC
+                                      STATUS_DESC    OF STATUS_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO STATUS-FOUND-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO STATUS-FOUND-FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF STATUS_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE "N" TO STATUS-FOUND-FLAG
+        GO TO 9900-EXIT
+    END-EVALUATE.
+*
+8900-READ-PRIORITY-TABLE.
+    IF TRANSACTION_BEGUN_FLAG = "N"
+        PERFORM 7000-START_TRAN_RO
+    END-IF.
+
+    CALL "ET_SS_PRIORITY_DETAILS" USING SQLCA
+                                      PRIORITY_ID   OF PRIORITY_DETAILS_REC
+                                      PRIORITY_DESC OF PRIORITY_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO PRIORITY-FOUND-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO PRIORITY-FOUND-FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF PRIORITY_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE "N" TO PRIORITY-FOUND-FLAG
+        GO TO 9900-EXIT
+    END-EVALUATE.
+*
+8950-READ-REF-PROBLEM-TABLE.
+    IF TRANSACTION_BEGUN_FLAG = "N"
+        PERFORM 7000-START_TRAN_RO
+    END-IF.
+
+    CALL "ET_SS_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF REF-PROBLEM-DETAILS-REC
+                                 PROBLEM_STATUS       OF REF-PROBLEM-DETAILS-REC
+                                 PRIORITY_ID          OF REF-PROBLEM-DETAILS-REC
+                                 APPLICATION_ID       OF REF-PROBLEM-DETAILS-REC
+                                 SITE_ID              OF REF-PROBLEM-DETAILS-REC
+                                 PROBLEM_DESC         OF REF-PROBLEM-DETAILS-REC
+                                 RECORDING_PERSON_ID  OF REF-PROBLEM-DETAILS-REC
+                                 CONTACT_DATE         OF REF-PROBLEM-DETAILS-REC
+                                 CONTACT_PERSON_ID    OF REF-PROBLEM-DETAILS-REC
+                                 CONTACT_DEVICE       OF REF-PROBLEM-DETAILS-REC
+                                 PERSON_ASSIGNED_ID   OF REF-PROBLEM-DETAILS-REC
+                                 PERSON_REDIRECTED_ID OF REF-PROBLEM-DETAILS-REC
+                                 OTHER_SYSTEM_CODE    OF REF-PROBLEM-DETAILS-REC
+                                 EST_TO_COMPLETE_DAYS OF REF-PROBLEM-DETAILS-REC
+                                 PROGRESS_DESC        OF REF-PROBLEM-DETAILS-REC
+                                 SOLVED_DATE          OF REF-PROBLEM-DETAILS-REC
+                                 REF_PROBLEM_NUMBER   OF REF-PROBLEM-DETAILS-REC
+                                 REC_USER             OF REF-PROBLEM-DETAILS-REC
+                                 REC_TMSTAMP          OF REF-PROBLEM-DETAILS-REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO REF-PROBLEM-FOUND-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO REF-PROBLEM-FOUND-FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF REF_PROBLEM_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE "N" TO REF-PROBLEM-FOUND-FLAG
+        GO TO 9900-EXIT
+    END-EVALUATE.
+*
+8960-READ-CONTACT-DEVICE-TABLE.
+    IF TRANSACTION_BEGUN_FLAG = "N"
+        PERFORM 7000-START_TRAN_RO
+    END-IF.
+
+    CALL "ET_SS_CONTACT_DEVICE_DETAILS" USING SQLCA
+                                      CONTACT_DEVICE      OF CONTACT_DEVICE_DETAILS_REC
+                                      CONTACT_DEVICE_DESC OF CONTACT_DEVICE_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO CONTACT-DEVICE-FOUND-FLAG
+    WHEN SQL_NOT_FOUND
+        MOVE "N" TO CONTACT-DEVICE-FOUND-FLAG
+    WHEN OTHER
+        DISPLAY "ERROR OF CONTACT_DEVICE_SS CODE=" SQLCODE WITH CONVERSION
+        MOVE "N" TO CONTACT-DEVICE-FOUND-FLAG
+        GO TO 9900-EXIT
+    END-EVALUATE.
+/
+8000-FINALISATION.
+    CLOSE PROBLEM-LOAD-FILE.
+    CLOSE LOAD-REPORT-FILE.
+*
+9900-EXIT.
+    IF NOT SQL_SUCCESS
+        MOVE 15 TO ERR_FLAGS
+        PERFORM 9910_ERROR VARYING ERR_SUB FROM 1 BY 1
+                           UNTIL ERR_SUB > Rdb$LU_NUM_ARGUMENTS.
+
+    IF TRANSACTION_BEGUN_FLAG = "Y"
+        PERFORM 7900-RLB_TRAN.
+
+    STOP RUN.
+*
+9910_ERROR.
+        call "sys$getmsg" using
+                                 by value      Rdb$LU_ARGUMENTS(ERR_SUB)
+                                 by reference  err_length
+                                 by descriptor err_buffer
+                                 by value      err_flags
+                                 omitted
+                          GIVING               ERR_RET.
+
+         DISPLAY ERR_BUFFER.
+*
+* **************** END OF SOURCE EZITRAK011 ****************
