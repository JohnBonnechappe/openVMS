@@ -0,0 +1,426 @@
+IDENTIFICATION DIVISION.
+*
+*******************************************************************************
+*                                                                             *
+*   Program ID   : EZITRAK010                                                 *
+*   Program Name : Problem Load Dashboard                                     *
+*   Summary      : Interactive single-screen dashboard - on each display it   *
+*                  scans PROBLEM_DETAILS once and shows total open, total     *
+*                  closed, total overdue (same CONTACT_DATE +                *
+*                  EST_TO_COMPLETE_DAYS logic as EZITRAK008's aging report),  *
+*                  open counts by PRIORITY_ID and open counts by             *
+*                  APPLICATION_ID, so a team lead can see overall load       *
+*                  without paging through EZITRAK003's browse results.       *
+*                  "R" refreshes the counts in place, "E" exits.             *
+*                                                                             *
+*   SCREENS USED : EZITRAK101                                                 *
+*                                                                             *
+*   TABLES  USED : PROBLEM_DETAILS      (Input)                              *
+*                                                                             *
+*   NOTE         : EZITRAK101_REC is a new CDD screen record, not yet        *
+*                  generated - KEY_PRESSED PIC X(1), ERROR_MESSAGE PIC X(60),*
+*                  TOTAL_OPEN/TOTAL_CLOSED/TOTAL_OVERDUE PIC S9(9) COMP,     *
+*                  PRIORITY_LINE_COUNT/APPLICATION_LINE_COUNT PIC S9(4) COMP,*
+*                  and two OCCURS tables (DASH-PRIORITY-LINE OCCURS 10 of    *
+*                  DASH-PRIORITY-ID PIC X(2) + DASH-PRIORITY-OPEN-COUNT PIC  *
+*                  S9(9) COMP, DASH-APPLICATION-LINE OCCURS 20 of            *
+*                  DASH-APPLICATION-ID PIC X(4) + DASH-APPLICATION-OPEN-     *
+*                  COUNT PIC S9(9) COMP) for the EZITRAK101 FORMS$ screen to *
+*                  lay out as two scrolling columns.  This needs its own    *
+*                  cursor family, ET_OC12_PROBLEM_DETAILS /                  *
+*                  ET_FC12_PROBLEM_DETAILS / ET_CC12_PROBLEM_DETAILS - open/ *
+*                  fetch/close over every PROBLEM_DETAILS row with no WHERE  *
+*                  filter at all (this dashboard needs TOTAL_CLOSED as well  *
+*                  as the open breakdowns, so unlike EZITRAK008's aging      *
+*                  cursor it cannot exclude PROBLEM_STATUS = 'C' rows),      *
+*                  returning PROBLEM_NUMBER, PROBLEM_STATUS, PRIORITY_ID,    *
+*                  APPLICATION_ID, PERSON_ASSIGNED_ID, CONTACT_DATE and      *
+*                  EST_TO_COMPLETE_DAYS.  Distinctly numbered rather than    *
+*                  reusing EZITRAK008's ET_OC/FC/CC_PROBLEM_DETAILS cursor   *
+*                  since that one is generated against a PROBLEM_STATUS     *
+*                  <> 'C' WHERE clause and a 5-column fetch list.            *
+*                                                                             *
+*******************************************************************************
+*
+/
+PROGRAM-ID. EZITRAK010.
+ENVIRONMENT DIVISION.
+* DATE-WRITTEN. 16-02-92
+* AUTHOR. JOHN
+CONFIGURATION SECTION.
+    SOURCE-COMPUTER. VAX-8650.
+    OBJECT-COMPUTER. VAX-8650.
+/
+DATA DIVISION.
+/
+WORKING-STORAGE SECTION.
+    copy "EZITRAK_CDD.EZITRAK101_REC"  from dictionary.
+    copy "EZITRAK_CDD.EZITRAK101_REC"  from dictionary
+          replacing EZITRAK101_REC BY OLD-EZITRAK101-REC.
+
+    copy "EZITRAK_CDD.PROBLEM_DETAILS_REC"  from dictionary.
+/
+ 01  SQLCA.
+     03  SQLCAID                                 PIC X(8) VALUE "SQLCA   ".
+     03  SQLCABC                                 PIC S9(9) COMP  VALUE 128.
+     03  SQLCODE                                 PIC S9(9) COMP.
+         88  SQL_SUCCESS                         VALUE 0.
+         88  SQL_NOT_FOUND                       VALUE 100.
+         88  SQL_DUPLICATE_IDX                   VALUE -803.
+         88  SQL_LOCKED_RECORD                   VALUE -1003.
+     03  SQLERRML                                PIC S9(4) COMP VALUE 0.
+     03  SQLERRMC                                PIC X(70).
+     03  SQLERRD                                 PIC S9(9) COMP OCCURS 6.
+     03  SQLWARN                                 PIC X(8).
+     03  SQLEXT                                  PIC X(8).
+
+ 01 Rdb$MESSAGE_VECTOR EXTERNAL GLOBAL.
+     03 Rdb$LU_NUM_ARGUMENTS                     PIC S9(9) COMP.
+     03 Rdb$LU_STATUS                            PIC S9(9) COMP.
+     03 Rdb$ALU_ARGUMENTS                        OCCURS 18.
+         05 Rdb$LU_ARGUMENTS                     PIC S9(9) COMP.
+
+ 01  ERR_RET                                     PIC S9(9) COMP.
+ 01  ERR_SUB                                     PIC  9(9) COMP.
+ 01  ERR_FLAGS                                   PIC  9(9) COMP.
+ 01  ERR_LENGTH                                  PIC  9(9) COMP.
+ 01  ERR_BUFFER                                  PIC  X(80).
+ 01  SS$_NORMAL                                  PIC S9(9) COMP
+     VALUE IS EXTERNAL SS$_NORMAL.
+
+ 01  SESSION-ID                                  PIC X(16) GLOBAL.
+ 01  DEVICE-NAME                                 PIC X(9)  VALUE "SYS$INPUT".
+ 01  FORM-FILE                                   PIC X(10) VALUE
+                                                    "EZITRAK101".
+ 01  FORMS-STATUS                                PIC S9(9) COMP GLOBAL.
+ 01  SINGLE_REC_COUNT                            PIC S9(5) COMP VALUE 1 GLOBAL.
+ 01  NO-TIMEOUT                                  PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  ORIGINAL_REQ                                PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  NO-OPTIONS                                  PIC S9(9) COMP VALUE 0 GLOBAL.
+ 01  NO-SHAD                                     PIC S9(9) COMP VALUE 0 GLOBAL.
+
+ 01  SEND_REC_NAME                               PIC X(14).
+ 01  RECE-REC-NAME                               PIC X(14).
+
+ 01  HEADER_REC_NAME                             PIC X(14) VALUE
+                                                    "EZITRAK101_REC".
+
+ 01  MAIN_REC_NAME                               PIC X(14) VALUE
+                                                    "EZITRAK101_REC".
+
+ 01  INP_CTL_STRING                              PIC X(25) GLOBAL.
+ 01  OUT_CTL_STRING                              PIC X(25) GLOBAL.
+ 01  INP_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
+ 01  OUT_CTL_COUNT                               PIC S9(9) COMP GLOBAL.
+/
+ 01  STAGE-OF-PROCESSING                         PIC 99.
+ 01  TRANSACTION_BEGUN_FLAG                      PIC X.
+
+ 01  CURRENT_DATE_BIN                            PIC S9(11)V9(7) COMP.
+ 01  ONE-DAY-BIN                                 PIC S9(11)V9(7) COMP
+                                                    VALUE 864000000000.
+ 01  WS-DUE-DATE                                 PIC S9(11)V9(7) COMP.
+
+ 01  SUB1                                        PIC S9(4) COMP.
+ 01  PRIORITY-COUNT                              PIC S9(4) COMP.
+ 01  APPLICATION-COUNT                           PIC S9(4) COMP.
+ 01  PRIORITY-TRUNC-FLAG                         PIC X VALUE "N".
+ 01  APPLICATION-TRUNC-FLAG                      PIC X VALUE "N".
+ 01  FOUND-FLAG                                  PIC X.
+*
+* ************ TEMP ITEM -- REMOVE AFTER PROG IS OK ***************
+ 01  TEMP-COUNTER                                PIC S9(9) COMP.
+ 01  PREVIOUS-STAGE-OF-PROCESSING                PIC 99 VALUE ZERO.
+/
+PROCEDURE DIVISION.
+MAIN-PARA.
+    PERFORM 1000-INITIALISATION.
+
+    PERFORM DISTRIBUTOR-PARA UNTIL STAGE-OF-PROCESSING = 99.
+
+    PERFORM 8000-FINALISATION.
+
+    GO TO 9900-EXIT.
+*
+DISTRIBUTOR-PARA.
+    IF STAGE-OF-PROCESSING = 15
+        PERFORM 3000-COMPUTE-COUNTS.
+
+    IF STAGE-OF-PROCESSING = 20 OR 21
+        PERFORM 4000-DASHBOARD-SCREEN.
+
+    IF STAGE-OF-PROCESSING = PREVIOUS-STAGE-OF-PROCESSING
+        ADD 1 TO TEMP-COUNTER
+    ELSE
+        MOVE ZERO TO TEMP-COUNTER
+        MOVE STAGE-OF-PROCESSING TO PREVIOUS-STAGE-OF-PROCESSING
+    END-IF.
+
+    IF TEMP-COUNTER > 10
+        DISPLAY "TEMP COUNTER EXCEEDED - PROGRAM MAY BE LOOPING"
+        GO TO 9900-EXIT.
+
+*
+1000-INITIALISATION.
+    MOVE 15      TO STAGE-OF-PROCESSING.
+    MOVE ZERO    TO TEMP-COUNTER.
+    MOVE ZERO    TO PREVIOUS-STAGE-OF-PROCESSING.
+    MOVE ZERO    TO SQLCODE.
+    MOVE "N"     TO TRANSACTION_BEGUN_FLAG.
+
+    PERFORM 1100-FORM-INIT.
+*
+1100-FORM-INIT.
+    CALL "FORMS$ENABLE"
+    USING
+      OMITTED
+      BY DESCRIPTOR  DEVICE_NAME
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  FORM-FILE,
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS IS FAILURE
+        PERFORM 8200-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+/
+3000-COMPUTE-COUNTS.
+    INITIALIZE EZITRAK101-REC.
+    MOVE ZERO  TO PRIORITY-COUNT.
+    MOVE ZERO  TO APPLICATION-COUNT.
+    MOVE "N"   TO PRIORITY-TRUNC-FLAG.
+    MOVE "N"   TO APPLICATION-TRUNC-FLAG.
+
+    CALL "SYS$GETTIM" USING BY REFERENCE CURRENT_DATE_BIN.
+
+    PERFORM 7000-START_TRAN_RO.
+
+    CALL "ET_OC12_PROBLEM_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_OC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR BUILDING DASHBOARD COUNTS" TO ERROR_MESSAGE OF EZITRAK101_REC
+        MOVE 20 TO STAGE-OF-PROCESSING
+        GO TO 3000-COMPUTE-COUNTS-EXIT
+    END-EVALUATE.
+
+    PERFORM 3100-FETCH-ONE-PROBLEM UNTIL NOT SQL_SUCCESS.
+
+    CALL "ET_CC12_PROBLEM_DETAILS" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_CC CODE=" SQLCODE WITH CONVERSION
+        MOVE "ERROR BUILDING DASHBOARD COUNTS" TO ERROR_MESSAGE OF EZITRAK101_REC
+        MOVE 20 TO STAGE-OF-PROCESSING
+        GO TO 3000-COMPUTE-COUNTS-EXIT
+    END-EVALUATE.
+
+    PERFORM 7800-CMT_TRAN.
+
+    MOVE PRIORITY-COUNT    TO PRIORITY_LINE_COUNT    OF EZITRAK101_REC.
+    MOVE APPLICATION-COUNT TO APPLICATION_LINE_COUNT  OF EZITRAK101_REC.
+    MOVE 20 TO STAGE-OF-PROCESSING.
+3000-COMPUTE-COUNTS-EXIT.
+*
+3100-FETCH-ONE-PROBLEM.
+    CALL "ET_FC12_PROBLEM_DETAILS" USING SQLCA
+                                 PROBLEM_NUMBER       OF PROBLEM_DETAILS_REC
+                                 PROBLEM_STATUS       OF PROBLEM_DETAILS_REC
+                                 PRIORITY_ID          OF PROBLEM_DETAILS_REC
+                                 APPLICATION_ID       OF PROBLEM_DETAILS_REC
+                                 PERSON_ASSIGNED_ID   OF PROBLEM_DETAILS_REC
+                                 CONTACT_DATE         OF PROBLEM_DETAILS_REC
+                                 EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC
+    END-CALL.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        PERFORM 3200-TALLY-ONE-PROBLEM
+    WHEN SQL_NOT_FOUND
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "ERROR ON PROBLEM_FC CODE=" SQLCODE WITH CONVERSION
+    END-EVALUATE.
+/
+3200-TALLY-ONE-PROBLEM.
+    IF PROBLEM_STATUS OF PROBLEM_DETAILS_REC = "C"
+        ADD 1 TO TOTAL_CLOSED OF EZITRAK101_REC
+    ELSE
+        ADD 1 TO TOTAL_OPEN OF EZITRAK101_REC
+        PERFORM 3300-TALLY-PRIORITY
+        PERFORM 3400-TALLY-APPLICATION
+        PERFORM 3500-CHECK-OVERDUE
+    END-IF.
+*
+3300-TALLY-PRIORITY.
+    MOVE "N" TO FOUND-FLAG.
+
+    PERFORM 3310-FIND-PRIORITY-LINE VARYING SUB1 FROM 1 BY 1
+        UNTIL SUB1 > PRIORITY-COUNT OR FOUND-FLAG = "Y".
+
+    IF FOUND-FLAG = "N"
+        IF PRIORITY-COUNT < 10
+            ADD 1 TO PRIORITY-COUNT
+            MOVE PRIORITY_ID OF PROBLEM_DETAILS_REC
+              TO DASH-PRIORITY-ID       (PRIORITY-COUNT) OF EZITRAK101-REC
+            MOVE 1
+              TO DASH-PRIORITY-OPEN-COUNT (PRIORITY-COUNT) OF EZITRAK101-REC
+        ELSE
+            IF PRIORITY-TRUNC-FLAG = "N"
+                DISPLAY "MORE THAN 10 DISTINCT PRIORITIES FOUND - "
+                        "LIST TRUNCATED" WITH CONVERSION
+                MOVE "Y" TO PRIORITY-TRUNC-FLAG
+            END-IF
+        END-IF
+    END-IF.
+*
+3310-FIND-PRIORITY-LINE.
+    IF DASH-PRIORITY-ID (SUB1) OF EZITRAK101-REC
+       = PRIORITY_ID OF PROBLEM_DETAILS_REC
+        ADD 1 TO DASH-PRIORITY-OPEN-COUNT (SUB1) OF EZITRAK101-REC
+        MOVE "Y" TO FOUND-FLAG
+    END-IF.
+*
+3400-TALLY-APPLICATION.
+    MOVE "N" TO FOUND-FLAG.
+
+    PERFORM 3410-FIND-APPLICATION-LINE VARYING SUB1 FROM 1 BY 1
+        UNTIL SUB1 > APPLICATION-COUNT OR FOUND-FLAG = "Y".
+
+    IF FOUND-FLAG = "N"
+        IF APPLICATION-COUNT < 20
+            ADD 1 TO APPLICATION-COUNT
+            MOVE APPLICATION_ID OF PROBLEM_DETAILS_REC
+              TO DASH-APPLICATION-ID          (APPLICATION-COUNT) OF EZITRAK101-REC
+            MOVE 1
+              TO DASH-APPLICATION-OPEN-COUNT  (APPLICATION-COUNT) OF EZITRAK101-REC
+        ELSE
+            IF APPLICATION-TRUNC-FLAG = "N"
+                DISPLAY "MORE THAN 20 DISTINCT APPLICATIONS FOUND - "
+                        "LIST TRUNCATED" WITH CONVERSION
+                MOVE "Y" TO APPLICATION-TRUNC-FLAG
+            END-IF
+        END-IF
+    END-IF.
+*
+3410-FIND-APPLICATION-LINE.
+    IF DASH-APPLICATION-ID (SUB1) OF EZITRAK101-REC
+       = APPLICATION_ID OF PROBLEM_DETAILS_REC
+        ADD 1 TO DASH-APPLICATION-OPEN-COUNT (SUB1) OF EZITRAK101-REC
+        MOVE "Y" TO FOUND-FLAG
+    END-IF.
+*
+3500-CHECK-OVERDUE.
+    MOVE ONE-DAY-BIN TO WS-DUE-DATE.
+    MULTIPLY EST_TO_COMPLETE_DAYS OF PROBLEM_DETAILS_REC BY WS-DUE-DATE.
+    ADD CONTACT_DATE OF PROBLEM_DETAILS_REC TO WS-DUE-DATE.
+
+    IF WS-DUE-DATE < CURRENT_DATE_BIN
+        ADD 1 TO TOTAL_OVERDUE OF EZITRAK101_REC
+    END-IF.
+/
+4000-DASHBOARD-SCREEN.
+    MOVE EZITRAK101-REC TO OLD-EZITRAK101-REC.
+    MOVE SPACE TO KEY_PRESSED OF EZITRAK101_REC.
+    PERFORM 8100-REQUEST-01.
+    MOVE SPACES  TO ERROR_MESSAGE OF EZITRAK101_REC.
+
+    EVALUATE KEY_PRESSED OF EZITRAK101_REC
+    WHEN "E"
+        MOVE 99 TO STAGE-OF-PROCESSING
+    WHEN "R"
+        MOVE 15 TO STAGE-OF-PROCESSING
+    WHEN OTHER
+        MOVE 21 TO STAGE-OF-PROCESSING
+    END-EVALUATE.
+/
+7000-START_TRAN_RO.
+    CALL "ET_ST_RO_PROBLEM" USING SQLCA.
+
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        MOVE "Y" TO TRANSACTION_BEGUN_FLAG
+    WHEN OTHER
+        DISPLAY "ST_RO NG CODE=" SQLCODE WITH CONVERSION
+        MOVE "UNABLE TO START TRANSACTION" TO ERROR_MESSAGE OF EZITRAK101_REC
+        MOVE 20 TO STAGE-OF-PROCESSING
+    END-EVALUATE.
+*
+7800-CMT_TRAN.
+    CALL "ET_CMT_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "CMT_TRN NG CODE=" SQLCODE WITH CONVERSION
+    END-EVALUATE.
+*
+7900-RLB_TRAN.
+    CALL "ET_RLB_TRN" USING SQLCA.
+
+    MOVE "N" TO TRANSACTION_BEGUN_FLAG.
+    EVALUATE TRUE
+    WHEN SQL_SUCCESS
+        CONTINUE
+    WHEN OTHER
+        DISPLAY "RLB_TRN NG CODE=" SQLCODE WITH CONVERSION
+    END-EVALUATE.
+*
+8000-FINALISATION.
+    CALL            "FORMS$DISABLE"
+    USING
+      BY DESCRIPTOR  SESSION_ID,
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS IS FAILURE
+        PERFORM 8200-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+*
+8200-FORMS-ERROR.
+    CALL "LIB$SIGNAL" USING BY VALUE FORMS_STATUS.
+*
+8100-REQUEST-01.
+    MOVE HEADER_REC_NAME TO SEND_REC_NAME.
+    MOVE HEADER_REC_NAME TO RECE_REC_NAME.
+
+    CALL "FORMS$TRANSCEIVE"
+    USING
+      BY DESCRIPTOR  SESSION_ID
+      BY DESCRIPTOR  SEND_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  RECE_REC_NAME
+      BY REFERENCE   SINGLE_REC_COUNT
+      BY DESCRIPTOR  INP_CTL_STRING
+      BY REFERENCE   INP_CTL_COUNT
+      BY DESCRIPTOR  OUT_CTL_STRING
+      BY REFERENCE   OUT_CTL_COUNT
+      BY VALUE       NO_TIMEOUT
+                     ORIGINAL_REQ
+                     NO_OPTIONS
+      BY DESCRIPTOR  EZITRAK101_REC
+      BY VALUE       NO_SHAD
+      BY DESCRIPTOR  EZITRAK101_REC
+      BY VALUE       NO_SHAD
+    GIVING           FORMS-STATUS.
+
+    IF FORMS-STATUS IS FAILURE
+        PERFORM 8200-FORMS-ERROR
+        GO TO   9900-EXIT
+    END-IF.
+*
+9900-EXIT.
+    IF TRANSACTION_BEGUN_FLAG = "Y"
+        PERFORM 7900-RLB_TRAN.
+
+    STOP RUN.
+*
+* **************** END OF SOURCE EZITRAK010 ****************
